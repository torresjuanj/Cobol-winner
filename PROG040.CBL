@@ -13,16 +13,20 @@
                COPY "..\DYC\AUDITE.DYC".
                COPY "..\DYC\EMPRESAS.DYC".
                COPY "..\DYC\TBRIEPOL.DYC".
+               COPY "..\DYC\BRIHIST.DYC".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\AUDITE.FD".
                COPY "..\FD\USER-ACT.FD".
                COPY "..\FD\EMPRESAS.FD".
                COPY "..\FD\TBRIEPOL.FD".
+               COPY "..\FD\BRIHIST.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG040".
        77      ID-PRG              PIC X(7)  VALUE "PROG040".
        77      W-VARIABLES-NOMINA  PIC X(8)  VALUE  SPACES.
+       77      W-BRH-PORCEN-ANT    PIC 9(03)V99  VALUE ZEROS.
+       77      W-BRH-FECHA-ANT     PIC 9(06)     VALUE ZEROS.
                COPY "..\LBL\AUDITE.LBL".
                COPY "..\LBL\EMPRESAS.LBL".
                COPY "..\LBL\TBRIEPOL.LBL".
@@ -42,6 +46,7 @@
                COPY "..\DCL\USER-ACT.DCL".
                COPY "..\DCL\EMPRESAS.DCL".
                COPY "..\DCL\TBRIEPOL.DCL".
+               COPY "..\DCL\BRIHIST.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
 
@@ -71,6 +76,7 @@
 
        I-ABRE-ARCHIVOS.
                OPEN I-O   TBRIEPOL.
+               OPEN I-O   BRIHIST.
        F-ABRE-ARCHIVOS.
 
        I-MENU-OPCIONES.
@@ -123,13 +129,85 @@
                       PERFORM  I-ELIMINA        THRU F-ELIMINA
                                UNTIL ESC OR CUP
                       MOVE ZEROS TO WK-EXCEPTION
-                   IF W-OPCION = "L"
-                      PERFORM I-LISTA THRU F-LISTA.
+                   ELSE
+                     IF W-OPCION = "L"
+                        PERFORM I-LISTA THRU F-LISTA.
        F-MENU-OPCIONES.
       *
+      ******************************************************************
+      * LISTA EN PANTALLA EL HISTORICO DE PORCENTAJES VIGENTES PARA UN *
+      * TIPO DE RIESGO, TOMADO DE BRIHIST (FECHA-DESDE / FECHA-HASTA). *
+      ******************************************************************
        I-LISTA.
-           DISPLAY " ".
+           MOVE ZEROS TO WK-EXCEPTION.
+           PERFORM   I-CODIGO   THRU   F-CODIGO.
+           IF   CUP OR ESC   GO   F-LISTA.
+           PERFORM   I-LEE-TBRIEPOL THRU   F-LEE-TBRIEPOL.
+           IF  SW-1  =  2
+               PERFORM I-NEXISTE THRU F-NEXISTE
+               GO I-LISTA.
+           PERFORM I-MUESTRA-CAMPOS THRU F-MUESTRA-CAMPOS.
+           PERFORM I-WINDOW-HIST    THRU F-WINDOW-HIST.
+           MOVE 01 TO I.
+           MOVE 16 TO I-LINEA.
+           MOVE TIPO-TBRIEPOL TO KEY00-BRIHIST.
+           PERFORM I-START-BRIHIST  THRU F-START-BRIHIST.
+           PERFORM I-DISPLAY-BRIHIST THRU F-DISPLAY-BRIHIST
+                   UNTIL I > 4.
+           DISPLAY " <ENTER> CONTINUA " LINE 24 POSITION 30 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+           DISPLAY WK-ESPACIOS LINE 24 POSITION 1.
        F-LISTA.
+      *
+       I-WINDOW-HIST.
+           DISPLAY
+           "ษออออออออออออออออออออออออออออออออออออออออออออป"
+           LINE 13 POSITION 16 REVERSE
+           "บ   VIGENTE DESDE    HASTA       % RIESGO     บ"
+           LINE 14 POSITION 16 REVERSE
+           "ฬออออออออออออออออออออออออออออออออออออออออออออน"
+           LINE 15 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 16 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 17 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 18 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 19 POSITION 16 REVERSE
+           "ศออออออออออออออออออออออออออออออออออออออออออออผ"
+           LINE 20 POSITION 16 REVERSE.
+       F-WINDOW-HIST.
+      *
+       I-START-BRIHIST.
+           START BRIHIST KEY NOT LESS KEY00-BRIHIST
+                 INVALID KEY MOVE 1 TO SW-1
+                 NOT INVALID KEY MOVE 0 TO SW-1.
+       F-START-BRIHIST.
+      *
+       I-DISPLAY-BRIHIST.
+           IF  SW-1 = 1
+               IF I = 1
+                  DISPLAY "SIN HISTORICO DE CAMBIOS"
+                          LINE I-LINEA POSITION 22 REVERSE
+               MOVE 5 TO I
+               GO F-DISPLAY-BRIHIST.
+           READ BRIHIST NEXT RECORD AT END MOVE 1 TO SW-1.
+           IF  SW-1 = 1 OR BRH-TIPO NOT = TIPO-TBRIEPOL
+               MOVE 1 TO SW-1
+               IF I = 1
+                  DISPLAY "SIN HISTORICO DE CAMBIOS"
+                          LINE I-LINEA POSITION 22 REVERSE
+               MOVE 5 TO I
+               GO F-DISPLAY-BRIHIST.
+           DISPLAY BRH-FECHA-DESDE LINE I-LINEA POSITION 21.
+           DISPLAY BRH-FECHA-HASTA LINE I-LINEA POSITION 34.
+           MOVE BRH-PORCEN TO WI-Z3P3.
+           DISPLAY WI-Z3P3 LINE I-LINEA POSITION 47.
+           MOVE 0 TO SW-1.
+           ADD 1 TO I.
+           ADD 1 TO I-LINEA.
+       F-DISPLAY-BRIHIST.
       *
        I-CREAR.
            PERFORM   I-CODIGO   THRU   F-CODIGO.
@@ -242,23 +320,49 @@
       *
        I-GRABAR.
            DISPLAY
-           "บ       [ G ]  GRABAR REGISTRO     [  ]  CONTINUA        บ"
+           "บ       [ G ]  GRABAR REGISTRO     [  ]  CONTINUA        บ"
                                             LINE 24 POSITION 10 REVERSE.
            PERFORM ACEPTA-TRUCO.
            IF W-TRUCO = "G"
+              ACCEPT WK-FECHA-HOY      FROM DATE
+              MOVE   WK-FECHA-HOY      TO   FECHA-TBRIEPOL
               WRITE REG-TBRIEPOL INVALID KEY STOP " ".
            DISPLAY SPACE LINE 24 POSITION 10 SIZE 60.
        F-GRABAR.
       *
        I-REGRABAR.
            DISPLAY
-           "บ       [ G ]  GRABAR REGISTRO     [  ]  CONTINUA        บ"
+           "บ       [ G ]  GRABAR REGISTRO     [  ]  CONTINUA        บ"
                                             LINE 24 POSITION 10 REVERSE.
            PERFORM ACEPTA-TRUCO.
            IF W-TRUCO = "G"
-              REWRITE REG-TBRIEPOL INVALID KEY STOP " ".
+              REWRITE REG-TBRIEPOL INVALID KEY STOP " "
+              PERFORM I-AUDITA-TBRIEPOL THRU F-AUDITA-TBRIEPOL.
            DISPLAY SPACE LINE 24 POSITION 10 SIZE 60.
        F-REGRABAR.
+      *
+      ******************************************************************
+      * SI EL PORCENTAJE GRABADO DIFIERE DEL QUE TENIA EL REGISTRO AL  *
+      * LEERLO, DEJA CONSTANCIA EN BRIHIST DE LA TARIFA QUE QUEDA      *
+      * SUPERADA (VIGENTE DESDE/HASTA) ANTES DE ACTUALIZAR LA FECHA    *
+      * DE VIGENCIA DE LA TARIFA NUEVA.                                *
+      ******************************************************************
+       I-AUDITA-TBRIEPOL.
+           IF  PORCEN-TBRIEPOL NOT = W-BRH-PORCEN-ANT
+               ACCEPT  WK-FECHA-HOY        FROM  DATE
+               ACCEPT  WK-HORA-HOY         FROM  TIME
+               MOVE TIPO-TBRIEPOL          TO  BRH-TIPO
+               MOVE W-BRH-PORCEN-ANT       TO  BRH-PORCEN
+               MOVE W-BRH-FECHA-ANT        TO  BRH-FECHA-DESDE
+               MOVE WK-FECHA-HOY           TO  BRH-FECHA-HASTA
+               MOVE CON-USERNAME           TO  BRH-USERNAME
+               MOVE WK-HORA-HOY            TO  BRH-HORA
+               WRITE REG-BRIHIST
+               MOVE WK-FECHA-HOY           TO  FECHA-TBRIEPOL
+               REWRITE REG-TBRIEPOL
+               MOVE PORCEN-TBRIEPOL        TO  W-BRH-PORCEN-ANT
+               MOVE WK-FECHA-HOY           TO  W-BRH-FECHA-ANT.
+       F-AUDITA-TBRIEPOL.
       *
        I-ELIMINAR.
            DISPLAY
@@ -400,6 +504,9 @@
                MOVE 0  TO   SW-1.
                READ TBRIEPOL INVALID  KEY
                     MOVE 2   TO  SW-1.
+               IF  SW-1 = 0
+                   MOVE PORCEN-TBRIEPOL   TO  W-BRH-PORCEN-ANT
+                   MOVE FECHA-TBRIEPOL    TO  W-BRH-FECHA-ANT.
        F-LEE-TBRIEPOL.
 
        I-ACTUALIZAR.
@@ -411,9 +518,11 @@
            PERFORM ACEPTA-TRUCO
                DISPLAY WK-ESPACIOS                  LINE 24 POSITION 1
            IF W-TRUCO =  "M"
-              REWRITE REG-TBRIEPOL.
+              REWRITE REG-TBRIEPOL
+              PERFORM I-AUDITA-TBRIEPOL THRU F-AUDITA-TBRIEPOL.
            IF CDN
-              REWRITE REG-TBRIEPOL.
+              REWRITE REG-TBRIEPOL
+              PERFORM I-AUDITA-TBRIEPOL THRU F-AUDITA-TBRIEPOL.
            PERFORM I-LEE-SIGUIENTE  THRU F-LEE-SIGUIENTE.
            PERFORM I-MUESTRA-CAMPOS THRU F-MUESTRA-CAMPOS.
        F-ACTUALIZAR.
@@ -442,7 +551,7 @@
        120-FT.
       *
        I-FIN-MODE.
-           CLOSE TBRIEPOL.
+           CLOSE TBRIEPOL BRIHIST.
            EXIT PROGRAM.
            STOP RUN.
        F-FIN-MODE.
@@ -519,4 +628,4 @@
       ******************************************************************
 
 
-
\ No newline at end of file
+
\ No newline at end of file
