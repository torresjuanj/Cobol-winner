@@ -13,15 +13,18 @@
                COPY "..\DYC\USER-ACT.DYC".
                COPY "..\DYC\EMPRESAS.DYC".
                COPY "..\DYC\AUDITE.DYC".
+               COPY "..\DYC\CKPACTUA.DYC".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\AUDITE.FD".
                COPY "..\FD\USER-ACT.FD".
                COPY "..\FD\EMPRESAS.FD".
+               COPY "..\FD\CKPACTUA.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG733".
        77      ID-PRG              PIC X(7)  VALUE "PROG733".
        77      W-VARIABLES-NOMINA  PIC X(7)  VALUE SPACES.
+       77      SW-CKP-OK           PIC 9     VALUE ZEROS.
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA           PIC 9(4)       OCCURS 25 TIMES.
                COPY "..\LBL\AUDITE.LBL".
@@ -41,6 +44,7 @@
                COPY "..\DCL\AUDITE.DCL".
                COPY "..\DCL\EMPRESAS.DCL".
                COPY "..\DCL\USER-ACT.DCL".
+               COPY "..\DCL\CKPACTUA.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
        I-MAIN-PROCESS.
@@ -49,20 +53,63 @@
            PERFORM I-USUARIOS        THRU F-USUARIOS.
            IF      SW-USER = 1      EXIT PROGRAM.
            MOVE 0 TO SW1 SW1 SW-EOF FIN-OK  WK-PAGINA W-CONTA CON-LIN.
+           OPEN I-O CKPACTUA.
            PERFORM I-PROCESO-AUDITE    THRU  F-PROCESO-AUDITE
            PERFORM I-DISPLAY           THRU  F-DISPLAY.
+           PERFORM I-LEE-CHECKPOINT    THRU  F-LEE-CHECKPOINT.
            PERFORM I-ACEPTA-MES        THRU  F-ACEPTA-MES.
            PERFORM I-CONFIRMA-COMP     THRU  F-CONFIRMA-COMP
            MOVE 733                      TO  CON-PROGRAMA
            PERFORM I-ACTUAL            THRU  F-ACTUAL.
+           PERFORM I-ACTUALIZA-FECHA-SALDO THRU F-ACTUALIZA-FECHA-SALDO.
            CALL   "PROG980.COB" USING AREA-LINK-NOMINA.
            PERFORM I-FIN-MODE          THRU  F-FIN-MODE.
        F-MAIN-PROCESS.
       *
        I-FIN-MODE.
+           CLOSE CKPACTUA.
            EXIT PROGRAM.
            STOP RUN.
        F-FIN-MODE.
+      *
+      *****************************************************************
+      *  CONSULTA LA MARCA DEL ULTIMO MES ACTUALIZADO CON EXITO PARA   *
+      *  LA EMPRESA/ANO ACTUALES, DE MODO QUE UN REINICIO DESPUES DE   *
+      *  UNA CAIDA DEL PROCESO SUGIERA CONTINUAR DESDE EL SIGUIENTE    *
+      *  MES SIN REPETIR LOS QUE YA QUEDARON ACTUALIZADOS.             *
+      *****************************************************************
+       I-LEE-CHECKPOINT.
+           MOVE CON-COD-EMPRESA       TO  CKP-CODIGO-EMPRESA
+           MOVE CON-ANO               TO  CKP-ANO
+           MOVE ZEROS                 TO  SW-CKP-OK
+           READ CKPACTUA WITH NO LOCK INVALID KEY
+                MOVE 1                TO  SW-CKP-OK.
+           IF  SW-CKP-OK = 1
+               MOVE ZEROS             TO  W-LONG
+           ELSE
+               DISPLAY "ULTIMO MES ACTUALIZADO:"
+                                           LINE 09 POSITION 15
+               DISPLAY CKP-ULTIMO-MES     LINE 09 POSITION 39
+               COMPUTE W-LONG  =  CKP-ULTIMO-MES + 1.
+       F-LEE-CHECKPOINT.
+      *
+       I-GRABA-CHECKPOINT.
+           ACCEPT WK-FECHA-HOY        FROM  DATE.
+           ACCEPT WK-HORA-HOY         FROM  TIME.
+           MOVE CON-COD-EMPRESA       TO  CKP-CODIGO-EMPRESA
+           MOVE CON-ANO               TO  CKP-ANO
+           MOVE ZEROS                 TO  SW-CKP-OK
+           READ CKPACTUA WITH NO LOCK INVALID KEY
+                MOVE 1                TO  SW-CKP-OK.
+           MOVE CON-PERIODO           TO  CKP-ULTIMO-MES
+           MOVE CON-USERNAME          TO  CKP-USUARIO
+           MOVE WK-FECHA-HOY          TO  CKP-FECHA
+           MOVE WK-HORA-HOY           TO  CKP-HORA
+           IF  SW-CKP-OK = 1
+               WRITE REG-CKPACTUA
+           ELSE
+               REWRITE REG-CKPACTUA.
+       F-GRABA-CHECKPOINT.
       *
        I-ACTUAL.
                CANCEL "PROG733.COB"
@@ -71,6 +118,26 @@
                        VARYING CON-PERIODO FROM W-LONG  BY 1
                        UNTIL CON-PERIODO > 12.
        F-ACTUAL.
+      *
+      * DEJA EN EMPRESAS EL ULTIMO PERIODO QUE REALMENTE QUEDO
+      * ACTUALIZADO POR ESTE REINICIO DE ACTUALIZACION DE SALDOS,
+      * PARA QUE PROG000 PUEDA IMPEDIR REABRIR UN PERIODO YA
+      * CERRADO.
+      *
+       I-ACTUALIZA-FECHA-SALDO.
+               OPEN I-O EMPRESAS
+               MOVE CON-COD-EMPRESA       TO  WIN-CODIGO-EMPRESA
+               READ EMPRESAS WITH NO LOCK INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   IF  CON-ANO  >  WIN-ANOSAL-ACT
+                   OR (CON-ANO  =  WIN-ANOSAL-ACT  AND
+                       12       >  WIN-MESSAL-ACT)
+                       MOVE CON-ANO  TO  WIN-ANOSAL-ACT
+                       MOVE 12       TO  WIN-MESSAL-ACT
+                       REWRITE REC-EMPRESAS.
+               CLOSE EMPRESAS.
+       F-ACTUALIZA-FECHA-SALDO.
       *
        I-BORRA-MESES.
                CANCEL "PROG733.COB"
@@ -78,12 +145,13 @@
                CANCEL "PROG715.COB".
                CALL   "PROG781.COB" USING AREA-LINK-NOMINA
                CANCEL "PROG781.COB".
+               PERFORM I-GRABA-CHECKPOINT THRU F-GRABA-CHECKPOINT.
        F-BORRA-MESES.
       *
        I-ACEPTA-MES.
            MOVE ZEROS TO WK-EXCEPTION
            ACCEPT W-LONG LINE 11 POSITION 40 REVERSE
-               CONVERT NO BEEP
+               UPDATE CONVERT NO BEEP
                ON EXCEPTION WK-EX
                PERFORM 999-EXCEPTION.
            IF  F2  OR  ESC  PERFORM F-FIN-MODE  THRU   F-FIN-MODE.
@@ -91,6 +159,10 @@
               DISPLAY " CODIGO DEL MES ERRADO...DIGITE NUEVAMENTE"
                         LINE 24 POSITION 1 REVERSE BLINK
                         GO I-ACEPTA-MES.
+           IF  SW-CKP-OK  =  0  AND  W-LONG  NOT >  CKP-ULTIMO-MES
+              DISPLAY " ESE MES YA FUE ACTUALIZADO...SIGA DEL SIGUIENTE"
+                        LINE 24 POSITION 1 REVERSE BLINK
+                        GO I-ACEPTA-MES.
            IF F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
            DISPLAY WK-NOMBRE-MES(W-LONG) LINE 11 POSITION 45 REVERSE.
                IF W-LONG = 1
