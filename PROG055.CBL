@@ -12,11 +12,15 @@
                COPY "..\DYC\EMPRESAS.DYC".
                COPY "..\DYC\FONCESAN.DYC".
                COPY "..\DYC\USER-ACT.DYC".
+               COPY "..\DYC\REMESAFC.DYC".
+               COPY "..\SEL\INFORMES.SEL".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\EMPRESAS.FD".
                COPY "..\FD\FONCESAN.FD".
                COPY "..\FD\USER-ACT.FD".
+               COPY "..\FD\REMESAFC.FD".
+               COPY "..\FD\INFORMES.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG055".
        77      ID-PRG              PIC X(7)  VALUE "PROG055".
@@ -25,12 +29,73 @@
                COPY "..\LBL\EMPRESAS.LBL".
                COPY "..\LBL\FONCESAN.LBL".
                COPY "..\LBL\USER-ACT.LBL".
+               COPY "..\LBL\REMESAFC.LBL".
+               COPY "..\LBL\INFORMES.LBL".
                COPY "..\WRK\USER-ACT.WRK".
                COPY "..\WRK\TABLAMES.WRK".
                COPY "..\WRK\TECLADOS.WRK".
                COPY "..\WRK\WK-RAYAS.WRK".
                COPY "..\WRK\IO-ERROR.WRK".
                COPY "..\WRK\EMPRESAS.WRK".
+               COPY "..\WRK\LISTADOS.WRK".
+      *
+      * CONCILIACION DE REMESAS DE CESANTIAS (REMESAFC) CONTRA LOS
+      * FONDOS DE CESANTIAS (FONCESAN).  POR CADA ENTIDAD SE ACUMULA,
+      * INDEXANDO DIRECTAMENTE POR COD-FONCESAN, LO ESPERADO Y LO
+      * REALMENTE REMESADO EN TODOS LOS PERIODOS GRABADOS EN REMESAFC.
+      *
+       01  TABLA-REMESAS.
+           03  TR-ESPERADO         OCCURS 99 TIMES
+                                    PIC S9(09)V99.
+           03  TR-REMESADO         OCCURS 99 TIMES
+                                    PIC S9(09)V99.
+       77  WK-IND-FONCESAN         PIC 99      VALUE ZEROS.
+       77  WK-TOT-ESPERADO         PIC S9(11)V99 VALUE ZEROS.
+       77  WK-TOT-REMESADO         PIC S9(11)V99 VALUE ZEROS.
+       77  WK-TOT-DIFERENCIA       PIC S9(11)V99 VALUE ZEROS.
+       77  WK-DIFERENCIA           PIC S9(09)V99 VALUE ZEROS.
+      ******************************************************************
+      *   I N F O R M E   D E   C O N C I L I A C I O N   R E M E S A S*
+      ******************************************************************
+       01      AREA-INFORME-REMESAS.
+        03     TIT-REM-0.
+         05    FILLER        PIC X(15)    VALUE SPACES.
+         05    FILLER        PIC X(60)    VALUE
+               "CONCILIACION DE REMESAS DE CESANTIAS POR ENTIDAD".
+        03     TIT-REM-1.
+         05    FILLER        PIC X(100)   VALUE ALL "-".
+        03     TIT-REM-2.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    FILLER        PIC X(08)    VALUE "CODIGO".
+         05    FILLER        PIC X(27)    VALUE "ENTIDAD".
+         05    FILLER        PIC X(17)    VALUE "VLR. ESPERADO".
+         05    FILLER        PIC X(17)    VALUE "VLR. REMESADO".
+         05    FILLER        PIC X(17)    VALUE "DIFERENCIA".
+        03  LIN-REM.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    I-REM-COD     PIC Z9.
+         05    FILLER        PIC X(06)    VALUE SPACES.
+         05    I-REM-NOM     PIC X(25)    VALUE SPACES.
+         05    FILLER        PIC X(02)    VALUE SPACES.
+         05    I-REM-ESP     PIC ---,---,--9.99.
+         05    FILLER        PIC X(02)    VALUE SPACES.
+         05    I-REM-RTA     PIC ---,---,--9.99.
+         05    FILLER        PIC X(02)    VALUE SPACES.
+         05    I-REM-DIF     PIC ---,---,--9.99.
+         05    I-REM-MARCA   PIC X(03)    VALUE SPACES.
+        03  LIN-REM-TOTAL.
+         05    FILLER        PIC X(09)    VALUE SPACES.
+         05    FILLER        PIC X(20)    VALUE "TOTALES :".
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    I-REM-TOT-ESP PIC ---,---,---,--9.99.
+         05    FILLER        PIC X(01)    VALUE SPACES.
+         05    I-REM-TOT-RTA PIC ---,---,---,--9.99.
+         05    FILLER        PIC X(01)    VALUE SPACES.
+         05    I-REM-TOT-DIF PIC ---,---,---,--9.99.
+        03  LIN-REM-NINGUNO.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    FILLER        PIC X(40)    VALUE
+               "NO HAY REMESAS GRABADAS PARA CONCILIAR".
                COPY "..\LNK\CONTROLA.LNK".
       ***************************************************************
        PROCEDURE DIVISION USING  AREA-LINK-NOMINA.
@@ -38,6 +103,7 @@
                COPY "..\DCL\EMPRESAS.DCL".
                COPY "..\DCL\FONCESAN.DCL".
                COPY "..\DCL\USER-ACT.DCL".
+               COPY "..\DCL\REMESAFC.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
       *
@@ -65,6 +131,7 @@
       *
        I-ABRE-ARCHIVOS.
                 OPEN I-O   FONCESAN.
+                OPEN I-O   REMESAFC.
        F-ABRE-ARCHIVOS.
       *
        I-MENU-OPCIONES.
@@ -114,13 +181,202 @@
                       PERFORM  I-ELIMINA        THRU F-ELIMINA
                                UNTIL ESC OR CUP
                       MOVE ZEROS TO WK-EXCEPTION
-                   IF W-OPCION = "L"
-                      PERFORM I-LISTA THRU F-LISTA.
+                   ELSE
+                     IF W-OPCION = "L"
+                        PERFORM I-LISTA THRU F-LISTA
+                     ELSE
+                       IF W-OPCION = "N"
+                          PERFORM I-REMESA THRU F-REMESA
+                                   UNTIL ESC OR CUP
+                          MOVE ZEROS TO WK-EXCEPTION.
        F-MENU-OPCIONES.
       *
        I-LISTA.
-           DISPLAY " ".
+           INITIALIZE TABLA-REMESAS.
+           MOVE ZEROS               TO  WK-TOT-ESPERADO
+                                         WK-TOT-REMESADO
+                                         WK-TOT-DIFERENCIA.
+           PERFORM I-CARGA-REMESAS  THRU F-CARGA-REMESAS.
+           MOVE    1                TO  IND-INFORMES.
+           PERFORM I-LABEL-INFORMES THRU F-LABEL-INFORMES.
+           OPEN OUTPUT INFORMES.
+           PERFORM I-TITULO-REMESAS THRU F-TITULO-REMESAS.
+           MOVE ZEROS               TO  LLAVM1-FONCESAN FIN-OK.
+           PERFORM I-START-FONCESAN THRU F-START-FONCESAN.
+           PERFORM I-LEE-SIGUIENTE  THRU F-LEE-SIGUIENTE.
+           IF  SW-1 = 1
+               WRITE REG-INFORMES FROM LIN-REM-NINGUNO AFTER 1
+           ELSE
+               PERFORM I-DETALLE-REMESAS THRU F-DETALLE-REMESAS
+                       UNTIL SW-1 = 1
+               MOVE WK-TOT-ESPERADO   TO I-REM-TOT-ESP
+               MOVE WK-TOT-REMESADO   TO I-REM-TOT-RTA
+               MOVE WK-TOT-DIFERENCIA TO I-REM-TOT-DIF
+               WRITE REG-INFORMES FROM TIT-REM-1     AFTER 1
+               WRITE REG-INFORMES FROM LIN-REM-TOTAL AFTER 1.
+           MOVE SPACES               TO  REG-INFORMES.
+           WRITE REG-INFORMES BEFORE PAGE.
+           CLOSE INFORMES.
+           DISPLAY WK-ESPACIOS       LINE 24 POSITION 1.
        F-LISTA.
+      *
+      * ACUMULA, POR CODIGO DE ENTIDAD DE CESANTIAS (TABLA-REMESAS
+      * INDEXADA DIRECTAMENTE POR COD-FONCESAN), LO ESPERADO Y LO
+      * REMESADO EN TODOS LOS PERIODOS GRABADOS EN REMESAFC.
+      *
+       I-CARGA-REMESAS.
+           MOVE ZEROS TO SW-1.
+           MOVE ZEROS TO LLAVE1-REMESAFC.
+           START REMESAFC KEY NOT LESS LLAVE1-REMESAFC
+                 INVALID KEY MOVE 1 TO SW-1.
+           PERFORM I-CARGA-REMESAS-SIGUIENTE THRU F-CARGA-REMESAS-SIGUIENTE
+                   UNTIL SW-1 = 1.
+       F-CARGA-REMESAS.
+      *
+       I-CARGA-REMESAS-SIGUIENTE.
+           READ REMESAFC NEXT RECORD WITH NO LOCK AT END
+                MOVE 1 TO SW-1.
+           IF  SW-1 NOT = 1
+               MOVE  COD-FONCESAN-REM     TO  WK-IND-FONCESAN
+               ADD   ESPERADO-REMESAFC TO  TR-ESPERADO (WK-IND-FONCESAN)
+               ADD   REMESADO-REMESAFC TO  TR-REMESADO (WK-IND-FONCESAN).
+       F-CARGA-REMESAS-SIGUIENTE. EXIT.
+      *
+       I-TITULO-REMESAS.
+           MOVE SPACES               TO  REG-INFORMES
+           WRITE REG-INFORMES FROM TIT-REM-0  AFTER PAGE
+           WRITE REG-INFORMES FROM TIT-REM-1  AFTER 2
+           WRITE REG-INFORMES FROM TIT-REM-2  AFTER 1
+           WRITE REG-INFORMES FROM TIT-REM-1  AFTER 1.
+       F-TITULO-REMESAS.
+      *
+       I-DETALLE-REMESAS.
+           MOVE  COD-FONCESAN        TO  WK-IND-FONCESAN
+           MOVE  COD-FONCESAN        TO  I-REM-COD
+           MOVE  NOM-FONCESAN        TO  I-REM-NOM
+           COMPUTE WK-DIFERENCIA = TR-ESPERADO (WK-IND-FONCESAN) -
+                                    TR-REMESADO (WK-IND-FONCESAN)
+           MOVE  TR-ESPERADO (WK-IND-FONCESAN) TO  I-REM-ESP
+           MOVE  TR-REMESADO (WK-IND-FONCESAN) TO  I-REM-RTA
+           MOVE  WK-DIFERENCIA            TO  I-REM-DIF
+           MOVE  SPACES                   TO  I-REM-MARCA
+           IF  WK-DIFERENCIA         NOT =  ZEROS
+               MOVE "***"                 TO  I-REM-MARCA.
+           ADD   TR-ESPERADO (WK-IND-FONCESAN) TO  WK-TOT-ESPERADO
+           ADD   TR-REMESADO (WK-IND-FONCESAN) TO  WK-TOT-REMESADO
+           ADD   WK-DIFERENCIA            TO  WK-TOT-DIFERENCIA
+           WRITE REG-INFORMES FROM LIN-REM AFTER 1.
+           PERFORM I-LEE-SIGUIENTE THRU F-LEE-SIGUIENTE.
+       F-DETALLE-REMESAS. EXIT.
+      *
+      * REGISTRO DE REMESAS DE CESANTIAS (REMESAFC) : PERMITE GRABAR,
+      * POR ENTIDAD Y PERIODO, EL VALOR ESPERADO SEGUN LIQUIDACION Y EL
+      * VALOR REALMENTE REMESADO, PARA QUE I-LISTA PUEDA CONCILIARLOS.
+      *
+       I-REMESA.
+           MOVE ZEROS                  TO  WK-EXCEPTION.
+           PERFORM I-REM-CODIGO THRU F-REM-CODIGO.
+           IF CUP OR ESC        GO   F-REMESA.
+           PERFORM I-LEE-FONCESAN   THRU F-LEE-FONCESAN.
+           IF  SW-1  =  2
+               DISPLAY "ENTIDAD DE CESANTIAS NO EXISTE"
+                                                LINE 24 POSITION  1
+                                                REVERSE
+               GO I-REMESA.
+           PERFORM I-REM-PERIODO THRU F-REM-PERIODO.
+           IF CUP                GO   I-REMESA.
+           PERFORM I-LEE-REMESAFC THRU F-LEE-REMESAFC.
+           PERFORM I-REM-VALORES THRU F-REM-VALORES.
+           IF CUP                GO   I-REM-PERIODO.
+           MOVE SPACE TO W-TRUCO.
+           PERFORM I-REM-GRABAR THRU F-REM-GRABAR
+                   UNTIL W-TRUCO = "G" OR CDN OR ESC.
+       F-REMESA.
+      *
+       I-REM-CODIGO.
+           MOVE ZEROS TO WK-EXCEPTION
+           MOVE COD-FONCESAN TO WI-Z2.
+           DISPLAY "ENTIDAD  : "        LINE 20 POSITION 20.
+           DISPLAY WI-Z2                LINE 20 POSITION 31.
+           ACCEPT  COD-FONCESAN         LINE 20 POSITION 31
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-REM-CODIGO.
+           IF  COD-FONCESAN = ZEROS
+               DISPLAY
+                 "ERROR CODIGO INCONSISTENTE" LINE 24 POSITION 1
+                  REVERSE BEEP GO I-REM-CODIGO.
+           DISPLAY WK-ESPACIOS                LINE 24 POSITION 1.
+       F-REM-CODIGO.
+      *
+       I-REM-PERIODO.
+           MOVE ZEROS TO WK-EXCEPTION
+           MOVE PERIODO-REMESAFC TO WI-Z6.
+           DISPLAY "PERIODO AAAAMM : "  LINE 21 POSITION 20.
+           DISPLAY WI-Z6                LINE 21 POSITION 37.
+           ACCEPT  PERIODO-REMESAFC     LINE 21 POSITION 37
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-REM-PERIODO.
+           IF  PERIODO-REMESAFC = ZEROS
+               DISPLAY
+                 "ERROR PERIODO INCONSISTENTE" LINE 24 POSITION 1
+                  REVERSE BEEP GO I-REM-PERIODO.
+           DISPLAY WK-ESPACIOS                LINE 24 POSITION 1.
+       F-REM-PERIODO.
+      *
+       I-REM-VALORES.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           MOVE ESPERADO-REMESAFC          TO  WI-Z8P2
+           DISPLAY "VLR. ESPERADO  : "  LINE 22 POSITION 20
+           DISPLAY WI-Z8P2                  LINE 22 POSITION 37
+           ACCEPT  ESPERADO-REMESAFC       LINE 22 POSITION 37
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-REM-VALORES.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           MOVE REMESADO-REMESAFC          TO  WI-Z8P2
+           DISPLAY "VLR. REMESADO  : "  LINE 23 POSITION 20
+           DISPLAY WI-Z8P2                  LINE 23 POSITION 37
+           ACCEPT  REMESADO-REMESAFC       LINE 23 POSITION 37
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO I-REM-VALORES.
+           DISPLAY WK-ESPACIOS                LINE 24 POSITION 1.
+       F-REM-VALORES.
+      *
+       I-REM-GRABAR.
+           DISPLAY " PRESIONE <G> GRABAR "
+                   LINE 24 POSITION 1 REVERSE
+           DISPLAY " <ESC> CANCELAR " LINE 24 POSITION 30 REVERSE
+           PERFORM ACEPTA-TRUCO.
+           IF W-TRUCO = "G"
+              READ REMESAFC WITH NO LOCK INVALID KEY
+                   WRITE REG-REMESAFC INVALID KEY STOP " "
+              NOT INVALID KEY
+                   REWRITE REG-REMESAFC INVALID KEY STOP " "
+              END-READ.
+           DISPLAY SPACE LINE 24 POSITION 10 SIZE 60.
+           DISPLAY SPACE LINE 20 POSITION  1 SIZE 60.
+           DISPLAY SPACE LINE 21 POSITION  1 SIZE 60.
+           DISPLAY SPACE LINE 22 POSITION  1 SIZE 60.
+           DISPLAY SPACE LINE 23 POSITION  1 SIZE 60.
+       F-REM-GRABAR.
+      *
+       I-LEE-REMESAFC.
+               MOVE 0  TO   SW-1.
+               MOVE COD-FONCESAN      TO  COD-FONCESAN-REM.
+               READ REMESAFC WITH NO LOCK INVALID  KEY
+                    MOVE 2   TO  SW-1.
+       F-LEE-REMESAFC.
       *
        I-CREAR.
            PERFORM I-CODIGO        THRU F-CODIGO.
