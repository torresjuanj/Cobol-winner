@@ -0,0 +1,371 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG161.
+      ******************************************************************
+      *HISTORIA DE ESTADO CIVIL POR EMPLEADO           ABR-27-2002     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               COPY "..\DYC\USER-ACT.DYC".
+               COPY "..\DYC\EMPRESAS.DYC".
+               COPY "..\DYC\HOJAVIDA.DYC".
+               COPY "..\DYC\ESTCIVIL.DYC".
+               COPY "..\DYC\ESTCIVHS.DYC".
+       DATA DIVISION.
+       FILE SECTION.
+               COPY "..\FD\USER-ACT.FD".
+               COPY "..\FD\EMPRESAS.FD".
+               COPY "..\FD\HOJAVIDA.FD".
+               COPY "..\FD\ESTCIVIL.FD".
+               COPY "..\FD\ESTCIVHS.FD".
+       WORKING-STORAGE SECTION.
+       77      W-PROGRAMA          PIC X(7)  VALUE "PROG161".
+       77      ID-PRG              PIC X(7)  VALUE "PROG161".
+       77      W-VARIABLES-NOMINA  PIC X(8)  VALUE  SPACES.
+       77      W-ECH-COD-ANT       PIC X(02)     VALUE SPACES.
+               COPY "..\LBL\EMPRESAS.LBL".
+               COPY "..\LBL\HOJAVIDA.LBL".
+               COPY "..\LBL\ESTCIVIL.LBL".
+               COPY "..\LBL\ESTCIVHS.LBL".
+               COPY "..\LBL\USER-ACT.LBL".
+               COPY "..\WRK\USER-ACT.WRK".
+               COPY "..\WRK\VARIABLE.WRK".
+               COPY "..\WRK\TABLAMES.WRK".
+               COPY "..\WRK\TECLADOS.WRK".
+               COPY "..\WRK\WK-RAYAS.WRK".
+               COPY "..\WRK\IO-ERROR.WRK".
+               COPY "..\WRK\EMPRESAS.WRK".
+               COPY "..\LNK\CONTROLA.LNK".
+      ***************************************************************
+       PROCEDURE DIVISION USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+               COPY "..\DCL\EMPRESAS.DCL".
+               COPY "..\DCL\HOJAVIDA.DCL".
+               COPY "..\DCL\ESTCIVIL.DCL".
+               COPY "..\DCL\ESTCIVHS.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+      *
+       I-MAIN-PROCESS.
+           COPY "..\PRO\CONTROLA.PRO".
+           MOVE "HISTORIA ESTADO CIVIL EMPLEADO" TO  TIT-APLICACION.
+           INITIALIZE WK-EXCEPTION
+           PERFORM I-USUARIOS       THRU F-USUARIOS.
+           IF      SW-USER = 1      EXIT PROGRAM.
+           PERFORM I-LABEL-ARCHIVOS THRU F-LABEL-ARCHIVOS
+           PERFORM I-ABRE-ARCHIVOS  THRU F-ABRE-ARCHIVOS
+           PERFORM I-CREAR-WINDOW   THRU F-CREAR-WINDOW
+           PERFORM I-MENU-OPCIONES  THRU F-MENU-OPCIONES UNTIL ESC.
+           PERFORM I-FIN-MODE       THRU F-FIN-MODE.
+       F-MAIN-PROCESS.
+      *
+       I-LABEL-ARCHIVOS.
+               MOVE WIN-EMPRESA            TO  WK-COMPANIA
+               MOVE "น"                    TO  WK-RAYAS-U
+               MOVE "ฬ"                    TO  WK-RAYAS-P
+               MOVE "ถ"                    TO  WK-RAYA-U
+               MOVE "ว"                    TO  WK-RAYA-P.
+               MOVE 16                     TO  POS-DOWN.
+       F-LABEL-ARCHIVOS.
+      *
+       I-ABRE-ARCHIVOS.
+               OPEN I-O    HOJAVIDA.
+               OPEN INPUT  ESTCIVIL.
+               OPEN I-O    ESTCIVHS.
+       F-ABRE-ARCHIVOS.
+      *
+       I-MENU-OPCIONES.
+           MOVE W-LINEA TO I-LINEA
+           MOVE 999             TO   WK-EXCEPTION
+           PERFORM I-CREAR-WINDOW THRU F-CREAR-WINDOW
+           DISPLAY "CAMBIO DE ESTADO CIVIL DEL EMPLEADO"
+                    LINE 03 POSITION 25
+           MOVE ZEROS           TO   FIN-OK
+           PERFORM I-SELECCIONA THRU F-SELECCIONA
+                              UNTIL SALIDA OR ESC.
+           DISPLAY "[ ESC ] TERMINA" LINE 24 POSITION 01 REVERSE
+           DISPLAY SPACE LINE 24 POSITION 01 SIZE 80.
+           IF ESC
+              MOVE 19 TO I-LINEA
+              MOVE 999             TO   WK-EXCEPTION
+              PERFORM I-WINDOW-FIN THRU F-WINDOW-FIN
+              PERFORM I-SALIR      THRU F-SALIR UNTIL SALIDA OR ESC
+              IF I-LINEA = 19 AND SALIDA
+                 PERFORM  I-FIN-MODE  THRU F-FIN-MODE
+              ELSE
+                 GO I-MENU-OPCIONES
+           ELSE
+             IF W-OPCION = "M" AND PROSS-MKK = "S"
+                MOVE  2  TO SW-MODE
+                PERFORM  I-WINDOW-DATOS   THRU F-WINDOW-DATOS
+                PERFORM  I-DISPLAY-OPCION THRU F-DISPLAY-OPCION
+                PERFORM  I-MODIFY-MODE    THRU F-MODIFY-MODE
+                         UNTIL ESC OR CUP
+                MOVE ZEROS TO WK-EXCEPTION
+             ELSE
+               IF W-OPCION = "C" AND PROSS-CKK = "S"
+                 PERFORM  I-WINDOW-DATOS   THRU F-WINDOW-DATOS
+                 PERFORM  I-DISPLAY-OPCION THRU F-DISPLAY-OPCION
+                 PERFORM  I-CONSUL-MODE    THRU F-CONSUL-MODE
+                          UNTIL ESC OR CUP
+                 MOVE ZEROS TO WK-EXCEPTION
+               ELSE
+                 IF W-OPCION = "L" AND PROSS-CKK = "S"
+                    PERFORM I-LISTA THRU F-LISTA.
+       F-MENU-OPCIONES.
+      *
+      ******************************************************************
+      * LISTA EN PANTALLA EL HISTORICO DE CAMBIOS DE ESTADO CIVIL DE   *
+      * UN EMPLEADO, TOMADO DE ESTCIVHS (CODIGO ANTERIOR/NUEVO/FECHA). *
+      ******************************************************************
+       I-LISTA.
+           MOVE ZEROS TO WK-EXCEPTION.
+           PERFORM   I-CODIGO   THRU   F-CODIGO.
+           IF   CUP OR ESC   GO   F-LISTA.
+           PERFORM   I-LEE-HOJAVIDA THRU F-LEE-HOJAVIDA.
+           IF  SW-1  =  2
+               PERFORM I-NEXISTE THRU F-NEXISTE
+               GO I-LISTA.
+           PERFORM I-MUESTRA-CAMPOS THRU F-MUESTRA-CAMPOS.
+           PERFORM I-WINDOW-HIST    THRU F-WINDOW-HIST.
+           MOVE 01 TO I.
+           MOVE 16 TO I-LINEA.
+           MOVE HOJAVIDA-CLAVE TO KEY00-ESTCIVHS.
+           PERFORM I-START-ESTCIVHS    THRU F-START-ESTCIVHS.
+           PERFORM I-DISPLAY-ESTCIVHS  THRU F-DISPLAY-ESTCIVHS
+                   UNTIL I > 4.
+           DISPLAY " <ENTER> CONTINUA " LINE 24 POSITION 30 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+           DISPLAY WK-ESPACIOS LINE 24 POSITION 1.
+       F-LISTA.
+      *
+       I-WINDOW-HIST.
+           DISPLAY
+           "ษออออออออออออออออออออออออออออออออออออออออออออป"
+           LINE 13 POSITION 16 REVERSE
+           "บ   FECHA CAMBIO   ANTERIOR     NUEVO         บ"
+           LINE 14 POSITION 16 REVERSE
+           "ฬออออออออออออออออออออออออออออออออออออออออออออน"
+           LINE 15 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 16 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 17 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 18 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 19 POSITION 16 REVERSE
+           "ศออออออออออออออออออออออออออออออออออออออออออออผ"
+           LINE 20 POSITION 16 REVERSE.
+       F-WINDOW-HIST.
+      *
+       I-START-ESTCIVHS.
+           START ESTCIVHS KEY NOT LESS KEY00-ESTCIVHS
+                 INVALID KEY MOVE 1 TO SW-1
+                 NOT INVALID KEY MOVE 0 TO SW-1.
+       F-START-ESTCIVHS.
+      *
+       I-DISPLAY-ESTCIVHS.
+           IF  SW-1 = 1
+               IF I = 1
+                  DISPLAY "SIN HISTORICO DE CAMBIOS"
+                          LINE I-LINEA POSITION 22 REVERSE
+               MOVE 5 TO I
+               GO F-DISPLAY-ESTCIVHS.
+           READ ESTCIVHS NEXT RECORD AT END MOVE 1 TO SW-1.
+           IF  SW-1 = 1 OR ECH-CLAVE NOT = HOJAVIDA-CLAVE
+               MOVE 1 TO SW-1
+               IF I = 1
+                  DISPLAY "SIN HISTORICO DE CAMBIOS"
+                          LINE I-LINEA POSITION 22 REVERSE
+               MOVE 5 TO I
+               GO F-DISPLAY-ESTCIVHS.
+           DISPLAY ECH-FECHA-CAMBIO  LINE I-LINEA POSITION 21.
+           DISPLAY ECH-COD-ANTERIOR  LINE I-LINEA POSITION 37.
+           DISPLAY ECH-COD-NUEVO     LINE I-LINEA POSITION 50.
+           MOVE 0 TO SW-1.
+           ADD 1 TO I.
+           ADD 1 TO I-LINEA.
+       F-DISPLAY-ESTCIVHS.
+      *
+       I-MODIFY-MODE.
+           MOVE 2 TO SW-MODE.
+           MOVE ZEROS TO WK-EXCEPTION.
+           PERFORM I-CODIGO     THRU F-CODIGO.
+           IF CUP OR ESC        GO   F-MODIFY-MODE.
+           PERFORM I-LEE-HOJAVIDA THRU F-LEE-HOJAVIDA.
+           IF  SW-1  =  2
+               PERFORM I-NEXISTE         THRU F-NEXISTE
+               GO I-MODIFY-MODE
+           ELSE
+               PERFORM I-MUESTRA-CAMPOS THRU F-MUESTRA-CAMPOS
+               PERFORM I-DATOS          THRU F-DATOS
+               IF CUP                   GO   I-MODIFY-MODE.
+           MOVE SPACES TO HOJAVIDA-CLAVE.
+           PERFORM I-MUESTRA-CAMPOS THRU F-MUESTRA-CAMPOS.
+       F-MODIFY-MODE.
+      *
+       I-CONSUL-MODE.
+           PERFORM I-CODIGO     THRU F-CODIGO.
+           IF CUP OR ESC        GO   F-CONSUL-MODE.
+           PERFORM I-LEE-HOJAVIDA THRU F-LEE-HOJAVIDA.
+           IF  SW-1  =  2
+               PERFORM I-NEXISTE         THRU F-NEXISTE
+           ELSE
+               PERFORM I-MUESTRA-CAMPOS  THRU F-MUESTRA-CAMPOS.
+       F-CONSUL-MODE.
+      *
+       I-EXISTE.
+           DISPLAY "REGISTRO YA EXISTE" LINE 24 POSITION 01.
+       F-EXISTE.
+      *
+       I-NEXISTE.
+           DISPLAY "EMPLEADO NO EXISTE" LINE 24 POSITION 01.
+       F-NEXISTE.
+      *
+      ******************************************************************
+      * CAPTURA EL NUEVO CODIGO DE ESTADO CIVIL VALIDANDOLO CONTRA     *
+      * ESTCIVIL (MISMO PATRON DE PROG140 CONTRA TARIESGO) Y, SI       *
+      * QUEDA DIFERENTE DEL QUE TRAIA EL EMPLEADO, DEJA CONSTANCIA EN  *
+      * ESTCIVHS DE LA FECHA EN QUE SE DIO EL CAMBIO.                  *
+      ******************************************************************
+       I-DATOS.
+           PERFORM I-ESTADO-CIVIL    THRU F-ESTADO-CIVIL.
+           IF      CUP               GO   F-DATOS.
+           MOVE ZEROS  TO WK-EXCEPTION
+           MOVE SPACES TO W-TRUCO
+           PERFORM I-REGRABAR THRU F-REGRABAR
+                   UNTIL W-TRUCO = "G" OR CDN OR CUP OR ESC.
+       F-DATOS.
+      *
+       I-ESTADO-CIVIL.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           MOVE HOJAVIDA-ESTCIVIL      TO  W-ECH-COD-ANT
+       I-ESTADO-CIVIL-2.
+           DISPLAY HOJAVIDA-ESTCIVIL LINE 14 POSITION 34
+           ACCEPT  HOJAVIDA-ESTCIVIL LINE 14 POSITION 34
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-ESTADO-CIVIL.
+           IF  HOJAVIDA-ESTCIVIL = SPACES GO I-ESTADO-CIVIL-2.
+           MOVE HOJAVIDA-ESTCIVIL      TO  COD-ESTCIV
+           READ ESTCIVIL WITH NO LOCK INVALID KEY
+                DISPLAY "CODIGO DE ESTADO CIVIL INEXISTENTE"
+                        LINE 24 POSITION 1 REVERSE BEEP
+                MOVE SPACES TO HOJAVIDA-ESTCIVIL
+                GO I-ESTADO-CIVIL-2.
+           DISPLAY WK-ESPACIOS  LINE 24 POSITION 1.
+           DISPLAY NOM-ESTCIV   LINE 14 POSITION 40.
+       F-ESTADO-CIVIL.
+      *
+       I-REGRABAR.
+           DISPLAY
+           "บ       [ G ]  GRABAR REGISTRO     [  ]  CONTINUA        บ"
+                                            LINE 24 POSITION 10 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+           IF W-TRUCO = "G"
+              REWRITE REG-HOJAVIDA
+              PERFORM I-AUDITA-ESTCIVIL THRU F-AUDITA-ESTCIVIL.
+           DISPLAY SPACE LINE 24 POSITION 10 SIZE 60.
+       F-REGRABAR.
+      *
+      ******************************************************************
+      * SI EL CODIGO DE ESTADO CIVIL GRABADO DIFIERE DEL QUE TENIA EL  *
+      * EMPLEADO AL LEERLO, DEJA CONSTANCIA EN ESTCIVHS DE LA FECHA EN *
+      * QUE SE DIO EL CAMBIO, PARA PODER PROBAR QUE ESTADO APLICABA   *
+      * EN UNA FECHA PASADA (AFECTA DEDUCCIONES/BENEFICIOS RETROACT.). *
+      ******************************************************************
+       I-AUDITA-ESTCIVIL.
+           IF  HOJAVIDA-ESTCIVIL NOT = W-ECH-COD-ANT
+               ACCEPT  WK-FECHA-HOY        FROM  DATE
+               ACCEPT  WK-HORA-HOY         FROM  TIME
+               MOVE HOJAVIDA-CLAVE         TO  ECH-CLAVE
+               MOVE W-ECH-COD-ANT          TO  ECH-COD-ANTERIOR
+               MOVE HOJAVIDA-ESTCIVIL      TO  ECH-COD-NUEVO
+               MOVE WK-FECHA-HOY           TO  ECH-FECHA-CAMBIO
+               MOVE WK-HORA-HOY            TO  ECH-HORA
+               MOVE CON-USERNAME           TO  ECH-USERNAME
+               WRITE REG-ESTCIVHS
+               MOVE HOJAVIDA-ESTCIVIL      TO  W-ECH-COD-ANT.
+       F-AUDITA-ESTCIVIL.
+      *
+       I-MUESTRA-CAMPOS.
+           DISPLAY HOJAVIDA-CLAVE     LINE 11 POSITION 34.
+           DISPLAY HOJAVIDA-NOMBRE    LINE 12 POSITION 34.
+           DISPLAY HOJAVIDA-ESTCIVIL  LINE 14 POSITION 34.
+           MOVE HOJAVIDA-ESTCIVIL     TO  COD-ESTCIV.
+           READ ESTCIVIL WITH NO LOCK INVALID KEY
+                MOVE SPACES TO NOM-ESTCIV.
+           DISPLAY NOM-ESTCIV         LINE 14 POSITION 40.
+       F-MUESTRA-CAMPOS.
+      *
+       I-CODIGO.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           DISPLAY HOJAVIDA-CLAVE LINE 11 POSITION 34
+           ACCEPT  HOJAVIDA-CLAVE LINE 11 POSITION 34
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-CODIGO.
+           IF  HOJAVIDA-CLAVE = SPACES
+               DISPLAY
+                 "ERROR CODIGO INCONSISTENTE" LINE 24 POSITION 1
+                  REVERSE BEEP GO I-CODIGO.
+           DISPLAY WK-ESPACIOS                LINE 24 POSITION 1.
+       F-CODIGO.
+      *
+       I-DISPLAY-OPCION.
+           DISPLAY WK-ESPACIOS  LINE 24 POSITION  1.
+           IF  W-OPCION = "M"
+               DISPLAY "MODIFICA"
+                                    LINE  9 POSITION 37 LOW BLINK.
+           IF  W-OPCION = "C"
+               DISPLAY "CONSULTA"
+                                    LINE  9 POSITION 37 LOW BLINK.
+       F-DISPLAY-OPCION.
+      ***************************************************************
+      *                   LECTURA  DE  ARCHIVOS                     *
+      ***************************************************************
+       I-LEE-HOJAVIDA.
+               MOVE 0  TO   SW-1.
+               READ HOJAVIDA WITH NO LOCK INVALID  KEY
+                    MOVE 2   TO  SW-1.
+       F-LEE-HOJAVIDA.
+      *
+       120-FT.
+               COPY "..\PRO\OPCIONES.PRO".
+               COPY "..\PRO\TRUQUITO.PRO".
+               COPY "..\PRO\PANTALLA.PRO".
+               COPY "..\PRO\USUARIOS.PRO".
+      *
+       I-FIN-MODE.
+           CLOSE HOJAVIDA ESTCIVIL ESTCIVHS.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE.
+      *
+       I-WINDOW-DATOS.
+           DISPLAY "ษออออออออออออออออออออออออออออออออออออออออออป"
+                                        LINE 08 POSITION 20.
+           DISPLAY "บ          HISTORIA ESTADO CIVIL           บ"
+                                        LINE 09 POSITION 20 REVERSE.
+           DISPLAY "ฬออออออออออออออออออออออออออออออออออออออออออน"
+                                        LINE 10 POSITION 20.
+           DISPLAY "บ EMPLEADO : ____________                   บ"
+                                        LINE 11 POSITION 20.
+           DISPLAY "บ                                           บ"
+                                        LINE 12 POSITION 20.
+           DISPLAY "ฬออออออออออออออออออออออออออออออออออออออออออน"
+                                        LINE 13 POSITION 20.
+           DISPLAY "บ ESTADO CIVIL : __                         บ"
+                                        LINE 14 POSITION 20.
+           DISPLAY "ศออออออออออออออออออออออออออออออออออออออออออผ"
+                                        LINE 15 POSITION 20.
+       F-WINDOW-DATOS.
