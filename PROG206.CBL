@@ -16,6 +16,7 @@
            COPY "..\DYC\CONCPTOS.DYC".
            COPY "..\DYC\TABLAEMP.DYC".
            COPY "..\DYC\AUDINOCA.DYC".
+           COPY "..\DYC\AUDDAV.DYC".
        DATA DIVISION.
        FILE SECTION.
            COPY "..\FD\AUDITE.FD".
@@ -24,11 +25,16 @@
            COPY "..\FD\CONCPTOS.FD".
            COPY "..\FD\TABLAEMP.FD".
            COPY "..\FD\AUDINOCA.FD".
+           COPY "..\FD\AUDDAV.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG206".
        77      ID-PRG              PIC X(7)  VALUE "PROG206".
        77  W-IND-CAMBIO        PIC 9(01) VALUE ZEROS.
        77  W-CON-CAMBIO        PIC 999   VALUE ZEROS.
+       77  SW-RESET-ACT-DAV    PIC 9     VALUE ZEROS.
+       77  SW-RESET-TRA-DAV    PIC 9     VALUE ZEROS.
+       77  WK-FLAG-ACT-ANT     PIC X(01) VALUE SPACES.
+       77  WK-FLAG-TRA-ANT     PIC X(01) VALUE SPACES.
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA           OCCURS 25 TIMES.
          05    CODIGO-PANTALLA-ANO       PIC 9(04).
@@ -255,6 +261,10 @@
                DISPLAY WK-ESPACIOS      LINE 24 POSITION  1.
 
        030-CODIGO-ANO.
+           MOVE ZEROS                  TO  SW-RESET-ACT-DAV
+                                           SW-RESET-TRA-DAV
+           MOVE SPACES                 TO  WK-FLAG-ACT-ANT
+                                           WK-FLAG-TRA-ANT
            IF  W-OPCION                     =  "M"
            IF  I-LINEA                  NOT >  K-LINEA
                MOVE CODIGO-PANTALLA-ANO       (I-LINEA)
@@ -469,10 +479,16 @@
                                     ON EXCEPTION WK-EX
                                        PERFORM 999-EXCEPTION.
       * Cambio de flag transmision ARCHIVO ASCII CORPORACION AHORRO    *
+      * Se guarda el valor anterior y se marca el cambio para dejar    *
+      * constancia en AUDDAV una vez el registro quede grabado.        *
       *----------------------------------------------------------------*
            IF AF10
+            MOVE TE011-FLAG-ACT-DAV TO WK-FLAG-ACT-ANT
+            MOVE 1                  TO SW-RESET-ACT-DAV
             MOVE SPACE TO TE011-FLAG-ACT-DAV.
            IF AF9
+            MOVE TE011-FLAG-TRA-DAV TO WK-FLAG-TRA-ANT
+            MOVE 1                  TO SW-RESET-TRA-DAV
             MOVE SPACE TO TE011-FLAG-TRA-DAV.
            DISPLAY TE011-FLAG-ACT-DAV LINE I-LINEA POSITION 40
            DISPLAY TE011-FLAG-TRA-DAV LINE I-LINEA POSITION 61
@@ -532,6 +548,9 @@
            IF  W-TRUCO                  NOT =  "M"
                GO TO 090-REGRABACION.
                REWRITE REC-TABLAEMP.
+           IF  SW-RESET-ACT-DAV          =  1
+           OR  SW-RESET-TRA-DAV          =  1
+               PERFORM I-AUDITA-FLAG-DAV THRU F-AUDITA-FLAG-DAV.
        090-FIN-ACTUALIZACION.
                PERFORM 140-BORRAR-PANTALLA THRU
                        140-SALE-BORRAR-PANTALLA
@@ -608,6 +627,40 @@
                                               (J-LINEA)
                DISPLAY W-SPACES                     LINE J-LINEA
                                                             POSITION 2.
+      ******************************************************************
+      * DEJA CONSTANCIA EN AUDDAV DEL RESET DE LOS FLAGS DE TRANSMISION
+      * ASCII (AF9/AF10) DE LA SERIE, CON EL VALOR ANTERIOR, USUARIO
+      * Y FECHA/HORA.
+      ******************************************************************
+       I-AUDITA-FLAG-DAV.
+               ACCEPT  WK-FECHA-HOY        FROM  DATE
+               ACCEPT  WK-HORA-HOY         FROM  TIME
+               OPEN EXTEND AUDDAV.
+           IF  SW-RESET-ACT-DAV             =  1
+               MOVE CON-USERNAME           TO  DAV-USERNAME
+               MOVE TE011-CODIGO-EMPRESA   TO  DAV-EMPRESA
+               MOVE TE011-CODIGO-ANO       TO  DAV-ANO
+               MOVE TE011-CODIGO-PERIODO   TO  DAV-PERIODO
+               MOVE "ACT"                  TO  DAV-CAMPO
+               MOVE WK-FLAG-ACT-ANT        TO  DAV-FLAG-ANTERIOR
+               MOVE WK-FECHA-HOY           TO  DAV-FECHA
+               MOVE WK-HORA-HOY            TO  DAV-HORA
+               WRITE REG-AUDDAV
+               MOVE ZEROS                  TO  SW-RESET-ACT-DAV.
+           IF  SW-RESET-TRA-DAV             =  1
+               MOVE CON-USERNAME           TO  DAV-USERNAME
+               MOVE TE011-CODIGO-EMPRESA   TO  DAV-EMPRESA
+               MOVE TE011-CODIGO-ANO       TO  DAV-ANO
+               MOVE TE011-CODIGO-PERIODO   TO  DAV-PERIODO
+               MOVE "TRA"                  TO  DAV-CAMPO
+               MOVE WK-FLAG-TRA-ANT        TO  DAV-FLAG-ANTERIOR
+               MOVE WK-FECHA-HOY           TO  DAV-FECHA
+               MOVE WK-HORA-HOY            TO  DAV-HORA
+               WRITE REG-AUDDAV
+               MOVE ZEROS                  TO  SW-RESET-TRA-DAV.
+               CLOSE AUDDAV.
+       F-AUDITA-FLAG-DAV. EXIT.
+      *
        I-FIN-MODE.
                CLOSE CONCPTOS
                      TABLAEMP.
