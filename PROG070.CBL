@@ -14,6 +14,7 @@
                COPY "..\DYC\EMPRESAS.DYC".
                COPY "..\DYC\NOMICORP.DYC".
                COPY "..\DYC\CNCATCTA.DYC".
+               COPY "..\SEL\INFORMES.SEL".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\AUDITE.FD".
@@ -21,15 +22,52 @@
                COPY "..\FD\CNCATCTA.FD".
                COPY "..\FD\EMPRESAS.FD".
                COPY "..\FD\NOMICORP.FD".
+               COPY "..\FD\INFORMES.FD".
       *        COPY "..\FD\TABLAEMP.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG070".
        77      ID-PRG              PIC X(7)  VALUE "PROG070".
+       77      W-COMP-TOTAL        PIC 9(02) VALUE ZEROS.
+       77      W-COMP-IND          PIC 9(02) VALUE ZEROS.
+       77      W-GAP-TOTAL         PIC 9(04) VALUE ZEROS.
+       77      W-GAP-IND           PIC 9(04) VALUE ZEROS.
+       77      W-GAP-FOUND-IDX     PIC 9(04) VALUE ZEROS.
+       77      W-GAP-ENCONTRADO    PIC 9     VALUE ZEROS.
+       77      W-COD-EMPRESA-ORIG  PIC 9(07) VALUE ZEROS.
+       77      W-EMP-EDIT          PIC ZZ9.
+       01      TABLA-GAP-CTAS.
+           05  GAP-ENTRADA              OCCURS 1000 TIMES.
+               10  GAP-CTAMAE            PIC 9(10).
+               10  GAP-NOMBRE            PIC X(30).
+               10  GAP-CONTADOR          PIC 9(02).
+               10  GAP-PRESENTE          PIC X(01) OCCURS 5 TIMES.
+       01      AREA-INFORME-CORP.
+           05  TIT-CORP-1.
+               10  FILLER                PIC X(10) VALUE SPACES.
+               10  FILLER                PIC X(14) VALUE
+                                              "CORPORACION :".
+               10  TIC-CODIGO            PIC Z(04)9.
+               10  FILLER                PIC X(03) VALUE SPACES.
+               10  TIC-NOMBRE            PIC X(40).
+           05  TIT-CORP-2.
+               10  FILLER                PIC X(10) VALUE SPACES.
+               10  FILLER                PIC X(24) VALUE
+                                       "CUENTA    NOMBRE CUENTA".
+               10  FILLER                PIC X(03) VALUE SPACES.
+               10  TIC-EMP              OCCURS 5 TIMES PIC X(07).
+           05  DET-CORP.
+               10  FILLER                PIC X(10) VALUE SPACES.
+               10  DC-CTAMAE             PIC Z(09)9.
+               10  FILLER                PIC X(01) VALUE SPACES.
+               10  DC-NOMBRE             PIC X(30).
+               10  FILLER                PIC X(03) VALUE SPACES.
+               10  DC-MARCA              OCCURS 5 TIMES PIC X(07).
                COPY "..\LBL\AUDITE.LBL".
                COPY "..\LBL\EMPRESAS.LBL".
                COPY "..\LBL\CNCATCTA.LBL".
                COPY "..\LBL\NOMICORP.LBL".
                COPY "..\LBL\USER-ACT.LBL".
+               COPY "..\LBL\INFORMES.LBL".
                COPY "..\WRK\USER-ACT.WRK".
                COPY "..\WRK\LIQUINOV.WRK".
                COPY "..\WRK\VARIABLE.WRK".
@@ -46,6 +84,7 @@
                COPY "..\DCL\USER-ACT.DCL".
                COPY "..\DCL\EMPRESAS.DCL".
                COPY "..\DCL\NOMICORP.DCL".
+               COPY "..\DCL\INFORMES.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
 
@@ -68,7 +107,9 @@
                MOVE "น"                    TO  WK-RAYAS-U
                MOVE "ฬ"                    TO  WK-RAYAS-P
                MOVE "ถ"                    TO  WK-RAYA-U
-               MOVE "ว"                    TO  WK-RAYA-P.
+               MOVE "ว"                    TO  WK-RAYA-P
+               MOVE 1                      TO  IND-INFORMES
+               PERFORM I-LABEL-INFORMES    THRU F-LABEL-INFORMES.
        F-LABEL-ARCHIVOS.
 
        I-ABRE-ARCHIVOS.
@@ -107,6 +148,11 @@
                    IF F8
                       PERFORM  I-ELIMINA THRU F-ELIMINA
                                UNTIL ESC OR CUP
+                      MOVE ZEROS TO WK-EXCEPTION
+                 ELSE
+                   IF F9
+                      PERFORM  I-COMPARA THRU F-COMPARA
+                               UNTIL ESC OR CUP
                       MOVE ZEROS TO WK-EXCEPTION.
        F-MENU-OPCIONES.
 
@@ -289,6 +335,8 @@
        F-MUESTRA-CAMPOS.
 
        I-MUESTRA-CTAS.
+           MOVE    CORP-EMPRESA (K)  TO   WI-Z2.
+           DISPLAY WI-Z2   LINE K-LINEA POSITION 18.
            MOVE 23 TO  M-LINEA.
            MOVE    CORP-CTA-CTE (K)  TO   WI-Z12
            DISPLAY WI-Z12  LINE K-LINEA POSITION M-LINEA .
@@ -391,9 +439,11 @@
            MOVE CORP-CTA-CTE      (K) TO CORP-CTA-CTE      (J)
            MOVE CORP-CTA-CONTABLE (K) TO CORP-CTA-CONTABLE (J)
            MOVE CORP-CONS-CHEQUE  (K) TO CORP-CONS-CHEQUE  (J)
+           MOVE CORP-EMPRESA      (K) TO CORP-EMPRESA      (J)
            MOVE ZEROS                 TO CORP-CTA-CTE      (K)
            MOVE ZEROS                 TO CORP-CTA-CONTABLE (K)
-           MOVE ZEROS                 TO CORP-CONS-CHEQUE  (K).
+           MOVE ZEROS                 TO CORP-CONS-CHEQUE  (K)
+           MOVE ZEROS                 TO CORP-EMPRESA      (K).
            ADD  1  TO  K.
            ADD  1  TO  J.
        F-VALIDA-CUENTA.
@@ -403,6 +453,16 @@
            DISPLAY I LINE I-LINEA POSITION J-LINEA.
            COMPUTE J-LINEA = J-LINEA + 7.
            MOVE ZEROS                  TO  WK-EXCEPTION
+           MOVE    CORP-EMPRESA (I)    TO  WI-Z2.
+           DISPLAY WI-Z2                   LINE I-LINEA POSITION 18
+           ACCEPT  CORP-EMPRESA (I)        LINE I-LINEA POSITION 18
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           MOVE    CORP-EMPRESA (I)    TO  WI-Z2.
+           DISPLAY WI-Z2                   LINE I-LINEA POSITION 18
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           MOVE ZEROS                  TO  WK-EXCEPTION
            MOVE    CORP-CTA-CTE (I)    TO  WI-Z12.
            DISPLAY WI-Z12                  LINE I-LINEA POSITION J-LINEA
            ACCEPT  CORP-CTA-CTE (I)        LINE I-LINEA POSITION J-LINEA
@@ -469,11 +529,12 @@
                                                LINE 21 POSITION 10.             DISPLAY
            DISPLAY SPACE LINE 24 POSITION 01 SIZE 80.
            DISPLAY "CREA            MODIFICA           CONSULTA
-      -             "  ELIMINA"      LINE 24 POSITION 14.
+      -             "  ELIMINA   COMPARA"  LINE 24 POSITION 14.
            DISPLAY "[ F5 ]"        LINE 24 POSITION 07 REVERSE.
            DISPLAY "[ F6 ]"        LINE 24 POSITION 23 REVERSE.
            DISPLAY "[ F7 ]"        LINE 24 POSITION 42 REVERSE.
            DISPLAY "[ F8 ]"        LINE 24 POSITION 61 REVERSE.
+           DISPLAY "[ F9 ]"        LINE 24 POSITION 69 REVERSE.
        F-FUNCIONES.
 
       ***************************************************************
@@ -492,6 +553,149 @@
                     GO F-LEE-CNCATCTA.
                DISPLAY NOMCTA  LINE 24 POSITION 15 SIZE 40 REVERSE.
        F-LEE-CNCATCTA.
+      *
+      ***************************************************************
+      *     COMPARATIVO DE CUENTAS ENTRE EMPRESAS DE LA CORPORACION  *
+      ***************************************************************
+       I-COMPARA.
+           MOVE ZEROS TO WK-EXCEPTION.
+           PERFORM I-CODIGO       THRU F-CODIGO.
+           IF      CUP            GO   F-COMPARA.
+           IF      ESC            GO   F-COMPARA.
+           PERFORM I-LEE-NOMICORP THRU F-LEE-NOMICORP.
+           IF  SW-1  =  2
+               PERFORM I-NEXISTE  THRU F-NEXISTE
+               GO I-COMPARA
+           ELSE
+               PERFORM I-MUESTRA-CAMPOS  THRU F-MUESTRA-CAMPOS.
+           PERFORM I-CUENTA-EMPRESAS THRU F-CUENTA-EMPRESAS.
+           IF  W-COMP-TOTAL < 2
+               DISPLAY
+               "ERROR CORPORACION SIN 2 O MAS EMPRESAS ASIGNADAS"
+                                          LINE 24 POSITION 1 REVERSE BEEP.
+               PERFORM ACEPTA-TRUCO.
+               DISPLAY WK-ESPACIOS        LINE 24 POSITION 1.
+               GO I-COMPARA.
+           PERFORM I-GENERA-COMPARATIVO THRU F-GENERA-COMPARATIVO.
+           DISPLAY " INFORME GENERADO EN EL ARCHIVO INFORMES "
+                                          LINE 24 POSITION 1 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+           DISPLAY WK-ESPACIOS            LINE 24 POSITION 1.
+           PERFORM I-BLANQUEA THRU F-BLANQUEA.
+       F-COMPARA.
+      *
+       I-CUENTA-EMPRESAS.
+           MOVE ZEROS TO W-COMP-TOTAL.
+           PERFORM I-CUENTA-UNA-EMPRESA THRU F-CUENTA-UNA-EMPRESA
+                   VARYING W-COMP-IND FROM 1 BY 1
+                   UNTIL W-COMP-IND > 5.
+       F-CUENTA-EMPRESAS.
+      *
+       I-CUENTA-UNA-EMPRESA.
+           MOVE SPACES                TO  TIC-EMP (W-COMP-IND).
+           IF  CORP-EMPRESA (W-COMP-IND) NOT = ZEROS
+               ADD 1 TO W-COMP-TOTAL
+               MOVE CORP-EMPRESA (W-COMP-IND) TO W-EMP-EDIT
+               MOVE W-EMP-EDIT        TO  TIC-EMP (W-COMP-IND).
+       F-CUENTA-UNA-EMPRESA.
+      *
+       I-GENERA-COMPARATIVO.
+           MOVE ZEROS          TO  W-GAP-TOTAL.
+           MOVE CON-COD-EMPRESA TO W-COD-EMPRESA-ORIG.
+           CLOSE CNCATCTA.
+           PERFORM I-LEVANTA-UNA-CIA THRU F-LEVANTA-UNA-CIA
+                   VARYING W-COMP-IND FROM 1 BY 1
+                   UNTIL W-COMP-IND > 5.
+           MOVE W-COD-EMPRESA-ORIG TO CON-COD-EMPRESA.
+           OPEN INPUT CNCATCTA.
+           PERFORM I-IMPRIME-COMPARATIVO THRU F-IMPRIME-COMPARATIVO.
+       F-GENERA-COMPARATIVO.
+      *
+       I-LEVANTA-UNA-CIA.
+           IF  CORP-EMPRESA (W-COMP-IND) = ZEROS
+               GO F-LEVANTA-UNA-CIA.
+           MOVE CORP-EMPRESA (W-COMP-IND) TO CON-COD-EMPRESA.
+           OPEN INPUT CNCATCTA.
+           MOVE ZEROS                   TO  CTAMAE.
+           MOVE ZEROS                   TO  SW-EOF.
+           START CNCATCTA KEY >  CTAMAE INVALID KEY
+                 MOVE 1                 TO  SW-EOF.
+           PERFORM I-LEVANTA-UNA-CTA    THRU F-LEVANTA-UNA-CTA
+                   UNTIL SW-EOF = 1.
+           CLOSE CNCATCTA.
+       F-LEVANTA-UNA-CIA.
+      *
+       I-LEVANTA-UNA-CTA.
+           READ CNCATCTA NEXT RECORD WITH NO LOCK AT END
+                MOVE 1 TO SW-EOF.
+           IF  SW-EOF = 1                GO  F-LEVANTA-UNA-CTA.
+           IF  ESTACTA = "S"             GO  I-LEVANTA-UNA-CTA.
+           MOVE ZEROS                    TO  W-GAP-ENCONTRADO
+           MOVE ZEROS                    TO  W-GAP-FOUND-IDX
+           PERFORM I-BUSCA-GAP-CTA       THRU F-BUSCA-GAP-CTA
+                   VARYING W-GAP-IND FROM 1 BY 1
+                   UNTIL W-GAP-IND > W-GAP-TOTAL OR
+                         W-GAP-ENCONTRADO = 1.
+           IF  W-GAP-ENCONTRADO = 1
+               ADD  1  TO  GAP-CONTADOR (W-GAP-FOUND-IDX)
+               MOVE "S" TO GAP-PRESENTE (W-GAP-FOUND-IDX W-COMP-IND)
+           ELSE
+               IF  W-GAP-TOTAL NOT < 1000
+                   DISPLAY " CUENTAS CONSOLIDADAS EXCEDEN 1000, "
+                           "PROCESO ABORTADO " LINE 20 POSITION 01
+                           ERASE STOP RUN
+               END-IF
+               ADD  1      TO  W-GAP-TOTAL
+               MOVE CTAMAE TO  GAP-CTAMAE   (W-GAP-TOTAL)
+               MOVE NOMCTA TO  GAP-NOMBRE   (W-GAP-TOTAL)
+               MOVE 1      TO  GAP-CONTADOR (W-GAP-TOTAL)
+               MOVE "S"    TO  GAP-PRESENTE (W-GAP-TOTAL W-COMP-IND).
+       F-LEVANTA-UNA-CTA.
+      *
+       I-BUSCA-GAP-CTA.
+           IF  GAP-CTAMAE (W-GAP-IND) = CTAMAE
+               MOVE W-GAP-IND  TO  W-GAP-FOUND-IDX
+               MOVE 1          TO  W-GAP-ENCONTRADO.
+       F-BUSCA-GAP-CTA.
+      *
+       I-IMPRIME-COMPARATIVO.
+           OPEN OUTPUT INFORMES.
+           MOVE SPACES         TO  TIT-CORP-1
+           MOVE CORP-CODIGO    TO  TIC-CODIGO
+           MOVE CORP-NOMBRE    TO  TIC-NOMBRE
+           WRITE REG-INFORMES FROM TIT-CORP-1 AFTER PAGE.
+           MOVE SPACES         TO  DET-CORP
+           WRITE REG-INFORMES FROM DET-CORP   AFTER 2.
+           WRITE REG-INFORMES FROM TIT-CORP-2 AFTER 1.
+           MOVE SPACES         TO  DET-CORP
+           WRITE REG-INFORMES FROM DET-CORP   AFTER 1.
+           PERFORM I-IMPRIME-UNA-GAP  THRU F-IMPRIME-UNA-GAP
+                   VARYING W-GAP-IND FROM 1 BY 1
+                   UNTIL W-GAP-IND > W-GAP-TOTAL.
+           CLOSE INFORMES.
+       F-IMPRIME-COMPARATIVO.
+      *
+       I-IMPRIME-UNA-GAP.
+           IF  GAP-CONTADOR (W-GAP-IND) = W-COMP-TOTAL
+               GO F-IMPRIME-UNA-GAP.
+           MOVE SPACES            TO  DET-CORP
+           MOVE GAP-CTAMAE (W-GAP-IND) TO  DC-CTAMAE
+           MOVE GAP-NOMBRE (W-GAP-IND) TO  DC-NOMBRE
+           PERFORM I-MARCA-GAP    THRU F-MARCA-GAP
+                   VARYING W-COMP-IND FROM 1 BY 1
+                   UNTIL W-COMP-IND > 5.
+           WRITE REG-INFORMES FROM DET-CORP   AFTER 1.
+       F-IMPRIME-UNA-GAP.
+      *
+       I-MARCA-GAP.
+           IF  CORP-EMPRESA (W-COMP-IND) = ZEROS
+               MOVE "   -   " TO DC-MARCA (W-COMP-IND)
+           ELSE
+               IF  GAP-PRESENTE (W-GAP-IND W-COMP-IND) = "S"
+                   MOVE "  SI   " TO DC-MARCA (W-COMP-IND)
+               ELSE
+                   MOVE "  NO   " TO DC-MARCA (W-COMP-IND).
+       F-MARCA-GAP.
       *
        I-ACTUALIZAR.
            DISPLAY " PRESIONE <M> MODIFICAR "
@@ -604,6 +808,7 @@
            DISPLAY "C.A.V"                     LINE 08 POSITION 20 .
            DISPLAY WK-MASCARA-FECHA            LINE 07 POSITION 56 .
            DISPLAY WK-MASCARA-HORA             LINE 08 POSITION 56 .
+           DISPLAY "Emp"                       LINE 14 POSITION 17 .
        F-CREA-PANTALLA.
 
        I-FIN-MODE.
