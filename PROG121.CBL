@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG121.
+      ******************************************************************
+      *  COPIA CUENTAS CONTABLES DE CONCEPTOS DESDE OTRA EMPRESA       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\EMPRESAS.DYC".
+           COPY "..\DYC\CONCPTOS.DYC".
+           COPY "..\DYC\CONCTACT.DYC".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "..\FD\USER-ACT.FD".
+           COPY "..\FD\EMPRESAS.FD".
+           COPY "..\FD\CONCPTOS.FD".
+           COPY "..\FD\CONCTACT.FD".
+       WORKING-STORAGE SECTION.
+       77  W-PROGRAMA          PIC X(7)  VALUE "PROG121".
+       77  ID-PRG              PIC X(7)  VALUE "PROG121".
+       77  WK-EMPRESA-ORIGEN   PIC 9(03) VALUE ZEROS.
+       77  WK-TOTAL-COPIADOS   PIC 9(04) VALUE ZEROS.
+       77  WK-CTA-G-AUX        PIC 9(10) VALUE ZEROS.
+       77  WK-CTA-C-AUX        PIC 9(10) VALUE ZEROS.
+       77  SW-FIN-COPIA        PIC 9     VALUE ZEROS.
+       77  SW-EMP-OK           PIC 9     VALUE ZEROS.
+       77  SW-CTA-ORIGEN-OK    PIC 9     VALUE ZEROS.
+      *
+           COPY "..\LBL\EMPRESAS.LBL".
+           COPY "..\LBL\CONCTACT.LBL".
+           COPY "..\LBL\USER-ACT.LBL".
+           COPY "..\WRK\USER-ACT.WRK".
+           COPY "..\WRK\TECLADOS.WRK".
+           COPY "..\WRK\IO-ERROR.WRK".
+      *
+           COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+           COPY "..\DCL\USER-ACT.DCL".
+           COPY "..\DCL\EMPRESAS.DCL".
+           COPY "..\DCL\CONCTACT.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+       I-PROGRAMA-PRINCIPAL.
+           PERFORM  I-USUARIOS          THRU  F-USUARIOS.
+           IF       SW-USER = 1         EXIT PROGRAM.
+           PERFORM  I-PANTALLA          THRU  F-PANTALLA.
+           PERFORM  I-ABRE-ARCHIVOS     THRU  F-ABRE-ARCHIVOS.
+           PERFORM  I-ACEPTA-ORIGEN     THRU  F-ACEPTA-ORIGEN.
+           IF  NOT ESC
+               PERFORM  I-COPIA-CONCEPTOS  THRU  F-COPIA-CONCEPTOS.
+           PERFORM  I-FIN-MODE          THRU  F-FIN-MODE.
+       F-PROGRAMA-PRINCIPAL.
+      *
+       I-PANTALLA.
+           DISPLAY " " LINE 01 POSITION 01 ERASE
+           "COPIA CUENTAS CONTABLES DE CONCEPTOS DESDE OTRA EMPRESA"
+                           LINE 10 POSITION 10
+           "<ESC> CANCELAR" LINE 23 POSITION 03.
+       F-PANTALLA. EXIT.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPRESAS.
+           OPEN INPUT  CONCPTOS.
+           OPEN I-O    CONCTACT.
+       F-ABRE-ARCHIVOS. EXIT.
+      *
+       I-ACEPTA-ORIGEN.
+           MOVE ZEROS TO WK-EXCEPTION.
+           DISPLAY "EMPRESA ORIGEN (CODIGO)........:"
+                                           LINE 12 POSITION 10.
+           ACCEPT  WK-EMPRESA-ORIGEN      LINE 12 POSITION 43
+                   CONVERT NO BEEP
+                       ON EXCEPTION WK-EX
+                       PERFORM 999-EXCEPTION.
+           IF  ESC  GO F-ACEPTA-ORIGEN.
+           IF  WK-EMPRESA-ORIGEN = CON-COD-EMPRESA
+               DISPLAY " ORIGEN DEBE SER DIFERENTE A LA ACTUAL "
+                                   LINE 25 POSITION 01 BEEP REVERSE
+               GO TO I-ACEPTA-ORIGEN.
+           MOVE WK-EMPRESA-ORIGEN         TO  WIN-CODIGO-EMPRESA
+           MOVE ZEROS                     TO  SW-EMP-OK
+           READ EMPRESAS WITH NO LOCK INVALID KEY
+               MOVE 1                     TO  SW-EMP-OK.
+           IF  SW-EMP-OK = 1
+               DISPLAY " EMPRESA ORIGEN NO EXISTE "
+                                   LINE 25 POSITION 01 BEEP REVERSE
+               GO TO I-ACEPTA-ORIGEN.
+           DISPLAY SPACES SIZE 80         LINE 25 POSITION 01.
+       F-ACEPTA-ORIGEN. EXIT.
+      *
+      *****************************************************************
+      *  RECORRE EL MAESTRO DE CONCEPTOS (COMUN A TODAS LAS EMPRESAS)  *
+      *  Y POR CADA UNO QUE TENGA CUENTA CONTABLE REGISTRADA EN LA     *
+      *  EMPRESA ORIGEN (CONCTACT), LA DUPLICA EN LA EMPRESA ACTUAL.   *
+      *****************************************************************
+       I-COPIA-CONCEPTOS.
+           MOVE ZEROS TO SW-FIN-COPIA WK-TOTAL-COPIADOS.
+           MOVE ZEROS                 TO  CONCPTOS-CODIGO-CONCEPTO.
+           START CONCPTOS KEY NOT < CONCPTOS-CODIGO-CONCEPTO
+                              INVALID KEY
+               MOVE 1                 TO  SW-FIN-COPIA.
+           PERFORM I-SIGUE-COPIA THRU F-SIGUE-COPIA
+                   UNTIL SW-FIN-COPIA = 1.
+           DISPLAY "REGISTROS COPIADOS............:"
+                                           LINE 15 POSITION 10.
+           DISPLAY WK-TOTAL-COPIADOS      LINE 15 POSITION 43.
+           DISPLAY "<ENTER> CONTINUAR"     LINE 23 POSITION 03.
+           PERFORM ACEPTA-TRUCO.
+       F-COPIA-CONCEPTOS. EXIT.
+      *
+       I-SIGUE-COPIA.
+           READ CONCPTOS NEXT RECORD WITH NO LOCK
+                AT END
+                MOVE 1                 TO  SW-FIN-COPIA
+                GO TO F-SIGUE-COPIA.
+           MOVE WK-EMPRESA-ORIGEN     TO  CC-CODIGO-EMPRESA
+           MOVE CONCPTOS-CODIGO-CONCEPTO TO CC-CODIGO-CONCEPTO
+           MOVE ZEROS                 TO  SW-CTA-ORIGEN-OK
+           READ CONCTACT WITH NO LOCK INVALID KEY
+               MOVE 1                 TO  SW-CTA-ORIGEN-OK.
+           IF  SW-CTA-ORIGEN-OK = 1
+               GO TO F-SIGUE-COPIA.
+           MOVE CC-CTA-GASTOS         TO  WK-CTA-G-AUX
+           MOVE CC-CTA-COSTOS         TO  WK-CTA-C-AUX
+           MOVE CON-COD-EMPRESA       TO  CC-CODIGO-EMPRESA
+           MOVE CONCPTOS-CODIGO-CONCEPTO TO CC-CODIGO-CONCEPTO
+           MOVE ZEROS                 TO  SW-EMP-OK
+           READ CONCTACT WITH NO LOCK INVALID KEY
+               MOVE 1                 TO  SW-EMP-OK.
+           MOVE WK-CTA-G-AUX          TO  CC-CTA-GASTOS
+           MOVE WK-CTA-C-AUX          TO  CC-CTA-COSTOS
+           IF  SW-EMP-OK = 1
+               WRITE REG-CONCTACT
+           ELSE
+               REWRITE REG-CONCTACT.
+           ADD  1                     TO  WK-TOTAL-COPIADOS.
+       F-SIGUE-COPIA. EXIT.
+      *
+       I-FIN-MODE.
+           CLOSE EMPRESAS CONCPTOS CONCTACT.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE. EXIT.
+      *
+           COPY "..\PRO\TRUQUITO.PRO".
+      ******************************************************************
