@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG744.
+      ******************************************************************
+      * CARGUE MASIVO DEL P.U.C. (CNCATCTA) CON VALIDACION DE LA       *
+      * JERARQUIA MAYOR/SUB/AUXILIAR                   ABR-27-2002     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\EMPRESAS.DYC".
+           COPY "..\DYC\CNCATCTA.DYC".
+           COPY "..\DYC\PUCIMPOR.DYC".
+           COPY "..\SEL\INFORMES.SEL".
+       DATA DIVISION.
+       FILE SECTION.
+               COPY "..\FD\USER-ACT.FD".
+               COPY "..\FD\EMPRESAS.FD".
+               COPY "..\FD\CNCATCTA.FD".
+               COPY "..\FD\PUCIMPOR.FD".
+               COPY "..\FD\INFORMES.FD".
+       WORKING-STORAGE SECTION.
+       77  W-PROGRAMA          PIC X(7)  VALUE "PROG744".
+       77  ID-PRG              PIC X(7)  VALUE "PROG744".
+       77  SW-PADRE-OK         PIC 9     VALUE ZEROS.
+       77  SW-DUPLICADO        PIC 9     VALUE ZEROS.
+       77  WK-TOTAL-LEIDOS     PIC 9(05) VALUE ZEROS.
+       77  WK-TOTAL-CARGADOS   PIC 9(05) VALUE ZEROS.
+       77  WK-TOTAL-RECHAZADOS PIC 9(05) VALUE ZEROS.
+       77  WK-MOTIVO           PIC X(30) VALUE SPACES.
+      *
+       01  LINEA-TITULO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LT-MENSAJE     PIC X(78) VALUE SPACES.
+      *
+       01  LINEA-RECHAZO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LR-MAYOR       PIC 9(05) VALUE ZEROS.
+           03  FILLER         PIC X(01) VALUE "-".
+           03  LR-SUB         PIC 9(02) VALUE ZEROS.
+           03  FILLER         PIC X(01) VALUE "-".
+           03  LR-AUX         PIC 9(03) VALUE ZEROS.
+           03  FILLER         PIC X(03) VALUE SPACES.
+           03  LR-NOMBRE      PIC X(40) VALUE SPACES.
+           03  FILLER         PIC X(02) VALUE SPACES.
+           03  LR-MOTIVO      PIC X(30) VALUE SPACES.
+      *
+           COPY "..\WRK\USER-ACT.WRK".
+           COPY "..\WRK\EMPRESAS.WRK".
+           COPY "..\WRK\TECLADOS.WRK".
+           COPY "..\WRK\VARIABLE.WRK".
+           COPY "..\WRK\IO-ERROR.WRK".
+           COPY "..\WRK\NO-ERROR.WRK".
+      *
+           COPY "..\LBL\CNCATCTA.LBL".
+           COPY "..\LBL\PUCIMPOR.LBL".
+           COPY "..\LBL\EMPRESAS.LBL".
+           COPY "..\LBL\INFORMES.LBL".
+           COPY "..\LBL\USER-ACT.LBL".
+      *
+           COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+               COPY "..\DCL\EMPRESAS.DCL".
+               COPY "..\DCL\CNCATCTA.DCL".
+               COPY "..\DCL\PUCIMPOR.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+       I-MAIN-PROCESS.
+           COPY "..\PRO\CONTROLA.PRO".
+           INITIALIZE WK-EXCEPTION
+           PERFORM I-USUARIOS        THRU F-USUARIOS.
+           IF      SW-USER = 1      EXIT PROGRAM.
+           PERFORM I-LABEL-ARCHIVOS   THRU  F-LABEL-ARCHIVOS.
+           PERFORM I-PANTALLA         THRU  F-PANTALLA.
+           PERFORM I-ABRE-ARCHIVOS    THRU  F-ABRE-ARCHIVOS.
+           PERFORM I-ENCABEZADO       THRU  F-ENCABEZADO.
+           PERFORM I-PROCESO-CARGUE   THRU  F-PROCESO-CARGUE.
+           PERFORM I-RESUMEN          THRU  F-RESUMEN.
+           PERFORM I-FIN-MODE         THRU  F-FIN-MODE.
+       F-MAIN-PROCESS.
+      *
+       I-LABEL-ARCHIVOS.
+           MOVE  1  TO  IND-INFORMES.
+           MOVE  744    TO  LAB-INFORMES-IDENT.
+           MOVE  ZEROS  TO  LAB-INFORMES-ANO.
+           MOVE  CON-COD-EMPRESA       TO  LAB-INFORMES-CIA.
+           MOVE DIR-PAPEL(IND-INFORMES)  TO LAB-INFORMES-PAPEL.
+       F-LABEL-ARCHIVOS. EXIT.
+      *
+       I-PANTALLA.
+           DISPLAY " " LINE 01 POSITION 01 ERASE
+           "CARGUE MASIVO DEL P.U.C."   LINE 10 POSITION 27
+           "ARCHIVO DE IMPRESION ---->" LINE 23 POSITION 03 BLINK.
+           DISPLAY
+           LABEL-INFORMES               LINE 23 POSITION 30 REVERSE
+           NOM-PAPEL (IND-INFORMES)     LINE 23 POSITION 66 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+       F-PANTALLA. EXIT.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN I-O    CNCATCTA.
+           OPEN INPUT  PUCIMPOR.
+           OPEN OUTPUT INFORMES.
+           ACCEPT WK-FECHA-HOY  FROM  DATE.
+       F-ABRE-ARCHIVOS. EXIT.
+      *
+       I-ENCABEZADO.
+           MOVE SPACES                TO  LINEA-TITULO
+           MOVE "CARGUE MASIVO DEL P.U.C. - CUENTAS RECHAZADAS"
+                                       TO  LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER PAGE
+           MOVE SPACES                 TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1.
+       F-ENCABEZADO. EXIT.
+      *
+      ***************************************************************
+      *  RECORRE EL ARCHIVO PLANO DE CARGUE Y, POR CADA REGISTRO,    *
+      *  CONFIRMA QUE LA CUENTA PADRE (MAYOR, O MAYOR-SUB SEGUN EL   *
+      *  NIVEL DE LA CUENTA) YA EXISTA EN CNCATCTA ANTES DE GRABAR   *
+      *  LA CUENTA HIJA - LA MISMA JERARQUIA MAYOR/SUB/AUXILIAR QUE  *
+      *  USA EL PROG781 PARA DESCOMPONER UNA CUENTA CONTABLE.        *
+      ***************************************************************
+       I-PROCESO-CARGUE.
+           MOVE ZEROS                  TO  SW-EOF
+           PERFORM I-LEE-PUCIMPOR      THRU F-LEE-PUCIMPOR
+                   UNTIL SW-EOF = 1.
+       F-PROCESO-CARGUE. EXIT.
+      *
+       I-LEE-PUCIMPOR.
+           READ PUCIMPOR NEXT RECORD WITH NO LOCK AT END
+                MOVE 1                 TO  SW-EOF.
+           IF  SW-EOF = 1              GO  F-LEE-PUCIMPOR.
+           ADD  1                      TO  WK-TOTAL-LEIDOS
+           PERFORM I-VALIDA-PADRE      THRU F-VALIDA-PADRE.
+           IF  SW-PADRE-OK NOT = 1
+               MOVE "CUENTA PADRE NO EXISTE"  TO  WK-MOTIVO
+               PERFORM I-RECHAZA-FILA  THRU F-RECHAZA-FILA
+               GO  I-LEE-PUCIMPOR.
+           PERFORM I-CARGA-CUENTA      THRU F-CARGA-CUENTA.
+       F-LEE-PUCIMPOR. EXIT.
+      *
+       I-VALIDA-PADRE.
+           MOVE 1                      TO  SW-PADRE-OK.
+           IF  PI-SUB = ZEROS AND PI-AUX = ZEROS
+               GO  F-VALIDA-PADRE.
+           IF  PI-AUX = ZEROS
+               MOVE  PI-MAYOR           TO  MAYMAE
+               MOVE  ZEROS              TO  SUBMAE AUXMAE
+           ELSE
+               MOVE  PI-MAYOR           TO  MAYMAE
+               MOVE  PI-SUB             TO  SUBMAE
+               MOVE  ZEROS              TO  AUXMAE.
+           READ CNCATCTA WITH NO LOCK INVALID KEY
+                MOVE  0                 TO  SW-PADRE-OK.
+       F-VALIDA-PADRE. EXIT.
+      *
+      ***************************************************************
+      *  GRABA LA CUENTA; SI YA EXISTIA EN CNCATCTA LA ACTUALIZA, DE *
+      *  MODO QUE UNA REVISION COMPLETA DEL PLAN DE CUENTAS SE PUEDA *
+      *  RECARGAR VARIAS VECES SIN DEJAR DUPLICADOS.                 *
+      ***************************************************************
+       I-CARGA-CUENTA.
+           MOVE  PI-MAYOR               TO  MAYMAE
+           MOVE  PI-SUB                 TO  SUBMAE
+           MOVE  PI-AUX                 TO  AUXMAE
+           MOVE  ZEROS                  TO  SW-DUPLICADO
+           READ CNCATCTA WITH NO LOCK INVALID KEY
+                MOVE 1                  TO  SW-DUPLICADO.
+           MOVE  PI-MAYOR               TO  MAYMAE
+           MOVE  PI-SUB                 TO  SUBMAE
+           MOVE  PI-AUX                 TO  AUXMAE
+           MOVE  PI-NOMBRE              TO  NOMCTA
+           MOVE  PI-NIVEL               TO  NIVEL
+           MOVE  PI-CODPGT              TO  CODPGT
+           MOVE  PI-ESTACTA             TO  ESTACTA
+           IF  SW-DUPLICADO = 1
+               REWRITE REG-CNCATCTA
+           ELSE
+               WRITE REG-CNCATCTA.
+           ADD  1                       TO  WK-TOTAL-CARGADOS.
+       F-CARGA-CUENTA. EXIT.
+      *
+       I-RECHAZA-FILA.
+           MOVE SPACES                  TO  LINEA-RECHAZO
+           MOVE PI-MAYOR                TO  LR-MAYOR
+           MOVE PI-SUB                  TO  LR-SUB
+           MOVE PI-AUX                  TO  LR-AUX
+           MOVE PI-NOMBRE               TO  LR-NOMBRE
+           MOVE WK-MOTIVO               TO  LR-MOTIVO
+           WRITE REG-INFORMES FROM LINEA-RECHAZO AFTER 1
+           ADD  1                       TO  WK-TOTAL-RECHAZADOS.
+       F-RECHAZA-FILA. EXIT.
+      *
+       I-RESUMEN.
+           MOVE SPACES                  TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           MOVE SPACES                  TO  LINEA-TITULO
+           STRING "REGISTROS LEIDOS: " DELIMITED BY SIZE
+                  WK-TOTAL-LEIDOS       DELIMITED BY SIZE
+                  "   CARGADOS: "       DELIMITED BY SIZE
+                  WK-TOTAL-CARGADOS     DELIMITED BY SIZE
+                  "   RECHAZADOS: "     DELIMITED BY SIZE
+                  WK-TOTAL-RECHAZADOS   DELIMITED BY SIZE
+                  INTO LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER 1.
+       F-RESUMEN. EXIT.
+      *
+       I-FIN-MODE.
+           MOVE SPACES TO REG-INFORMES.
+           WRITE REG-INFORMES AFTER PAGE.
+           CLOSE CNCATCTA PUCIMPOR INFORMES.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE. EXIT.
+      *
+               COPY "..\PRO\USUARIOS.PRO".
+               COPY "..\PRO\TRUQUITO.PRO".
+      ******************************************************************
