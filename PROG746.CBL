@@ -11,17 +11,21 @@
        FILE-CONTROL.
            COPY "..\DYC\USER-ACT.DYC".
            COPY "..\DYC\EMPRESAS.DYC".
+           COPY "..\DYC\FOLIOCTL.DYC".
            COPY "..\SEL\INFORMES.SEL".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\USER-ACT.FD".
                COPY "..\FD\EMPRESAS.FD".
+               COPY "..\FD\FOLIOCTL.FD".
                COPY "..\FD\INFORMES.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG746".
        77      ID-PRG              PIC X(7)  VALUE "PROG746".
        77      W-CIA               PIC X(7)  VALUE SPACES.
        77      W-VARIABLES-NOMINA  PIC X(7)  VALUE  SPACES.
+       77      SW-REIMPRIME        PIC 9     VALUE ZEROS.
+       77      SW-FOLIOCTL-OK      PIC 9     VALUE ZEROS.
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA     PIC 9(4)       OCCURS 25 TIMES.
                COPY "..\LBL\EMPRESAS.LBL".
@@ -56,6 +60,7 @@
        DECLARATIVES.
                COPY "..\DCL\USER-ACT.DCL".
                COPY "..\DCL\EMPRESAS.DCL".
+               COPY "..\DCL\FOLIOCTL.DCL".
                COPY "..\DCL\INFORMES.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
@@ -90,6 +95,7 @@
 
        I-ABRE-ARCHIVOS.
                OPEN INPUT  EMPRESAS
+               OPEN I-O    FOLIOCTL
                OPEN OUTPUT INFORMES.
        F-ABRE-ARCHIVOS.
       *
@@ -102,11 +108,65 @@
            IF  W-TRUCO NOT =  "S" GO TO I-CONFIRMA-COMP.
        F-CONFIRMA-COMP.
 
+      *****************************************************************
+      *  OFRECE REIMPRIMIR EL ULTIMO FOLIO EMITIDO (SIN AVANZAR LA     *
+      *  SECUENCIA MAESTRA GUARDADA EN FOLIOCTL) COMO ALTERNATIVA A    *
+      *  TECLEAR UN RANGO NUEVO DE FOLIOS.                             *
+      *****************************************************************
+       I-ACEPTA-MODO.
+           DISPLAY " <N> RANGO NUEVO     <R> REIMPRIME FOLIO ACTUAL "
+                                          LINE 24 POSITION 1 REVERSE
+           DISPLAY " [F2] TERMINAR " LINE 24 POSITION 50 REVERSE
+           PERFORM ACEPTA-TRUCO
+           IF  F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  W-TRUCO  NOT =  "N"  AND  W-TRUCO  NOT =  "R"
+               GO TO I-ACEPTA-MODO.
+           DISPLAY WK-ESPACIOS  LINE 24 POSITION  1.
+           IF  W-TRUCO  =  "R"
+               MOVE  1           TO  SW-REIMPRIME
+           ELSE
+               MOVE  0           TO  SW-REIMPRIME.
+       F-ACEPTA-MODO.
+      *
+       I-LEE-FOLIOCTL.
+           MOVE CON-COD-EMPRESA      TO  FC-CODIGO-EMPRESA
+           MOVE ZEROS                TO  SW-FOLIOCTL-OK
+           READ FOLIOCTL WITH NO LOCK INVALID KEY
+                MOVE 1                TO  SW-FOLIOCTL-OK.
+           IF  SW-FOLIOCTL-OK  =  1
+               DISPLAY "NO HAY UN FOLIO PREVIO REGISTRADO PARA REIMPRIMIR"
+                                          LINE 24 POSITION 1 REVERSE BLINK
+               PERFORM ACEPTA-TRUCO
+               GO TO I-FIN-MODE.
+           MOVE FC-ULTIMO-FOLIO      TO  W-CTAD  W-CTAH.
+       F-LEE-FOLIOCTL.
+      *
+       I-GRABA-FOLIOCTL.
+           ACCEPT WK-FECHA-HOY       FROM  DATE.
+           ACCEPT WK-HORA-HOY        FROM  TIME.
+           MOVE CON-COD-EMPRESA      TO  FC-CODIGO-EMPRESA
+           MOVE ZEROS                TO  SW-FOLIOCTL-OK
+           READ FOLIOCTL WITH NO LOCK INVALID KEY
+                MOVE 1                TO  SW-FOLIOCTL-OK.
+           MOVE X                    TO  FC-ULTIMO-FOLIO
+           MOVE CON-USERNAME         TO  FC-USUARIO
+           MOVE WK-FECHA-HOY         TO  FC-FECHA
+           MOVE WK-HORA-HOY          TO  FC-HORA
+           IF  SW-FOLIOCTL-OK  =  1
+               WRITE REG-FOLIOCTL
+           ELSE
+               REWRITE REG-FOLIOCTL.
+       F-GRABA-FOLIOCTL.
+      *
        I-PANTALLAS.
            IF F2  PERFORM I-FIN-MODE  THRU  F-FIN-MODE.
-           PERFORM I-PANTALLA-1D      THRU F-PANTALLA-1D
-           PERFORM I-ACEPTA-CTA-DESDE THRU F-ACEPTA-CTA-DESDE
-           PERFORM I-ACEPTA-CTA-HASTA THRU F-ACEPTA-CTA-HASTA
+           PERFORM I-ACEPTA-MODO      THRU F-ACEPTA-MODO
+           IF  SW-REIMPRIME  =  1
+               PERFORM I-LEE-FOLIOCTL    THRU F-LEE-FOLIOCTL
+           ELSE
+               PERFORM I-PANTALLA-1D      THRU F-PANTALLA-1D
+               PERFORM I-ACEPTA-CTA-DESDE THRU F-ACEPTA-CTA-DESDE
+               PERFORM I-ACEPTA-CTA-HASTA THRU F-ACEPTA-CTA-HASTA.
            PERFORM I-ACEPTA-CIA       THRU F-ACEPTA-CIA
            PERFORM I-CONFIRMA-COMP    THRU F-CONFIRMA-COMP
            MOVE 0 TO FIN-OK  WK-PAGINA W-CONTA.
@@ -120,6 +180,8 @@
               WRITE REG-INFORMES FROM TITULO-0 AFTER  1.
               MOVE  SPACES         TO REG-INFORMES
               WRITE REG-INFORMES               AFTER  PAGE.
+           IF  SW-REIMPRIME  NOT =  1
+               PERFORM I-GRABA-FOLIOCTL THRU F-GRABA-FOLIOCTL.
            PERFORM I-DISPLAY         THRU F-DISPLAY.
        F-PROCESO-FOLIOS.
       *
@@ -132,6 +194,7 @@
         
        I-FIN-MODE.
            CLOSE EMPRESAS
+                 FOLIOCTL
                  INFORMES.
            EXIT PROGRAM.
            STOP RUN.
