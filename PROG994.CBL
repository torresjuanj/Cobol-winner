@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG994.
+      *----------------------------------------------------------------*
+      * DIRECTORIO GENERAL DE MENUS   ABR-27-2002                      *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\NOMIMENU.DYC".
+           COPY "..\SEL\INFORMES.SEL".
+           COPY "..\SEL\REPORTES.SEL".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "..\FD\USER-ACT.FD".
+           COPY "..\FD\NOMIMENU.FD".
+           COPY "..\FD\INFORMES.FD".
+           COPY "..\FD\REPORTES.FD".
+       WORKING-STORAGE SECTION.
+       77  W-PROGRAMA PIC X(7) VALUE "PROG994".
+       77  ID-PRG     PIC X(7) VALUE "PROG994".
+       77  W-TOT-PROGRAMAS           PIC 9(02)       VALUE 69.
+       77  WK-TPV-IDX                PIC 9(02)       VALUE ZEROS.
+       77  SW-PROGRAMA-VALIDO        PIC 9           VALUE ZEROS.
+      *
+       01  LINEA.
+           03 FILLER PIC X(2)  VALUE SPACES.
+           03 PROGRA PIC X(10) VALUE SPACES.
+      *
+       01  LINEA-DIRECTORIO.
+           03 FILLER          PIC X(1)  VALUE SPACES.
+           03 DIR-MENU        PIC X(12) VALUE SPACES.
+           03 FILLER          PIC X(1)  VALUE SPACES.
+           03 DIR-LINEA       PIC 9(02) VALUE ZEROS.
+           03 FILLER          PIC X(1)  VALUE SPACES.
+           03 DIR-TIPO        PIC X(01) VALUE SPACES.
+           03 FILLER          PIC X(1)  VALUE SPACES.
+           03 DIR-DATO        PIC X(20) VALUE SPACES.
+           03 FILLER          PIC X(2)  VALUE SPACES.
+           03 DIR-ALERTA      PIC X(24) VALUE SPACES.
+      *
+      * TABLA ESTATICA DE PROGRAMAS REGISTRADOS EN EL DIRECTORIO
+      * FUENTE: LISTADO DE PROG### VIGENTES AL MOMENTO DE GENERAR
+      * ESTE LISTADO.  ACTUALIZAR CUANDO SE ADICIONEN O SE RETIREN
+      * PROGRAMAS DEL SISTEMA.
+      *
+       01  TABLA-PROGRAMAS-INIC.
+           03 FILLER PIC X(7) VALUE "PROG000".
+           03 FILLER PIC X(7) VALUE "PROG001".
+           03 FILLER PIC X(7) VALUE "PROG002".
+           03 FILLER PIC X(7) VALUE "PROG003".
+           03 FILLER PIC X(7) VALUE "PROG015".
+           03 FILLER PIC X(7) VALUE "PROG016".
+           03 FILLER PIC X(7) VALUE "PROG035".
+           03 FILLER PIC X(7) VALUE "PROG040".
+           03 FILLER PIC X(7) VALUE "PROG045".
+           03 FILLER PIC X(7) VALUE "PROG046".
+           03 FILLER PIC X(7) VALUE "PROG050".
+           03 FILLER PIC X(7) VALUE "PROG055".
+           03 FILLER PIC X(7) VALUE "PROG060".
+           03 FILLER PIC X(7) VALUE "PROG061".
+           03 FILLER PIC X(7) VALUE "PROG065".
+           03 FILLER PIC X(7) VALUE "PROG066".
+           03 FILLER PIC X(7) VALUE "PROG070".
+           03 FILLER PIC X(7) VALUE "PROG075".
+           03 FILLER PIC X(7) VALUE "PROG080".
+           03 FILLER PIC X(7) VALUE "PROG090".
+           03 FILLER PIC X(7) VALUE "PROG115".
+           03 FILLER PIC X(7) VALUE "PROG120".
+           03 FILLER PIC X(7) VALUE "PROG121".
+           03 FILLER PIC X(7) VALUE "PROG125".
+           03 FILLER PIC X(7) VALUE "PROG130".
+           03 FILLER PIC X(7) VALUE "PROG140".
+           03 FILLER PIC X(7) VALUE "PROG145".
+           03 FILLER PIC X(7) VALUE "PROG150".
+           03 FILLER PIC X(7) VALUE "PROG151".
+           03 FILLER PIC X(7) VALUE "PROG160".
+           03 FILLER PIC X(7) VALUE "PROG161".
+           03 FILLER PIC X(7) VALUE "PROG170".
+           03 FILLER PIC X(7) VALUE "PROG206".
+           03 FILLER PIC X(7) VALUE "PROG207".
+           03 FILLER PIC X(7) VALUE "PROG310".
+           03 FILLER PIC X(7) VALUE "PROG663".
+           03 FILLER PIC X(7) VALUE "PROG715".
+           03 FILLER PIC X(7) VALUE "PROG731".
+           03 FILLER PIC X(7) VALUE "PROG733".
+           03 FILLER PIC X(7) VALUE "PROG737".
+           03 FILLER PIC X(7) VALUE "PROG738".
+           03 FILLER PIC X(7) VALUE "PROG740".
+           03 FILLER PIC X(7) VALUE "PROG741".
+           03 FILLER PIC X(7) VALUE "PROG742".
+           03 FILLER PIC X(7) VALUE "PROG743".
+           03 FILLER PIC X(7) VALUE "PROG744".
+           03 FILLER PIC X(7) VALUE "PROG745".
+           03 FILLER PIC X(7) VALUE "PROG746".
+           03 FILLER PIC X(7) VALUE "PROG749".
+           03 FILLER PIC X(7) VALUE "PROG753".
+           03 FILLER PIC X(7) VALUE "PROG758".
+           03 FILLER PIC X(7) VALUE "PROG759".
+           03 FILLER PIC X(7) VALUE "PROG760".
+           03 FILLER PIC X(7) VALUE "PROG761".
+           03 FILLER PIC X(7) VALUE "PROG769".
+           03 FILLER PIC X(7) VALUE "PROG771".
+           03 FILLER PIC X(7) VALUE "PROG772".
+           03 FILLER PIC X(7) VALUE "PROG773".
+           03 FILLER PIC X(7) VALUE "PROG775".
+           03 FILLER PIC X(7) VALUE "PROG781".
+           03 FILLER PIC X(7) VALUE "PROG783".
+           03 FILLER PIC X(7) VALUE "PROG784".
+           03 FILLER PIC X(7) VALUE "PROG785".
+           03 FILLER PIC X(7) VALUE "PROG795".
+           03 FILLER PIC X(7) VALUE "PROG796".
+           03 FILLER PIC X(7) VALUE "PROG797".
+           03 FILLER PIC X(7) VALUE "PROG980".
+           03 FILLER PIC X(7) VALUE "PROG993".
+           03 FILLER PIC X(7) VALUE "PROG994".
+       01  TABLA-PROGRAMAS REDEFINES TABLA-PROGRAMAS-INIC.
+           03 TPV-PROGRAMA PIC X(7) OCCURS 69 TIMES.
+      *
+           COPY "..\WRK\USER-ACT.WRK".
+           COPY "..\WRK\LISTADOS.WRK".
+           COPY "..\WRK\TECLADOS.WRK".
+           COPY "..\WRK\IO-ERROR.WRK".
+      *
+           COPY "..\LBL\REPORTES.LBL".
+           COPY "..\LBL\NOMIMENU.LBL".
+           COPY "..\LBL\INFORMES.LBL".
+           COPY "..\LBL\USER-ACT.LBL".
+      *
+           COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+       I-PROGRAMA-PRINCIPAL.
+           PERFORM  I-USUARIOS         THRU  F-USUARIOS.
+           IF       SW-USER = 1        EXIT PROGRAM.
+           PERFORM  I-LABEL-ARCHIVOS   THRU  F-LABEL-ARCHIVOS.
+           PERFORM  I-PANTALLA         THRU  F-PANTALLA.
+           PERFORM  I-ABRE-ARCHIVOS    THRU  F-ABRE-ARCHIVOS.
+           PERFORM  I-PROCESO-INFORME  THRU  F-PROCESO-INFORME.
+           PERFORM  I-FIN-MODE         THRU  F-FIN-MODE.
+       F-PROGRAMA-PRINCIPAL.
+      *
+       I-LABEL-ARCHIVOS.
+           MOVE  1  TO  IND-INFORMES.
+           MOVE  994    TO  LAB-INFORMES-IDENT.
+           MOVE  ZEROS  TO  LAB-INFORMES-ANO
+                            LAB-INFORMES-CIA.
+           MOVE DIR-PAPEL(IND-INFORMES)  TO LAB-INFORMES-PAPEL.
+           MOVE  1  TO  IND-REPORTES.
+           MOVE  994    TO  LAB-REPORTES-IDENT.
+           MOVE  ZEROS  TO  LAB-REPORTES-ANO
+                            LAB-REPORTES-CIA.
+           MOVE DIR-PAPEL(IND-REPORTES)  TO LAB-REPORTES-PAPEL.
+       F-LABEL-ARCHIVOS. EXIT.
+      *
+       I-PANTALLA.
+           DISPLAY " " LINE 01 POSITION 01 ERASE
+           "DIRECTORIO GENERAL DE MENUS -- TODOS LOS MENUS"
+                           LINE 10 POSITION 20
+           "ARCHIVO DE IMPRESION ---->" LINE 23 POSITION 03 BLINK.
+           DISPLAY
+           LABEL-INFORMES               LINE 23 POSITION 30 REVERSE
+           NOM-PAPEL (IND-INFORMES)     LINE 23 POSITION 66 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+       F-PANTALLA. EXIT.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN I-O    MENU.
+           OPEN OUTPUT INFORMES REPORTES.
+       F-ABRE-ARCHIVOS. EXIT.
+      *
+       I-PROCESO-INFORME.
+           DISPLAY SPACES SIZE 80 LINE 25 POSITION 01.
+           MOVE  SPACES TO ME-IDENT.
+           MOVE  ZEROS  TO ME-LINEA.
+           PERFORM  I-START-NOMIMENU-MAYOR-KEY00  THRU
+                    F-START-NOMIMENU-MAYOR-KEY00.
+           IF FIN-ARCH-NOMIMENU = 1
+            GO TO F-PROCESO-INFORME.
+           PERFORM I-LISTA-INFORME THRU F-LISTA-INFORME
+            UNTIL FIN-ARCH-NOMIMENU = 1.
+       F-PROCESO-INFORME. EXIT.
+      *
+       I-LISTA-INFORME.
+           PERFORM I-LEE-C-NOMIMENU THRU F-LEE-C-NOMIMENU.
+           DISPLAY ME-CLAVE LINE 25 POSITION 01.
+           IF FIN-ARCH-NOMIMENU = 1 GO TO F-LISTA-INFORME.
+      *
+           MOVE SPACES     TO LINEA-DIRECTORIO
+           MOVE ME-IDENT   TO DIR-MENU
+           MOVE ME-LINEA   TO DIR-LINEA
+           MOVE ME-TIPO    TO DIR-TIPO
+           MOVE ME-DATO    TO DIR-DATO.
+      *
+           IF ME-TIPO = "I"
+               PERFORM I-VERIFICA-PROGRAMA THRU F-VERIFICA-PROGRAMA
+               IF SW-PROGRAMA-VALIDO = ZEROS
+                   MOVE "** PROGRAMA NO EXISTE **" TO DIR-ALERTA.
+      *
+           WRITE REG-INFORMES FROM LINEA-DIRECTORIO AFTER 1.
+           MOVE ME-PASSWORD   TO PROGRA.
+           WRITE REG-REPORTES FROM LINEA AFTER 1.
+       F-LISTA-INFORME. EXIT.
+      *
+       I-VERIFICA-PROGRAMA.
+           MOVE ZEROS TO SW-PROGRAMA-VALIDO.
+           MOVE 1     TO WK-TPV-IDX.
+           PERFORM I-COMPARA-PROGRAMA THRU F-COMPARA-PROGRAMA
+                   VARYING WK-TPV-IDX FROM 1 BY 1
+                   UNTIL   WK-TPV-IDX > W-TOT-PROGRAMAS
+                        OR SW-PROGRAMA-VALIDO = 1.
+       F-VERIFICA-PROGRAMA. EXIT.
+      *
+       I-COMPARA-PROGRAMA.
+           IF ME-DATO(1:7) = TPV-PROGRAMA(WK-TPV-IDX)
+               MOVE 1 TO SW-PROGRAMA-VALIDO.
+       F-COMPARA-PROGRAMA. EXIT.
+      *
+       I-FIN-MODE.
+           MOVE SPACES TO REG-INFORMES.
+           WRITE REG-INFORMES AFTER PAGE.
+           CLOSE MENU INFORMES REPORTES.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE. EXIT.
+      *
+           COPY "..\START\NOMIMENU.M00".
+      *
+           COPY "..\LEE\NOMIMENU.SEQ".
+      *
+           COPY "..\PRO\TRUQUITO.PRO".
+      ******************************************************************
