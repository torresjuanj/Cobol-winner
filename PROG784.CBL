@@ -0,0 +1,332 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG784.
+      ******************************************************************
+      * CONCILIACION TRASPASO CNDTACNU (PROG731) CONTRA CIERRE DE      *
+      * CUENTAS DE RESULTADO (PROG783)                 ABR-27-2002    *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\CNDTACNU.DYC".
+           COPY "..\DYC\CNDOCTOS.DYC".
+           COPY "..\DYC\CNCATCTA.DYC".
+           COPY "..\SEL\INFORMES.SEL".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "..\FD\USER-ACT.FD".
+           COPY "..\FD\CNDTACNU.FD".
+           COPY "..\FD\CNDOCTOS.FD".
+           COPY "..\FD\CNCATCTA.FD".
+           COPY "..\FD\INFORMES.FD".
+       WORKING-STORAGE SECTION.
+       77  W-PROGRAMA          PIC X(7)  VALUE "PROG784".
+       77  ID-PRG              PIC X(7)  VALUE "PROG784".
+       77  W-LONG              PIC 9(02) VALUE 13.
+       77  TC-TOTAL            PIC 9(04) VALUE ZEROS.
+       77  TC-IND              PIC 9(04) VALUE ZEROS.
+       77  TC-FOUND-IDX        PIC 9(04) VALUE ZEROS.
+       77  TC-ENCONTRADO       PIC 9     VALUE ZEROS.
+       77  WK-TOTAL-DIFERENCIAS PIC 9(04) VALUE ZEROS.
+       77  WK-VALOR-CIERRE     PIC S9(12)V99 VALUE ZEROS.
+       77  WK-DIFERENCIA       PIC S9(12)V99 VALUE ZEROS.
+      *
+       01  TABLA-CIERRE.
+           03  TC-ENTRADA              OCCURS 1000 TIMES.
+               05  TC-MAYOR            PIC 9(05) VALUE ZEROS.
+               05  TC-SUB              PIC 9(02) VALUE ZEROS.
+               05  TC-AUX              PIC 9(03) VALUE ZEROS.
+               05  TC-VALOR            PIC S9(12)V99 VALUE ZEROS.
+               05  TC-CRUZADO          PIC 9     VALUE ZEROS.
+      *
+       01  LINEA-TITULO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LT-MENSAJE     PIC X(78) VALUE SPACES.
+      *
+       01  LINEA-COLUMNAS.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  FILLER         PIC X(17) VALUE "CUENTA".
+           03  FILLER         PIC X(30) VALUE "NOMBRE".
+           03  FILLER         PIC X(16) VALUE "TRASPASO-PROG731".
+           03  FILLER         PIC X(16) VALUE "CIERRE-PROG783".
+           03  FILLER         PIC X(14) VALUE "DIFERENCIA".
+      *
+       01  LINEA-DETALLE.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LD-MAYOR       PIC 9(05) VALUE ZEROS.
+           03  FILLER         PIC X(01) VALUE "-".
+           03  LD-SUB         PIC 9(02) VALUE ZEROS.
+           03  FILLER         PIC X(01) VALUE "-".
+           03  LD-AUX         PIC 9(03) VALUE ZEROS.
+           03  FILLER         PIC X(03) VALUE SPACES.
+           03  LD-NOMBRE      PIC X(30) VALUE SPACES.
+           03  LD-TRASPASO    PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZEROS.
+           03  FILLER         PIC X(02) VALUE SPACES.
+           03  LD-CIERRE      PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZEROS.
+           03  FILLER         PIC X(02) VALUE SPACES.
+           03  LD-DIFERENCIA  PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZEROS.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LD-MARCA       PIC X(12) VALUE SPACES.
+      *
+           COPY "..\WRK\USER-ACT.WRK".
+           COPY "..\WRK\TECLADOS.WRK".
+           COPY "..\WRK\IO-ERROR.WRK".
+           COPY "..\WRK\NO-ERROR.WRK".
+      *
+           COPY "..\LBL\CNDTACNU.LBL".
+           COPY "..\LBL\CNDOCTOS.LBL".
+           COPY "..\LBL\CNCATCTA.LBL".
+           COPY "..\LBL\INFORMES.LBL".
+           COPY "..\LBL\USER-ACT.LBL".
+      *
+           COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+       I-PROGRAMA-PRINCIPAL.
+           PERFORM  I-USUARIOS          THRU  F-USUARIOS.
+           IF       SW-USER = 1         EXIT PROGRAM.
+           PERFORM  I-LABEL-ARCHIVOS    THRU  F-LABEL-ARCHIVOS.
+           PERFORM  I-PANTALLA          THRU  F-PANTALLA.
+           PERFORM  I-ABRE-ARCHIVOS     THRU  F-ABRE-ARCHIVOS.
+           PERFORM  I-ENCABEZADO        THRU  F-ENCABEZADO.
+           PERFORM  I-ACUMULA-CIERRES   THRU  F-ACUMULA-CIERRES.
+           PERFORM  I-CONCILIA-TRASPASO THRU  F-CONCILIA-TRASPASO.
+           PERFORM  I-CIERRES-HUERFANOS THRU  F-CIERRES-HUERFANOS.
+           PERFORM  I-RESUMEN           THRU  F-RESUMEN.
+           PERFORM  I-FIN-MODE          THRU  F-FIN-MODE.
+       F-PROGRAMA-PRINCIPAL.
+      *
+       I-LABEL-ARCHIVOS.
+           MOVE  1  TO  IND-INFORMES.
+           MOVE  784    TO  LAB-INFORMES-IDENT.
+           MOVE  ZEROS  TO  LAB-INFORMES-ANO.
+           MOVE  CON-COD-EMPRESA       TO  LAB-INFORMES-CIA.
+           MOVE DIR-PAPEL(IND-INFORMES)  TO LAB-INFORMES-PAPEL.
+       F-LABEL-ARCHIVOS. EXIT.
+      *
+       I-PANTALLA.
+           DISPLAY " " LINE 01 POSITION 01 ERASE
+           "CONCILIACION TRASPASO CNDTACNU CONTRA CIERRE DE RESULTADO"
+                           LINE 10 POSITION 11
+           "ARCHIVO DE IMPRESION ---->" LINE 23 POSITION 03 BLINK.
+           DISPLAY
+           LABEL-INFORMES               LINE 23 POSITION 30 REVERSE
+           NOM-PAPEL (IND-INFORMES)     LINE 23 POSITION 66 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+       F-PANTALLA. EXIT.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN INPUT  CNDTACNU.
+           OPEN INPUT  CNDOCTOS.
+           OPEN INPUT  CNCATCTA.
+           OPEN OUTPUT INFORMES.
+           ACCEPT WK-FECHA-HOY  FROM  DATE.
+       F-ABRE-ARCHIVOS. EXIT.
+      *
+       I-ENCABEZADO.
+           MOVE SPACES              TO  LINEA-TITULO
+           MOVE "CONCILIACION CARGUE DE SALDOS(PROG731) VS CIERRE DE"
+                                     TO  LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER PAGE
+           MOVE "CUENTAS DE RESULTADO(PROG783)" TO LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER 1
+           MOVE SPACES               TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           WRITE REG-INFORMES FROM LINEA-COLUMNAS AFTER 1
+           MOVE SPACES               TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1.
+       F-ENCABEZADO. EXIT.
+      *
+      ***************************************************************
+      *  RECORRE CNDOCTOS Y ACUMULA, POR CUENTA, LOS COMPROBANTES    *
+      *  DE CIERRE DE RESULTADO GENERADOS POR EL PROG783 (TIPO DE    *
+      *  RADICACION 25 O 26).  LA TABLA RESULTANTE ES EL "TOTAL      *
+      *  CIERRE-PROG783" CONTRA EL QUE SE CONFRONTA EL TRASPASO.     *
+      ***************************************************************
+       I-ACUMULA-CIERRES.
+           MOVE ZEROS               TO  KEY00-DOCTOS
+           MOVE ZEROS               TO  FIN-OK
+           START CNDOCTOS  KEY NOT LESS  KEY00-DOCTOS INVALID KEY
+                 MOVE 1              TO  FIN-OK.
+           PERFORM I-LEE-CNDOCTOS   THRU F-LEE-CNDOCTOS
+                   UNTIL FIN-OK = 1.
+       F-ACUMULA-CIERRES. EXIT.
+      *
+       I-LEE-CNDOCTOS.
+           READ CNDOCTOS NEXT RECORD WITH NO LOCK AT END
+                MOVE 1               TO  FIN-OK.
+           IF  FIN-OK = 1            GO  F-LEE-CNDOCTOS.
+           IF  RADICTIP-DOCTOS NOT = 25 AND RADICTIP-DOCTOS NOT = 26
+                                     GO  I-LEE-CNDOCTOS.
+           IF  VALOR-DOCTOS = ZEROS  GO  I-LEE-CNDOCTOS.
+           PERFORM I-ACUMULA-CUENTA THRU F-ACUMULA-CUENTA.
+       F-LEE-CNDOCTOS. EXIT.
+      *
+       I-ACUMULA-CUENTA.
+           MOVE ZEROS                TO  TC-ENCONTRADO
+           MOVE ZEROS                TO  TC-FOUND-IDX
+           PERFORM I-BUSCA-CUENTA   THRU F-BUSCA-CUENTA
+                   VARYING TC-IND FROM 1 BY 1
+                   UNTIL TC-IND > TC-TOTAL OR TC-ENCONTRADO = 1.
+           IF  TC-ENCONTRADO = 1
+               ADD  VALOR-DOCTOS     TO  TC-VALOR(TC-FOUND-IDX)
+           ELSE
+               IF  TC-TOTAL NOT < 1000
+                   DISPLAY " CUENTAS CONSOLIDADAS EXCEDEN 1000, "
+                           "PROCESO ABORTADO " LINE 20 POSITION 01
+                           ERASE STOP RUN
+               END-IF
+               ADD  1                TO  TC-TOTAL
+               MOVE MAYCTA-DOCTOS    TO  TC-MAYOR(TC-TOTAL)
+               MOVE SUBCTA-DOCTOS    TO  TC-SUB(TC-TOTAL)
+               MOVE AUXCTA-DOCTOS    TO  TC-AUX(TC-TOTAL)
+               MOVE VALOR-DOCTOS     TO  TC-VALOR(TC-TOTAL)
+               MOVE ZEROS            TO  TC-CRUZADO(TC-TOTAL).
+       F-ACUMULA-CUENTA. EXIT.
+      *
+       I-BUSCA-CUENTA.
+           IF  TC-MAYOR(TC-IND) = MAYCTA-DOCTOS AND
+               TC-SUB(TC-IND)   = SUBCTA-DOCTOS AND
+               TC-AUX(TC-IND)   = AUXCTA-DOCTOS
+               MOVE TC-IND           TO  TC-FOUND-IDX
+               MOVE 1                TO  TC-ENCONTRADO.
+       F-BUSCA-CUENTA. EXIT.
+      *
+      ***************************************************************
+      *  RECORRE CNDTACNU EN EL MISMO ORDEN Y CON EL MISMO LIMITE    *
+      *  DE MAYOR (4500) QUE USA EL PROG731 PARA TRASLADAR EL        *
+      *  SALDO(13), Y LO CONFRONTA CONTRA LO ACUMULADO DE CNDOCTOS.  *
+      ***************************************************************
+       I-CONCILIA-TRASPASO.
+           MOVE ZEROS                 TO  CNDTACNU-CLAVE
+           MOVE ZEROS                 TO  SW-EOF
+           START CNDTACNU  KEY >   CNDTACNU-CLAVE INVALID KEY
+                 MOVE 1                TO  SW-EOF.
+           PERFORM I-LEE-CNDTACNU     THRU F-LEE-CNDTACNU
+                   UNTIL SW-EOF = 1.
+       F-CONCILIA-TRASPASO. EXIT.
+      *
+       I-LEE-CNDTACNU.
+           READ CNDTACNU NEXT RECORD WITH NO LOCK AT END
+                MOVE 1                 TO  SW-EOF.
+           IF  SW-EOF = 1              GO  F-LEE-CNDTACNU.
+           IF  CNDTACNU-MAYOR > 4500   MOVE 1 TO SW-EOF
+                                        GO  F-LEE-CNDTACNU.
+           IF  CNDTACNU-SALDO(W-LONG) = ZEROS
+               PERFORM I-BUSCA-EN-TABLA THRU F-BUSCA-EN-TABLA
+               IF  TC-ENCONTRADO = 0 OR TC-VALOR(TC-FOUND-IDX) = ZEROS
+                   GO  I-LEE-CNDTACNU.
+           PERFORM I-DETALLE-CONCILIA  THRU F-DETALLE-CONCILIA.
+       F-LEE-CNDTACNU. EXIT.
+      *
+       I-BUSCA-EN-TABLA.
+           MOVE ZEROS                  TO  TC-ENCONTRADO
+           MOVE ZEROS                  TO  TC-FOUND-IDX
+           PERFORM I-BUSCA-CUENTA2    THRU F-BUSCA-CUENTA2
+                   VARYING TC-IND FROM 1 BY 1
+                   UNTIL TC-IND > TC-TOTAL OR TC-ENCONTRADO = 1.
+       F-BUSCA-EN-TABLA. EXIT.
+      *
+       I-BUSCA-CUENTA2.
+           IF  TC-MAYOR(TC-IND) = CNDTACNU-MAYOR AND
+               TC-SUB(TC-IND)   = CNDTACNU-SUB   AND
+               TC-AUX(TC-IND)   = CNDTACNU-AUX
+               MOVE TC-IND             TO  TC-FOUND-IDX
+               MOVE 1                  TO  TC-ENCONTRADO.
+       F-BUSCA-CUENTA2. EXIT.
+      *
+       I-DETALLE-CONCILIA.
+           PERFORM I-BUSCA-EN-TABLA    THRU F-BUSCA-EN-TABLA
+           IF  TC-ENCONTRADO = 1
+               MOVE TC-VALOR(TC-FOUND-IDX)  TO  WK-VALOR-CIERRE
+               MOVE 1                  TO  TC-CRUZADO(TC-FOUND-IDX)
+           ELSE
+               MOVE ZEROS              TO  WK-VALOR-CIERRE.
+           COMPUTE WK-DIFERENCIA = CNDTACNU-SALDO(W-LONG) +
+                                    WK-VALOR-CIERRE.
+           MOVE SPACES                 TO  LINEA-DETALLE
+           MOVE CNDTACNU-MAYOR         TO  LD-MAYOR  MAYMAE
+           MOVE CNDTACNU-SUB           TO  LD-SUB    SUBMAE
+           MOVE CNDTACNU-AUX           TO  LD-AUX    AUXMAE
+           READ CNCATCTA WITH NO LOCK INVALID KEY
+                MOVE "CUENTA NO EXISTE"    TO  NOMCTA.
+           MOVE NOMCTA                 TO  LD-NOMBRE
+           MOVE CNDTACNU-SALDO(W-LONG) TO  LD-TRASPASO
+           COMPUTE LD-CIERRE = WK-VALOR-CIERRE * (-1)
+           MOVE WK-DIFERENCIA          TO  LD-DIFERENCIA
+           IF  WK-DIFERENCIA NOT = ZEROS
+               MOVE "** DIFERENTE **"   TO  LD-MARCA
+               ADD  1                  TO  WK-TOTAL-DIFERENCIAS.
+           WRITE REG-INFORMES FROM LINEA-DETALLE AFTER 1.
+       F-DETALLE-CONCILIA. EXIT.
+      *
+      ***************************************************************
+      *  RELACIONA LAS CUENTAS QUE TIENEN CIERRE REGISTRADO EN       *
+      *  CNDOCTOS (PROG783) PERO QUE NO CRUZARON CONTRA NINGUN       *
+      *  SALDO DE TRASPASO EN CNDTACNU (PROG731) - POSIBLE CUENTA    *
+      *  NUEVA SIN TRASLADAR O CIERRE REGISTRADO POR ERROR.          *
+      ***************************************************************
+       I-CIERRES-HUERFANOS.
+           MOVE ZEROS                  TO  TC-IND
+           IF  TC-TOTAL > ZEROS
+               MOVE SPACES              TO  REG-INFORMES
+               WRITE REG-INFORMES AFTER 1
+               MOVE SPACES              TO  LINEA-TITULO
+               MOVE
+               "CIERRES PROG783 SIN SALDO DE TRASPASO EN PROG731"
+                                        TO  LT-MENSAJE
+               WRITE REG-INFORMES FROM LINEA-TITULO AFTER 1
+               PERFORM I-HUERFANO-DETALLE THRU F-HUERFANO-DETALLE
+                       VARYING TC-IND FROM 1 BY 1
+                       UNTIL TC-IND > TC-TOTAL.
+       F-CIERRES-HUERFANOS. EXIT.
+      *
+       I-HUERFANO-DETALLE.
+           IF  TC-CRUZADO(TC-IND) = 1 OR TC-VALOR(TC-IND) = ZEROS
+               GO  F-HUERFANO-DETALLE.
+           MOVE SPACES                  TO  LINEA-DETALLE
+           MOVE TC-MAYOR(TC-IND)        TO  LD-MAYOR  MAYMAE
+           MOVE TC-SUB(TC-IND)          TO  LD-SUB    SUBMAE
+           MOVE TC-AUX(TC-IND)          TO  LD-AUX    AUXMAE
+           READ CNCATCTA WITH NO LOCK INVALID KEY
+                MOVE "CUENTA NO EXISTE"     TO  NOMCTA.
+           MOVE NOMCTA                  TO  LD-NOMBRE
+           MOVE ZEROS                   TO  LD-TRASPASO
+           COMPUTE LD-CIERRE = TC-VALOR(TC-IND) * (-1)
+           COMPUTE LD-DIFERENCIA = TC-VALOR(TC-IND)
+           MOVE "** DIFERENTE **"       TO  LD-MARCA
+           ADD  1                       TO  WK-TOTAL-DIFERENCIAS
+           WRITE REG-INFORMES FROM LINEA-DETALLE AFTER 1.
+       F-HUERFANO-DETALLE. EXIT.
+      *
+       I-RESUMEN.
+           MOVE SPACES                  TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           MOVE SPACES                  TO  LINEA-TITULO
+           IF  WK-TOTAL-DIFERENCIAS = ZEROS
+               MOVE "TRASPASO Y CIERRE CUADRAN EN TODAS LAS CUENTAS"
+                                        TO  LT-MENSAJE
+           ELSE
+               STRING "TOTAL CUENTAS CON DIFERENCIA: "
+                      DELIMITED BY SIZE
+                      WK-TOTAL-DIFERENCIAS DELIMITED BY SIZE
+                      INTO LT-MENSAJE.
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER 1.
+       F-RESUMEN. EXIT.
+      *
+       I-FIN-MODE.
+           MOVE SPACES TO REG-INFORMES.
+           WRITE REG-INFORMES AFTER PAGE.
+           CLOSE CNDTACNU CNDOCTOS CNCATCTA INFORMES.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE. EXIT.
+      *
+           COPY "..\PRO\TRUQUITO.PRO".
+      ******************************************************************
