@@ -31,6 +31,11 @@
        77      ID-PRG         PIC X(7)       VALUE "PROG758".
        77      NIVEL-S        PIC 9          VALUE 8.
        77      WK-CTA-MAYOR   PIC 9(4)       VALUE ZEROS.
+       77      SW-TENDENCIA   PIC 9          VALUE ZEROS.
+       77      TND-INDICE     PIC 9          VALUE ZEROS COMP.
+
+       01      TABLA-MESES-TND.
+        03     MES-TND                   PIC 9(02)  OCCURS 6 TIMES.
 
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA           PIC 9(04)      OCCURS 25 TIMES.
@@ -236,6 +241,35 @@
            05 T-SALNVO     PIC ZZZZZZ,ZZZ,ZZ9.99-.
            05 FILLER       PIC X(01)     VALUE "|".
 
+      *******************************************************************
+      *          T E N D E N C I A   D E   C A R T E R A                *
+      *******************************************************************
+
+        03  TITULO-TND-0.
+            05 FILLER       PIC X(20)    VALUE SPACES.
+            05 FILLER       PIC X(50)    VALUE
+               "TENDENCIA DE CARTERA POR NIT - ULTIMOS 6 MESES".
+
+        03  TITULO-TND-1.
+            05 FILLER       PIC X(140)   VALUE ALL "-".
+
+        03  TITULO-TND-2.
+            05 FILLER       PIC X(02)    VALUE SPACES.
+            05 FILLER       PIC X(11)    VALUE "NIT".
+            05 FILLER       PIC X(28)    VALUE "NOMBRE".
+            05 I-TND-LBL-1  PIC X(15).
+            05 I-TND-LBL-2  PIC X(15).
+            05 I-TND-LBL-3  PIC X(15).
+            05 I-TND-LBL-4  PIC X(15).
+            05 I-TND-LBL-5  PIC X(15).
+            05 I-TND-LBL-6  PIC X(15).
+
+        03  LDET-TND.
+            05 FILLER       PIC X(02)    VALUE SPACES.
+            05 CODNIT-TND   PIC ZZZ,ZZZ,ZZZ.
+            05 FILLER       PIC X(02)    VALUE SPACES.
+            05 NOMNIT-TND   PIC X(26).
+            05 TND-SALDO    PIC ZZZ,ZZZ,ZZ9.99- OCCURS 6 TIMES.
 
       ******************************************************************
                COPY "..\LNK\CONTROLA.LNK".
@@ -262,7 +296,10 @@
                PERFORM I-PROCESO-AUDITE  THRU F-PROCESO-AUDITE
                PERFORM I-LABEL-ARCHIVOS  THRU F-LABEL-ARCHIVOS
                PERFORM I-ABRE-ARCHIVOS   THRU F-ABRE-ARCHIVOS
-               PERFORM I-PROCESO-CARTERA THRU F-PROCESO-CARTERA
+               IF SW-TENDENCIA = 1
+                  PERFORM I-PROCESO-TENDENCIA THRU F-PROCESO-TENDENCIA
+               ELSE
+                  PERFORM I-PROCESO-CARTERA THRU F-PROCESO-CARTERA.
                PERFORM I-FIN-MODE        THRU F-FIN-MODE.
        F-MAIN-PROCESS.
       *
@@ -341,8 +378,14 @@
                                            REVERSE
                     DISPLAY " [F2] TERMINAR " LINE 24 POSITION 32
                                                     REVERSE
+                    DISPLAY " [F5] TENDENCIA "
+                                           LINE 24 POSITION 48
+                                           REVERSE
                     PERFORM ACEPTA-TRUCO
            IF  F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  F5  MOVE 1 TO SW-TENDENCIA
+                        DISPLAY  WK-ESPACIOS  LINE 24 POSITION  1
+                        GO TO F-CONFIRMA-COMP.
            IF  W-TRUCO                  NOT =  "C"
                         GO TO I-CONFIRMA-COMP
            ELSE
@@ -598,6 +641,95 @@
                 PERFORM I-CEROS-VARIABLES THRU F-CEROS-VARIABLES.
        F-TOTAL-GEN.
       ***************************************************************
+      *   T E N D E N C I A   D E   C A R T E R A   P O R   N I T   *
+      ***************************************************************
+
+       I-PROCESO-TENDENCIA.
+            PERFORM I-DISPLAY           THRU   F-DISPLAY.
+            PERFORM I-CALCULA-MESES-TND THRU   F-CALCULA-MESES-TND
+            PERFORM I-START-CNDTACUM    THRU   F-START-CNDTACUM
+            PERFORM I-BUSCA-CTA         THRU   F-BUSCA-CTA
+            MOVE 0                      TO     FIN-OK WK-PAGINA
+            PERFORM I-TITULO-TND        THRU   F-TITULO-TND
+            PERFORM I-ORGANIZA-TND      THRU   F-ORGANIZA-TND
+                    UNTIL FIN-OK = 1.
+       F-PROCESO-TENDENCIA.
+      *
+       I-CALCULA-MESES-TND.
+            MOVE W-LONG                 TO     MES-TND(6)
+            MOVE 6                      TO     TND-INDICE.
+            PERFORM I-RETROCEDE-MES-TND THRU   F-RETROCEDE-MES-TND
+                    UNTIL TND-INDICE < 2.
+       F-CALCULA-MESES-TND.
+      *
+       I-RETROCEDE-MES-TND.
+            IF  MES-TND(TND-INDICE) = 1 OR MES-TND(TND-INDICE) = 14
+                MOVE 14                 TO  MES-TND(TND-INDICE - 1)
+            ELSE
+                COMPUTE MES-TND(TND-INDICE - 1) =
+                        MES-TND(TND-INDICE) - 1.
+            SUBTRACT 1                  FROM   TND-INDICE.
+       F-RETROCEDE-MES-TND.
+      *
+       I-ORGANIZA-TND.
+           PERFORM I-LEE-CNDTACUM-TND THRU F-LEE-CNDTACUM-TND
+                   IF FIN-OK = 1 GO TO F-ORGANIZA-TND.
+           IF CNDTACUM-MAYOR = WK-CTA-MAYOR
+              IF CNDTACUM-NIT   > 0 AND CNDTACUM-FRA   = 0
+                 PERFORM I-MUEVE-TND    THRU  F-MUEVE-TND.
+           IF CNDTACUM-MAYOR > WK-CTA-MAYOR MOVE 1 TO FIN-OK.
+       F-ORGANIZA-TND.
+      *
+       I-LEE-CNDTACUM-TND.
+            MOVE 0 TO FIN-OK
+            READ CNDTACUM NEXT RECORD WITH NO LOCK AT END
+                                MOVE 1 TO FIN-OK.
+       F-LEE-CNDTACUM-TND.
+      *
+       I-MUEVE-TND.
+            MOVE CNDTACUM-NIT               TO  CODIM.
+            PERFORM I-LEE-CNNITCED THRU F-LEE-CNNITCED.
+            MOVE CNDTACUM-NIT               TO  CODNIT-TND.
+            IF SW-EOF = 1
+               MOVE "CENTRO DE COSTO NO EXISTE"  TO  NOMNIT-TND
+            ELSE
+               MOVE NOMBM                        TO  NOMNIT-TND.
+            MOVE CNDTACUM-SALDO(MES-TND(1))  TO  TND-SALDO(1).
+            MOVE CNDTACUM-SALDO(MES-TND(2))  TO  TND-SALDO(2).
+            MOVE CNDTACUM-SALDO(MES-TND(3))  TO  TND-SALDO(3).
+            MOVE CNDTACUM-SALDO(MES-TND(4))  TO  TND-SALDO(4).
+            MOVE CNDTACUM-SALDO(MES-TND(5))  TO  TND-SALDO(5).
+            MOVE CNDTACUM-SALDO(MES-TND(6))  TO  TND-SALDO(6).
+            IF CON-LIN > 55
+               PERFORM I-TITULO-TND    THRU  F-TITULO-TND.
+            WRITE REG-INFORMES FROM LDET-TND AFTER 1.
+            ADD 1                            TO  CON-LIN.
+       F-MUEVE-TND.
+      *
+       I-TITULO-TND.
+            MOVE 0                           TO  CON-LIN
+            ADD 1                            TO  WK-PAGINA
+            MOVE WK-PAGINA                   TO  I-PAGINA
+            MOVE WK-NOMBRE-MES(MES-TND(1))   TO  I-TND-LBL-1
+            MOVE WK-NOMBRE-MES(MES-TND(2))   TO  I-TND-LBL-2
+            MOVE WK-NOMBRE-MES(MES-TND(3))   TO  I-TND-LBL-3
+            MOVE WK-NOMBRE-MES(MES-TND(4))   TO  I-TND-LBL-4
+            MOVE WK-NOMBRE-MES(MES-TND(5))   TO  I-TND-LBL-5
+            MOVE WK-NOMBRE-MES(MES-TND(6))   TO  I-TND-LBL-6
+            WRITE REG-INFORMES FROM TITULO-0     AFTER PAGE
+
+            WRITE REG-INFORMES FROM TITULO-TND-0 AFTER 4
+
+            WRITE REG-INFORMES FROM TITULO-2B    AFTER 1
+
+            WRITE REG-INFORMES FROM TITULO-TND-1 AFTER 1
+
+            WRITE REG-INFORMES FROM TITULO-TND-2 AFTER 1
+
+            WRITE REG-INFORMES FROM TITULO-TND-1 AFTER 1.
+            MOVE 6                           TO  CON-LIN.
+       F-TITULO-TND.
+      ***************************************************************
       *          C I E R R E    D E    A R C H I V O S              *
       ***************************************************************
 
