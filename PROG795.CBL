@@ -13,13 +13,17 @@
                COPY "..\DYC\USER-ACT.DYC".
                COPY "..\DYC\EMPRESAS.DYC".
                COPY "..\DYC\CNDNOTAS.DYC".
+               COPY "..\DYC\CNDUSOAG.DYC".
                COPY "..\SEL\REPORTES.SEL".
+               COPY "..\SEL\INFORMES.SEL".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\USER-ACT.FD".
                COPY "..\FD\CNDNOTAS.FD".
+               COPY "..\FD\CNDUSOAG.FD".
                COPY "..\FD\EMPRESAS.FD".
                COPY "..\FD\REPORTES.FD".
+               COPY "..\FD\INFORMES.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG795".
        77      ID-PRG              PIC X(7)  VALUE "PROG795".
@@ -37,10 +41,63 @@
        77      LIN-SUELDO          PIC 9     VALUE ZEROS.
        77      WI-I10              PIC ZZZZZZZZZZ VALUE ZEROS.
        77      WK-EMPRE-INICIAL    PIC 9(3)  VALUE ZEROS.
+       77      W-DIAS-ABIERTO      PIC S9(05) VALUE ZEROS.
+       77      W-DIAS-TOPE         PIC 9(03) VALUE 060.
+       77      W-TOTAL-PENDIENTES  PIC 9(05) VALUE ZEROS.
+       77      W-SALDO-PEND        PIC S9(09)V99 VALUE ZEROS.
+       77      WK-USO-FECHA        PIC 9(06)     VALUE ZEROS.
+       77      WK-USO-VALOR        PIC S9(09)V99 VALUE ZEROS.
+       77      WK-USO-APLICADO     PIC S9(09)V99 VALUE ZEROS.
+       77      SW-USO-NUEVO        PIC 9         VALUE ZEROS.
+      *
+      ******************************************************************
+      *   I N F O R M E   D E   A N T I G U E D A D  Y  U S O           *
+      *   D E   N O T A S   C R E D I T O / D E B I T O                 *
+      ******************************************************************
+       01      AREA-INFORME-AGING-CND.
+        03     TIT-AGING-CND-0.
+         05    FILLER        PIC X(15)    VALUE SPACES.
+         05    FILLER        PIC X(55)    VALUE
+               "ANTIGUEDAD Y USO DE NOTAS CREDITO/DEBITO".
+        03     TIT-AGING-CND-1.
+         05    FILLER        PIC X(100)   VALUE ALL "-".
+        03     TIT-AGING-CND-2.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    FILLER        PIC X(10)    VALUE "NUMERO".
+         05    FILLER        PIC X(12)    VALUE "FECHA".
+         05    FILLER        PIC X(16)    VALUE "VALOR NOTA".
+         05    FILLER        PIC X(16)    VALUE "VALOR APLICADO".
+         05    FILLER        PIC X(16)    VALUE "SALDO PENDIENTE".
+         05    FILLER        PIC X(07)    VALUE "DIAS".
+         05    FILLER        PIC X(12)    VALUE "ESTADO".
+      *
+        03  LIN-AGING-CND.
+         05    FILLER          PIC X(03)    VALUE SPACES.
+         05    I-CND-NUMDOC     PIC ZZZZZ9.
+         05    FILLER          PIC X(04)    VALUE SPACES.
+         05    I-CND-FECHA      PIC 9(06).
+         05    FILLER          PIC X(03)    VALUE SPACES.
+         05    I-CND-VALOR      PIC Z,ZZZ,ZZZ,ZZ9.99.
+         05    FILLER          PIC X(01)    VALUE SPACES.
+         05    I-CND-APLICADO   PIC Z,ZZZ,ZZZ,ZZ9.99.
+         05    FILLER          PIC X(01)    VALUE SPACES.
+         05    I-CND-SALDO      PIC Z,ZZZ,ZZZ,ZZ9.99.
+         05    FILLER          PIC X(02)    VALUE SPACES.
+         05    I-CND-DIAS       PIC ----9.
+         05    FILLER          PIC X(03)    VALUE SPACES.
+         05    I-CND-ESTADO     PIC X(12)    VALUE SPACES.
+      *
+        03  LIN-AGING-CND-NINGUNA.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    FILLER        PIC X(50)    VALUE
+               "NO HAY NOTAS REGISTRADAS EN EL RANGO SOLICITADO".
+      *
                COPY "..\LBL\EMPRESAS.LBL".
                COPY "..\LBL\CNDNOTAS.LBL".
+               COPY "..\LBL\CNDUSOAG.LBL".
                COPY "..\LBL\USER-ACT.LBL".
                COPY "..\LBL\REPORTES.LBL".
+               COPY "..\LBL\INFORMES.LBL".
                COPY "..\WRK\USER-ACT.WRK".
                COPY "..\WRK\VARIABLE.WRK".
                COPY "..\WRK\CNINOTAS.WRK".
@@ -58,7 +115,9 @@
                COPY "..\DCL\USER-ACT.DCL".
                COPY "..\DCL\EMPRESAS.DCL".
                COPY "..\DCL\CNDNOTAS.DCL".
+               COPY "..\DCL\CNDUSOAG.DCL".
                COPY "..\DCL\REPORTES.DCL".
+               COPY "..\DCL\INFORMES.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
        I-MAIN-PROCESS.
@@ -71,9 +130,14 @@
            PERFORM I-ACEPTA-MES      THRU F-ACEPTA-MES
            PERFORM I-CONFIRMA-COMP   THRU F-CONFIRMA-COMP
            PERFORM I-LABEL-ARCHIVOS  THRU F-LABEL-ARCHIVOS
+           PERFORM I-ABRE-ARCHIVOS   THRU F-ABRE-ARCHIVOS
            PERFORM I-MENU-OPCIONES   THRU F-MENU-OPCIONES
            PERFORM I-FIN-MODE        THRU F-FIN-MODE.
        F-MAIN-PROCESS.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN I-O   CNDUSOAG.
+       F-ABRE-ARCHIVOS.
 
        I-LABEL-ARCHIVOS.
                MOVE "NOTAS DEBITO&CREDITO" TO  TIT-APLICACION
@@ -84,9 +148,11 @@
                MOVE "ว"                    TO  WK-RAYA-P.
                MOVE 16                     TO  POS-DOWN.
                MOVE     4                  TO   IND-REPORTES
+               MOVE     3                  TO   IND-INFORMES
                PERFORM I-LABEL-CNDNOTAS  THRU  F-LABEL-CNDNOTAS.
                PERFORM I-STATUS-CNDNOTAS THRU  F-STATUS-CNDNOTAS.
                PERFORM I-LABEL-REPORTES  THRU  F-LABEL-REPORTES.
+               PERFORM I-LABEL-INFORMES  THRU  F-LABEL-INFORMES.
                PERFORM I-DISPLAY-LABEL   THRU  F-DISPLAY-LABEL.
        F-LABEL-ARCHIVOS.
       *
@@ -113,16 +179,24 @@
            DISPLAY  W-LONG           LINE 08 POSITION 45 REVERSE
            MOVE ZEROS           TO   FIN-OK
            MOVE  1  TO SW-MODE
-           IF IMPRE = 2
+           IF IMPRE = 2 OR IMPRE = 3
                PERFORM I-WINDOW-DATO1     THRU  F-WINDOW-DATO1
                PERFORM I-ACEPTA-CNDNOTAS    THRU  F-ACEPTA-CNDNOTAS.
-           PERFORM I-IMPRIME-CNDNOTAS      THRU  F-IMPRIME-CNDNOTAS.
+           IF IMPRE = 4
+               PERFORM I-USO-GRABAR        THRU  F-USO-GRABAR
+                                            UNTIL ESC
+           ELSE
+             IF IMPRE = 3
+               PERFORM I-ANTIGUEDAD-CNDNOTAS THRU F-ANTIGUEDAD-CNDNOTAS
+             ELSE
+               PERFORM I-IMPRIME-CNDNOTAS  THRU  F-IMPRIME-CNDNOTAS.
        F-MENU-OPCIONES.
       *
       ***************************************************************
       *                   LECTURA  DE  ARCHIVOS                     *
       ***************************************************************
        I-FIN-MODE.
+           CLOSE CNDUSOAG.
            EXIT PROGRAM.
            STOP RUN.
        F-FIN-MODE.
@@ -221,6 +295,9 @@
 
              DISPLAY " [F2] SALIR" LINE 25 POSITION 67
 
+             DISPLAY " [F7] ANTIGUEDAD/USO NOTAS   [F10] REGISTRO USO"
+                                    LINE 23 POSITION 1
+
              MOVE SG-COLOR-TABLE(7) TO SG-FCOLOR.
              MOVE SG-COLOR-TABLE(6) TO SG-BCOLOR.
              DISPLAY " "
@@ -241,6 +318,12 @@
                 DISPLAY " "   LINE   24  POSITION 80
                   CONTROL SG-CONTROL-STRING
                      GO F-CONFIRMA-COMP.
+             IF  F7  MOVE 3  TO  IMPRE
+                     DISPLAY WK-ESPACIOS  LINE 23 POSITION 1
+                     GO F-CONFIRMA-COMP.
+             IF  F10 MOVE 4  TO  IMPRE
+                     DISPLAY WK-ESPACIOS  LINE 23 POSITION 1
+                     GO F-CONFIRMA-COMP.
              IF  W-TRUCO                  NOT =  "C"
                           GO TO I-CONFIRMA-COMP.
              MOVE SG-COLOR-TABLE(3) TO SG-FCOLOR.
@@ -249,6 +332,141 @@
                     LINE   24  POSITION 80 CONTROL SG-CONTROL-STRING.
              MOVE 1  TO  IMPRE.
        F-CONFIRMA-COMP.
+      *
+      ***************************************************************
+      *     L I S T A D O   D E   A N T I G U E D A D  Y  U S O       *
+      ***************************************************************
+       I-ANTIGUEDAD-CNDNOTAS.
+           ACCEPT  WK-FECHA-HOY        FROM  DATE.
+           MOVE ZEROS                  TO  W-TOTAL-PENDIENTES
+           MOVE EGRE-INICIAL           TO  WK-RADICA
+           OPEN OUTPUT INFORMES.
+           PERFORM I-TITULO-AGING-CND  THRU  F-TITULO-AGING-CND.
+           PERFORM I-PROCESA-AGING-CND THRU  F-PROCESA-AGING-CND
+                   UNTIL WK-RADICA > EGRE-FINAL.
+           IF  W-TOTAL-PENDIENTES = ZEROS
+               WRITE REG-INFORMES FROM LIN-AGING-CND-NINGUNA AFTER 1.
+           CLOSE INFORMES.
+           DISPLAY WK-ESPACIOS         LINE 24 POSITION 1.
+       F-ANTIGUEDAD-CNDNOTAS.
+      *
+       I-TITULO-AGING-CND.
+           MOVE SPACES                 TO  REG-INFORMES
+           WRITE REG-INFORMES FROM TIT-AGING-CND-0 AFTER PAGE
+           WRITE REG-INFORMES FROM TIT-AGING-CND-1 AFTER 2
+           WRITE REG-INFORMES FROM TIT-AGING-CND-2 AFTER 1
+           WRITE REG-INFORMES FROM TIT-AGING-CND-1 AFTER 1.
+       F-TITULO-AGING-CND.
+      *
+       I-PROCESA-AGING-CND.
+           MOVE WK-RADICA               TO  NUMDOC-CNDUSOAG
+           READ CNDUSOAG WITH NO LOCK INVALID KEY
+                CONTINUE
+           NOT INVALID KEY
+                COMPUTE W-DIAS-ABIERTO = WK-FECHA-HOY - FECHA-CNDUSOAG
+                COMPUTE W-SALDO-PEND   = VALOR-CNDUSOAG -
+                                         APLICADO-CNDUSOAG
+                MOVE NUMDOC-CNDUSOAG    TO  I-CND-NUMDOC
+                MOVE FECHA-CNDUSOAG     TO  I-CND-FECHA
+                MOVE VALOR-CNDUSOAG     TO  I-CND-VALOR
+                MOVE APLICADO-CNDUSOAG  TO  I-CND-APLICADO
+                MOVE W-SALDO-PEND       TO  I-CND-SALDO
+                MOVE W-DIAS-ABIERTO     TO  I-CND-DIAS
+                MOVE "APLICADA"         TO  I-CND-ESTADO
+                IF  W-SALDO-PEND > ZEROS
+                    MOVE "PENDIENTE"    TO  I-CND-ESTADO
+                    ADD 1               TO  W-TOTAL-PENDIENTES
+                END-IF
+                WRITE REG-INFORMES FROM LIN-AGING-CND AFTER 1
+           END-READ.
+           ADD  1                       TO  WK-RADICA.
+       F-PROCESA-AGING-CND.
+      *
+      ***************************************************************
+      *     R E G I S T R O   D E   U S O   D E   N O T A S           *
+      ***************************************************************
+       I-USO-GRABAR.
+           PERFORM I-USO-CODIGO        THRU  F-USO-CODIGO.
+           IF  CUP OR ESC              GO    F-USO-GRABAR.
+           PERFORM I-USO-VALORES       THRU  F-USO-VALORES.
+           IF  CUP                     GO    F-USO-GRABAR.
+           MOVE ZEROS                  TO  SW-USO-NUEVO
+           READ CNDUSOAG WITH NO LOCK INVALID KEY
+                MOVE 1                 TO  SW-USO-NUEVO
+           END-READ.
+           MOVE WK-USO-FECHA           TO  FECHA-CNDUSOAG
+           MOVE WK-USO-VALOR           TO  VALOR-CNDUSOAG
+           MOVE WK-USO-APLICADO        TO  APLICADO-CNDUSOAG
+           IF  SW-USO-NUEVO = 1
+               WRITE REG-CNDUSOAG
+           ELSE
+               REWRITE REG-CNDUSOAG.
+       F-USO-GRABAR.
+      *
+       I-USO-CODIGO.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           DISPLAY " REGISTRO DE USO NOTAS CREDITO/DEBITO "
+                                                LINE  8 POSITION  1
+                                                REVERSE
+           DISPLAY " NUMERO DE NOTA            : "
+                                                LINE 10 POSITION  1.
+           ACCEPT  NUMDOC-CNDUSOAG              LINE 10 POSITION 30
+                   UPDATE CONVERT TAB NO BEEP
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-USO-CODIGO.
+           IF  NUMDOC-CNDUSOAG = ZEROS
+               DISPLAY
+                 "ERROR CODIGO INCONSISTENTE" LINE 24 POSITION 1
+                  REVERSE BEEP GO I-USO-CODIGO.
+           MOVE NUMDOC-CNDUSOAG            TO  NUMDOC-CNDNOTAS
+           READ CNDNOTAS WITH NO LOCK INVALID KEY
+               DISPLAY
+                 "ERROR NOTA NO EXISTE EN CNDNOTAS" LINE 24 POSITION 1
+                  REVERSE BEEP GO I-USO-CODIGO
+           END-READ.
+           DISPLAY WK-ESPACIOS                LINE 24 POSITION 1.
+       F-USO-CODIGO.
+      *
+       I-USO-VALORES.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           ACCEPT WK-FECHA-HOY FROM DATE
+           MOVE WK-FECHA-HOY           TO  FECHA-CNDUSOAG
+           DISPLAY " FECHA DE LA NOTA (AAMMDD)  : "
+                                                LINE 11 POSITION  1.
+           DISPLAY FECHA-CNDUSOAG               LINE 11 POSITION 31.
+           ACCEPT   FECHA-CNDUSOAG               LINE 11 POSITION 31
+                   UPDATE CONVERT TAB NO BEEP
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP GO F-USO-VALORES.
+           DISPLAY " VALOR DE LA NOTA           : "
+                                                LINE 12 POSITION  1.
+           ACCEPT   VALOR-CNDUSOAG               LINE 12 POSITION 31
+                   UPDATE CONVERT TAB NO BEEP
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           DISPLAY " VALOR APLICADO A LA FECHA  : "
+                                                LINE 13 POSITION  1.
+           ACCEPT   APLICADO-CNDUSOAG           LINE 13 POSITION 31
+                   UPDATE CONVERT TAB NO BEEP
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  APLICADO-CNDUSOAG  >  VALOR-CNDUSOAG
+               DISPLAY
+                 "ERROR VALOR APLICADO SUPERA VALOR DE LA NOTA"
+                                             LINE 24 POSITION 1
+                  REVERSE BEEP GO I-USO-VALORES.
+           MOVE FECHA-CNDUSOAG          TO  WK-USO-FECHA
+           MOVE VALOR-CNDUSOAG          TO  WK-USO-VALOR
+           MOVE APLICADO-CNDUSOAG       TO  WK-USO-APLICADO
+           DISPLAY WK-ESPACIOS                LINE 24 POSITION 1.
+       F-USO-VALORES.
+      *
                COPY "..\PRO\USUARIOS.PRO".
                COPY "..\PRO\OPCIONES.PRO".
                COPY "..\PRO\TRUQUITO.PRO".
