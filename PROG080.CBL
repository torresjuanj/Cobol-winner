@@ -14,16 +14,21 @@
            COPY "..\DYC\EMPRESAS.DYC".
            COPY "..\DYC\MODACONT.DYC".
            COPY "..\DYC\AUDICAMP.DYC".
+           COPY "..\DYC\MODAHIST.DYC".
        DATA DIVISION.
        FILE SECTION.
            COPY "..\FD\USER-ACT.FD".
            COPY "..\FD\EMPRESAS.FD".
            COPY "..\FD\MODACONT.FD".
            COPY "..\FD\AUDICAMP.FD".
+           COPY "..\FD\MODAHIST.FD".
        WORKING-STORAGE SECTION.
        77  W-PROGRAMA         PIC X(7)  VALUE  "PROG080".
        77  ID-PRG             PIC X(7)  VALUE  "PROG080".
        77  W-VARIABLES-NOMINA PIC X(7)  VALUE  SPACES.
+       77  W-MDH-PRC-PAGO-ANT PIC 9(03)V999 VALUE ZEROS.
+       77  W-MDH-PRC-ADMI-ANT PIC 9(03)V999 VALUE ZEROS.
+       77  W-MDH-FECHA-ANT    PIC 9(06)     VALUE ZEROS.
       *
            COPY "..\LBL\USER-ACT.LBL".
            COPY "..\LBL\EMPRESAS.LBL".
@@ -47,6 +52,7 @@
            COPY "..\DCL\EMPRESAS.DCL".
            COPY "..\DCL\MODACONT.DCL".
            COPY "..\DCL\AUDICAMP.DCL".
+           COPY "..\DCL\MODAHIST.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
       *
@@ -75,6 +81,7 @@
       *
        I-ABRE-ARCHIVOS.
            OPEN I-O MODACONT.
+           OPEN I-O MODAHIST.
        F-ABRE-ARCHIVOS. EXIT.
       *
        I-MENU-OPCIONES.
@@ -124,13 +131,76 @@
                       PERFORM  I-ELIMINA        THRU F-ELIMINA
                        UNTIL ESC
                       MOVE ZEROS TO WK-EXCEPTION
-                   IF W-OPCION = "L"
-                      PERFORM I-LISTA THRU F-LISTA.
+                   ELSE
+                     IF W-OPCION = "L"
+                        PERFORM I-LISTA THRU F-LISTA.
        F-MENU-OPCIONES.
       *
+      *----------------------------------------------------------------*
+      * LISTA EN PANTALLA EL HISTORICO DE FORMULAS (% PAGO/% ADMON)    *
+      * VIGENTES PARA UNA MODALIDAD, TOMADO DE MODAHIST                *
+      * (FECHA-DESDE / FECHA-HASTA).                                   *
+      *----------------------------------------------------------------*
        I-LISTA.
-           DISPLAY " ".
-       F-LISTA.
+           MOVE ZEROS TO WK-EXCEPTION.
+           PERFORM   I-CODIGO       THRU F-CODIGO.
+           IF   CUP OR ESC          GO   F-LISTA.
+           PERFORM   I-LEE-MODACONT THRU F-LEE-MODACONT.
+           IF  FIN-ARCH-MODACONT = 1
+               PERFORM I-NEXISTE    THRU F-NEXISTE
+               GO I-LISTA.
+           PERFORM I-MUESTRA-CAMPOS THRU F-MUESTRA-CAMPOS.
+           PERFORM I-WINDOW-HIST    THRU F-WINDOW-HIST.
+           MOVE 01 TO I.
+           MOVE 15 TO I-LINEA.
+           MOVE MODACONT-CODI TO KEY00-MODAHIST.
+           PERFORM I-START-MODAHIST   THRU F-START-MODAHIST.
+           PERFORM I-DISPLAY-MODAHIST THRU F-DISPLAY-MODAHIST
+                   UNTIL I > 4.
+           DISPLAY " <ENTER> CONTINUA " LINE 24 POSITION 30 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+           DISPLAY SPACES SIZE 80 LINE 24 POSITION 01.
+       F-LISTA. EXIT.
+      *
+      * REUTILIZA LA VENTANA DE I-WINDOW-MODACONT PARA EL HISTORICO,   *
+      * EN VEZ DE DIBUJAR UN CUADRO NUEVO, ROTULANDO DE NUEVO LA       *
+      * PRIMERA COLUMNA CON EL TITULO PROPIO DEL HISTORICO.            *
+       I-WINDOW-HIST.
+           PERFORM I-WINDOW-MODACONT THRU F-WINDOW-MODACONT.
+           DISPLAY "Fecha " LINE 13 POSITION 21 REVERSE.
+       F-WINDOW-HIST. EXIT.
+      *
+       I-START-MODAHIST.
+           MOVE ZEROS TO SW-1.
+           START MODAHIST KEY NOT LESS KEY00-MODAHIST
+                 INVALID KEY MOVE 1 TO SW-1
+                 NOT INVALID KEY MOVE 0 TO SW-1.
+       F-START-MODAHIST. EXIT.
+      *
+       I-DISPLAY-MODAHIST.
+           IF  SW-1 = 1
+               IF I = 1
+                  DISPLAY "SIN HISTORICO DE CAMBIOS"
+                          LINE I-LINEA POSITION 22 REVERSE
+               MOVE 5 TO I
+               GO F-DISPLAY-MODAHIST.
+           READ MODAHIST NEXT RECORD AT END MOVE 1 TO SW-1.
+           IF  SW-1 = 1 OR MDH-CODI NOT = MODACONT-CODI
+               MOVE 1 TO SW-1
+               IF I = 1
+                  DISPLAY "SIN HISTORICO DE CAMBIOS"
+                          LINE I-LINEA POSITION 22 REVERSE
+               MOVE 5 TO I
+               GO F-DISPLAY-MODAHIST.
+           DISPLAY MDH-FECHA-DESDE LINE I-LINEA POSITION 21.
+           MOVE MDH-PRC-PAGO TO WI-Z3P3.
+           DISPLAY WI-Z3P3          LINE I-LINEA POSITION 29.
+           MOVE MDH-PRC-ADMI TO WI-Z3P3.
+           DISPLAY WI-Z3P3          LINE I-LINEA POSITION 39.
+           MOVE 0 TO SW-1.
+           ADD 1 TO I.
+           ADD 1 TO I-LINEA.
+       F-DISPLAY-MODAHIST. EXIT.
       *
        I-CREAR.
            PERFORM I-CODIGO        THRU F-CODIGO.
@@ -196,6 +266,9 @@
            MOVE MODACONT-CODI     TO WRK-MODACONT-CODI.
            MOVE MODACONT-PRC-PAGO TO WRK-MODACONT-PRC-PAGO.
            MOVE MODACONT-PRC-ADMI TO WRK-MODACONT-PRC-ADMI.
+           MOVE MODACONT-PRC-PAGO TO W-MDH-PRC-PAGO-ANT.
+           MOVE MODACONT-PRC-ADMI TO W-MDH-PRC-ADMI-ANT.
+           MOVE MODACONT-FECHA-VIG TO W-MDH-FECHA-ANT.
        F-DATOS-ACTUALES. EXIT.
       *
        I-CONSUL-MODE.
@@ -271,6 +344,8 @@
            "[  ] Regresa"          LINE 25 POSITION 55 REVERSE
            PERFORM ACEPTA-TRUCO.
            IF W-TRUCO = "G"
+            ACCEPT WK-FECHA-HOY              FROM DATE
+            MOVE   WK-FECHA-HOY              TO   MODACONT-FECHA-VIG
             PERFORM I-AUDITORIA-MODACONT THRU F-AUDITORIA-MODACONT
             WRITE REG-MODACONT INVALID KEY
              DISPLAY SPACES SIZE 80 LINE 25 POSITION 01
@@ -289,6 +364,7 @@
            PERFORM ACEPTA-TRUCO.
            IF W-TRUCO = "G"
             PERFORM I-AUDITORIA-MODACONT THRU F-AUDITORIA-MODACONT
+            PERFORM I-AUDITA-MODAHIST    THRU F-AUDITA-MODAHIST
             REWRITE REG-MODACONT INVALID KEY
              DISPLAY SPACES SIZE 80 LINE 25 POSITION 01
              "� atenci�n ! No puede grabar ... " LINE 25 POSITION 01
@@ -297,6 +373,31 @@
              PERFORM I-FIN-MODE THRU F-FIN-MODE.
            DISPLAY SPACES SIZE 80 LINE 25 POSITION 01.
        F-REGRABAR. EXIT.
+      *
+      *----------------------------------------------------------------*
+      * SI EL % PAGO O EL % ADMON GRABADO DIFIERE DEL QUE TENIA EL     *
+      * REGISTRO AL LEERLO, DEJA CONSTANCIA EN MODAHIST DE LA FORMULA  *
+      * QUE QUEDA SUPERADA (VIGENTE DESDE/HASTA) ANTES DE ACTUALIZAR   *
+      * LA FECHA DE VIGENCIA DE LA FORMULA NUEVA EN MODACONT.          *
+      *----------------------------------------------------------------*
+       I-AUDITA-MODAHIST.
+           IF MODACONT-PRC-PAGO NOT = W-MDH-PRC-PAGO-ANT
+              OR MODACONT-PRC-ADMI NOT = W-MDH-PRC-ADMI-ANT
+              ACCEPT  WK-FECHA-HOY        FROM  DATE
+              ACCEPT  WK-HORA-HOY         FROM  TIME
+              MOVE MODACONT-CODI          TO  MDH-CODI
+              MOVE W-MDH-PRC-PAGO-ANT     TO  MDH-PRC-PAGO
+              MOVE W-MDH-PRC-ADMI-ANT     TO  MDH-PRC-ADMI
+              MOVE W-MDH-FECHA-ANT        TO  MDH-FECHA-DESDE
+              MOVE WK-FECHA-HOY           TO  MDH-FECHA-HASTA
+              MOVE CON-USERNAME           TO  MDH-USERNAME
+              MOVE WK-HORA-HOY            TO  MDH-HORA
+              WRITE REG-MODAHIST
+              MOVE WK-FECHA-HOY           TO  MODACONT-FECHA-VIG
+              MOVE MODACONT-PRC-PAGO      TO  W-MDH-PRC-PAGO-ANT
+              MOVE MODACONT-PRC-ADMI      TO  W-MDH-PRC-ADMI-ANT
+              MOVE WK-FECHA-HOY           TO  W-MDH-FECHA-ANT.
+       F-AUDITA-MODAHIST. EXIT.
       *
        I-ELIMINAR.
            DISPLAY SPACES SIZE 80 LINE 25 POSITION 01
@@ -519,7 +620,7 @@
        F-LEE-MODACONT. EXIT.
       *
        I-FIN-MODE.
-           CLOSE MODACONT.
+           CLOSE MODACONT MODAHIST.
            EXIT PROGRAM.
            STOP RUN.
        F-FIN-MODE.
