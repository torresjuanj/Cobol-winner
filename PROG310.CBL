@@ -19,6 +19,7 @@
                COPY "..\DYC\NOMINOVE.DYC".
                COPY "..\SEL\INFORMES.SEL".
                COPY "..\DYC\TEMPINFO.DYC".
+               COPY "..\DYC\COMPIMPR.DYC".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\USER-ACT.FD".
@@ -31,9 +32,12 @@
                COPY "..\FD\NOMINOVE.FD".
                COPY "..\FD\INFORMES.FD".
                COPY "..\FD\TEMPINFO.FD".
+               COPY "..\FD\COMPIMPR.FD".
        WORKING-STORAGE SECTION.
        77      ID-PRG              PIC X(7)  VALUE "PROG310".
        77      W-PROGRAMA           PIC X(7) VALUE "PROG310".
+       77      W-SW-COMPIMPR       PIC 9     VALUE ZEROS.
+       77      W-CMI-TIPO-NVO      PIC X(01) VALUE "I".
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA      PIC 9(4)       OCCURS 25 TIMES.
                COPY "..\LBL\USER-ACT.LBL".
@@ -156,6 +160,7 @@
                COPY "..\DCL\NOMINOVE.DCL".
                COPY "..\DCL\INFORMES.DCL".
                COPY "..\DCL\TEMPINFO.DCL".
+               COPY "..\DCL\COMPIMPR.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
        010-INICIO.
@@ -192,6 +197,7 @@
                            HOJAVIDA
                            NOMINOVE
                OPEN OUTPUT INFORMES.
+               OPEN I-O COMPIMPR.
        010-VALIDA-NOMINOVE.
                MOVE ZEROS                  TO  W-TPN-CODIGO-TABLA
                                                W-TPN-CODIGO-EMPRESA
@@ -442,6 +448,7 @@
        080-SIGUE-INFORME.
                READ TEMPINFO                   NEXT RECORD
            WITH NO LOCK AT  END
+               PERFORM I-AUDITA-REIMPRESION THRU F-AUDITA-REIMPRESION
                PERFORM I-FIN-MODE THRU F-FIN-MODE.
                MOVE TIMAE-CEDULA           TO  CONTRATO-CEDULA
                READ CONTRATO          WITH NO LOCK INVALID  KEY
@@ -619,6 +626,40 @@
                WRITE REG-INFORMES                              BEFORE 1.
        SALE-IMPRIME-TOTAL.
                EXIT.
+      *----------------------------------------------------------------*
+      * DEJA CONSTANCIA EN COMPIMPR DE CADA IMPRESION DE COMPROBANTES  *
+      * DE PAGO. SI YA EXISTE UNA IMPRESION PREVIA PARA LA MISMA       *
+      * EMPRESA/ANO/PERIODO, LA NUEVA QUEDA MARCADA COMO REIMPRESION.  *
+      *----------------------------------------------------------------*
+       I-AUDITA-REIMPRESION.
+               MOVE CON-COD-EMPRESA        TO  CMI-EMPRESA.
+               MOVE CON-ANO                TO  CMI-ANO.
+               MOVE CON-PERIODO            TO  CMI-PERIODO.
+               MOVE LOW-VALUES             TO  CMI-FECHA
+                                               CMI-HORA.
+               MOVE "I"                    TO  W-CMI-TIPO-NVO.
+               START COMPIMPR KEY NOT LESS KEY00-COMPIMPR
+                     INVALID KEY     MOVE 1 TO W-SW-COMPIMPR
+                     NOT INVALID KEY MOVE 0 TO W-SW-COMPIMPR.
+           IF  W-SW-COMPIMPR               =  0
+               READ COMPIMPR NEXT RECORD   WITH NO LOCK AT END
+                    MOVE 1                 TO  W-SW-COMPIMPR.
+           IF  W-SW-COMPIMPR               =  0
+               IF  CMI-EMPRESA             =  CON-COD-EMPRESA
+               AND CMI-ANO                 =  CON-ANO
+               AND CMI-PERIODO             =  CON-PERIODO
+                   MOVE "R"                TO  W-CMI-TIPO-NVO.
+               ACCEPT  WK-FECHA-HOY        FROM  DATE.
+               ACCEPT  WK-HORA-HOY         FROM  TIME.
+               MOVE CON-COD-EMPRESA        TO  CMI-EMPRESA.
+               MOVE CON-ANO                TO  CMI-ANO.
+               MOVE CON-PERIODO            TO  CMI-PERIODO.
+               MOVE WK-FECHA-HOY           TO  CMI-FECHA.
+               MOVE WK-HORA-HOY            TO  CMI-HORA.
+               MOVE CON-USERNAME           TO  CMI-USUARIO.
+               MOVE W-CMI-TIPO-NVO         TO  CMI-TIPO.
+               WRITE REG-COMPIMPR.
+       F-AUDITA-REIMPRESION. EXIT.
 
        I-FIN-MODE.
                CLOSE CONCPTOS
@@ -627,7 +668,8 @@
                      HOJAVIDA
                      NOMINOVE
                      INFORMES
-                     TEMPINFO.
+                     TEMPINFO
+                     COMPIMPR.
                EXIT PROGRAM.
                STOP RUN.
        F-FIN-MODE.
