@@ -26,6 +26,10 @@
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA     PIC X(07)      VALUE "PROG775".
        77      ID-PRG         PIC X(7)       VALUE "PROG775".
+       77      W-PORC-VARIA   PIC 9(03)      VALUE ZEROS.
+       77      W-VARIA-ACTUAL PIC S9(12)V99  VALUE ZEROS.
+       77      W-VARIA-PRIOR  PIC S9(12)V99  VALUE ZEROS.
+       77      W-VARIA-PCT    PIC S9(05)V99  VALUE ZEROS.
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA           PIC 9(04)      OCCURS 25 TIMES.
                COPY "..\LBL\CNDTACUM.LBL".
@@ -115,6 +119,7 @@
            05 FILLER          PIC X(01)       VALUE " ".
            05 VR-NIV2         PIC   ZZZZZZ,ZZZ,ZZZ.ZZ-.
            05 FILLER          PIC X(01)       VALUE " ".
+           05 I-FLAG-VAR      PIC X(19)       VALUE SPACES.
       *
       ******************************************************************
                COPY "..\LNK\CONTROLA.LNK".
@@ -137,6 +142,7 @@
                MOVE    1                   TO   IND-INFORMES.
                PERFORM I-PANTALLA-1B     THRU F-PANTALLA-1B
                PERFORM I-ACEPTA-MES      THRU F-ACEPTA-MES
+               PERFORM I-ACEPTA-VARIANZA THRU F-ACEPTA-VARIANZA
                PERFORM I-CONFIRMA-COMP   THRU F-CONFIRMA-COMP
                PERFORM I-LABEL-ARCHIVOS  THRU F-LABEL-ARCHIVOS
                PERFORM I-ABRE-ARCHIVOS   THRU F-ABRE-ARCHIVOS
@@ -252,8 +258,35 @@
                  COMPUTE SALDO   = CNDTACUM-MOVDEB(W-LONG)
                                  + CNDTACUM-MOVCRE(W-LONG)
                  MOVE SALDO                  TO VR-NIV3.
+            MOVE SPACES                  TO  I-FLAG-VAR.
+            IF   W-PORC-VARIA > 0
+                 PERFORM I-EVALUA-VARIANZA THRU F-EVALUA-VARIANZA.
             PERFORM EVALUE-IMPRESION THRU F-EVALUE-IMPRESION.
        F-MUEVE-INFORME-1.
+      *
+      ***************************************************************
+      *     C O M P A R A   C O N T R A   M E S   A N T E R I O R    *
+      ***************************************************************
+       I-EVALUA-VARIANZA.
+            MOVE 0 TO W-VARIA-ACTUAL W-VARIA-PRIOR W-VARIA-PCT.
+            IF  NIVEL = 1
+                MOVE CNDTACUM-SALDO(W-LONG)  TO W-VARIA-ACTUAL
+                MOVE CNDTACUM-SALDO(MESW)    TO W-VARIA-PRIOR.
+            IF  NIVEL NOT = 1
+                COMPUTE W-VARIA-ACTUAL = CNDTACUM-MOVDEB(W-LONG)
+                                       + CNDTACUM-MOVCRE(W-LONG)
+                COMPUTE W-VARIA-PRIOR  = CNDTACUM-MOVDEB(MESW)
+                                       + CNDTACUM-MOVCRE(MESW).
+            IF  W-VARIA-PRIOR = 0 AND W-VARIA-ACTUAL NOT = 0
+                MOVE " *** VARIACION ***" TO I-FLAG-VAR.
+            IF  W-VARIA-PRIOR = 0 GO F-EVALUA-VARIANZA.
+            COMPUTE W-VARIA-PCT = ((W-VARIA-ACTUAL - W-VARIA-PRIOR)
+                                  / W-VARIA-PRIOR) * 100.
+            IF  W-VARIA-PCT IS NEGATIVE
+                COMPUTE W-VARIA-PCT = W-VARIA-PCT * -1.
+            IF  W-VARIA-PCT > W-PORC-VARIA
+                MOVE " *** VARIACION ***" TO I-FLAG-VAR.
+       F-EVALUA-VARIANZA.
       *
        EVALUE-IMPRESION.
             IF CON-LIN > 55
@@ -273,6 +306,7 @@
       *          I M P R E S I O N    DE   T O T A L E S            *
       ***************************************************************
        I-TOTAL-NIVEL.
+           MOVE SPACES TO I-FLAG-VAR.
            IF SW-INGRESO > 7 GO F-TOTAL-NIVEL.
            IF SW-INGRESO = 4
               MOVE " T O T A L   I N G R E S O S " TO I-NOMCTA
@@ -293,6 +327,7 @@
        F-TOTAL-NIVEL.
 
        I-EVALUE-UTILIDAD.
+           MOVE SPACES TO I-FLAG-VAR.
            MOVE 0 TO SALDO.
            COMPUTE SALDO = W-GASTOS + W-COSTOS + W-INGRESOS
            IF SALDO IS POSITIVE
@@ -395,6 +430,22 @@
                   COMPUTE MESW = W-LONG - 1.
                DISPLAY WK-ESPACIOS                  LINE 24 POSITION 1.
        F-ACEPTA-MES.
+      *
+       I-ACEPTA-VARIANZA.
+               MOVE ZEROS                  TO  WK-EXCEPTION
+               MOVE ZEROS                  TO  W-PORC-VARIA
+               DISPLAY " % VARIACION A SENALAR vs MES ANTERIOR :  "
+                                                    LINE 13 POSITION 20
+               ACCEPT W-PORC-VARIA                  LINE 13 POSITION 62
+                                                    REVERSE
+               CONVERT
+               TAB
+               NO BEEP
+               ON EXCEPTION WK-EX
+               PERFORM 999-EXCEPTION.
+               IF  F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+               DISPLAY WK-ESPACIOS                  LINE 24 POSITION 1.
+       F-ACEPTA-VARIANZA.
       *
       ***************************************************************
       *        C O N F I R M A    P A N T A L L A S                 *
