@@ -0,0 +1,431 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG785.
+      ******************************************************************
+      * RESECUENCIACION MASIVA DE CUENTAS DEL P.U.C. (CNCATCTA) HACIA  *
+      * UNA NUEVA NUMERACION, PROPAGANDA A CNDTACUM Y CNDOCTOS         *
+      * ABR-27-2002                                                    *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\EMPRESAS.DYC".
+           COPY "..\DYC\CNCATCTA.DYC".
+           COPY "..\DYC\CNDTACUM.DYC".
+           COPY "..\DYC\CNDOCTOS.DYC".
+           COPY "..\DYC\REMAPCTA.DYC".
+           COPY "..\SEL\INFORMES.SEL".
+       DATA DIVISION.
+       FILE SECTION.
+               COPY "..\FD\USER-ACT.FD".
+               COPY "..\FD\EMPRESAS.FD".
+               COPY "..\FD\CNCATCTA.FD".
+               COPY "..\FD\CNDTACUM.FD".
+               COPY "..\FD\CNDOCTOS.FD".
+               COPY "..\FD\REMAPCTA.FD".
+               COPY "..\FD\INFORMES.FD".
+       WORKING-STORAGE SECTION.
+       77  W-PROGRAMA          PIC X(7)  VALUE "PROG785".
+       77  ID-PRG              PIC X(7)  VALUE "PROG785".
+       77  SW-ORIGEN-OK        PIC 9     VALUE ZEROS.
+       77  SW-DESTINO-OK       PIC 9     VALUE ZEROS.
+       77  SW-PADRE-DESTINO-OK PIC 9     VALUE ZEROS.
+       77  WK-MOTIVO           PIC X(30) VALUE SPACES.
+       77  WK-TOTAL-LEIDOS     PIC 9(05) VALUE ZEROS.
+       77  WK-TOTAL-CUENTAS    PIC 9(05) VALUE ZEROS.
+       77  WK-TOTAL-SALDOS     PIC 9(05) VALUE ZEROS.
+       77  WK-TOTAL-DOCTOS     PIC 9(05) VALUE ZEROS.
+       77  WK-TOTAL-RECHAZADOS PIC 9(05) VALUE ZEROS.
+       77  RB-TOTAL            PIC 9(04) VALUE ZEROS.
+       77  RB-IND              PIC 9(04) VALUE ZEROS.
+       77  SW-HIJO-EN-LOTE     PIC 9     VALUE ZEROS.
+       77  SW-EOF-HIJO         PIC 9     VALUE ZEROS.
+      *
+      *    LOTE COMPLETO DE REMAPCTA, CARGADO ANTES DE PROCESAR
+      *    NINGUN REGISTRO, PARA PODER VALIDAR HIJOS DE UNA CUENTA
+      *    ORIGEN CONTRA TODO EL LOTE Y NO SOLO EL REGISTRO ACTUAL.
+      *
+       01  TABLA-REMAPCTA.
+           03  RB-ENTRADA          OCCURS 1000 TIMES.
+               05  RB-MAYOR        PIC 9(04) VALUE ZEROS.
+               05  RB-SUB          PIC 9(02) VALUE ZEROS.
+               05  RB-AUX          PIC 9(03) VALUE ZEROS.
+      *
+       01  LINEA-TITULO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LT-MENSAJE     PIC X(78) VALUE SPACES.
+      *
+       01  LINEA-RECHAZO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LR-MAYOR       PIC 9(05) VALUE ZEROS.
+           03  FILLER         PIC X(01) VALUE "-".
+           03  LR-SUB         PIC 9(02) VALUE ZEROS.
+           03  FILLER         PIC X(01) VALUE "-".
+           03  LR-AUX         PIC 9(03) VALUE ZEROS.
+           03  FILLER         PIC X(03) VALUE SPACES.
+           03  LR-MAYOR-N     PIC 9(05) VALUE ZEROS.
+           03  FILLER         PIC X(01) VALUE "-".
+           03  LR-SUB-N       PIC 9(02) VALUE ZEROS.
+           03  FILLER         PIC X(01) VALUE "-".
+           03  LR-AUX-N       PIC 9(03) VALUE ZEROS.
+           03  FILLER         PIC X(03) VALUE SPACES.
+           03  LR-MOTIVO      PIC X(30) VALUE SPACES.
+      *
+           COPY "..\WRK\USER-ACT.WRK".
+           COPY "..\WRK\EMPRESAS.WRK".
+           COPY "..\WRK\TECLADOS.WRK".
+           COPY "..\WRK\VARIABLE.WRK".
+           COPY "..\WRK\IO-ERROR.WRK".
+           COPY "..\WRK\NO-ERROR.WRK".
+      *
+           COPY "..\LBL\CNCATCTA.LBL".
+           COPY "..\LBL\REMAPCTA.LBL".
+           COPY "..\LBL\EMPRESAS.LBL".
+           COPY "..\LBL\INFORMES.LBL".
+           COPY "..\LBL\USER-ACT.LBL".
+      *
+           COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+               COPY "..\DCL\EMPRESAS.DCL".
+               COPY "..\DCL\CNCATCTA.DCL".
+               COPY "..\DCL\CNDTACUM.DCL".
+               COPY "..\DCL\CNDOCTOS.DCL".
+               COPY "..\DCL\REMAPCTA.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+       I-MAIN-PROCESS.
+           COPY "..\PRO\CONTROLA.PRO".
+           INITIALIZE WK-EXCEPTION
+           PERFORM I-USUARIOS        THRU F-USUARIOS.
+           IF      SW-USER = 1      EXIT PROGRAM.
+           PERFORM I-LABEL-ARCHIVOS   THRU  F-LABEL-ARCHIVOS.
+           PERFORM I-PANTALLA         THRU  F-PANTALLA.
+           PERFORM I-ABRE-ARCHIVOS    THRU  F-ABRE-ARCHIVOS.
+           PERFORM I-ENCABEZADO       THRU  F-ENCABEZADO.
+           PERFORM I-PROCESO-REMAPEO  THRU  F-PROCESO-REMAPEO.
+           PERFORM I-RESUMEN          THRU  F-RESUMEN.
+           PERFORM I-FIN-MODE         THRU  F-FIN-MODE.
+       F-MAIN-PROCESS.
+      *
+       I-LABEL-ARCHIVOS.
+           MOVE  1  TO  IND-INFORMES.
+           MOVE  785    TO  LAB-INFORMES-IDENT.
+           MOVE  ZEROS  TO  LAB-INFORMES-ANO.
+           MOVE  CON-COD-EMPRESA       TO  LAB-INFORMES-CIA.
+           MOVE DIR-PAPEL(IND-INFORMES)  TO LAB-INFORMES-PAPEL.
+       F-LABEL-ARCHIVOS. EXIT.
+      *
+       I-PANTALLA.
+           DISPLAY " " LINE 01 POSITION 01 ERASE
+           "RESECUENCIACION DE CUENTAS DEL P.U.C."   LINE 10 POSITION 21
+           "ARCHIVO DE IMPRESION ---->" LINE 23 POSITION 03 BLINK.
+           DISPLAY
+           LABEL-INFORMES               LINE 23 POSITION 30 REVERSE
+           NOM-PAPEL (IND-INFORMES)     LINE 23 POSITION 66 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+       F-PANTALLA. EXIT.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN I-O    CNCATCTA CNDTACUM CNDOCTOS.
+           OPEN INPUT  REMAPCTA.
+           OPEN OUTPUT INFORMES.
+           ACCEPT WK-FECHA-HOY  FROM  DATE.
+       F-ABRE-ARCHIVOS. EXIT.
+      *
+       I-ENCABEZADO.
+           MOVE SPACES                TO  LINEA-TITULO
+           MOVE "RESECUENCIACION P.U.C. - CUENTAS RECHAZADAS"
+                                       TO  LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER PAGE
+           MOVE SPACES                 TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1.
+       F-ENCABEZADO. EXIT.
+      *
+      ***************************************************************
+      *  RECORRE EL ARCHIVO PLANO DE REMAPEO Y, POR CADA PAREJA      *
+      *  CUENTA-ORIGEN/CUENTA-DESTINO, MUEVE LA CUENTA EN CNCATCTA,  *
+      *  LOS SALDOS ACUMULADOS QUE LA REFERENCIAN EN CNDTACUM Y LOS  *
+      *  DOCUMENTOS YA RADICADOS EN CNDOCTOS QUE LA CONTABILIZARON,  *
+      *  DE MODO QUE UNA REORGANIZACION DE PLAN DE CUENTAS NO DEJE   *
+      *  SALDOS HUERFANOS BAJO EL CODIGO VIEJO.                      *
+      ***************************************************************
+       I-PROCESO-REMAPEO.
+           PERFORM I-CARGA-REMAPCTA    THRU F-CARGA-REMAPCTA.
+           MOVE ZEROS                  TO  SW-EOF
+           PERFORM I-LEE-REMAPCTA      THRU F-LEE-REMAPCTA
+                   UNTIL SW-EOF = 1.
+       F-PROCESO-REMAPEO. EXIT.
+      *
+      ***************************************************************
+      *  PRIMERA PASADA SOBRE REMAPCTA, ANTES DE PROCESAR NINGUN     *
+      *  REGISTRO, PARA DEJAR EN TABLA-REMAPCTA TODAS LAS CUENTAS    *
+      *  ORIGEN DEL LOTE. SIRVE PARA QUE I-VALIDA-HIJOS-ORIGEN PUEDA *
+      *  RECONOCER UN HIJO QUE TAMBIEN SE ESTA REMAPEANDO EN EL      *
+      *  MISMO LOTE. TERMINADA LA CARGA SE CIERRA Y SE ABRE DE NUEVO *
+      *  REMAPCTA PARA REINICIAR EL CURSOR SECUENCIAL DE LA SEGUNDA  *
+      *  PASADA (LA QUE REALMENTE REMAPEA), QUE QUEDA INTACTA.       *
+      ***************************************************************
+       I-CARGA-REMAPCTA.
+           MOVE ZEROS                  TO  RB-TOTAL SW-EOF
+           PERFORM I-LEE-CARGA-REMAPCTA THRU F-LEE-CARGA-REMAPCTA
+                   UNTIL SW-EOF = 1.
+           CLOSE REMAPCTA.
+           OPEN INPUT REMAPCTA.
+       F-CARGA-REMAPCTA. EXIT.
+      *
+       I-LEE-CARGA-REMAPCTA.
+           READ REMAPCTA NEXT RECORD WITH NO LOCK AT END
+                MOVE 1                 TO  SW-EOF.
+           IF  SW-EOF = 1              GO  F-LEE-CARGA-REMAPCTA.
+           IF  RB-TOTAL NOT < 1000
+               DISPLAY " CUENTAS EN EL LOTE EXCEDEN 1000, "
+                       "PROCESO ABORTADO " LINE 20 POSITION 01
+                       ERASE STOP RUN
+           END-IF
+           ADD  1                      TO  RB-TOTAL
+           MOVE RM-MAYOR-V             TO  RB-MAYOR (RB-TOTAL)
+           MOVE RM-SUB-V               TO  RB-SUB   (RB-TOTAL)
+           MOVE RM-AUX-V               TO  RB-AUX   (RB-TOTAL).
+       F-LEE-CARGA-REMAPCTA. EXIT.
+      *
+       I-LEE-REMAPCTA.
+           READ REMAPCTA NEXT RECORD WITH NO LOCK AT END
+                MOVE 1                 TO  SW-EOF.
+           IF  SW-EOF = 1              GO  F-LEE-REMAPCTA.
+           ADD  1                      TO  WK-TOTAL-LEIDOS
+           PERFORM I-VALIDA-REMAPEO    THRU F-VALIDA-REMAPEO.
+           IF  SW-ORIGEN-OK NOT = 1 OR SW-DESTINO-OK NOT = 1
+               PERFORM I-RECHAZA-FILA  THRU F-RECHAZA-FILA
+               GO  I-LEE-REMAPCTA.
+           PERFORM I-REMAPEA-CNCATCTA  THRU F-REMAPEA-CNCATCTA.
+           PERFORM I-REMAPEA-CNDTACUM  THRU F-REMAPEA-CNDTACUM.
+           PERFORM I-REMAPEA-CNDOCTOS  THRU F-REMAPEA-CNDOCTOS.
+       F-LEE-REMAPCTA. EXIT.
+      *
+       I-VALIDA-REMAPEO.
+           MOVE 1                      TO  SW-ORIGEN-OK
+           MOVE 1                      TO  SW-DESTINO-OK
+           MOVE RM-MAYOR-V             TO  MAYMAE
+           MOVE RM-SUB-V               TO  SUBMAE
+           MOVE RM-AUX-V               TO  AUXMAE
+           READ CNCATCTA WITH NO LOCK INVALID KEY
+                MOVE 0                 TO  SW-ORIGEN-OK
+                MOVE "CUENTA ORIGEN NO EXISTE" TO WK-MOTIVO.
+           IF  SW-ORIGEN-OK = 1
+               PERFORM I-VALIDA-HIJOS-ORIGEN
+                       THRU F-VALIDA-HIJOS-ORIGEN.
+           IF  SW-ORIGEN-OK = 1
+               IF  RM-MAYOR-V = RM-MAYOR-N AND RM-SUB-V = RM-SUB-N
+                                        AND RM-AUX-V = RM-AUX-N
+                   MOVE 0               TO  SW-DESTINO-OK
+                   MOVE "ORIGEN Y DESTINO SON IGUALES" TO WK-MOTIVO
+               ELSE
+                   MOVE RM-MAYOR-N      TO  MAYMAE
+                   MOVE RM-SUB-N        TO  SUBMAE
+                   MOVE RM-AUX-N        TO  AUXMAE
+                   READ CNCATCTA WITH NO LOCK INVALID KEY
+                        CONTINUE
+                   NOT INVALID KEY
+                        MOVE 0          TO  SW-DESTINO-OK
+                        MOVE "CUENTA DESTINO YA EXISTE" TO WK-MOTIVO
+                   END-READ
+                   IF  SW-DESTINO-OK = 1
+                       PERFORM I-VALIDA-PADRE-DESTINO
+                               THRU F-VALIDA-PADRE-DESTINO
+                       IF  SW-PADRE-DESTINO-OK NOT = 1
+                           MOVE 0       TO  SW-DESTINO-OK
+                           MOVE "CUENTA PADRE DESTINO NO EXISTE"
+                                        TO  WK-MOTIVO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       F-VALIDA-REMAPEO. EXIT.
+      *
+       I-VALIDA-PADRE-DESTINO.
+           MOVE 1                      TO  SW-PADRE-DESTINO-OK.
+           IF  RM-SUB-N = ZEROS AND RM-AUX-N = ZEROS
+               GO  F-VALIDA-PADRE-DESTINO.
+           IF  RM-AUX-N = ZEROS
+               MOVE  RM-MAYOR-N         TO  MAYMAE
+               MOVE  ZEROS              TO  SUBMAE AUXMAE
+           ELSE
+               MOVE  RM-MAYOR-N         TO  MAYMAE
+               MOVE  RM-SUB-N           TO  SUBMAE
+               MOVE  ZEROS              TO  AUXMAE.
+           READ CNCATCTA WITH NO LOCK INVALID KEY
+                MOVE  0                 TO  SW-PADRE-DESTINO-OK.
+       F-VALIDA-PADRE-DESTINO. EXIT.
+      *
+      ***************************************************************
+      *  SI LA CUENTA ORIGEN ES UN MAYOR O UN SUBCUENTA (ENCABEZADO) *
+      *  SE RECORRE CNCATCTA BUSCANDO CUALQUIER CUENTA HIJA QUE      *
+      *  CUELGUE DE ELLA. TODA CUENTA HIJA ENCONTRADA DEBE ESTAR     *
+      *  TAMBIEN COMO ORIGEN EN EL MISMO LOTE DE REMAPCTA (TABLA-    *
+      *  REMAPCTA), DE LO CONTRARIO SU CADENA DE PADRES QUEDARIA     *
+      *  APUNTANDO A UNA CUENTA QUE I-REMAPEA-CNCATCTA YA BORRO.     *
+      ***************************************************************
+       I-VALIDA-HIJOS-ORIGEN.
+           IF  RM-AUX-V NOT = ZEROS     GO  F-VALIDA-HIJOS-ORIGEN.
+           MOVE RM-MAYOR-V              TO  MAYMAE
+           MOVE RM-SUB-V                TO  SUBMAE
+           MOVE ZEROS                   TO  AUXMAE
+           START CNCATCTA KEY NOT <      CTAMAE
+                              INVALID KEY
+               GO  F-VALIDA-HIJOS-ORIGEN.
+           MOVE ZEROS                   TO  SW-EOF-HIJO
+           PERFORM I-BUSCA-HIJO-ORIGEN  THRU F-BUSCA-HIJO-ORIGEN
+                   UNTIL SW-EOF-HIJO = 1 OR SW-ORIGEN-OK NOT = 1.
+       F-VALIDA-HIJOS-ORIGEN. EXIT.
+      *
+       I-BUSCA-HIJO-ORIGEN.
+           READ CNCATCTA NEXT RECORD WITH NO LOCK AT END
+                MOVE 1                  TO  SW-EOF-HIJO.
+           IF  SW-EOF-HIJO = 1          GO  F-BUSCA-HIJO-ORIGEN.
+           IF  MAYMAE NOT = RM-MAYOR-V
+               MOVE 1                   TO  SW-EOF-HIJO
+               GO  F-BUSCA-HIJO-ORIGEN.
+           IF  RM-SUB-V NOT = ZEROS AND SUBMAE NOT = RM-SUB-V
+               MOVE 1                   TO  SW-EOF-HIJO
+               GO  F-BUSCA-HIJO-ORIGEN.
+           IF  SUBMAE = RM-SUB-V AND AUXMAE = ZEROS
+               GO  F-BUSCA-HIJO-ORIGEN.
+           PERFORM I-BUSCA-HIJO-LOTE    THRU F-BUSCA-HIJO-LOTE.
+           IF  SW-HIJO-EN-LOTE NOT = 1
+               MOVE 0                   TO  SW-ORIGEN-OK
+               MOVE "ORIGEN TIENE HIJOS FUERA LOTE" TO WK-MOTIVO.
+       F-BUSCA-HIJO-ORIGEN. EXIT.
+      *
+       I-BUSCA-HIJO-LOTE.
+           MOVE ZEROS                   TO  SW-HIJO-EN-LOTE
+                                             RB-IND
+           PERFORM I-COMPARA-HIJO-LOTE  THRU F-COMPARA-HIJO-LOTE
+                   VARYING RB-IND FROM 1 BY 1
+                   UNTIL RB-IND NOT < RB-TOTAL OR SW-HIJO-EN-LOTE = 1.
+       F-BUSCA-HIJO-LOTE. EXIT.
+      *
+       I-COMPARA-HIJO-LOTE.
+           IF  MAYMAE = RB-MAYOR (RB-IND)
+           AND SUBMAE = RB-SUB   (RB-IND)
+           AND AUXMAE = RB-AUX   (RB-IND)
+               MOVE 1                   TO  SW-HIJO-EN-LOTE.
+       F-COMPARA-HIJO-LOTE. EXIT.
+      *
+       I-REMAPEA-CNCATCTA.
+           MOVE RM-MAYOR-V              TO  MAYMAE
+           MOVE RM-SUB-V                TO  SUBMAE
+           MOVE RM-AUX-V                TO  AUXMAE
+           READ CNCATCTA WITH NO LOCK INVALID KEY
+                GO  F-REMAPEA-CNCATCTA.
+           DELETE CNCATCTA INVALID KEY
+                GO  F-REMAPEA-CNCATCTA.
+           MOVE RM-MAYOR-N              TO  MAYMAE
+           MOVE RM-SUB-N                TO  SUBMAE
+           MOVE RM-AUX-N                TO  AUXMAE
+           WRITE REG-CNCATCTA.
+           ADD  1                       TO  WK-TOTAL-CUENTAS.
+       F-REMAPEA-CNCATCTA. EXIT.
+      *
+      ***************************************************************
+      *  LOS SALDOS EN CNDTACUM VAN SEGREGADOS TAMBIEN POR NIT/FRA,  *
+      *  ASI QUE SE RECORREN TODAS LAS OCURRENCIAS DE LA CUENTA      *
+      *  ORIGEN (NO SOLO LA PRIMERA) ANTES DE PASAR A LA SIGUIENTE.  *
+      ***************************************************************
+       I-REMAPEA-CNDTACUM.
+           MOVE RM-MAYOR-V              TO  CNDTACUM-MAYOR
+           MOVE RM-SUB-V                TO  CNDTACUM-SUB
+           MOVE RM-AUX-V                TO  CNDTACUM-AUX
+           MOVE ZEROS                   TO  CNDTACUM-NIT CNDTACUM-FRA
+           START CNDTACUM  KEY NOT LESS CNDTACUM-CLAVE
+                 INVALID KEY GO F-REMAPEA-CNDTACUM.
+       I-REMAPEA-CNDTACUM-SIG.
+           READ CNDTACUM NEXT RECORD WITH NO LOCK AT END
+                GO  F-REMAPEA-CNDTACUM.
+           IF  CNDTACUM-MAYOR NOT = RM-MAYOR-V OR
+               CNDTACUM-SUB   NOT = RM-SUB-V   OR
+               CNDTACUM-AUX   NOT = RM-AUX-V
+               GO  F-REMAPEA-CNDTACUM.
+           DELETE CNDTACUM INVALID KEY
+                GO  I-REMAPEA-CNDTACUM-SIG.
+           MOVE RM-MAYOR-N               TO  CNDTACUM-MAYOR
+           MOVE RM-SUB-N                 TO  CNDTACUM-SUB
+           MOVE RM-AUX-N                 TO  CNDTACUM-AUX
+           WRITE REG-CNDTACUM.
+           ADD  1                        TO  WK-TOTAL-SALDOS
+           MOVE RM-MAYOR-V               TO  CNDTACUM-MAYOR
+           MOVE RM-SUB-V                 TO  CNDTACUM-SUB
+           MOVE RM-AUX-V                 TO  CNDTACUM-AUX
+           START CNDTACUM  KEY NOT LESS CNDTACUM-CLAVE
+                 INVALID KEY GO F-REMAPEA-CNDTACUM.
+           GO  I-REMAPEA-CNDTACUM-SIG.
+       F-REMAPEA-CNDTACUM. EXIT.
+      *
+      ***************************************************************
+      *  CNDOCTOS NO USA LA CUENTA CONTABLE COMO LLAVE - SOLO SE     *
+      *  REESCRIBE EL DOCUMENTO YA RADICADO CON LA CUENTA NUEVA.     *
+      ***************************************************************
+       I-REMAPEA-CNDOCTOS.
+           MOVE ZEROS                   TO  KEY00-DOCTOS
+           START CNDOCTOS KEY NOT LESS  KEY00-DOCTOS
+                 INVALID KEY GO F-REMAPEA-CNDOCTOS.
+       I-REMAPEA-CNDOCTOS-SIG.
+           READ CNDOCTOS NEXT RECORD WITH NO LOCK AT END
+                GO  F-REMAPEA-CNDOCTOS.
+           IF  MAYCTA-DOCTOS = RM-MAYOR-V AND
+               SUBCTA-DOCTOS = RM-SUB-V   AND
+               AUXCTA-DOCTOS = RM-AUX-V
+               MOVE RM-MAYOR-N           TO  MAYCTA-DOCTOS
+               MOVE RM-SUB-N             TO  SUBCTA-DOCTOS
+               MOVE RM-AUX-N             TO  AUXCTA-DOCTOS
+               REWRITE REG-CNDOCTOS
+               ADD  1                    TO  WK-TOTAL-DOCTOS.
+           GO  I-REMAPEA-CNDOCTOS-SIG.
+       F-REMAPEA-CNDOCTOS. EXIT.
+      *
+       I-RECHAZA-FILA.
+           MOVE SPACES                  TO  LINEA-RECHAZO
+           MOVE RM-MAYOR-V              TO  LR-MAYOR
+           MOVE RM-SUB-V                TO  LR-SUB
+           MOVE RM-AUX-V                TO  LR-AUX
+           MOVE RM-MAYOR-N              TO  LR-MAYOR-N
+           MOVE RM-SUB-N                TO  LR-SUB-N
+           MOVE RM-AUX-N                TO  LR-AUX-N
+           MOVE WK-MOTIVO               TO  LR-MOTIVO
+           WRITE REG-INFORMES FROM LINEA-RECHAZO AFTER 1
+           ADD  1                       TO  WK-TOTAL-RECHAZADOS.
+       F-RECHAZA-FILA. EXIT.
+      *
+       I-RESUMEN.
+           MOVE SPACES                  TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           MOVE SPACES                  TO  LINEA-TITULO
+           STRING "PAREJAS LEIDAS: " DELIMITED BY SIZE
+                  WK-TOTAL-LEIDOS       DELIMITED BY SIZE
+                  "  CUENTAS: "         DELIMITED BY SIZE
+                  WK-TOTAL-CUENTAS      DELIMITED BY SIZE
+                  "  SALDOS: "          DELIMITED BY SIZE
+                  WK-TOTAL-SALDOS       DELIMITED BY SIZE
+                  "  DOCTOS: "          DELIMITED BY SIZE
+                  WK-TOTAL-DOCTOS       DELIMITED BY SIZE
+                  "  RECHAZADAS: "      DELIMITED BY SIZE
+                  WK-TOTAL-RECHAZADOS   DELIMITED BY SIZE
+                  INTO LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER 1.
+       F-RESUMEN. EXIT.
+      *
+       I-FIN-MODE.
+           MOVE SPACES TO REG-INFORMES.
+           WRITE REG-INFORMES AFTER PAGE.
+           CLOSE CNCATCTA CNDTACUM CNDOCTOS REMAPCTA INFORMES.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE. EXIT.
+      *
+               COPY "..\PRO\USUARIOS.PRO".
+               COPY "..\PRO\TRUQUITO.PRO".
+      ******************************************************************
