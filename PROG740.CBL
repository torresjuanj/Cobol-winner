@@ -20,6 +20,7 @@
            COPY "..\SEL\REPORTES.SEL".
            COPY "..\SEL\LISTADOS.SEL".
            COPY "..\DYC\CJASUBSI.DYC".
+           COPY "..\DYC\CONTRATO.DYC".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\USER-ACT.FD".
@@ -33,9 +34,17 @@
                COPY "..\FD\REPORTES.FD".
                COPY "..\FD\CJASUBSI.FD".
                COPY "..\FD\LISTADOS.FD".
+               COPY "..\FD\CONTRATO.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG740".
        77      ID-PRG              PIC X(7)  VALUE "PROG740".
+      *----------------------------------------------------------------*
+      * CAMPOS PARA EL RESUMEN INTERACTIVO (DASHBOARD) DE EMPRESA       *
+      *----------------------------------------------------------------*
+       77      DASH-CONTRATOS      PIC 9(5)  VALUE ZEROS.
+       77      DASH-CONCEPTOS      PIC 9(5)  VALUE ZEROS.
+       77      DASH-NOM-CJA        PIC X(30) VALUE SPACES.
+       77      DASH-NOM-CORP       PIC X(30) VALUE SPACES.
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA           PIC 9(4)       OCCURS 25 TIMES.
                COPY "..\LBL\EMPRESAS.LBL".
@@ -333,7 +342,7 @@
       *
        I-ABRE-ARCHIVOS.
            OPEN INPUT  CONCPTOS TABLAEMP NOMIBANK NOMICIUD
-                       NOMICORP CJASUBSI.
+                       NOMICORP CJASUBSI CONTRATO.
            OPEN I-O    EMPRESAS.
            OPEN OUTPUT INFORMES  REPORTES LISTADOS.
        F-ABRE-ARCHIVOS.
@@ -359,7 +368,7 @@
       *
        I-FIN-MODE.
            CLOSE CONCPTOS TABLAEMP NOMICIUD NOMIBANK EMPRESAS NOMICORP
-                 REPORTES INFORMES CJASUBSI LISTADOS.
+                 REPORTES INFORMES CJASUBSI LISTADOS CONTRATO.
            EXIT PROGRAM.
            STOP RUN.
        F-FIN-MODE.
@@ -376,6 +385,8 @@
                             LINE 17 POSITION 30 BEEP
             DISPLAY "[F7] DATOS GENERALES  "
                             LINE 17 POSITION 56 BEEP
+            DISPLAY "[F9] RESUMEN EN PANTALLA"
+                            LINE 18 POSITION 03 BEEP
             PERFORM ACEPTA-TRUCO.
             IF F2  PERFORM I-FIN-MODE  THRU  F-FIN-MODE
                ELSE
@@ -400,7 +411,13 @@
                                                    UNTIL FIN-OK = 1
                      PERFORM I-TOTAL-LISTADO  THRU F-TOTAL-LISTADO
                   ELSE
-                     GO TO CONFIRMA-INFORME.
+                     IF F9
+                        PERFORM I-START-EMPRESAS THRU F-START-EMPRESAS
+                        MOVE 0 TO FIN-OK
+                        PERFORM I-DASHBOARD   THRU  F-DASHBOARD
+                                                   UNTIL FIN-OK = 1
+                     ELSE
+                        GO TO CONFIRMA-INFORME.
        F-PROCESO.
       *
        I-DISPLAY.
@@ -446,6 +463,84 @@
                 PERFORM I-DISPLAY       THRU F-DISPLAY.
        F-LISTADO.
       *
+      *  ���������������������������������������������������������������
+      *  ���   RESUMEN INTERACTIVO POR EMPRESA (F9 - SIN IMPRIMIR)    ���
+      *  ���������������������������������������������������������������
+      *
+       I-DASHBOARD.
+                PERFORM I-LEE-EMPRESAS   THRU F-LEE-EMPRESAS.
+                IF FIN-OK = 1 GO F-DASHBOARD.
+                PERFORM I-CUENTA-CONTRATOS  THRU F-CUENTA-CONTRATOS.
+                PERFORM I-CUENTA-CONCEPTOS  THRU F-CUENTA-CONCEPTOS.
+                MOVE WIN-SUBSIDIO           TO  COD-CJASUBSI
+                READ CJASUBSI WITH NO LOCK INVALID KEY
+                     MOVE "SIN CAJA ASIGNADA"  TO  DASH-NOM-CJA
+                NOT INVALID KEY
+                     MOVE NOM-CJASUBSI        TO  DASH-NOM-CJA
+                END-READ
+                MOVE "NINGUNA"              TO  DASH-NOM-CORP
+                IF  WIN-TIPO-PAGO = 3
+                    MOVE WIN-COD-BANCO      TO  CORP-CODIGO
+                    READ NOMICORP WITH NO LOCK INVALID KEY
+                         MOVE "NINGUNA"     TO  DASH-NOM-CORP
+                    NOT INVALID KEY
+                         MOVE CORP-NOMBRE   TO  DASH-NOM-CORP
+                    END-READ
+                END-IF
+                PERFORM I-MUESTRA-DASHBOARD THRU F-MUESTRA-DASHBOARD.
+       F-DASHBOARD.
+      *
+       I-CUENTA-CONTRATOS.
+                MOVE ZEROS               TO  DASH-CONTRATOS
+                MOVE ZEROS               TO  CONTRATO-CEDULA
+                START CONTRATO KEY NOT LESS CONTRATO-CEDULA
+                      INVALID KEY GO F-CUENTA-CONTRATOS.
+       I-CUENTA-SIGUIENTE-CTTO.
+                READ CONTRATO NEXT WITH NO LOCK
+                     AT END GO F-CUENTA-CONTRATOS.
+                IF  CONTRATO-CODIEMP = WIN-CODIGO-EMPRESA
+                    ADD 1 TO DASH-CONTRATOS.
+                GO I-CUENTA-SIGUIENTE-CTTO.
+       F-CUENTA-CONTRATOS.
+      *
+       I-CUENTA-CONCEPTOS.
+                MOVE ZEROS               TO  DASH-CONCEPTOS
+                MOVE ZEROS               TO  CONCPTOS-CODIGO-CONCEPTO
+                START CONCPTOS KEY NOT LESS CONCPTOS-CODIGO-CONCEPTO
+                      INVALID KEY GO F-CUENTA-CONCEPTOS.
+       I-CUENTA-SIGUIENTE-CONC.
+                READ CONCPTOS NEXT WITH NO LOCK
+                     AT END GO F-CUENTA-CONCEPTOS.
+                ADD 1 TO DASH-CONCEPTOS.
+                GO I-CUENTA-SIGUIENTE-CONC.
+       F-CUENTA-CONCEPTOS.
+      *
+       I-MUESTRA-DASHBOARD.
+                MOVE SG-COLOR-TABLE(7) TO SG-FCOLOR.
+                MOVE SG-COLOR-TABLE(1) TO SG-BCOLOR.
+                DISPLAY SPACES                       LINE 06 POSITION 05
+                                                       SIZE 70
+                DISPLAY " "  LINE 06 POSITION 05 CONTROL
+                             SG-CONTROL-STRING
+                DISPLAY "RESUMEN DE LA EMPRESA"       LINE 06 POSITION 05
+                DISPLAY "CODIGO..........:"           LINE 08 POSITION 05
+                DISPLAY WIN-CODIGO-EMPRESA            LINE 08 POSITION 24
+                DISPLAY "NOMBRE..........:"           LINE 09 POSITION 05
+                DISPLAY WIN-EMPRESA                   LINE 09 POSITION 24
+                DISPLAY "No. CONTRATOS...:"           LINE 11 POSITION 05
+                DISPLAY DASH-CONTRATOS                LINE 11 POSITION 24
+                DISPLAY "CONCEPTOS ACTIVOS:"           LINE 12 POSITION 05
+                DISPLAY DASH-CONCEPTOS                LINE 12 POSITION 24
+                DISPLAY "CAJA COMPENSACION:"           LINE 13 POSITION 05
+                DISPLAY DASH-NOM-CJA                  LINE 13 POSITION 24
+                DISPLAY "CORPORACION.....:"           LINE 14 POSITION 05
+                DISPLAY DASH-NOM-CORP                 LINE 14 POSITION 24
+                DISPLAY " [ENTER] SIGUIENTE   [F2] TERMINAR "
+                                                       LINE 22 POSITION 05
+                PERFORM ACEPTA-TRUCO.
+                IF F2  MOVE 1 TO FIN-OK.
+       F-MUESTRA-DASHBOARD.
+      *
       *    ���������������������������������������
       *    �         I-MOVIMIENTO DE LOS CAMPOS  �
       *    ���������������������������������������
