@@ -12,11 +12,17 @@
                COPY "..\DYC\EMPRESAS.DYC".
                COPY "..\DYC\FPENSION.DYC".
                COPY "..\DYC\USER-ACT.DYC".
+               COPY "..\DYC\HOJAVIDA.DYC".
+               COPY "..\DYC\CERTIFPE.DYC".
+               COPY "..\SEL\INFORMES.SEL".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\EMPRESAS.FD".
                COPY "..\FD\FPENSION.FD".
                COPY "..\FD\USER-ACT.FD".
+               COPY "..\FD\HOJAVIDA.FD".
+               COPY "..\FD\CERTIFPE.FD".
+               COPY "..\FD\INFORMES.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG170".
        77      ID-PRG              PIC X(7)  VALUE "PROG170".
@@ -25,12 +31,62 @@
                COPY "..\LBL\EMPRESAS.LBL".
                COPY "..\LBL\FPENSION.LBL".
                COPY "..\LBL\USER-ACT.LBL".
+               COPY "..\LBL\HOJAVIDA.LBL".
+               COPY "..\LBL\CERTIFPE.LBL".
+               COPY "..\LBL\INFORMES.LBL".
                COPY "..\WRK\USER-ACT.WRK".
                COPY "..\WRK\TABLAMES.WRK".
                COPY "..\WRK\TECLADOS.WRK".
                COPY "..\WRK\WK-RAYAS.WRK".
                COPY "..\WRK\IO-ERROR.WRK".
                COPY "..\WRK\EMPRESAS.WRK".
+               COPY "..\WRK\LISTADOS.WRK".
+      *
+      * DATOS DE TRABAJO Y AREA DE IMPRESION DEL CERTIFICADO DE
+      * APORTES A FONDO DE PENSIONES (CERTIFPE).  CERTIFPE GUARDA,
+      * POR EMPLEADO (HOJAVIDA) Y POR ANO, EL FONDO AL QUE SE HIZO
+      * EL APORTE Y EL VALOR TOTAL APORTADO EN ESE PERIODO.
+      *
+       77  W-CERT-CEDULA           PIC 9(10)   VALUE ZEROS.
+       77  W-CERT-PERIODO          PIC 9(04)   VALUE ZEROS.
+       77  WK-APO-FONDO            PIC 9(02)   VALUE ZEROS.
+      *
+       01  AREA-INFORME-CERTIFPE.
+        03 CERT-TIT-0.
+         05    FILLER        PIC X(20)    VALUE SPACES.
+         05    FILLER        PIC X(50)    VALUE
+               "CERTIFICADO DE APORTES A FONDO DE PENSIONES".
+        03 CERT-LIN-EMPLEADO.
+         05 FILLER       PIC X(01) VALUE SPACES.
+         05 FILLER       PIC X(21) VALUE "EMPLEADO           : ".
+         05 I-CERT-NOMBRE PIC X(30) VALUE SPACES.
+         05 FILLER       PIC X(06) VALUE "C.C. ".
+         05 I-CERT-CEDULA PIC Z(09)9.
+        03 CERT-LIN-FONDO.
+         05 FILLER       PIC X(01) VALUE SPACES.
+         05 FILLER       PIC X(21) VALUE "FONDO DE PENSIONES : ".
+         05 I-CERT-FONDO PIC X(40) VALUE SPACES.
+        03 CERT-LIN-PERIODO.
+         05 FILLER       PIC X(01) VALUE SPACES.
+         05 FILLER       PIC X(21) VALUE "PERIODO CERTIFICADO: ".
+         05 I-CERT-ANO   PIC 9(04).
+        03 CERT-LIN-VALOR.
+         05 FILLER       PIC X(01) VALUE SPACES.
+         05 FILLER       PIC X(21) VALUE "TOTAL APORTADO     : ".
+         05 I-CERT-VALOR PIC Z,ZZZ,ZZZ,ZZ9.99-.
+        03 CERT-LIN-TEXTO1.
+         05 FILLER       PIC X(01) VALUE SPACES.
+         05 FILLER       PIC X(60) VALUE
+            "SE EXPIDE EL PRESENTE CERTIFICADO PARA LOS FINES QUE EL".
+        03 CERT-LIN-TEXTO2.
+         05 FILLER       PIC X(01) VALUE SPACES.
+         05 FILLER       PIC X(32) VALUE
+            "INTERESADO ESTIME CONVENIENTES.".
+        03 CERT-LIN-NINGUNO.
+         05 FILLER       PIC X(01) VALUE SPACES.
+         05 FILLER       PIC X(56) VALUE
+            "NO EXISTEN APORTES REGISTRADOS PARA ESE EMPLEADO Y ANO".
+      *
                COPY "..\LNK\CONTROLA.LNK".
       ***************************************************************
        PROCEDURE DIVISION USING  AREA-LINK-NOMINA.
@@ -38,6 +94,9 @@
                COPY "..\DCL\EMPRESAS.DCL".
                COPY "..\DCL\FPENSION.DCL".
                COPY "..\DCL\USER-ACT.DCL".
+               COPY "..\DCL\HOJAVIDA.DCL".
+               COPY "..\DCL\CERTIFPE.DCL".
+               COPY "..\DCL\INFORMES.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
       *
@@ -64,7 +123,9 @@
        F-LABEL-ARCHIVOS.
       *
        I-ABRE-ARCHIVOS.
-               OPEN I-O   FPENSION.
+               OPEN I-O    FPENSION.
+               OPEN INPUT  HOJAVIDA.
+               OPEN I-O    CERTIFPE.
        F-ABRE-ARCHIVOS.
       *
        I-MENU-OPCIONES.
@@ -114,13 +175,194 @@
                       PERFORM  I-ELIMINA        THRU F-ELIMINA
                                UNTIL ESC OR CUP
                       MOVE ZEROS TO WK-EXCEPTION
-                   IF W-OPCION = "L"
-                      PERFORM I-LISTA THRU F-LISTA.
+                   ELSE
+                     IF W-OPCION = "L"
+                        PERFORM I-LISTA THRU F-LISTA
+                     ELSE
+                       IF W-OPCION = "N"
+                          PERFORM  I-APORTE  THRU F-APORTE
+                                   UNTIL ESC OR CUP
+                          MOVE ZEROS TO WK-EXCEPTION.
        F-MENU-OPCIONES.
       *
+      ***************************************************************
+      *  E M I S I O N   D E L   C E R T I F I C A D O               *
+      ***************************************************************
        I-LISTA.
-           DISPLAY " ".
+           MOVE ZEROS                  TO  WK-EXCEPTION.
+           PERFORM I-CERT-CODIGO  THRU F-CERT-CODIGO.
+           IF CUP OR ESC                GO  F-LISTA.
+           PERFORM I-CERT-PERIODO THRU F-CERT-PERIODO.
+           IF CUP                       GO  I-LISTA.
+           IF ESC                       GO  F-LISTA.
+           PERFORM I-LEE-CERTIFPE THRU F-LEE-CERTIFPE.
+           MOVE    1                TO  IND-INFORMES.
+           PERFORM I-LABEL-INFORMES THRU F-LABEL-INFORMES.
+           OPEN OUTPUT INFORMES.
+           IF  SW-1  =  2
+               WRITE REG-INFORMES FROM CERT-LIN-NINGUNO AFTER PAGE
+           ELSE
+               PERFORM I-CERT-IMPRIME THRU F-CERT-IMPRIME.
+           MOVE SPACES               TO  REG-INFORMES.
+           WRITE REG-INFORMES BEFORE PAGE.
+           CLOSE INFORMES.
        F-LISTA.
+      *
+      * PIDE LA CEDULA DEL EMPLEADO.  SE USA TANTO PARA REGISTRAR UN
+      * APORTE (OPCION N) COMO PARA EMITIR EL CERTIFICADO (OPCION L).
+      *
+       I-CERT-CODIGO.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           DISPLAY " CERTIFICADO DE APORTES A PENSION "
+                                                LINE  8 POSITION  1
+                                                REVERSE
+           DISPLAY " CEDULA DEL EMPLEADO       : "
+                                                LINE 10 POSITION  1.
+           MOVE W-CERT-CEDULA          TO  WI-Z12C.
+           DISPLAY WI-Z12C                      LINE 10 POSITION 30.
+           ACCEPT  W-CERT-CEDULA                LINE 10 POSITION 30
+                   UPDATE CONVERT TAB NO BEEP
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-CERT-CODIGO.
+           IF  W-CERT-CEDULA = ZEROS
+               DISPLAY
+                 "ERROR CODIGO INCONSISTENTE" LINE 24 POSITION 1
+                  REVERSE BEEP GO I-CERT-CODIGO.
+           DISPLAY WK-ESPACIOS                LINE 24 POSITION 1.
+       F-CERT-CODIGO.
+      *
+       I-CERT-PERIODO.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           DISPLAY " ANO A CERTIFICAR          : "
+                                                LINE 11 POSITION  1.
+           DISPLAY W-CERT-PERIODO               LINE 11 POSITION 30.
+           ACCEPT  W-CERT-PERIODO               LINE 11 POSITION 30
+                   UPDATE CONVERT TAB NO BEEP
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-CERT-PERIODO.
+           IF  W-CERT-PERIODO = ZEROS
+               DISPLAY
+                 "ERROR ANO INCONSISTENTE" LINE 24 POSITION 1
+                  REVERSE BEEP GO I-CERT-PERIODO.
+           DISPLAY WK-ESPACIOS                LINE 24 POSITION 1.
+       F-CERT-PERIODO.
+      *
+       I-LEE-CERTIFPE.
+               MOVE 0  TO   SW-1.
+               MOVE W-CERT-CEDULA      TO  COD-EMPLEADO-CERTIFPE.
+               MOVE W-CERT-PERIODO     TO  ANO-CERTIFPE.
+               READ CERTIFPE WITH NO LOCK INVALID  KEY
+                    MOVE 2   TO  SW-1.
+       F-LEE-CERTIFPE.
+      *
+       I-CERT-IMPRIME.
+           MOVE W-CERT-CEDULA          TO  HOJAVIDA-CLAVE.
+           READ HOJAVIDA WITH NO LOCK INVALID KEY
+                MOVE "EMPLEADO NO ENCONTRADO"  TO  HOJAVIDA-NOMBRE.
+           MOVE COD-FPENSION-CERTIFPE  TO  COD-FPENSION.
+           READ FPENSION WITH NO LOCK INVALID KEY
+                MOVE "FONDO NO ENCONTRADO"     TO  NOM-FPENSION.
+           MOVE HOJAVIDA-NOMBRE        TO  I-CERT-NOMBRE.
+           MOVE W-CERT-CEDULA          TO  I-CERT-CEDULA.
+           MOVE NOM-FPENSION           TO  I-CERT-FONDO.
+           MOVE W-CERT-PERIODO         TO  I-CERT-ANO.
+           MOVE VALOR-CERTIFPE         TO  I-CERT-VALOR.
+           WRITE REG-INFORMES FROM CERT-TIT-0        AFTER PAGE.
+           MOVE SPACES                 TO  REG-INFORMES.
+           WRITE REG-INFORMES AFTER 2.
+           WRITE REG-INFORMES FROM CERT-LIN-EMPLEADO AFTER 1.
+           WRITE REG-INFORMES FROM CERT-LIN-FONDO    AFTER 1.
+           WRITE REG-INFORMES FROM CERT-LIN-PERIODO  AFTER 1.
+           WRITE REG-INFORMES FROM CERT-LIN-VALOR    AFTER 1.
+           MOVE SPACES                 TO  REG-INFORMES.
+           WRITE REG-INFORMES AFTER 2.
+           WRITE REG-INFORMES FROM CERT-LIN-TEXTO1   AFTER 1.
+           WRITE REG-INFORMES FROM CERT-LIN-TEXTO2   AFTER 1.
+       F-CERT-IMPRIME. EXIT.
+      *
+      ***************************************************************
+      *  R E G I S T R O   D E L   A P O R T E   A N U A L            *
+      ***************************************************************
+       I-APORTE.
+           MOVE ZEROS                  TO  WK-EXCEPTION.
+           PERFORM I-CERT-CODIGO  THRU F-CERT-CODIGO.
+           IF CUP OR ESC                GO  F-APORTE.
+           MOVE W-CERT-CEDULA           TO  HOJAVIDA-CLAVE.
+           READ HOJAVIDA WITH NO LOCK INVALID KEY
+               DISPLAY "EMPLEADO NO EXISTE EN HOJA DE VIDA"
+                                        LINE 24 POSITION  1
+                                        REVERSE BEEP
+               GO I-APORTE.
+           DISPLAY WK-ESPACIOS                  LINE 24 POSITION  1.
+           PERFORM I-CERT-PERIODO THRU F-CERT-PERIODO.
+           IF CUP                       GO  I-APORTE.
+           IF ESC                       GO  F-APORTE.
+           PERFORM I-APO-FONDO    THRU F-APO-FONDO.
+           IF CUP                       GO  I-APORTE.
+           IF ESC                       GO  F-APORTE.
+           PERFORM I-LEE-CERTIFPE THRU F-LEE-CERTIFPE.
+           PERFORM I-APO-VALOR    THRU F-APO-VALOR.
+           IF CUP                       GO  I-APORTE.
+           IF ESC                       GO  F-APORTE.
+           MOVE SPACE                   TO  W-TRUCO.
+           PERFORM I-APO-GRABAR   THRU F-APO-GRABAR
+                   UNTIL W-TRUCO = "G" OR CDN OR ESC.
+       F-APORTE.
+      *
+       I-APO-FONDO.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           DISPLAY " CODIGO DEL FONDO DE PENSION : "
+                                                LINE 12 POSITION  1.
+           MOVE COD-FPENSION-CERTIFPE  TO  WI-Z2.
+           DISPLAY WI-Z2                        LINE 12 POSITION 32.
+           ACCEPT  COD-FPENSION-CERTIFPE        LINE 12 POSITION 32
+                   UPDATE CONVERT TAB NO BEEP
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-APO-FONDO.
+           MOVE COD-FPENSION-CERTIFPE  TO  COD-FPENSION.
+           READ FPENSION WITH NO LOCK INVALID KEY
+               DISPLAY "FONDO DE PENSIONES NO EXISTE"
+                                                LINE 24 POSITION  1
+                                                REVERSE BEEP
+               GO I-APO-FONDO.
+           MOVE COD-FPENSION-CERTIFPE  TO  WK-APO-FONDO
+           DISPLAY WK-ESPACIOS                  LINE 24 POSITION  1.
+       F-APO-FONDO.
+      *
+       I-APO-VALOR.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           DISPLAY " VALOR TOTAL APORTADO EN EL ANO : "
+                                                LINE 13 POSITION  1.
+           MOVE VALOR-CERTIFPE         TO  WI-Z8P2.
+           DISPLAY WI-Z8P2                      LINE 13 POSITION 36.
+           ACCEPT  VALOR-CERTIFPE               LINE 13 POSITION 36
+                   UPDATE CONVERT TAB NO BEEP
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-APO-VALOR.
+           DISPLAY WK-ESPACIOS                  LINE 24 POSITION  1.
+       F-APO-VALOR.
+      *
+       I-APO-GRABAR.
+           DISPLAY " PRESIONE <G> GRABAR "
+                   LINE 24 POSITION 1 REVERSE
+           DISPLAY " <ESC> CANCELAR " LINE 24 POSITION 30 REVERSE
+           PERFORM ACEPTA-TRUCO.
+           IF W-TRUCO = "G"
+              MOVE WK-APO-FONDO       TO  COD-FPENSION-CERTIFPE
+              IF  SW-1  =  2
+                   WRITE REG-CERTIFPE INVALID KEY STOP " "
+              ELSE
+                   REWRITE REG-CERTIFPE INVALID KEY STOP " ".
+           DISPLAY SPACE LINE 24 POSITION 1 SIZE 60.
+       F-APO-GRABAR.
       *
        I-CREAR.
            PERFORM I-CODIGO        THRU F-CODIGO.
@@ -473,7 +715,7 @@
                COPY "..\PRO\USUARIOS.PRO".
       *
        I-FIN-MODE.
-           CLOSE FPENSION.
+           CLOSE FPENSION HOJAVIDA CERTIFPE.
            EXIT PROGRAM.
            STOP RUN.
        F-FIN-MODE.
