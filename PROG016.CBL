@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG016.
+      ******************************************************************
+      * DISTRIBUCION DE EMPLEADOS POR NACIONALIDAD        ABR-27-2002  *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\EMPRESAS.DYC".
+           COPY "..\DYC\TIPONACI.DYC".
+           COPY "..\DYC\HOJAVIDA.DYC".
+           COPY "..\SEL\INFORMES.SEL".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "..\FD\USER-ACT.FD".
+           COPY "..\FD\EMPRESAS.FD".
+           COPY "..\FD\TIPONACI.FD".
+           COPY "..\FD\HOJAVIDA.FD".
+           COPY "..\FD\INFORMES.FD".
+       WORKING-STORAGE SECTION.
+       77  W-PROGRAMA          PIC X(7)  VALUE "PROG016".
+       77  ID-PRG              PIC X(7)  VALUE "PROG016".
+       77  TN-TOTAL            PIC 9(04) VALUE ZEROS.
+       77  TN-IND              PIC 9(04) VALUE ZEROS.
+       77  TN-FOUND-IDX        PIC 9(04) VALUE ZEROS.
+       77  TN-ENCONTRADO       PIC 9     VALUE ZEROS.
+      *
+      ***************************************************************
+      *  RECORRE HOJAVIDA UNA SOLA VEZ Y ACUMULA, POR EMPRESA Y POR   *
+      *  CODIGO DE NACIONALIDAD (TIPONACI), EL NUMERO DE EMPLEADOS    *
+      *  QUE LO TIENEN REGISTRADO. LUEGO IMPRIME CADA COMBINACION     *
+      *  CONTRA EL NOMBRE DE LA EMPRESA Y DE LA NACIONALIDAD.         *
+      ***************************************************************
+       01  TABLA-NACION.
+           03  TN-ENTRADA              OCCURS 1000 TIMES.
+               05  TN-EMPRESA          PIC 9(07) VALUE ZEROS.
+               05  TN-NACIONALIDAD     PIC 9(03) VALUE ZEROS.
+               05  TN-CONTADOR         PIC 9(05) VALUE ZEROS.
+      *
+       01  LINEA-TITULO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LT-MENSAJE     PIC X(78) VALUE SPACES.
+      *
+       01  LINEA-COLUMNAS.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  FILLER         PIC X(40) VALUE "EMPRESA".
+           03  FILLER         PIC X(25) VALUE "NACIONALIDAD".
+           03  FILLER         PIC X(15) VALUE "EMPLEADOS".
+      *
+       01  LINEA-DETALLE.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LD-NOMEMP      PIC X(40) VALUE SPACES.
+           03  LD-NOMNAC      PIC X(25) VALUE SPACES.
+           03  LD-CONTADOR    PIC ZZ,ZZ9 VALUE ZEROS.
+      *
+           COPY "..\WRK\USER-ACT.WRK".
+           COPY "..\WRK\EMPRESAS.WRK".
+           COPY "..\WRK\TECLADOS.WRK".
+           COPY "..\WRK\VARIABLE.WRK".
+           COPY "..\WRK\IO-ERROR.WRK".
+           COPY "..\WRK\NO-ERROR.WRK".
+      *
+           COPY "..\LBL\EMPRESAS.LBL".
+           COPY "..\LBL\TIPONACI.LBL".
+           COPY "..\LBL\HOJAVIDA.LBL".
+           COPY "..\LBL\INFORMES.LBL".
+           COPY "..\LBL\USER-ACT.LBL".
+      *
+           COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+               COPY "..\DCL\EMPRESAS.DCL".
+               COPY "..\DCL\TIPONACI.DCL".
+               COPY "..\DCL\HOJAVIDA.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+       I-MAIN-PROCESS.
+           COPY "..\PRO\CONTROLA.PRO".
+           INITIALIZE WK-EXCEPTION
+           PERFORM I-USUARIOS           THRU  F-USUARIOS.
+           IF      SW-USER = 1         EXIT PROGRAM.
+           PERFORM  I-LABEL-ARCHIVOS    THRU  F-LABEL-ARCHIVOS.
+           PERFORM  I-PANTALLA          THRU  F-PANTALLA.
+           PERFORM  I-ABRE-ARCHIVOS     THRU  F-ABRE-ARCHIVOS.
+           PERFORM  I-ENCABEZADO        THRU  F-ENCABEZADO.
+           PERFORM  I-ACUMULA-NACION    THRU  F-ACUMULA-NACION.
+           PERFORM  I-IMPRIME-INFORME   THRU  F-IMPRIME-INFORME.
+           PERFORM  I-FIN-MODE          THRU  F-FIN-MODE.
+       F-MAIN-PROCESS.
+      *
+       I-LABEL-ARCHIVOS.
+           MOVE  1  TO  IND-INFORMES.
+           MOVE  16     TO  LAB-INFORMES-IDENT.
+           MOVE  ZEROS  TO  LAB-INFORMES-ANO.
+           MOVE  CON-COD-EMPRESA       TO  LAB-INFORMES-CIA.
+           MOVE DIR-PAPEL(IND-INFORMES)  TO LAB-INFORMES-PAPEL.
+       F-LABEL-ARCHIVOS. EXIT.
+      *
+       I-PANTALLA.
+           DISPLAY " " LINE 01 POSITION 01 ERASE
+           "DISTRIBUCION DE EMPLEADOS POR NACIONALIDAD" LINE 10
+                                                         POSITION 19
+           "ARCHIVO DE IMPRESION ---->" LINE 23 POSITION 03 BLINK.
+           DISPLAY
+           LABEL-INFORMES               LINE 23 POSITION 30 REVERSE
+           NOM-PAPEL (IND-INFORMES)     LINE 23 POSITION 66 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+       F-PANTALLA. EXIT.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPRESAS.
+           OPEN INPUT  TIPONACI.
+           OPEN INPUT  HOJAVIDA.
+           OPEN OUTPUT INFORMES.
+           ACCEPT WK-FECHA-HOY  FROM  DATE.
+       F-ABRE-ARCHIVOS. EXIT.
+      *
+       I-ENCABEZADO.
+           MOVE SPACES              TO  LINEA-TITULO
+           MOVE "DISTRIBUCION DE EMPLEADOS POR NACIONALIDAD"
+                                     TO  LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER PAGE
+           MOVE SPACES               TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           WRITE REG-INFORMES FROM LINEA-COLUMNAS AFTER 1
+           MOVE SPACES               TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1.
+       F-ENCABEZADO. EXIT.
+      *
+       I-ACUMULA-NACION.
+           MOVE SPACES                 TO  HOJAVIDA-CLAVE
+           MOVE ZEROS                  TO  SW-EOF
+           START HOJAVIDA KEY NOT LESS HOJAVIDA-CLAVE INVALID KEY
+                 MOVE 1                TO  SW-EOF.
+           PERFORM I-LEE-HOJAVIDA     THRU F-LEE-HOJAVIDA
+                   UNTIL SW-EOF = 1.
+       F-ACUMULA-NACION. EXIT.
+      *
+       I-LEE-HOJAVIDA.
+           READ HOJAVIDA NEXT RECORD WITH NO LOCK AT END
+                MOVE 1                 TO  SW-EOF.
+           IF  SW-EOF = 1              GO  F-LEE-HOJAVIDA.
+           PERFORM I-ACUMULA-EMPNAC   THRU F-ACUMULA-EMPNAC.
+       F-LEE-HOJAVIDA. EXIT.
+      *
+       I-ACUMULA-EMPNAC.
+           MOVE ZEROS                  TO  TN-ENCONTRADO
+           MOVE ZEROS                  TO  TN-FOUND-IDX
+           PERFORM I-BUSCA-EMPNAC     THRU F-BUSCA-EMPNAC
+                   VARYING TN-IND FROM 1 BY 1
+                   UNTIL TN-IND > TN-TOTAL OR TN-ENCONTRADO = 1.
+           IF  TN-ENCONTRADO = 1
+               ADD  1                  TO  TN-CONTADOR(TN-FOUND-IDX)
+           ELSE
+               IF  TN-TOTAL NOT < 1000
+                   DISPLAY " CUENTAS CONSOLIDADAS EXCEDEN 1000, "
+                           "PROCESO ABORTADO " LINE 20 POSITION 01
+                           ERASE STOP RUN
+               END-IF
+               ADD  1                  TO  TN-TOTAL
+               MOVE HOJAVIDA-EMPRESA      TO  TN-EMPRESA(TN-TOTAL)
+               MOVE HOJAVIDA-NACIONALIDAD TO  TN-NACIONALIDAD(TN-TOTAL)
+               MOVE 1                     TO  TN-CONTADOR(TN-TOTAL).
+       F-ACUMULA-EMPNAC. EXIT.
+      *
+       I-BUSCA-EMPNAC.
+           IF  TN-EMPRESA(TN-IND)      = HOJAVIDA-EMPRESA  AND
+               TN-NACIONALIDAD(TN-IND) = HOJAVIDA-NACIONALIDAD
+               MOVE TN-IND             TO  TN-FOUND-IDX
+               MOVE 1                  TO  TN-ENCONTRADO.
+       F-BUSCA-EMPNAC. EXIT.
+      *
+       I-IMPRIME-INFORME.
+           MOVE ZEROS                  TO  TN-IND
+           PERFORM I-IMPRIME-FILA     THRU F-IMPRIME-FILA
+                   VARYING TN-IND FROM 1 BY 1
+                   UNTIL TN-IND > TN-TOTAL.
+       F-IMPRIME-INFORME. EXIT.
+      *
+       I-IMPRIME-FILA.
+           MOVE TN-EMPRESA(TN-IND)     TO  WIN-CODIGO-EMPRESA
+           READ EMPRESAS WITH NO LOCK INVALID KEY
+                MOVE "EMPRESA NO ENCONTRADA" TO WIN-EMPRESA.
+           MOVE TN-NACIONALIDAD(TN-IND) TO  COD-NAC
+           READ TIPONACI WITH NO LOCK INVALID KEY
+                MOVE "SIN NACIONALIDAD REGISTRADA" TO NOM-NAC.
+           MOVE SPACES                 TO  LINEA-DETALLE
+           MOVE WIN-EMPRESA            TO  LD-NOMEMP
+           MOVE NOM-NAC                TO  LD-NOMNAC
+           MOVE TN-CONTADOR(TN-IND)    TO  LD-CONTADOR
+           WRITE REG-INFORMES FROM LINEA-DETALLE AFTER 1.
+       F-IMPRIME-FILA. EXIT.
+      *
+       I-FIN-MODE.
+           MOVE SPACES TO REG-INFORMES.
+           WRITE REG-INFORMES AFTER PAGE.
+           CLOSE EMPRESAS TIPONACI HOJAVIDA INFORMES.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE. EXIT.
+      *
+           COPY "..\PRO\USUARIOS.PRO".
+           COPY "..\PRO\TRUQUITO.PRO".
+      ******************************************************************
