@@ -195,9 +195,30 @@
                CANCEL "PROG781.COB".
                PERFORM I-BORRA-MESES  THRU F-BORRA-MESES
                        VARYING J  FROM 1  BY 1 UNTIL J > 12.
+               PERFORM I-ACTUALIZA-FECHA-SALDO THRU F-ACTUALIZA-FECHA-SALDO.
                CANCEL "PROG738.COB".
                CALL   "PROG980.COB" USING AREA-LINK-NOMINA.
        F-ACTUAL.
+      *
+      * DEJA EN EMPRESAS EL ULTIMO PERIODO QUE REALMENTE QUEDO
+      * ACTUALIZADO POR ESTA ACTUALIZACION DE SALDOS DE TODO EL
+      * ANO, PARA QUE PROG000 PUEDA IMPEDIR REABRIR UN PERIODO YA
+      * CERRADO.
+      *
+       I-ACTUALIZA-FECHA-SALDO.
+               OPEN I-O EMPRESAS
+               MOVE CON-COD-EMPRESA       TO  WIN-CODIGO-EMPRESA
+               READ EMPRESAS WITH NO LOCK INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   IF  CON-ANO  >  WIN-ANOSAL-ACT
+                   OR (CON-ANO  =  WIN-ANOSAL-ACT  AND
+                       12       >  WIN-MESSAL-ACT)
+                       MOVE CON-ANO  TO  WIN-ANOSAL-ACT
+                       MOVE 12       TO  WIN-MESSAL-ACT
+                       REWRITE REC-EMPRESAS.
+               CLOSE EMPRESAS.
+       F-ACTUALIZA-FECHA-SALDO.
       *
        I-BORRA-MESES.
                CANCEL "PROG738.COB"
