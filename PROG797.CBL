@@ -22,6 +22,9 @@
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG797".
        77      ID-PRG              PIC X(7)  VALUE "PROG797".
+       77      W-PREV-TIPO         PIC 9(03) VALUE ZEROS.
+       77      W-PREV-RADIC        PIC 9(06) VALUE ZEROS.
+       77      SW-PRIMER-DOCTO     PIC 9     VALUE ZEROS.
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA           PIC 9(4)       OCCURS 25 TIMES.
                COPY "..\LBL\EMPRESAS.LBL".
@@ -144,6 +147,15 @@
          05    FILLER      PIC X(01)    VALUE "-".
          05    RADIC-AUTOMATICA-12  PIC 9(06).
 
+        03     LINEA-GAP.
+         05    FILLER      PIC X(02)    VALUE " ".
+         05    FILLER      PIC X(20)    VALUE "** FALTA RADICADO **".
+         05    GAP-TIPO    PIC 9(03).
+         05    FILLER      PIC X(01)    VALUE "-".
+         05    GAP-DESDE   PIC 9(06).
+         05    FILLER      PIC X(04)    VALUE " AL ".
+         05    GAP-HASTA   PIC 9(06).
+
       ******************************************************************
                COPY "..\LNK\CONTROLA.LNK".
 
@@ -247,6 +259,7 @@
            PERFORM I-LABEL-CNDOCTOS    THRU F-LABEL-CNDOCTOS.
            MOVE W-CODEMP               TO  LAB-CNDOCTOS-DIRCIA
            MOVE CON-ANO                TO  LAB-CNDOCTOS-ANO
+           MOVE W-LONG                 TO  LAB-CNDOCTOS-MES
            MOVE "�"                    TO  WK-RAYAS-U
            MOVE "�"                    TO  WK-RAYAS-P
            MOVE "�"                    TO  WK-RAYA-U
@@ -342,6 +355,7 @@
                ELSE
                IF F4
                    MOVE 0 TO FIN-OK  WK-PAGINA W-CONTA
+                   MOVE 0 TO W-PREV-TIPO W-PREV-RADIC SW-PRIMER-DOCTO
                    PERFORM I-INFORME  THRU  F-INFORME
                           UNTIL FIN-OK = 1
                 ELSE
@@ -380,7 +394,38 @@
        I-LEE-CNDOCTOS.
                IF FIN-OK = 1 GO F-LEE-CNDOCTOS.
                READ CNDOCTOS NEXT WITH NO LOCK AT END MOVE 1 TO FIN-OK.
+               IF FIN-OK NOT = 1
+                  PERFORM I-VERIFICA-SECUENCIA
+                          THRU F-VERIFICA-SECUENCIA.
        F-LEE-CNDOCTOS.
+      *
+      ***************************************************************
+      *  VERIFICA QUE LA SECUENCIA DE RADICADOS (RADICDOC-DOCTOS)    *
+      *  DENTRO DE UN MISMO TIPO DE DOCUMENTO (RADICTIP-DOCTOS) NO   *
+      *  TENGA HUECOS - SI LOS HAY SE IMPRIME UNA LINEA DE ALERTA    *
+      ***************************************************************
+       I-VERIFICA-SECUENCIA.
+           IF SW-PRIMER-DOCTO = 0
+              MOVE 1                      TO SW-PRIMER-DOCTO
+              MOVE RADICTIP-DOCTOS        TO W-PREV-TIPO
+              MOVE RADICDOC-DOCTOS        TO W-PREV-RADIC
+              GO F-VERIFICA-SECUENCIA.
+           IF RADICTIP-DOCTOS = W-PREV-TIPO
+              IF RADICDOC-DOCTOS > W-PREV-RADIC + 1
+                 PERFORM I-IMPRIME-GAP THRU F-IMPRIME-GAP.
+           MOVE RADICTIP-DOCTOS           TO W-PREV-TIPO
+           MOVE RADICDOC-DOCTOS           TO W-PREV-RADIC.
+       F-VERIFICA-SECUENCIA.
+      *
+       I-IMPRIME-GAP.
+           MOVE RADICTIP-DOCTOS           TO GAP-TIPO
+           COMPUTE GAP-DESDE = W-PREV-RADIC + 1
+           COMPUTE GAP-HASTA = RADICDOC-DOCTOS - 1
+           IF CON-LIN > 55
+              PERFORM I-TITULO-INFORME    THRU F-TITULO-INFORME.
+           WRITE REG-INFORMES FROM LINEA-GAP AFTER 1
+           ADD 1                          TO CON-LIN.
+       F-IMPRIME-GAP.
       *
        I-MUEVE-INFORME.
                IF X = 1
