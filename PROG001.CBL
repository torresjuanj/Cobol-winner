@@ -38,6 +38,8 @@
        77  W-DATO-AUX                   PIC X(40)       VALUE SPACES.
        77  W-MENU                       PIC X(12)       VALUE SPACES.
        77  W-GUARDA-PROGRAMA            PIC X(8)        VALUE SPACES.
+       77  W-CONFIRMA-BORRA             PIC X           VALUE SPACES.
+       77  W-TOTAL-LINEAS-BORRA         PIC 99          VALUE ZEROS.
        01  NOMIMENU-STATUS              PIC XX          VALUE SPACES.
            COPY "..\LBL\LICENCIA.LBL".
            COPY "..\WRK\EMPRESAS.WRK".
@@ -235,6 +237,34 @@
                MOVE ZEROS                  TO  ME-LINEA
                MOVE SPACES                 TO  W-TIPO
                MOVE ZEROS                  TO  W-LINEA
+                                               W-TOTAL-LINEAS-BORRA
+               START MENU KEY               >  ME-CLAVE
+                                      INVALID  KEY
+               GO TO ACEPTA-FORMATO.
+       CUENTA-BORRAR-MENU.
+               READ  MENU                      NEXT
+                                           AT  END
+               GO TO CONFIRMA-BORRAR-MENU.
+           IF  ME-IDENT NOT                 =  W-IDENT
+               GO TO CONFIRMA-BORRAR-MENU.
+               ADD  1                      TO  W-TOTAL-LINEAS-BORRA
+               GO TO CUENTA-BORRAR-MENU.
+       CONFIRMA-BORRAR-MENU.
+               DISPLAY " BORRAR MENU "  W-IDENT  " ("
+                       W-TOTAL-LINEAS-BORRA  " LINEAS)  <S/N> "
+                                           LINE 24 POSITION 01 BEEP REVERSE
+               MOVE SPACES                 TO  W-CONFIRMA-BORRA
+               MOVE ZEROS                  TO  WK-EXCEPTION
+               ACCEPT W-CONFIRMA-BORRA     LINE 24 POSITION 55
+                      CONVERT NO BEEP
+                      ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+               DISPLAY "                                        "
+                                           LINE 24 POSITION 01.
+           IF  W-CONFIRMA-BORRA NOT         =  "S"
+               GO TO ACEPTA-FORMATO.
+               MOVE W-IDENT                TO  ME-IDENT
+               MOVE ZEROS                  TO  ME-LINEA
                START MENU KEY               >  ME-CLAVE
                                       INVALID  KEY
                GO TO ACEPTA-FORMATO.
