@@ -35,6 +35,7 @@
        77      W-PROGRAMA     PIC X(07)      VALUE "PROG781".
        77      ID-PRG         PIC X(7)       VALUE "PROG781".
        77      W-VARIABLES-NOMINA  PIC X(7)  VALUE  SPACES.
+       77      SW-SIMULACION  PIC 9          VALUE ZEROS.
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA  PIC 9(04)      OCCURS 25 TIMES.
                COPY "..\LBL\AUDITE.LBL".
@@ -82,6 +83,8 @@
          05    FILLER      PIC X(10)    VALUE SPACES.
          05    FILLER      PIC X(11)    VALUE "MES      : ".
          05    I-MES       PIC X(08)    VALUE SPACES.
+         05    FILLER      PIC X(05)    VALUE SPACES.
+         05    I-MODO      PIC X(30)    VALUE SPACES.
 
         03     TITULO-3.
          05    FILLER      PIC X(149)   VALUE ALL "=".
@@ -191,10 +194,8 @@
            MOVE    ZEROS      TO W-TOTAL.
            MOVE    0 TO FIN-OK  SW1
            PERFORM I-EVALUE-ACTUALIZACION THRU  F-EVALUE-ACTUALIZACION
-           IF   CON-PROGRAMA   =    "738"  OR
-                CON-PROGRAMA   =    "733"
-                PERFORM I-FIN-MODE   THRU  F-FIN-MODE.
            PERFORM I-EVALUE-SALDO    THRU  F-EVALUE-SALDO.
+           PERFORM I-ACTUALIZA-FECHA-SALDO THRU F-ACTUALIZA-FECHA-SALDO.
            PERFORM I-FIN-MODE        THRU  F-FIN-MODE.
        F-MAIN-PROCESS.
 
@@ -227,6 +228,9 @@
       *
        I-LABEL-ARCHIVOS.
            MOVE WK-NOMBRE-MES(W-LONG)  TO   I-MES
+           MOVE SPACES                 TO   I-MODO
+           IF   SW-SIMULACION  =  1
+                MOVE "*** SOLO SIMULACION ***"  TO  I-MODO.
            MOVE WEMPRESA               TO   TIT-CIA
            MOVE 1                      TO   IND-INFORMES
            PERFORM I-LABEL-CNDOCTOS    THRU F-LABEL-CNDOCTOS.
@@ -243,9 +247,9 @@
        I-ABRE-ARCHIVOS.
            PERFORM I-ABRE-CNCONTRO THRU F-ABRE-CNCONTRO.
            OPEN INPUT  CNCATCTA CNNITCED
-                       EMPRESAS CNCOMPTE
+                       CNCOMPTE
            OPEN OUTPUT INFORMES.
-           OPEN I-O   CNDOCTOS CNDTACUM.
+           OPEN I-O   CNDOCTOS CNDTACUM EMPRESAS.
        F-ABRE-ARCHIVOS.
       *
        I-PANTALLA-1B.
@@ -429,7 +433,8 @@
               PERFORM I-NIVEL-7    THRU F-NIVEL-7.
            IF INDDETAL = "S"
               PERFORM I-NIVEL-8     THRU F-NIVEL-8.
-           PERFORM I-ACTUALIZE-CNDOCTOS THRU F-ACTUALIZE-CNDOCTOS.
+           IF  SW-SIMULACION  NOT =  1
+               PERFORM I-ACTUALIZE-CNDOCTOS THRU F-ACTUALIZE-CNDOCTOS.
        F-BUSCA-MOVTO.
       *
        I-EVALUE-SALDO.
@@ -444,12 +449,32 @@
               ACCEPT WK-HORA-HOY        FROM  TIME
               DISPLAY   WK-HORA-HOY     LINE  22 POSITION 1.
        F-EVALUE-SALDO.
+      *
+      * DEJA EN EMPRESAS EL ULTIMO PERIODO QUE REALMENTE QUEDO
+      * ACTUALIZADO POR ESTA ACTUALIZACION DE SALDOS, PARA QUE
+      * PROG000 PUEDA IMPEDIR REABRIR UN PERIODO YA CERRADO.
+      *
+       I-ACTUALIZA-FECHA-SALDO.
+           IF  SW-SIMULACION  NOT =  1
+               MOVE CON-COD-EMPRESA       TO  WIN-CODIGO-EMPRESA
+               READ EMPRESAS WITH NO LOCK INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   IF  W-LONG  NOT >  12
+                   AND (CON-ANO  >  WIN-ANOSAL-ACT
+                   OR (CON-ANO  =  WIN-ANOSAL-ACT  AND
+                       W-LONG   >  WIN-MESSAL-ACT))
+                       MOVE CON-ANO  TO  WIN-ANOSAL-ACT
+                       MOVE W-LONG   TO  WIN-MESSAL-ACT
+                       REWRITE REC-EMPRESAS.
+       F-ACTUALIZA-FECHA-SALDO.
       *
        I-BUSCA-CNDTACUM.
            PERFORM I-LEE-CNDTACUM-S THRU F-LEE-CNDTACUM-S
            IF FIN-OK = 1   GO F-BUSCA-CNDTACUM.
            PERFORM I-SALDO-NUEVO    THRU F-SALDO-NUEVO
-           PERFORM I-GRABA-CNDTACUM THRU F-GRABA-CNDTACUM.
+           IF  SW-SIMULACION  NOT =  1
+               PERFORM I-GRABA-CNDTACUM THRU F-GRABA-CNDTACUM.
        F-BUSCA-CNDTACUM.
       *
        I-SALDO-NUEVO.
@@ -471,16 +496,21 @@
            IF   CON-PROGRAMA   =    "733" OR
                 CON-PROGRAMA   =    "783"
                 GO F-CONFIRMA-COMP.
-                    DISPLAY " PRESIONE <C> PARA CONFIRMAR "
+                    DISPLAY " <C> CONFIRMAR     <S> SOLO SIMULAR "
                                            LINE 24 POSITION 1
                                            REVERSE
-                    DISPLAY " [F2] TERMINAR " LINE 24 POSITION 32
+                    DISPLAY " [F2] TERMINAR " LINE 24 POSITION 39
                                                     REVERSE
                     PERFORM ACEPTA-TRUCO
            IF  F2  PERFORM I-FIN-SALIR THRU F-FIN-MODE.
-           IF  W-TRUCO                  NOT =  "C"
-               GO TO I-CONFIRMA-COMP
+           IF  W-TRUCO  NOT =  "C"  AND  W-TRUCO  NOT =  "S"
+               GO TO I-CONFIRMA-COMP.
+           IF  W-TRUCO  =  "S"
+               MOVE  1  TO  SW-SIMULACION
+               DISPLAY " PROCESANDO EN MODO SIMULACION - NO ACTUALIZA "
+                                           LINE 24 POSITION 1 REVERSE
            ELSE
+               MOVE  0  TO  SW-SIMULACION
                DISPLAY  WK-ESPACIOS  LINE 24 POSITION  1.
        F-CONFIRMA-COMP.
       *
