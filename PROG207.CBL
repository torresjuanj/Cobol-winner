@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG207.
+      *----------------------------------------------------------------*
+      * INFORME SERIES DE NOMINA PROXIMAS A VENCER   ABR-27-2002        *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\TABLAEMP.DYC".
+           COPY "..\SEL\INFORMES.SEL".
+           COPY "..\SEL\REPORTES.SEL".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "..\FD\USER-ACT.FD".
+           COPY "..\FD\TABLAEMP.FD".
+           COPY "..\FD\INFORMES.FD".
+           COPY "..\FD\REPORTES.FD".
+       WORKING-STORAGE SECTION.
+       77  W-PROGRAMA          PIC X(7)  VALUE "PROG207".
+       77  ID-PRG              PIC X(7)  VALUE "PROG207".
+       77  WK-CODIGO-TABLA     PIC X(3)  VALUE "011".
+       77  WK-DIAS-POR-VENCER  PIC 9(03) VALUE 030.
+       77  WK-DIAS-RESTANTES   PIC S9(07) VALUE ZEROS.
+       77  WK-TOTAL-ALERTAS    PIC 9(04) VALUE ZEROS.
+      *
+       01  LINEA-ALERTA.
+           03 FILLER          PIC X(1)  VALUE SPACES.
+           03 ALT-ANO         PIC 9(04) VALUE ZEROS.
+           03 FILLER          PIC X(2)  VALUE SPACES.
+           03 ALT-PERIODO     PIC 9(03) VALUE ZEROS.
+           03 FILLER          PIC X(2)  VALUE SPACES.
+           03 ALT-FECHA-HASTA PIC 9(06) VALUE ZEROS.
+           03 FILLER          PIC X(2)  VALUE SPACES.
+           03 ALT-DIAS-REST   PIC ----9 VALUE ZEROS.
+           03 FILLER          PIC X(2)  VALUE SPACES.
+           03 ALT-MENSAJE     PIC X(30) VALUE SPACES.
+      *
+           COPY "..\WRK\USER-ACT.WRK".
+           COPY "..\WRK\LISTADOS.WRK".
+           COPY "..\WRK\TECLADOS.WRK".
+           COPY "..\WRK\IO-ERROR.WRK".
+      *
+           COPY "..\LBL\REPORTES.LBL".
+           COPY "..\LBL\TABLAEMP.LBL".
+           COPY "..\LBL\INFORMES.LBL".
+           COPY "..\LBL\USER-ACT.LBL".
+      *
+           COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+       I-PROGRAMA-PRINCIPAL.
+           PERFORM  I-USUARIOS         THRU  F-USUARIOS.
+           IF       SW-USER = 1        EXIT PROGRAM.
+           PERFORM  I-LABEL-ARCHIVOS   THRU  F-LABEL-ARCHIVOS.
+           PERFORM  I-PANTALLA         THRU  F-PANTALLA.
+           PERFORM  I-ABRE-ARCHIVOS    THRU  F-ABRE-ARCHIVOS.
+           PERFORM  I-PROCESO-INFORME  THRU  F-PROCESO-INFORME.
+           PERFORM  I-FIN-MODE         THRU  F-FIN-MODE.
+       F-PROGRAMA-PRINCIPAL.
+      *
+       I-LABEL-ARCHIVOS.
+           MOVE  1  TO  IND-INFORMES.
+           MOVE  207    TO  LAB-INFORMES-IDENT.
+           MOVE  ZEROS  TO  LAB-INFORMES-ANO.
+           MOVE  CON-COD-EMPRESA       TO  LAB-INFORMES-CIA.
+           MOVE DIR-PAPEL(IND-INFORMES)  TO LAB-INFORMES-PAPEL.
+           MOVE  1  TO  IND-REPORTES.
+           MOVE  207    TO  LAB-REPORTES-IDENT.
+           MOVE  ZEROS  TO  LAB-REPORTES-ANO.
+           MOVE  CON-COD-EMPRESA       TO  LAB-REPORTES-CIA.
+           MOVE DIR-PAPEL(IND-REPORTES)  TO LAB-REPORTES-PAPEL.
+       F-LABEL-ARCHIVOS. EXIT.
+      *
+       I-PANTALLA.
+           DISPLAY " " LINE 01 POSITION 01 ERASE
+           "SERIES DE NOMINA PROXIMAS A VENCER"
+                           LINE 10 POSITION 20
+           "ARCHIVO DE IMPRESION ---->" LINE 23 POSITION 03 BLINK.
+           DISPLAY
+           LABEL-INFORMES               LINE 23 POSITION 30 REVERSE
+           NOM-PAPEL (IND-INFORMES)     LINE 23 POSITION 66 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+       F-PANTALLA. EXIT.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN INPUT  TABLAEMP.
+           OPEN OUTPUT INFORMES REPORTES.
+           ACCEPT WK-FECHA-HOY  FROM  DATE.
+       F-ABRE-ARCHIVOS. EXIT.
+      *
+      *****************************************************************
+      *  RECORRE LAS SERIES DE NOMINA (TABLA 011) DE LA EMPRESA ACTUAL *
+      *  Y RELACIONA LAS QUE VENCEN DENTRO DE WK-DIAS-POR-VENCER DIAS. *
+      *  LA RESTA DE FECHAS SE HACE EN FORMATO AAMMDD; ES UNA          *
+      *  APROXIMACION DE DIAS, SUFICIENTE PARA UNA ALERTA PREVENTIVA,  *
+      *  NO PARA UN CALCULO EXACTO DE CALENDARIO.                      *
+      *****************************************************************
+       I-PROCESO-INFORME.
+           DISPLAY SPACES SIZE 80 LINE 25 POSITION 01.
+           MOVE ZEROS               TO  WK-TOTAL-ALERTAS
+           MOVE WK-CODIGO-TABLA     TO  TAB-EMP-CODIGO-TABLA
+           MOVE CON-COD-EMPRESA     TO  TAB-EMP-CODIGO-EMPRESA
+           MOVE ZEROS               TO  TAB-EMP-CODIGO-FILLER
+                                        TAB-EMP-CODIGO-ANO
+                                        TAB-EMP-CODIGO-PERIODO
+           START TABLAEMP KEY NOT <  TAB-EMP-CLAVE
+                              INVALID KEY
+               GO TO F-PROCESO-INFORME.
+           PERFORM I-LISTA-INFORME THRU F-LISTA-INFORME
+                   UNTIL TABLAEMP-STATUS = "10"
+                      OR TABLAEMP-STATUS = "23".
+           IF  WK-TOTAL-ALERTAS = ZEROS
+               MOVE "NO HAY SERIES PROXIMAS A VENCER" TO ALT-MENSAJE
+               WRITE REG-INFORMES FROM ALT-MENSAJE AFTER 1.
+       F-PROCESO-INFORME. EXIT.
+      *
+       I-LISTA-INFORME.
+           READ TABLAEMP NEXT RECORD WITH NO LOCK
+                AT END
+                GO TO F-LISTA-INFORME.
+           IF  TAB-EMP-CODIGO-TABLA   NOT =  WK-CODIGO-TABLA
+           OR  TAB-EMP-CODIGO-EMPRESA NOT =  CON-COD-EMPRESA
+               MOVE "10"             TO  TABLAEMP-STATUS
+               GO TO F-LISTA-INFORME.
+           DISPLAY TAB-EMP-CLAVE LINE 25 POSITION 01.
+           COMPUTE WK-DIAS-RESTANTES =  TE011-FECHA-HASTA
+                                     -  WK-FECHA-HOY.
+           IF  WK-DIAS-RESTANTES  NOT < ZEROS
+           AND WK-DIAS-RESTANTES  NOT > WK-DIAS-POR-VENCER
+               MOVE SPACES               TO  LINEA-ALERTA
+               MOVE TE011-CODIGO-ANO     TO  ALT-ANO
+               MOVE TE011-CODIGO-PERIODO TO  ALT-PERIODO
+               MOVE TE011-FECHA-HASTA    TO  ALT-FECHA-HASTA
+               MOVE WK-DIAS-RESTANTES    TO  ALT-DIAS-REST
+               MOVE "DIAS PARA VENCER LA SERIE"
+                                         TO  ALT-MENSAJE
+               WRITE REG-INFORMES FROM LINEA-ALERTA AFTER 1
+               ADD  1                    TO  WK-TOTAL-ALERTAS.
+       F-LISTA-INFORME. EXIT.
+      *
+       I-FIN-MODE.
+           MOVE SPACES TO REG-INFORMES.
+           WRITE REG-INFORMES AFTER PAGE.
+           CLOSE TABLAEMP INFORMES REPORTES.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE. EXIT.
+      *
+           COPY "..\PRO\TRUQUITO.PRO".
+      ******************************************************************
