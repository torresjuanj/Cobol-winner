@@ -0,0 +1,741 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG772.
+      ******************************************************************
+      * B A L A N C E   G E N E R A L   C O N S O L I D A D O          *
+      * (VARIAS EMPRESAS)                               ABR-27-2002    *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\EMPRESAS.DYC".
+           COPY "..\DYC\CNDTACUM.DYC".
+           COPY "..\DYC\CNCATCTA.DYC".
+           COPY "..\SEL\INFORMES.SEL".
+       DATA DIVISION.
+       FILE SECTION.
+               COPY "..\FD\USER-ACT.FD".
+               COPY "..\FD\CNDTACUM.FD".
+               COPY "..\FD\CNCATCTA.FD".
+               COPY "..\FD\EMPRESAS.FD".
+               COPY "..\FD\INFORMES.FD".
+       WORKING-STORAGE SECTION.
+       77      W-PROGRAMA     PIC X(07)      VALUE "PROG772".
+       77      ID-PRG         PIC X(7)       VALUE "PROG772".
+       77      W-VARIABLES-NOMINA  PIC X(7)  VALUE  SPACES.
+       77      CIA-TOTAL      PIC 9(02)      VALUE ZEROS.
+       77      CIA-IND        PIC 9(02)      VALUE ZEROS.
+       77      CIA-GRABADA    PIC 9(02)      VALUE ZEROS.
+       77      TI-TOTAL       PIC 9(04)      VALUE ZEROS.
+       77      TI-IND         PIC 9(04)      VALUE ZEROS.
+       77      TI-FOUND-IDX   PIC 9(04)      VALUE ZEROS.
+       77      TI-ENCONTRADO  PIC 9          VALUE ZEROS.
+       77      TI-ORD-I       PIC 9(04)      VALUE ZEROS.
+       77      TI-ORD-J       PIC 9(04)      VALUE ZEROS.
+       77      TI-SWAPS       PIC 9          VALUE ZEROS.
+       01      TI-TEMP.
+           03  TI-TEMP-MAYOR       PIC 9(04) VALUE ZEROS.
+           03  TI-TEMP-SUB         PIC 9(02) VALUE ZEROS.
+           03  TI-TEMP-AUX         PIC 9(03) VALUE ZEROS.
+           03  TI-TEMP-NIT         PIC 9(11) VALUE ZEROS.
+           03  TI-TEMP-SALDO       PIC S9(12)V99 VALUE ZEROS.
+       01      CODIGO-PANTALLAS.
+        03     CODIGO-PANTALLA           PIC 9(04)      OCCURS 25 TIMES.
+               COPY "..\LBL\CNDTACUM.LBL".
+               COPY "..\LBL\CNCATCTA.LBL".
+               COPY "..\LBL\EMPRESAS.LBL".
+               COPY "..\LBL\INFORMES.LBL".
+               COPY "..\LBL\USER-ACT.LBL".
+
+               COPY "..\WRK\USER-ACT.WRK".
+               COPY "..\WRK\TECLADOS.WRK".
+               COPY "..\WRK\VARIABLE.WRK".
+               COPY "..\WRK\WK-RAYAS.WRK".
+               COPY "..\WRK\IO-ERROR.WRK".
+               COPY "..\WRK\NO-ERROR.WRK".
+               COPY "..\WRK\TABLAMES.WRK".
+               COPY "..\WRK\LISTADOS.WRK".
+      *
+      *    LISTA DE EMPRESAS A CONSOLIDAR, DIGITADA POR EL USUARIO
+      *
+       01      TABLA-CIAS.
+           03  CIA-ENTRADA             OCCURS 20 TIMES.
+               05  CIA-CODIGO          PIC 9(02) VALUE ZEROS.
+               05  CIA-NOMBRE          PIC X(40) VALUE SPACES.
+      *
+      *    TABLA DE ACUMULACION DE SALDOS POR CUENTA, SUMADA A
+      *    TRAVES DE TODAS LAS EMPRESAS DE LA LISTA ANTERIOR
+      *
+       01      TABLA-CONSOLIDA.
+           03  TI-ENTRADA              OCCURS 1000 TIMES.
+               05  TI-MAYOR            PIC 9(04) VALUE ZEROS.
+               05  TI-SUB              PIC 9(02) VALUE ZEROS.
+               05  TI-AUX              PIC 9(03) VALUE ZEROS.
+               05  TI-NIT              PIC 9(11) VALUE ZEROS.
+               05  TI-SALDO            PIC S9(12)V99 VALUE ZEROS.
+      *
+      *******************************************************************
+      *                       T  I  T  U  L  O  S                       *
+      *******************************************************************
+       01      AREA-INFORME.
+        03     TITULO-0.
+         05    FILLER      PIC X(16)    VALUE SPACES.
+         05    TIT-CIA     PIC X(40)    VALUE SPACES.
+      *
+        03     TITULO-1.
+         05    FILLER      PIC X(36)    VALUE SPACES.
+         05    FILLER      PIC X(10)    VALUE "N.I.T No: ".
+         05    I-NITEMP    PIC ZZZ,ZZZ,ZZZ.
+         05    FILLER      PIC X(01)    VALUE "-".
+         05    I-NITEXT    PIC Z.
+      *
+        03     TITULO-2.
+         05    FILLER      PIC X(15)    VALUE SPACES.
+         05    FILLER      PIC X(22)    VALUE "  BALANCE GENERAL  ".
+      *
+        03     TITULO-2A.
+         05    FILLER      PIC X(15)    VALUE SPACES.
+         05    I-MES       PIC X(10)    VALUE SPACES.
+         05    FILLER      PIC X(4)     VALUE " de ".
+         05    I-ANO       PIC X(04)    VALUE SPACES.
+      *
+        03  LIN14-S.
+           05 FILLER       PIC X(73)       VALUE SPACES.
+           05 FILLER       PIC X(21)       VALUE ALL "-".
+           05 FILLER       PIC X(01)       VALUE " ".
+      *
+        03  LIN15-S.
+           05 FILLER       PIC X(73)       VALUE SPACES.
+           05 FILLER       PIC X(21)       VALUE ALL "=".
+           05 FILLER       PIC X(01)       VALUE " ".
+      *
+        03 LDET1.
+           05 FILLER       PIC X(02)       VALUE " ".
+           05 I-NOMCTA     PIC X(35)       VALUE SPACES.
+           05 FILLER       PIC X(01)       VALUE " ".
+           05 VR-NIV5      PIC ZZZZZZ,ZZZ,ZZZ.ZZ-.
+           05 FILLER       PIC X(01)       VALUE " ".
+           05 VR-NIV3      PIC ZZZZZZ,ZZZ,ZZZ.ZZ-.
+           05 FILLER       PIC X(01)       VALUE " ".
+           05 VR-NIV2      PIC ZZZZZZ,ZZZ,ZZZ.ZZ-.
+           05 FILLER       PIC X(01)       VALUE " ".
+      *
+        03 PRIMER.
+           05 FILLER       PIC X(02)    VALUE " ".
+           05 I-NOMBRE     PIC X(32)    VALUE SPACES.
+            05 FILLER       PIC X(04)    VALUE SPACES.
+           05 VR-SUMA      PIC ZZZZZZ,ZZZ,ZZZ.ZZ-.
+           05 FILLER       PIC X(01)    VALUE " ".
+      *
+        03 LIN-CIAS.
+           05 FILLER       PIC X(02)    VALUE " ".
+           05 FILLER       PIC X(17)    VALUE "EMPRESAS INCLUIDAS: ".
+           05 LC-CODIGO    PIC Z9       VALUE ZEROS.
+           05 FILLER       PIC X(01)    VALUE " ".
+           05 LC-NOMBRE    PIC X(40)    VALUE SPACES.
+      *
+      ******************************************************************
+               COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+               COPY "..\DCL\CNDTACUM.DCL".
+               COPY "..\DCL\CNCATCTA.DCL".
+               COPY "..\DCL\EMPRESAS.DCL".
+               COPY "..\DCL\INFORMES.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+      *
+       I-MAIN-PROCESS.
+               COPY "..\PRO\CONTROLA.PRO".
+               INITIALIZE WK-EXCEPTION
+               PERFORM I-USUARIOS        THRU F-USUARIOS.
+               IF      SW-USER = 1       EXIT PROGRAM.
+               PERFORM I-PANTALLA-1B     THRU F-PANTALLA-1B
+               PERFORM I-ACEPTA-MES      THRU F-ACEPTA-MES
+               PERFORM I-LABEL-ARCHIVOS  THRU F-LABEL-ARCHIVOS
+               PERFORM I-ABRE-ARCHIVOS   THRU F-ABRE-ARCHIVOS
+               PERFORM I-ACEPTA-CIAS     THRU F-ACEPTA-CIAS
+               PERFORM I-CONFIRMA-COMP   THRU F-CONFIRMA-COMP
+               PERFORM I-CEROS-VARIABLES THRU F-CEROS-VARIABLES
+               PERFORM I-CONSOLIDE-CIAS  THRU F-CONSOLIDE-CIAS
+               PERFORM I-ORDENE-TABLA    THRU F-ORDENE-TABLA
+               PERFORM I-PRIMER-REGISTRO THRU F-PRIMER-REGISTRO
+               PERFORM I-DISPLAY         THRU F-DISPLAY.
+               PERFORM I-PROCESO-INFORME THRU F-PROCESO-INFORME
+                       UNTIL FIN-OK = 1.
+               MOVE  SPACES               TO REG-INFORMES.
+               WRITE REG-INFORMES  AFTER PAGE.
+               PERFORM I-FIN-MODE           THRU  F-FIN-MODE.
+       F-MAIN-PROCESS.
+      *
+       I-LABEL-ARCHIVOS.
+               MOVE    1                   TO   IND-INFORMES.
+               PERFORM I-LABEL-CNDTACUM    THRU F-LABEL-CNDTACUM.
+               PERFORM I-LABEL-INFORMES    THRU F-LABEL-INFORMES.
+               MOVE CON-ANO                TO  LAB-INFORMES-ANO
+                                               I-ANO
+               MOVE "�"                    TO  WK-RAYAS-U
+               MOVE "�"                    TO  WK-RAYAS-P
+               MOVE "�"                    TO  WK-RAYA-U
+               MOVE "�"                    TO  WK-RAYA-P
+               MOVE 1                      TO  SW-ABRE.
+                  MOVE W-NIT-EMP              TO  I-NITEMP
+                  MOVE W-NIT-EMP-EXT          TO  I-NITEXT
+                  MOVE "CONSOLIDADO"          TO  TIT-CIA.
+       F-LABEL-ARCHIVOS.
+      *
+       I-ABRE-ARCHIVOS.
+               OPEN INPUT  CNCATCTA
+               OPEN INPUT  EMPRESAS
+               OPEN OUTPUT INFORMES.
+       F-ABRE-ARCHIVOS.
+      *
+      *  ���������������������������������������������������������������
+      *  ���   CAPTURA DE LA LISTA DE EMPRESAS A CONSOLIDAR             ���
+      *  ���������������������������������������������������������������
+      *
+       I-ACEPTA-CIAS.
+           MOVE ZEROS                  TO  CIA-TOTAL.
+       I-ACEPTA-UNA-CIA.
+           DISPLAY " EMPRESAS DIGITADAS: " LINE 14 POSITION 15
+           DISPLAY CIA-TOTAL              LINE 14 POSITION 37
+           DISPLAY " CODIGO EMPRESA (00 TERMINA) : "
+                                           LINE 16 POSITION 15
+           MOVE ZEROS                     TO  WIN-CODIGO-EMPRESA
+           MOVE ZEROS                     TO  WK-EXCEPTION
+           ACCEPT WIN-CODIGO-EMPRESA      LINE 16 POSITION 47 REVERSE
+                                           UPDATE CONVERT NO BEEP
+                                           ON EXCEPTION WK-EX
+                                           PERFORM 999-EXCEPTION.
+           IF  F2
+               IF  CIA-TOTAL = ZEROS
+                   PERFORM I-FIN-MODE THRU F-FIN-MODE
+               ELSE
+                   GO F-ACEPTA-CIAS.
+           IF  WIN-CODIGO-EMPRESA = ZEROS
+               IF  CIA-TOTAL = ZEROS
+                   DISPLAY " DEBE DIGITAR AL MENOS UNA EMPRESA"
+                                    LINE 24 POSITION 1 REVERSE BLINK
+                   GO I-ACEPTA-UNA-CIA
+               ELSE
+                   GO F-ACEPTA-CIAS.
+           PERFORM I-VALIDA-CIA    THRU F-VALIDA-CIA.
+           IF  SW1 = 1
+               DISPLAY " EMPRESA INEXISTENTE...DIGITE NUEVAMENTE"
+                                    LINE 24 POSITION 1 REVERSE BLINK
+               GO I-ACEPTA-UNA-CIA.
+           IF  CIA-TOTAL NOT < 20
+               DISPLAY " EMPRESAS DIGITADAS EXCEDEN 20, "
+                       "PROCESO ABORTADO " LINE 20 POSITION 01
+                       ERASE STOP RUN
+           END-IF
+           ADD  1                     TO  CIA-TOTAL
+           MOVE WIN-CODIGO-EMPRESA    TO  CIA-CODIGO(CIA-TOTAL)
+           MOVE WIN-EMPRESA           TO  CIA-NOMBRE(CIA-TOTAL)
+           DISPLAY WK-ESPACIOS        LINE 24 POSITION 1.
+           GO I-ACEPTA-UNA-CIA.
+       F-ACEPTA-CIAS.
+      *
+       I-VALIDA-CIA.
+           MOVE ZEROS                TO  SW1
+           READ EMPRESAS  WITH NO LOCK  INVALID KEY
+                MOVE 1                TO  SW1.
+       F-VALIDA-CIA.
+      *
+      *  ���������������������������������������������������������������
+      *  ���   CONSOLIDACION DE LOS SALDOS DE CADA EMPRESA DE LA LISTA ���
+      *  ���������������������������������������������������������������
+      *
+       I-CONSOLIDE-CIAS.
+           MOVE ZEROS                  TO  TI-TOTAL
+           PERFORM I-CONSOLIDE-UNA-CIA THRU F-CONSOLIDE-UNA-CIA
+                   VARYING CIA-IND FROM 1 BY 1
+                   UNTIL CIA-IND > CIA-TOTAL.
+       F-CONSOLIDE-CIAS.
+      *
+       I-CONSOLIDE-UNA-CIA.
+           MOVE CIA-CODIGO(CIA-IND)     TO  CON-COD-EMPRESA.
+           DISPLAY "CONSOLIDANDO EMPRESA: " LINE 18 POSITION 15
+           DISPLAY CON-COD-EMPRESA         LINE 18 POSITION 37.
+           PERFORM I-LABEL-CNDTACUM     THRU F-LABEL-CNDTACUM.
+           OPEN INPUT CNDTACUM.
+           MOVE ZEROS                   TO  CNDTACUM-CLAVE
+           MOVE ZEROS                   TO  SW-EOF
+           START CNDTACUM  KEY >   CNDTACUM-CLAVE INVALID KEY
+                 MOVE 1                 TO  SW-EOF.
+           PERFORM I-LEE-SALDO-CIA      THRU F-LEE-SALDO-CIA
+                   UNTIL SW-EOF = 1.
+           CLOSE CNDTACUM.
+       F-CONSOLIDE-UNA-CIA.
+      *
+       I-LEE-SALDO-CIA.
+           READ CNDTACUM NEXT RECORD WITH NO LOCK AT END
+                MOVE 1 TO SW-EOF.
+           IF  SW-EOF = 1               GO  F-LEE-SALDO-CIA.
+           IF  CNDTACUM-MAYOR > 7000    GO  I-LEE-SALDO-CIA.
+           IF  CNDTACUM-MAYOR = 2510 AND CNDTACUM-NIT NOT = ZEROS
+                                        GO  I-LEE-SALDO-CIA.
+           IF  CNDTACUM-SALDO(W-LONG) = ZEROS
+                                        GO  I-LEE-SALDO-CIA.
+           PERFORM I-ACUMULA-SALDO-CIA  THRU F-ACUMULA-SALDO-CIA.
+       F-LEE-SALDO-CIA.
+      *
+       I-ACUMULA-SALDO-CIA.
+           MOVE ZEROS                   TO  TI-ENCONTRADO
+           MOVE ZEROS                   TO  TI-FOUND-IDX
+           PERFORM I-BUSCA-CUENTA-CONS  THRU F-BUSCA-CUENTA-CONS
+                   VARYING TI-IND FROM 1 BY 1
+                   UNTIL TI-IND > TI-TOTAL OR TI-ENCONTRADO = 1.
+           IF  TI-ENCONTRADO = 1
+               ADD  CNDTACUM-SALDO(W-LONG)  TO  TI-SALDO(TI-FOUND-IDX)
+           ELSE
+               IF  TI-TOTAL NOT < 1000
+                   DISPLAY " CUENTAS CONSOLIDADAS EXCEDEN 1000, "
+                           "PROCESO ABORTADO " LINE 20 POSITION 01
+                           ERASE STOP RUN
+               END-IF
+               ADD  1                       TO  TI-TOTAL
+               MOVE CNDTACUM-MAYOR          TO  TI-MAYOR(TI-TOTAL)
+               MOVE CNDTACUM-SUB            TO  TI-SUB(TI-TOTAL)
+               MOVE CNDTACUM-AUX            TO  TI-AUX(TI-TOTAL)
+               MOVE CNDTACUM-NIT            TO  TI-NIT(TI-TOTAL)
+               MOVE CNDTACUM-SALDO(W-LONG)  TO  TI-SALDO(TI-TOTAL).
+       F-ACUMULA-SALDO-CIA.
+      *
+       I-BUSCA-CUENTA-CONS.
+           IF  TI-MAYOR(TI-IND) = CNDTACUM-MAYOR AND
+               TI-SUB(TI-IND)   = CNDTACUM-SUB   AND
+               TI-AUX(TI-IND)   = CNDTACUM-AUX   AND
+               TI-NIT(TI-IND)   = CNDTACUM-NIT
+               MOVE TI-IND           TO  TI-FOUND-IDX
+               MOVE 1                TO  TI-ENCONTRADO.
+       F-BUSCA-CUENTA-CONS.
+      *
+      *  ���������������������������������������������������������������
+      *  ���   ORDENA LA TABLA CONSOLIDADA POR CUENTA (MAYOR/SUB/AUX/  ���
+      *  ���   NIT) ANTES DE IMPRIMIR - LAS RUTINAS DE IMPRESION       ���
+      *  ���   (TOMADAS DE PROG771) DEPENDEN DE UN RECORRIDO EN ORDEN  ���
+      *  ���   ASCENDENTE DE CUENTA PARA DETECTAR LOS CAMBIOS DE GRUCTA���
+      *  ���������������������������������������������������������������
+      *
+       I-ORDENE-TABLA.
+           MOVE 1                       TO  TI-SWAPS
+           PERFORM I-ORDENE-PASADA THRU F-ORDENE-PASADA
+                   UNTIL TI-SWAPS = 0.
+       F-ORDENE-TABLA.
+      *
+       I-ORDENE-PASADA.
+           MOVE 0                       TO  TI-SWAPS
+           PERFORM I-ORDENE-COMPARA THRU F-ORDENE-COMPARA
+                   VARYING TI-ORD-I FROM 1 BY 1
+                   UNTIL TI-ORD-I NOT < TI-TOTAL.
+       F-ORDENE-PASADA.
+      *
+       I-ORDENE-COMPARA.
+           COMPUTE TI-ORD-J = TI-ORD-I + 1
+           IF  TI-MAYOR(TI-ORD-I) >  TI-MAYOR(TI-ORD-J)
+           OR (TI-MAYOR(TI-ORD-I) =  TI-MAYOR(TI-ORD-J) AND
+               TI-SUB(TI-ORD-I)   >  TI-SUB(TI-ORD-J))
+           OR (TI-MAYOR(TI-ORD-I) =  TI-MAYOR(TI-ORD-J) AND
+               TI-SUB(TI-ORD-I)   =  TI-SUB(TI-ORD-J)   AND
+               TI-AUX(TI-ORD-I)   >  TI-AUX(TI-ORD-J))
+           OR (TI-MAYOR(TI-ORD-I) =  TI-MAYOR(TI-ORD-J) AND
+               TI-SUB(TI-ORD-I)   =  TI-SUB(TI-ORD-J)   AND
+               TI-AUX(TI-ORD-I)   =  TI-AUX(TI-ORD-J)   AND
+               TI-NIT(TI-ORD-I)   >  TI-NIT(TI-ORD-J))
+               MOVE TI-MAYOR(TI-ORD-I)   TO  TI-TEMP-MAYOR
+               MOVE TI-SUB(TI-ORD-I)     TO  TI-TEMP-SUB
+               MOVE TI-AUX(TI-ORD-I)     TO  TI-TEMP-AUX
+               MOVE TI-NIT(TI-ORD-I)     TO  TI-TEMP-NIT
+               MOVE TI-SALDO(TI-ORD-I)   TO  TI-TEMP-SALDO
+               MOVE TI-MAYOR(TI-ORD-J)   TO  TI-MAYOR(TI-ORD-I)
+               MOVE TI-SUB(TI-ORD-J)     TO  TI-SUB(TI-ORD-I)
+               MOVE TI-AUX(TI-ORD-J)     TO  TI-AUX(TI-ORD-I)
+               MOVE TI-NIT(TI-ORD-J)     TO  TI-NIT(TI-ORD-I)
+               MOVE TI-SALDO(TI-ORD-J)   TO  TI-SALDO(TI-ORD-I)
+               MOVE TI-TEMP-MAYOR        TO  TI-MAYOR(TI-ORD-J)
+               MOVE TI-TEMP-SUB          TO  TI-SUB(TI-ORD-J)
+               MOVE TI-TEMP-AUX          TO  TI-AUX(TI-ORD-J)
+               MOVE TI-TEMP-NIT          TO  TI-NIT(TI-ORD-J)
+               MOVE TI-TEMP-SALDO        TO  TI-SALDO(TI-ORD-J)
+               MOVE 1                    TO  TI-SWAPS.
+       F-ORDENE-COMPARA.
+      *
+      *  ���������������������������������������������������������������
+      *  �� ��������������������������������������������������������� ��
+      *  ���                     I-PRIMER-REGISTRO                   ���
+      *  �� ��������������������������������������������������������� ��
+      *  ���������������������������������������������������������������
+      *
+       I-PRIMER-REGISTRO.
+           PERFORM I-LEE-TABLA       THRU F-LEE-TABLA
+           IF      FIN-OK = 1          GO F-PRIMER-REGISTRO.
+           PERFORM I-LEE-CNCATCTA    THRU F-LEE-CNCATCTA
+           IF NIVEL = 1
+                 PERFORM I-ACUMULE-NIVEL  THRU F-ACUMULE-NIVEL.
+           MOVE    GRUCTA              TO SW-INGRESO.
+           PERFORM I-MUEVE-INFORME   THRU F-MUEVE-INFORME.
+       F-PRIMER-REGISTRO.
+      *
+      *  ���������������������������������������������������������������
+      *  �� ��������������������������������������������������������� ��
+      *  ���              I-PROCESO-INFORME                          ���
+      *  �� ��������������������������������������������������������� ��
+      *  ���������������������������������������������������������������
+      *
+       I-PROCESO-INFORME.
+           PERFORM I-LEE-TABLA    THRU F-LEE-TABLA
+           IF FIN-OK = 1            GO F-PROCESO-INFORME.
+           PERFORM I-LEE-CNCATCTA THRU F-LEE-CNCATCTA
+           IF NIVEL  = 5    GO I-PROCESO-INFORME.
+           IF CNDTACUM-MAYOR = 2610 OR CNDTACUM-MAYOR = 2510
+              NEXT SENTENCE
+           ELSE
+              IF NIVEL  > 3 GO I-PROCESO-INFORME.
+           IF GRUCTA = SW-INGRESO
+              PERFORM I-MUEVE-INFORME THRU F-MUEVE-INFORME
+              GO I-PROCESO-INFORME
+           ELSE
+              PERFORM I-REG-NUEVO     THRU F-REG-NUEVO
+              GO I-PROCESO-INFORME.
+       F-PROCESO-INFORME.
+      *
+       I-REG-NUEVO.
+           IF NIVEL = 1
+                 PERFORM I-ACUMULE-NIVEL  THRU F-ACUMULE-NIVEL.
+           PERFORM I-TOTAL-NIVEL     THRU F-TOTAL-NIVEL
+           PERFORM I-TITULO-INFORME  THRU F-TITULO-INFORME
+           PERFORM I-MUEVE-INFORME   THRU F-MUEVE-INFORME.
+           MOVE    GRUCTA              TO SW-INGRESO.
+       F-REG-NUEVO.
+      *
+      *    ���������������������������������������
+      *    �         I-ACUMULE-NIVEL             �
+      *    ���������������������������������������
+      *
+       I-ACUMULE-NIVEL.
+           IF CTAMAE = 1000000000
+              MOVE CNDTACUM-SALDO(W-LONG) TO W-ACTIVOS.
+           IF CTAMAE = 2000000000
+              MOVE CNDTACUM-SALDO(W-LONG) TO W-PASIVOS.
+           IF CTAMAE = 3000000000
+              MOVE CNDTACUM-SALDO(W-LONG) TO W-PATRIMONIO.
+           IF CTAMAE = 4000000000
+              MOVE CNDTACUM-SALDO(W-LONG) TO W-INGRESOS.
+           IF CTAMAE = 5000000000
+              MOVE CNDTACUM-SALDO(W-LONG) TO W-GASTOS.
+           IF CTAMAE = 7000000000
+              MOVE CNDTACUM-SALDO(W-LONG) TO W-COSTOS.
+       F-ACUMULE-NIVEL.
+
+      *    ���������������������������������������
+      *    �         I-MUEVE-INFORME             �
+      *    ���������������������������������������
+      *
+       I-MUEVE-INFORME.
+            MOVE SPACES       TO I-NOMBRE
+            MOVE ZEROS        TO VR-SUMA.
+            IF CNDTACUM-SALDO(W-LONG) = 0
+               GO F-MUEVE-INFORME.
+            DISPLAY SPACES LINE 24 POSITION 1 SIZE 80.
+            MOVE NOMCTA                   TO I-NOMCTA I-NOMBRE.
+            IF   NIVEL = 1
+                 MOVE 0   TO VR-NIV5 VR-NIV3 VR-NIV2 VR-SUMA.
+
+            IF   NIVEL = 2
+                 MOVE 0   TO VR-NIV5 VR-NIV3 VR-NIV2
+                 MOVE CNDTACUM-SALDO(W-LONG) TO VR-NIV2.
+
+            IF   NIVEL = 3
+                 MOVE 0   TO VR-NIV5 VR-NIV2 VR-NIV3
+                 MOVE CNDTACUM-SALDO(W-LONG) TO VR-NIV3.
+
+            IF   NIVEL = 6
+                 MOVE 0   TO VR-NIV5 VR-NIV2 VR-NIV3
+                 MOVE CNDTACUM-SALDO(W-LONG) TO VR-NIV5.
+
+            IF   NIVEL = 4
+                 MOVE 0   TO VR-NIV5 VR-NIV2 VR-NIV3
+                 MOVE CNDTACUM-SALDO(W-LONG) TO VR-NIV3.
+
+           IF   NIVEL = 3  AND CNDTACUM-MAYOR = 2610
+                MOVE 0   TO VR-NIV5 VR-NIV2 VR-NIV3.
+           IF   NIVEL = 3  AND CNDTACUM-MAYOR = 2510
+                MOVE 0   TO VR-NIV5 VR-NIV2 VR-NIV3.
+
+            PERFORM EVALUE-IMPRESION THRU F-EVALUE-IMPRESION.
+       F-MUEVE-INFORME.
+      *
+       I-TOTAL-NIVEL.
+           IF SW-INGRESO = 1
+              MOVE " T O T A L   A C T I V O"  TO I-NOMBRE
+              MOVE W-ACTIVOS              TO VR-SUMA
+              MOVE 0                      TO VR-NIV3
+              PERFORM I-IMPRIME-TOTAL THRU F-IMPRIME-TOTAL.
+           IF SW-INGRESO = 2
+              MOVE " T O T A L   P A S I V O"  TO I-NOMBRE
+              MOVE W-PASIVOS              TO VR-SUMA
+              MOVE 0                      TO VR-NIV3
+              PERFORM I-IMPRIME-TOTAL THRU F-IMPRIME-TOTAL.
+           IF SW-INGRESO = 3
+              MOVE 0  TO RUT-OK
+              PERFORM I-TERMINE-LEER THRU F-TERMINE-LEER  UNTIL
+                      RUT-OK = 1
+              PERFORM I-EVALUE-UTILIDAD THRU F-EVALUE-UTILIDAD
+              MOVE " T O T A L   P A T R I M O N I O"  TO I-NOMBRE
+              MOVE W-PATRIMONIO           TO VR-SUMA
+              MOVE 0                      TO VR-NIV3
+              PERFORM I-IMPRIME-TOTAL THRU F-IMPRIME-TOTAL
+              COMPUTE W-TOTAL-CREDITOS = W-PASIVOS + W-PATRIMONIO
+              MOVE " TOTAL PASIVO Y PATRIMONIO      "  TO I-NOMBRE
+              MOVE W-TOTAL-CREDITOS       TO VR-SUMA
+              MOVE 0                      TO VR-NIV3
+              PERFORM I-IMPRIME-TOTAL   THRU F-IMPRIME-TOTAL
+              MOVE     1                  TO LL.
+       F-TOTAL-NIVEL.
+      *
+       I-TERMINE-LEER.
+           IF NIVEL = 1
+              PERFORM I-ACUMULE-NIVEL  THRU F-ACUMULE-NIVEL.
+           PERFORM I-LEE-TABLA          THRU F-LEE-TABLA
+           PERFORM I-LEE-CNCATCTA       THRU F-LEE-CNCATCTA
+           IF CTAMAE > 7000000000
+              COMPUTE SALDO = W-GASTOS + W-COSTOS + W-INGRESOS
+              MOVE 1 TO RUT-OK.
+       F-TERMINE-LEER.
+      *
+       I-EVALUE-UTILIDAD.
+           IF SALDO IS POSITIVE
+              MOVE "PERDIDA DEL PRESENTE EJERCICIO" TO I-NOMCTA.
+           IF SALDO IS NEGATIVE
+              MOVE "UTILIDAD DEL PRESENTE EJERCICIO" TO I-NOMCTA.
+           COMPUTE W-PATRIMONIO = W-PATRIMONIO + SALDO.
+           MOVE  SALDO        TO VR-NIV2
+           MOVE  0            TO VR-NIV3
+           MOVE  SPACES TO  REG-INFORMES
+           WRITE REG-INFORMES              AFTER 1
+           WRITE REG-INFORMES FROM LDET1   AFTER 2
+
+           ADD 3 TO CON-LIN.
+       F-EVALUE-UTILIDAD.
+      *
+      *  ���������������������������������������������������������������
+      *  �� ��������������������������������������������������������� ��
+      *  ���              I-IMPRESION DEL INFORME                    ���
+      *  �� ��������������������������������������������������������� ��
+      *  ���������������������������������������������������������������
+      *
+       I-TITULO-INFORME.
+           IF   LL       = 1 GO F-TITULO-INFORME.
+           ADD 1 TO WK-PAGINA
+           MOVE WK-NOMBRE-MES(W-LONG)  TO I-MES
+           MOVE  SPACES          TO  REG-INFORMES
+           IF  WK-PAGINA > 1
+               WRITE REG-INFORMES  AFTER PAGE.
+           WRITE REG-INFORMES  FROM  TITULO-0  AFTER 6.
+
+           WRITE REG-INFORMES  FROM  TITULO-1  AFTER 1
+           WRITE REG-INFORMES  FROM  TITULO-2  AFTER 2
+
+           WRITE REG-INFORMES  FROM  TITULO-2A AFTER 1
+           IF  WK-PAGINA = 1
+               PERFORM I-IMPRIME-CIAS  THRU F-IMPRIME-CIAS.
+
+           MOVE  10              TO  CON-LIN.
+       F-TITULO-INFORME.
+      *
+       I-IMPRIME-CIAS.
+           MOVE  SPACES            TO  REG-INFORMES
+           WRITE REG-INFORMES               AFTER 1
+           PERFORM I-IMPRIME-UNA-CIA  THRU F-IMPRIME-UNA-CIA
+                   VARYING CIA-GRABADA FROM 1 BY 1
+                   UNTIL CIA-GRABADA > CIA-TOTAL.
+           MOVE  SPACES            TO  REG-INFORMES
+           WRITE REG-INFORMES               AFTER 1
+           ADD   CIA-TOTAL    TO  CON-LIN
+           ADD   2            TO  CON-LIN.
+       F-IMPRIME-CIAS.
+      *
+       I-IMPRIME-UNA-CIA.
+           MOVE CIA-CODIGO(CIA-GRABADA)    TO  LC-CODIGO
+           MOVE CIA-NOMBRE(CIA-GRABADA)    TO  LC-NOMBRE
+           WRITE REG-INFORMES FROM LIN-CIAS  AFTER 1.
+       F-IMPRIME-UNA-CIA.
+      *
+       EVALUE-IMPRESION.
+            IF   LL       = 1 GO F-EVALUE-IMPRESION.
+            IF CON-LIN > 55  OR CON-LIN = ZEROS
+              PERFORM I-TITULO-INFORME  THRU F-TITULO-INFORME.
+
+            IF NIVEL  = 1
+               MOVE  SPACES TO REG-INFORMES
+               WRITE REG-INFORMES              AFTER 1
+               WRITE REG-INFORMES FROM PRIMER  AFTER 2
+
+               MOVE  SPACES TO REG-INFORMES
+               ADD    3     TO CON-LIN
+               GO    F-EVALUE-IMPRESION.
+
+            IF   NIVEL  = 1 OR NIVEL = 2
+               MOVE SPACES TO REG-INFORMES
+               WRITE REG-INFORMES              AFTER 1
+               WRITE REG-INFORMES FROM LDET1   AFTER 2
+
+               MOVE SPACES TO REG-INFORMES
+               ADD 3 TO CON-LIN
+            ELSE
+               WRITE REG-INFORMES FROM LDET1   AFTER 1
+               ADD 1 TO CON-LIN.
+       F-EVALUE-IMPRESION.
+      *
+       I-IMPRIME-TOTAL.
+                IF CON-LIN > 55
+                   PERFORM I-TITULO-INFORME  THRU F-TITULO-INFORME.
+                WRITE REG-INFORMES FROM LIN14-S  AFTER 3
+                WRITE REG-INFORMES FROM PRIMER   AFTER 1
+
+                WRITE REG-INFORMES FROM LIN15-S  AFTER 1
+                ADD 5                TO CON-LIN.
+       F-IMPRIME-TOTAL.
+      *
+      *    ���������������������������������������
+      *    �         I-REGRABACION.              �
+      *    ���������������������������������������
+      *
+       I-CEROS-VARIABLES.
+               MOVE 0 TO W-TOTAL-CREDITOS
+                         W-ACTIVOS     W-PASIVOS
+                         W-PATRIMONIO  W-INGRESOS
+                         W-COSTOS      W-GASTOS LL
+                         FIN-OK  WK-PAGINA CON-LIN
+                         TI-IND.
+       F-CEROS-VARIABLES.
+      *
+      *  ���������������������������������������������������������������
+      *  �� ��������������������������������������������������������� ��
+      *  ���              I-MANIPULACION DE ARCHIVOS                 ���
+      *  �� ��������������������������������������������������������� ��
+      *  ���������������������������������������������������������������
+      *
+       I-LEE-TABLA.
+           ADD  1                TO  TI-IND.
+           IF  TI-IND > TI-TOTAL
+               MOVE 1            TO  FIN-OK
+               GO F-LEE-TABLA.
+           MOVE TI-MAYOR(TI-IND)       TO  CNDTACUM-MAYOR
+           MOVE TI-SUB(TI-IND)         TO  CNDTACUM-SUB
+           MOVE TI-AUX(TI-IND)         TO  CNDTACUM-AUX
+           MOVE TI-NIT(TI-IND)         TO  CNDTACUM-NIT
+           MOVE TI-SALDO(TI-IND)       TO  CNDTACUM-SALDO(W-LONG).
+       F-LEE-TABLA.
+      *
+       I-LEE-CNCATCTA.
+           MOVE CNDTACUM-MAYOR TO MAYMAE
+           MOVE CNDTACUM-SUB   TO SUBMAE
+           MOVE CNDTACUM-AUX   TO AUXMAE
+           MOVE 0        TO SW-EOF.
+           READ CNCATCTA WITH NO LOCK INVALID KEY
+                         MOVE 1 TO SW-EOF.
+       F-LEE-CNCATCTA.
+      *
+      *  ���������������������������������������������������������������
+      *  �� ��������������������������������������������������������� ��
+      *  ���              I-PANTALLAS Y CAPTURAS DEL PROGRAMAS       ���
+      *  �� ��������������������������������������������������������� ��
+      *  ���������������������������������������������������������������
+      *
+       I-PANTALLA-1B.
+               MOVE "* BALANCE GENERAL CONSOLIDADO *"
+               TO WK-SISTEMA
+               PERFORM I-CABECERA-WINDOW THRU F-CABECERA-WINDOW
+
+               DISPLAY "��������������������������������������������ͻ"
+                                               LINE 10 POSITION 20
+               DISPLAY "�  DIGITE EL MES A REPORTAR :                �"
+                                               LINE 11 POSITION 20
+               DISPLAY "�   [F2] TERMINAR                            �"
+                                               LINE 12 POSITION 20
+               DISPLAY "��������������������������������������������ͼ"
+                                               LINE 13 POSITION 20
+               DISPLAY WK-ESPACIOS                  LINE 24 POSITION 1.
+       F-PANTALLA-1B.
+      *
+       I-ACEPTA-MES.
+               MOVE ZEROS          TO  WK-EXCEPTION
+               ACCEPT W-LONG     LINE 11 POSITION 50 REVERSE
+                                 CONVERT TAB NO BEEP
+                                 ON EXCEPTION WK-EX
+                                 PERFORM 999-EXCEPTION.
+               DISPLAY WK-ESPACIOS  LINE 24 POSITION 1
+               IF  W-LONG  =  0 OR W-LONG > 14
+                   DISPLAY " PERIODO ERRADO...DIGITE NUEVAMENTE"
+                                                    LINE 24 POSITION 1
+                                                    REVERSE BLINK
+                   GO I-ACEPTA-MES.
+               IF  F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+               DISPLAY WK-NOMBRE-MES(W-LONG)        LINE 11 POSITION 54
+                                                    REVERSE.
+               IF W-LONG = 1 OR W-LONG = 14
+                  COMPUTE MESW = 14
+               ELSE
+                  COMPUTE MESW = W-LONG - 1.
+               DISPLAY WK-ESPACIOS                  LINE 24 POSITION 1.
+       F-ACEPTA-MES.
+      *
+       I-CONFIRMA-COMP.
+           DISPLAY " PRESIONE <C> PARA CONFIRMAR "
+                     LINE 24 POSITION 1 REVERSE
+           DISPLAY " [F2] TERMINAR " LINE 24 POSITION 32 REVERSE
+           PERFORM ACEPTA-TRUCO
+           IF  F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  W-TRUCO                  NOT =  "C"
+                        GO TO I-CONFIRMA-COMP
+           ELSE
+               DISPLAY  WK-ESPACIOS  LINE 24 POSITION  1.
+       F-CONFIRMA-COMP.
+      *
+       I-DISPLAY.
+               MOVE "* BALANCE GENERAL CONSOLIDADO *"
+               TO WK-SISTEMA
+               PERFORM I-CABECERA-WINDOW THRU F-CABECERA-WINDOW
+
+               DISPLAY "������������������������������������������������
+      -       "�����ͻ"
+                                              LINE 19 POSITION 15
+               DISPLAY "� CNCATCTA:                   CNACUM:
+      -       "      �"
+                                              LINE 20 POSITION 15
+               DISPLAY "�
+      -       "      �"
+                                              LINE 21 POSITION 15
+               DISPLAY "� N.I.T   :                   TAMANO:
+      -       "      �"
+                                              LINE 22 POSITION 15
+               DISPLAY "������������������������������������������������
+      -       "�����ͼ"                       LINE 23 POSITION 15
+               DISPLAY WK-ESPACIOS            LINE 24 POSITION 01.
+               PERFORM I-DISPLAY-LABEL THRU   F-DISPLAY-LABEL.
+               MOVE SG-COLOR-TABLE(7) TO SG-BCOLOR.
+               MOVE SG-COLOR-TABLE(1) TO SG-BCOLOR.
+               DISPLAY " "  LINE 24 POSITION 80 CONTROL
+                            SG-CONTROL-STRING.
+       F-DISPLAY.
+      *
+       I-FIN-MODE.
+           CLOSE CNCATCTA
+                 EMPRESAS
+                 INFORMES.
+      *
+           MOVE W-IDENT-PROGRAMA       TO  CON-PROGRAMA
+           MOVE W-LONG                 TO  CON-PERIODO
+           CANCEL "PROG772.COB"
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE.
+
+               COPY "..\PRO\USUARIOS.PRO".
+               COPY "..\PRO\OPCIONES.PRO".
