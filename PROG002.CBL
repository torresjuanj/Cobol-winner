@@ -18,12 +18,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                COPY "..\DYC\EMPRESAS.DYC".
+               COPY "..\DYC\AUDACT.DYC".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\EMPRESAS.FD".
+               COPY "..\FD\AUDACT.FD".
        WORKING-STORAGE SECTION.
        77      SW-NUEVA                  PIC 9          VALUE ZEROS.
        77      W-PERIODO                 PIC 9(03)      VALUE ZEROS.
+       77      W-INACTIVA-ANT            PIC X(01)      VALUE SPACES.
                COPY "..\LBL\EMPRESAS.LBL".
                COPY "..\WRK\EMPRESAS.WRK".
                COPY "..\WRK\TABLAMES.WRK".
@@ -90,6 +93,8 @@
                GO TO 011-EMPRESA.
                DISPLAY WIN-EMPRESA  LINE  2 POSITION 4 BLINK.
 
+               PERFORM I-ACEPTA-INACTIVA THRU F-ACEPTA-INACTIVA.
+
            IF WIN-INACTIVA-EMP = "S"
              PERFORM I-ADVERTENCIA THRU F-ADVERTENCIA
              GO TO 040-FIN.
@@ -152,4 +157,41 @@
             PERFORM ACEPTA-TRUCO.
        F-ADVERTENCIA.  EXIT.
       ******************************************************************
+      * PERMITE ACTIVAR/INACTIVAR LA EMPRESA Y DEJA CONSTANCIA EN
+      * AUDACT DEL CAMBIO, CON USUARIO, VALOR ANTERIOR/NUEVO Y FECHA.
+      ******************************************************************
+       I-ACEPTA-INACTIVA.
+               MOVE WIN-INACTIVA-EMP      TO  W-INACTIVA-ANT.
+       I-ACEPTA-INACTIVA-1.
+               DISPLAY " EMPRESA ACTIVA <S/N> "     LINE 22 POSITION 17
+               DISPLAY WIN-INACTIVA-EMP             LINE 22 POSITION 40
+                                                     REVERSE
+               ACCEPT  WIN-INACTIVA-EMP             LINE 22 POSITION 40
+                       CONVERT NO BEEP
+                   ON EXCEPTION WK-EX
+                       PERFORM 999-EXCEPTION.
+           IF  WIN-INACTIVA-EMP NOT        =  "S"
+           AND WIN-INACTIVA-EMP NOT        =  "N"
+               MOVE W-INACTIVA-ANT        TO  WIN-INACTIVA-EMP
+               GO TO I-ACEPTA-INACTIVA-1.
+               DISPLAY "                       "     LINE 22 POSITION 17.
+           IF  WIN-INACTIVA-EMP NOT        =  W-INACTIVA-ANT
+               REWRITE REC-EMPRESAS
+               PERFORM I-AUDITA-INACTIVA THRU F-AUDITA-INACTIVA.
+       F-ACEPTA-INACTIVA.  EXIT.
+      *
+       I-AUDITA-INACTIVA.
+               ACCEPT  WK-FECHA-HOY        FROM  DATE
+               ACCEPT  WK-HORA-HOY         FROM  TIME
+               MOVE CON-USERNAME           TO  AUD-USERNAME
+               MOVE WIN-CODIGO-EMPRESA     TO  AUD-EMPRESA
+               MOVE W-INACTIVA-ANT         TO  AUD-FLAG-ANTERIOR
+               MOVE WIN-INACTIVA-EMP       TO  AUD-FLAG-NUEVO
+               MOVE WK-FECHA-HOY           TO  AUD-FECHA
+               MOVE WK-HORA-HOY            TO  AUD-HORA
+               OPEN EXTEND AUDACT
+               WRITE REG-AUDACT
+               CLOSE AUDACT.
+       F-AUDITA-INACTIVA.  EXIT.
+      ******************************************************************
 
\ No newline at end of file
