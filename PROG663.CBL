@@ -28,6 +28,7 @@
        77      ID-PRG              PIC X(7)       VALUE "PROG663".
        77      W-VARIABLES-NOMINA  PIC X(7)       VALUE  SPACES.
        77      VALOR-CAJA          PIC 9(12)      VALUE  ZEROS.
+       77      W-TOTAL-DIFERENCIAS PIC 9(03)      VALUE  ZEROS.
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA     PIC 9(04)      OCCURS 25 TIMES.
       *****************************************************************
@@ -87,6 +88,7 @@
          05 FILLER         PIC X(22) VALUE "VR.CONTABLE".
          05 FILLER         PIC X(23) VALUE "VR.CAJA".
          05 FILLER         PIC X(10) VALUE "SALDO REAL".
+         05 FILLER         PIC X(20) VALUE "EXTRACTO".
       *
         03  LINEA-1.
       *  05 FILLER         PIC 9(04) USAGE IS COMP-1   VALUE 4626.
@@ -97,6 +99,8 @@
          05 EL-CAJA1       PIC ZZZZ,ZZZ,ZZ9.99.
          05 FILLER         PIC X(05) VALUE SPACES.
          05 EL-SALDO1      PIC ZZZZ,ZZZ,ZZZ,ZZ9.99-.
+         05 FILLER         PIC X(03) VALUE SPACES.
+         05 EL-ALERTA1     PIC X(18) VALUE SPACES.
       *
         03  LINEA-PANTALLA.
          05 FILLER         PIC X(01) VALUE SPACES.
@@ -142,10 +146,11 @@
            PERFORM I-START-NOMIBANK  THRU F-START-NOMIBANK.
            MOVE    0 TO  W-TOTAL-DEBITOS   S-TOTAL-DEBITOS
                          S-TOTAL-CREDITOS  G-TOTAL-DEBITOS
-                         WK-PAGINA SW-EOF
+                         WK-PAGINA SW-EOF  W-TOTAL-DIFERENCIAS
            PERFORM I-PROCESA-NOMIBANK THRU F-PROCESA-NOMIBANK
                                            UNTIL SW-EOF = 1
            PERFORM I-TOTAL-GEN        THRU F-TOTAL-GEN.
+           PERFORM I-MUESTRA-DIFERENCIAS THRU F-MUESTRA-DIFERENCIAS.
            PERFORM ACEPTA-TRUCO.
            PERFORM I-FIN-MODE         THRU F-FIN-MODE.
        F-MAIN-PROCESS.
@@ -206,9 +211,24 @@
            ADD CNDTACUM-SALDO(WK-MES) TO W-TOTAL-DEBITOS
            ADD VALOR-CAJA             TO S-TOTAL-DEBITOS
            ADD S-TOTAL-CREDITOS       TO G-TOTAL-DEBITOS
+           PERFORM I-VERIFICA-EXTRACTO  THRU F-VERIFICA-EXTRACTO.
            IF  S-TOTAL-CREDITOS NOT =  ZEROS
                PERFORM I-IMPRIME-DETALLE  THRU F-IMPRIME-DETALLE.
        F-PROCESA-CHCONTRO.
+      *
+      *----------------------------------------------------------------*
+      * COMPARA EL SALDO CONTABLE (CNDTACUM) MAS LOS CHEQUES EN CAJA   *
+      * (CHCONTRO) CONTRA EL ULTIMO EXTRACTO REGISTRADO EN NOMIBANK.   *
+      * SI NO CUADRAN, MARCA LA LINEA DEL INFORME CON LA ALERTA, PARA  *
+      * QUE LA DIFERENCIA NO SE DESCUBRA SOLO HASTA LA CONCILIACION    *
+      * BANCARIA DE PROG130.                                           *
+      *----------------------------------------------------------------*
+       I-VERIFICA-EXTRACTO.
+           MOVE SPACES                 TO  EL-ALERTA1.
+           IF  BANC-EXTRACTO       NOT =  S-TOTAL-CREDITOS
+               MOVE "*** NO CUADRA ***" TO  EL-ALERTA1
+               ADD  1                  TO  W-TOTAL-DIFERENCIAS.
+       F-VERIFICA-EXTRACTO.
       *
        I-IMPRIME-DETALLE.
             IF CON-LIN > 79
@@ -232,6 +252,7 @@
             MOVE  W-TOTAL-DEBITOS       TO EL-CONTABLE EL-CONTABLE1
             MOVE  S-TOTAL-DEBITOS       TO EL-CAJA     EL-CAJA1
             MOVE  G-TOTAL-DEBITOS       TO EL-SALDO    EL-SALDO1.
+            MOVE  SPACES                TO EL-ALERTA1.
             WRITE REG-INFORMES        FROM TITULO-3  AFTER 2
             WRITE REG-INFORMES        FROM LINEA-1   AFTER 1
             
@@ -248,6 +269,19 @@
             MOVE 0 TO W-TOTAL-DEBITOS  S-TOTAL-DEBITOS
                       S-TOTAL-CREDITOS G-TOTAL-DEBITOS.
        F-TOTAL-GEN.
+      *
+       I-MUESTRA-DIFERENCIAS.
+           IF  W-TOTAL-DIFERENCIAS     =  ZEROS
+               DISPLAY SPACES SIZE 80  LINE 25 POSITION 01
+               "TODOS LOS BANCOS CUADRAN CONTRA EL EXTRACTO"
+                                        LINE 25 POSITION 01 REVERSE
+           ELSE
+               MOVE    W-TOTAL-DIFERENCIAS TO  WI-Z3
+               DISPLAY SPACES SIZE 80  LINE 25 POSITION 01
+               "BANCOS CON DIFERENCIA CONTABLE/EXTRACTO : "
+                                        LINE 25 POSITION 01 REVERSE BEEP
+               DISPLAY WI-Z3            LINE 25 POSITION 44 REVERSE.
+       F-MUESTRA-DIFERENCIAS.
       *
       ***************************************************************
       *          I M P R E S I O N    DE   T I T U L O S            *
