@@ -17,6 +17,7 @@
            COPY "..\DYC\AUDICAMP.DYC".
            COPY "..\DYC\TBFOPRES.DYC".
            COPY "..\DYC\PRESTAMO.DYC".
+           COPY "..\DYC\CONCTACT.DYC".
        DATA DIVISION.
        FILE SECTION.
            COPY "..\FD\USER-ACT.FD".
@@ -27,6 +28,7 @@
            COPY "..\FD\AUDICAMP.FD".
            COPY "..\FD\TBFOPRES.FD".
            COPY "..\FD\PRESTAMO.FD".
+           COPY "..\FD\CONCTACT.FD".
        WORKING-STORAGE SECTION.
        77  W-PROGRAMA          PIC X(7)  VALUE "PROG120".
        77  ID-PRG              PIC X(7)  VALUE "PROG120".
@@ -48,6 +50,10 @@
        01 W-AUDI-CEDULA.
         03 W-AUDI-CEDULA-D PIC 9(09) VALUE ZEROS.
         03 W-AUDI-EMPRES-D PIC 9(03) VALUE ZEROS.
+       77  WK-CTA-GASTOS       PIC 9(10) VALUE ZEROS.
+       77  WK-CTA-COSTOS       PIC 9(10) VALUE ZEROS.
+       77  SW-CTA-OK           PIC 9     VALUE ZEROS.
+       77  SW-EMPRESA-ORIGEN   PIC 9(03) VALUE ZEROS.
       *
            COPY "..\LBL\AUDITE.LBL".
            COPY "..\LBL\EMPRESAS.LBL".
@@ -57,6 +63,7 @@
            COPY "..\LBL\AUDICAMP.LBL".
            COPY "..\LBL\TBFOPRES.LBL".
            COPY "..\LBL\PRESTAMO.LBL".
+           COPY "..\LBL\CONCTACT.LBL".
       *
            COPY "..\WRK\USER-ACT.WRK".
            COPY "..\WRK\VARIABLE.WRK".
@@ -80,6 +87,7 @@
            COPY "..\DCL\AUDICAMP.DCL".
            COPY "..\DCL\TBFOPRES.DCL".
            COPY "..\DCL\PRESTAMO.DCL".
+           COPY "..\DCL\CONCTACT.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
       *
@@ -367,6 +375,9 @@
            IF      ESC               GO    F-DATOS.
            IF      CUP               GO    DAT-1.
            IF      F4                GO    DAT-1.
+           PERFORM I-DATOS-CTACONTABLE  THRU  F-DATOS-CTACONTABLE.
+           IF      ESC               GO    F-DATOS.
+           IF      CUP               GO    DAT-1.
          DAT-3.
            PERFORM I-WINDOW-CAB   THRU F-WINDOW-CAB
            PERFORM I-MUESTRA-CAB  THRU F-MUESTRA-CAB
@@ -414,6 +425,7 @@
            MOVE WR-SUBTR-ANT   TO  WIN-SUBTR-ANT.
            PERFORM I-AUDITORIA-CONCPTOS THRU F-AUDITORIA-CONCPTOS.
            WRITE REC-CONCPTOS.
+           PERFORM I-GRABA-CTACONTABLE THRU F-GRABA-CTACONTABLE.
        F-GRABACION. EXIT.
       *
        I-REGRABACION.
@@ -435,6 +447,7 @@
            IF  W-TRUCO NOT = "M"   GO I-REGRABACION.
            PERFORM I-AUDITORIA-CONCPTOS THRU F-AUDITORIA-CONCPTOS.
            REWRITE REC-CONCPTOS.
+           PERFORM I-GRABA-CTACONTABLE THRU F-GRABA-CTACONTABLE.
        F-REGRABACION. EXIT.
       *
        I-ELIMINAR.
@@ -577,6 +590,90 @@
            READ CNCATCTA WITH NO LOCK INVALID KEY
                   MOVE 1 TO RUT-OK.
        F-LEE-CNCATCTA.
+      *
+      *****************************************************************
+      *  VALIDA LA CUENTA CONTABLE DE GASTOS Y DE COSTOS DEL CONCEPTO   *
+      *  CONTRA EL CATALOGO DE CUENTAS (CNCATCTA).  LA DE GASTOS DEBE   *
+      *  SER CLASE 5 Y LA DE COSTOS CLASE 7;  CERO = NO APLICA.         *
+      *****************************************************************
+       I-DATOS-CTACONTABLE.
+           MOVE SPACES TO WK-EX.
+           MOVE WIN-CODIGO-EMPRESA     TO  CC-CODIGO-EMPRESA.
+           MOVE WK-CODIGO-CONCEPTO     TO  CC-CODIGO-CONCEPTO.
+           MOVE ZEROS                  TO  WK-CTA-GASTOS  WK-CTA-COSTOS
+                                           SW-CTA-OK.
+           OPEN INPUT CONCTACT
+           READ CONCTACT WITH NO LOCK INVALID KEY
+               MOVE 1                  TO  SW-CTA-OK.
+           IF  SW-CTA-OK = ZEROS
+               MOVE CC-CTA-GASTOS      TO  WK-CTA-GASTOS
+               MOVE CC-CTA-COSTOS      TO  WK-CTA-COSTOS.
+           CLOSE CONCTACT.
+       I-ACEPTA-CTAGASTOS.
+           DISPLAY "No.Cuenta Contable Gastos.....:"
+                                           LINE 13 POSITION 02.
+           DISPLAY WK-CTA-GASTOS          LINE 13 POSITION 35.
+           MOVE ZEROS TO WK-EXCEPTION.
+           ACCEPT  WK-CTA-GASTOS          LINE 13 POSITION 35
+                   UPDATE PROMPT TAB NO BEEP
+                       ON EXCEPTION WK-EX
+                       PERFORM 999-EXCEPTION.
+           IF  ESC OR CUP  GO F-DATOS-CTACONTABLE.
+           IF  F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  WK-CTA-GASTOS NOT = ZEROS
+               MOVE WK-CTA-GASTOS      TO  CTAMAE
+               PERFORM I-LEE-CNCATCTA  THRU F-LEE-CNCATCTA
+               IF  RUT-OK = 1
+               OR  WK-CTA-GASTOS < 5000000000
+               OR  WK-CTA-GASTOS > 5999999999
+                   DISPLAY " CUENTA GASTOS NO EXISTE / NO ES CLASE 5 "
+                                   LINE 25 POSITION 01 BEEP REVERSE
+                   MOVE ZEROS          TO  WK-CTA-GASTOS
+                   GO TO I-ACEPTA-CTAGASTOS.
+           DISPLAY SPACES SIZE 80      LINE 25 POSITION 01.
+       I-ACEPTA-CTACOSTOS.
+           DISPLAY "No.Cuenta Contable Costos.....:"
+                                           LINE 14 POSITION 02.
+           DISPLAY WK-CTA-COSTOS          LINE 14 POSITION 35.
+           MOVE ZEROS TO WK-EXCEPTION.
+           ACCEPT  WK-CTA-COSTOS          LINE 14 POSITION 35
+                   UPDATE PROMPT TAB NO BEEP
+                       ON EXCEPTION WK-EX
+                       PERFORM 999-EXCEPTION.
+           IF  CUP  GO TO I-ACEPTA-CTAGASTOS.
+           IF  ESC  GO F-DATOS-CTACONTABLE.
+           IF  F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  WK-CTA-COSTOS NOT = ZEROS
+               MOVE WK-CTA-COSTOS      TO  CTAMAE
+               PERFORM I-LEE-CNCATCTA  THRU F-LEE-CNCATCTA
+               IF  RUT-OK = 1
+               OR  WK-CTA-COSTOS < 7000000000
+               OR  WK-CTA-COSTOS > 7999999999
+                   DISPLAY " CUENTA COSTOS NO EXISTE / NO ES CLASE 7 "
+                                   LINE 25 POSITION 01 BEEP REVERSE
+                   MOVE ZEROS          TO  WK-CTA-COSTOS
+                   GO TO I-ACEPTA-CTACOSTOS.
+           DISPLAY SPACES SIZE 80      LINE 25 POSITION 01.
+       F-DATOS-CTACONTABLE. EXIT.
+      *
+      * GRABA/ACTUALIZA LA RELACION CONCEPTO - CUENTA CONTABLE
+      *
+       I-GRABA-CTACONTABLE.
+           MOVE WIN-CODIGO-EMPRESA     TO  CC-CODIGO-EMPRESA.
+           MOVE WK-CODIGO-CONCEPTO     TO  CC-CODIGO-CONCEPTO.
+           MOVE ZEROS                  TO  SW-CTA-OK.
+           OPEN I-O CONCTACT
+           READ CONCTACT WITH NO LOCK INVALID KEY
+               MOVE 1                  TO  SW-CTA-OK.
+           MOVE WK-CTA-GASTOS          TO  CC-CTA-GASTOS.
+           MOVE WK-CTA-COSTOS          TO  CC-CTA-COSTOS.
+           IF  SW-CTA-OK = 1
+               MOVE ZEROS              TO  SW-CTA-OK
+               WRITE REG-CONCTACT
+           ELSE
+               REWRITE REG-CONCTACT.
+           CLOSE CONCTACT.
+       F-GRABA-CTACONTABLE. EXIT.
       *
        I-WINDOW-CAB.
            MOVE "NO" TO SG-BLINK.
