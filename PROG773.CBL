@@ -27,6 +27,7 @@
        77      W-PROGRAMA          PIC X(07) VALUE "PROG773".
        77      ID-PRG              PIC X(7)  VALUE "PROG773".
        77      W-VARIABLES-NOMINA  PIC X(7)  VALUE  SPACES.
+       77      SW-DETALLE-NIT      PIC X(01) VALUE "N".
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA           PIC 9(04)      OCCURS 25 TIMES.
                COPY "..\LBL\CNDTACUM.LBL".
@@ -225,6 +226,7 @@
                MOVE 90 TO CON-LIN
                PERFORM I-PANTALLA-1B     THRU  F-PANTALLA-1B
                PERFORM I-ACEPTA-MES      THRU  F-ACEPTA-MES
+               PERFORM I-ACEPTA-DETALLE  THRU  F-ACEPTA-DETALLE
                PERFORM I-CONFIRMA-COMP   THRU  F-CONFIRMA-COMP
                PERFORM I-LABEL-ARCHIVOS  THRU  F-LABEL-ARCHIVOS
                PERFORM I-ABRE-ARCHIVOS   THRU  F-ABRE-ARCHIVOS
@@ -365,7 +367,40 @@
             IF CNDTACUM-NIT   = 0 AND CNDTACUM-FRA   = 0
                MOVE 1 TO RUT-OK
                PERFORM IMPRE1 THRU F-IMPRE1.
+            IF RUT-OK = 0 AND SW-DETALLE-NIT = "S"
+               IF NIVEL = 1 AND CNDTACUM-NIT > 0 AND CNDTACUM-FRA = 0
+                  MOVE 1 TO RUT-OK
+                  PERFORM IMPRE-DETALLE-NIT THRU F-IMPRE-DETALLE-NIT.
        F-EVALUE-IMPRESION.
+      *
+      *    ���������������������������������������
+      *    �        I-IMPRE-DETALLE-NIT           �
+      *    ���������������������������������������
+      *
+       IMPRE-DETALLE-NIT.
+           IF CON-LIN > 54
+              PERFORM LINE-CIERRE THRU F-LINE-CIERRE
+              PERFORM I-TITULO-INFORME  THRU F-TITULO-INFORME.
+           MOVE CNDTACUM-NIT          TO  CODIM
+           PERFORM I-LEE-CNNITCED     THRU F-LEE-CNNITCED
+           MOVE ZEROS                 TO  CODCTA-S
+           MOVE SPACES                TO  NOMCTA-S
+           IF SW-EOF = 1
+              STRING "  NIT " CNDTACUM-NIT " NO EXISTE EN CNNITCED"
+                     DELIMITED BY SIZE INTO NOMCTA-S
+           ELSE
+              STRING "  " NOMBM DELIMITED BY SIZE INTO NOMCTA-S.
+           MOVE 0                     TO  SALANT-DEB  SALANT-CRE.
+           MOVE CNDTACUM-MOVDEB(W-LONG) TO MOVDEB-S
+           MOVE CNDTACUM-MOVCRE(W-LONG) TO MOVCRE-S
+           MOVE 0                     TO  SALNVO-DEB  SALNVO-CRE
+           IF CNDTACUM-SALDO(W-LONG) IS POSITIVE
+              MOVE CNDTACUM-SALDO(W-LONG)  TO  SALNVO-DEB.
+           IF CNDTACUM-SALDO(W-LONG) IS NEGATIVE
+              MOVE CNDTACUM-SALDO(W-LONG)  TO  SALNVO-CRE.
+           WRITE REG-INFORMES FROM LDET1   AFTER 1
+           ADD 1 TO CON-LIN.
+       F-IMPRE-DETALLE-NIT.
       *
        IMPRE1.
            IF CON-LIN > 54
@@ -522,6 +557,22 @@
                   COMPUTE MESW = W-LONG - 1.
                DISPLAY WK-ESPACIOS                  LINE 24 POSITION 1.
        F-ACEPTA-MES.
+      *
+       I-ACEPTA-DETALLE.
+               MOVE ZEROS                  TO  WK-EXCEPTION
+               MOVE "N"                    TO  SW-DETALLE-NIT
+               DISPLAY " DETALLE POR NIT EN CUENTAS MAYORES (S/N) :  "
+                             LINE 13 POSITION 20
+               ACCEPT SW-DETALLE-NIT  LINE 13 POSITION 63 REVERSE
+               CONVERT                TAB NO BEEP ON EXCEPTION WK-EX
+                                      PERFORM 999-EXCEPTION.
+               IF  F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+               IF  SW-DETALLE-NIT NOT = "S" AND SW-DETALLE-NIT NOT = "N"
+                   DISPLAY " RESPUESTA ERRADA...DIGITE S o N"
+                             LINE 24 POSITION 1 REVERSE BLINK
+                             GO I-ACEPTA-DETALLE.
+               DISPLAY WK-ESPACIOS                  LINE 24 POSITION 1.
+       F-ACEPTA-DETALLE.
       *
        I-CONFIRMA-COMP.
            DISPLAY " PRESIONE <C> PARA CONFIRMAR "
