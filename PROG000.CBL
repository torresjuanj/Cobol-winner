@@ -22,9 +22,15 @@
                COPY "..\DYC\HOJAVIDA.DYC".
                COPY "..\DYC\DINOMBRE.DYC".
                COPY "..\DYC\CONTRATO.DYC".
+               COPY "..\DYC\RECIENTE.DYC".
+               COPY "..\DYC\AUDANO.DYC".
+               COPY "..\DYC\SESIONACT.DYC".
        DATA DIVISION.
-       FILE SECTION.               
+       FILE SECTION.
                COPY "..\FD\LICENCIA.FD".
+               COPY "..\FD\RECIENTE.FD".
+               COPY "..\FD\AUDANO.FD".
+               COPY "..\FD\SESIONACT.FD".
                COPY "..\FD\DINOMBRE.FD".
                COPY "..\FD\CONTRATO.FD".
                COPY "..\FD\HOJAVIDA.FD".
@@ -47,6 +53,13 @@
        77      W-MES                     PIC 99         VALUE ZEROS.
        77      MENU-STATUS               PIC XX         VALUE SPACES.
        77      WK-DIF                    PIC 99         VALUE ZEROS.
+       77      WK-REC-OPCION             PIC 9          VALUE ZEROS.
+       77      WK-REC-IDX                PIC 9          VALUE ZEROS.
+       77      WK-REC-IDX2               PIC 9          VALUE ZEROS.
+       77      WK-REC-TOPE               PIC 9          VALUE ZEROS.
+       77      SW-RECIENTE               PIC 9          VALUE ZEROS.
+       77      WK-TIPO-USR               PIC X          VALUE SPACES.
+       77      WK-SES-IDENT              PIC X(8)       VALUE SPACES.
                COPY "..\LBL\LICENCIA.LBL".
                COPY "..\LBL\DINOMBRE.LBL".
                COPY "..\LBL\HOJAVIDA.LBL".
@@ -273,6 +286,7 @@
                                         HIGH REVERSE BEEP
                GO TO I-ACEPTA-USER.
            DISPLAY NOM-USUARIO LINE 24 POSITION 30.
+           MOVE TIPO-USR TO WK-TIPO-USR.
        F-ACEPTA-USER.
 
        I-PASSWORD.
@@ -293,11 +307,18 @@
        F-PASSWORD.
 
        I-ACEPTA-EMPRESA.
-           DISPLAY " F1 help Empresas " LINE 24 POSITION 01.
+           MOVE ZEROS TO WK-REC-OPCION.
+           DISPLAY " F1 Help Empresas   F3 Recientes " LINE 24 POSITION 01.
            MOVE ZEROS TO WK-EXCEPTION.
            ACCEPT  W-EMPRESA1  LINE 06 POSITION 50 CONVERT NO BEEP
                    ON EXCEPTION WK-EX
                    PERFORM 999-EXCEPTION.
+           IF  F3  OPEN I-O RECIENTE
+                   PERFORM I-RECIENTES THRU F-RECIENTES
+                   CLOSE RECIENTE
+                   PERFORM I-PANTALLA-2 THRU F-PANTALLA-2
+                   IF  WK-REC-OPCION NOT = ZEROS
+                       GO TO I-EMP-VALIDA.
            IF  F1  OPEN INPUT EMPRESAS
                    PERFORM I-HELP    THRU F-HELP UNTIL ESC
                    PERFORM I-MOSTRAR THRU F-MOSTRAR
@@ -306,6 +327,7 @@
            IF F2   PERFORM I-FIN-MODE THRU F-FIN-MODE.
            IF  W-EMPRESA1                      =  ZEROS
                MOVE CON-COD-EMPRESA            TO  W-EMPRESA1.
+       I-EMP-VALIDA.
            MOVE W-EMPRESA1                     TO  WIN-CODIGO-EMPRESA
            OPEN I-O EMPRESAS
            READ EMPRESAS WITH NO LOCK
@@ -342,16 +364,33 @@
                                                                 BEEP
                           GO      I-ACEPTA-ANO
                   ELSE
-                      NEXT SENTENCE
+                      PERFORM I-AUDITA-ANO THRU F-AUDITA-ANO
                ELSE    GO   I-ACEPTA-ANO.
            IF  W-ANO                        =  ZEROS
                MOVE CON-ANO                TO  W-ANO.
        F-ACEPTA-ANO.
+      *
+      * DEJA CONSTANCIA DE TODO SALTO DE ANO ACEPTADO POR CTRL-FIN,
+      * CON USUARIO, ANO ANTERIOR, ANO NUEVO Y FECHA/HORA.
+      *
+       I-AUDITA-ANO.
+           IF  WK-DIF  >  ZEROS
+               ACCEPT  WK-FECHA-HOY        FROM  DATE
+               ACCEPT  WK-HORA-HOY         FROM  TIME
+               MOVE CON-USERNAME           TO  AUD-USERNAME
+               MOVE WK-ANO                 TO  AUD-ANO-ANTERIOR
+               MOVE W-ANO                  TO  AUD-ANO-NUEVO
+               MOVE WK-FECHA-HOY           TO  AUD-FECHA
+               MOVE WK-HORA-HOY            TO  AUD-HORA
+               OPEN EXTEND AUDANO
+               WRITE REG-AUDANO
+               CLOSE AUDANO.
+       F-AUDITA-ANO.
 
        I-ACEPTA-PERIODO.
                MOVE ZEROS TO WK-EXCEPTION.
                ACCEPT W-PERIODO   LINE 08 POSITION 50
-                      CONVERT NO BEEP
+                      UPDATE      CONVERT NO BEEP
                       ON EXCEPTION WK-EX
                       PERFORM 999-EXCEPTION.
            IF CUP  OR ESC GO F-ACEPTA-PERIODO.
@@ -361,14 +400,97 @@
            OPEN I-O EMPRESAS
            MOVE W-EMPRESA1  TO  WIN-CODIGO-EMPRESA
                                 CON-COD-EMPRESA
-           READ EMPRESAS    WITH NO LOCK
+           READ EMPRESAS    WITH NO LOCK.
+           IF  W-ANO  <  WIN-ANOSAL-ACT
+           OR (W-ANO  =  WIN-ANOSAL-ACT  AND
+               W-PERIODO < WIN-MESSAL-ACT)
+               CLOSE EMPRESAS
+               DISPLAY "PERIODO YA CERRADO POR ACTUALIZACION DE SALDOS"
+                       LINE 25 POSITION 01 BEEP REVERSE
+               GO TO I-ACEPTA-PERIODO.
            MOVE W-ANO       TO  CON-ANO
                                 WIN-FECHA-ANO
            MOVE W-PERIODO              TO  CON-PERIODO
            REWRITE REC-EMPRESAS
            CLOSE EMPRESAS
            CLOSE USUARIOS.
+           OPEN I-O RECIENTE
+           PERFORM I-ACTUALIZA-RECIENTE THRU F-ACTUALIZA-RECIENTE
+           CLOSE RECIENTE.
+           MOVE "PROG000" TO WK-SES-IDENT
+           OPEN I-O SESIONACT
+           PERFORM I-ACTUALIZA-SESION THRU F-ACTUALIZA-SESION
+           CLOSE SESIONACT.
        F-ACEPTA-PERIODO.
+      *
+      * MANTIENE EL REGISTRO DE LA SESION ACTIVA DEL USUARIO EN CURSO
+      * (EMPRESA/ANO/PERIODO/PROGRAMA) EN SESIONACT, PARA EL PANEL DE
+      * SESIONES ACTIVAS QUE CONSULTA EL SUPERVISOR (OPCION "ACTIVOS").
+      *
+       I-ACTUALIZA-SESION.
+           ACCEPT  WK-FECHA-HOY   FROM DATE
+           ACCEPT  WK-HORA-HOY    FROM TIME
+           MOVE CON-USERNAME      TO  SES-USERNAME
+           READ SESIONACT WITH NO LOCK INVALID KEY
+               MOVE CON-USERNAME  TO  SES-USERNAME
+               MOVE CON-COD-EMPRESA TO SES-EMPRESA
+               MOVE CON-ANO       TO  SES-ANO
+               MOVE CON-PERIODO   TO  SES-PERIODO
+               MOVE WK-SES-IDENT  TO  SES-PROGRAMA
+               MOVE WK-FECHA-HOY  TO  SES-FECHA
+               MOVE WK-HORA-HOY   TO  SES-HORA
+               WRITE REG-SESIONACT
+               GO F-ACTUALIZA-SESION.
+           MOVE CON-COD-EMPRESA   TO  SES-EMPRESA
+           MOVE CON-ANO           TO  SES-ANO
+           MOVE CON-PERIODO       TO  SES-PERIODO
+           MOVE WK-SES-IDENT      TO  SES-PROGRAMA
+           MOVE WK-FECHA-HOY      TO  SES-FECHA
+           MOVE WK-HORA-HOY       TO  SES-HORA
+           REWRITE REG-SESIONACT.
+       F-ACTUALIZA-SESION.
+      *
+      * PANEL DE SESIONES ACTIVAS (SOLO SUPERVISORES, TIPO-USR = "A").
+      * LISTA CADA USUARIO CON SESIONACT ABIERTA Y LA EMPRESA/ANO/
+      * PERIODO/PROGRAMA EN QUE ESTA TRABAJANDO, PARA DETECTAR DOS
+      * PERSONAS EN LA MISMA EMPRESA/PERIODO AL MISMO TIEMPO.
+      *
+       I-PANEL-SESIONES.
+           MOVE SG-COLOR-TABLE(8) TO SG-FCOLOR.
+           MOVE SG-COLOR-TABLE(4) TO SG-BCOLOR.
+           DISPLAY " " ERASE CONTROL SG-CONTROL-STRING.
+           DISPLAY "�������������������������������������������������������ͻ"
+                        LINE  2 POSITION 11 REVERSE.
+           DISPLAY "�  USR   EMPRESA   ANO  PER   PROGRAMA                  �"
+                        LINE  3 POSITION 11 REVERSE.
+           DISPLAY "�������������������������������������������������������͹"
+                        LINE  4 POSITION 11 REVERSE.
+           MOVE 05 TO I-LINEA.
+           MOVE ZEROS TO SES-USERNAME.
+           START SESIONACT KEY NOT LESS SES-USERNAME
+                 INVALID KEY MOVE 1 TO FIN-OK.
+           IF FIN-OK NOT = 1
+              PERFORM I-DISPLAY-SESION THRU F-DISPLAY-SESION
+                      UNTIL FIN-OK = 1 OR I-LINEA > 18.
+           DISPLAY "�������������������������������������������������������ͼ"
+                        LINE 19 POSITION 11 REVERSE.
+           DISPLAY " <ENTER> PARA CONTINUAR " LINE 21 POSITION 11 REVERSE.
+           MOVE ZEROS TO WK-EXCEPTION.
+           PERFORM ACEPTA-TRUCO.
+       F-PANEL-SESIONES.
+      *
+       I-DISPLAY-SESION.
+           MOVE ZEROS TO FIN-OK.
+           READ SESIONACT NEXT RECORD WITH NO LOCK
+                AT END MOVE 1 TO FIN-OK.
+           IF FIN-OK = 1 GO F-DISPLAY-SESION.
+           DISPLAY SES-USERNAME LINE I-LINEA POSITION 13
+                   SES-EMPRESA  LINE I-LINEA POSITION 19
+                   SES-ANO      LINE I-LINEA POSITION 29
+                   SES-PERIODO  LINE I-LINEA POSITION 35
+                   SES-PROGRAMA LINE I-LINEA POSITION 41.
+           ADD 1 TO I-LINEA.
+       F-DISPLAY-SESION.
 
        I-MENU.
            OPEN INPUT MENU
@@ -409,6 +531,16 @@
                       PERFORM 999-EXCEPTION.
            IF  W-IDENT                      =  "FIN"
                GO TO I-FIN-MODE.
+           IF  W-IDENT                      =  "ACTIVOS"
+               IF  WK-TIPO-USR              =  "A"
+                   OPEN I-O SESIONACT
+                   PERFORM I-PANEL-SESIONES THRU F-PANEL-SESIONES
+                   CLOSE SESIONACT
+               ELSE
+                   DISPLAY "OPCION SOLO PARA SUPERVISORES"
+                           LINE 25 POSITION 01 BEEP REVERSE
+               END-IF
+               GO TO 020-TOMA-MENU.
        030-BUSCAR-MENU.
                MOVE "LOW" TO SG-INTENSITY
                MOVE SG-COLOR-TABLE(8) TO SG-FCOLOR.
@@ -466,6 +598,10 @@
                                 AREAS-DE-TRABAJO-NUMERICAS
                MOVE SPACES   TO AREAS-DE-TRABAJO-ALFANUMERICAS.
                PERFORM I-ERROR-CONERROR  THRU F-ERROR-CONERROR.
+               MOVE ME-DATO  TO WK-SES-IDENT
+               OPEN I-O SESIONACT
+               PERFORM I-ACTUALIZA-SESION THRU F-ACTUALIZA-SESION
+               CLOSE SESIONACT
                CALL ME-DATO USING AREA-LINK-NOMINA
                CANCEL ME-DATO
                MOVE "HIGH" TO SG-INTENSITY
@@ -481,6 +617,109 @@
                GO TO 030-BUSCAR-MENU.
        F-MENU.
 
+      *
+      * MUESTRA LAS ULTIMAS 3-4 COMBINACIONES EMPRESA/ANO/PERIODO
+      * USADAS POR EL USUARIO EN CURSO Y PERMITE ESCOGER UNA COMO
+      * ALTERNATIVA A LA DIGITACION MANUAL (F3 RECIENTES).
+      *
+       I-RECIENTES.
+           MOVE ZEROS           TO  WK-REC-OPCION.
+           MOVE CON-USERNAME    TO  REC-USERNAME.
+           READ RECIENTE WITH NO LOCK INVALID KEY
+               GO TO F-RECIENTES.
+           DISPLAY "�����������������������������������ͻ"
+                   LINE 04 POSITION 20 REVERSE.
+           DISPLAY "� No.  EMPRESA      ANO   PERIODO    �"
+                   LINE 05 POSITION 20 REVERSE.
+           DISPLAY "�����������������������������������ͼ"
+                   LINE 06 POSITION 20 REVERSE.
+           MOVE 1  TO  WK-REC-IDX.
+           PERFORM I-MUESTRA-RECIENTE THRU F-MUESTRA-RECIENTE
+                   VARYING WK-REC-IDX FROM 1 BY 1
+                   UNTIL   WK-REC-IDX > 4.
+           DISPLAY "Seleccione 1-4  o  ENTER para digitar"
+                   LINE 11 POSITION 20.
+           MOVE ZEROS TO WK-EXCEPTION.
+           ACCEPT  WK-REC-OPCION LINE 12 POSITION 20 CONVERT NO BEEP
+                   ON EXCEPTION WK-EX
+                   PERFORM 999-EXCEPTION.
+           IF  WK-REC-OPCION < 1 OR WK-REC-OPCION > 4
+               MOVE ZEROS TO WK-REC-OPCION
+               GO TO F-RECIENTES.
+           IF  REC-EMPRESA(WK-REC-OPCION) = ZEROS
+               MOVE ZEROS TO WK-REC-OPCION
+               GO TO F-RECIENTES.
+           MOVE REC-EMPRESA(WK-REC-OPCION) TO W-EMPRESA1.
+           MOVE REC-ANO(WK-REC-OPCION)     TO W-ANO.
+           MOVE REC-PERIODO(WK-REC-OPCION) TO W-PERIODO.
+       F-RECIENTES.
+           DISPLAY SPACES LINE 04 POSITION 1 SIZE 80
+           DISPLAY SPACES LINE 05 POSITION 1 SIZE 80
+           DISPLAY SPACES LINE 06 POSITION 1 SIZE 80
+           DISPLAY SPACES LINE 07 POSITION 1 SIZE 80
+           DISPLAY SPACES LINE 08 POSITION 1 SIZE 80
+           DISPLAY SPACES LINE 09 POSITION 1 SIZE 80
+           DISPLAY SPACES LINE 10 POSITION 1 SIZE 80
+           DISPLAY SPACES LINE 11 POSITION 1 SIZE 80
+           DISPLAY SPACES LINE 12 POSITION 1 SIZE 80.
+      *
+       I-MUESTRA-RECIENTE.
+           IF  REC-EMPRESA(WK-REC-IDX) NOT = ZEROS
+               DISPLAY WK-REC-IDX
+                       LINE (4 + WK-REC-IDX) POSITION 23 REVERSE
+               DISPLAY REC-EMPRESA(WK-REC-IDX)
+                       LINE (4 + WK-REC-IDX) POSITION 28 REVERSE
+               DISPLAY REC-ANO(WK-REC-IDX)
+                       LINE (4 + WK-REC-IDX) POSITION 40 REVERSE
+               DISPLAY REC-PERIODO(WK-REC-IDX)
+                       LINE (4 + WK-REC-IDX) POSITION 47 REVERSE.
+       F-MUESTRA-RECIENTE.
+      *
+      * GRABA/ACTUALIZA LA LISTA MRU (4 ULTIMAS) DEL USUARIO EN CURSO.
+      * SI LA COMBINACION YA EXISTE SE SUBE AL TOPE; SI ES NUEVA SE
+      * INSERTA AL TOPE Y SE DESCARTA LA MAS ANTIGUA.
+      *
+       I-ACTUALIZA-RECIENTE.
+           MOVE CON-USERNAME    TO  REC-USERNAME.
+           READ RECIENTE WITH NO LOCK INVALID KEY
+               MOVE CON-USERNAME TO REC-USERNAME
+               MOVE ZEROS        TO REC-EMPRESA(1) REC-EMPRESA(2)
+                                     REC-EMPRESA(3) REC-EMPRESA(4)
+               WRITE REG-RECIENTE.
+           MOVE ZEROS TO WK-REC-IDX  WK-REC-OPCION.
+           PERFORM I-BUSCA-RECIENTE THRU F-BUSCA-RECIENTE
+                   VARYING WK-REC-IDX FROM 1 BY 1
+                   UNTIL   WK-REC-IDX > 4.
+           IF  WK-REC-OPCION = ZEROS
+               MOVE 3 TO WK-REC-TOPE
+           ELSE
+               COMPUTE WK-REC-TOPE = WK-REC-OPCION - 1.
+           PERFORM I-CORRE-RECIENTE THRU F-CORRE-RECIENTE
+                   VARYING WK-REC-IDX FROM WK-REC-TOPE BY -1
+                   UNTIL   WK-REC-IDX < 1.
+           MOVE W-EMPRESA1  TO  REC-EMPRESA(1).
+           MOVE W-ANO       TO  REC-ANO(1).
+           MOVE W-PERIODO   TO  REC-PERIODO(1).
+           REWRITE REG-RECIENTE.
+       F-ACTUALIZA-RECIENTE.
+      *
+      * SI LA COMBINACION YA ESTA EN LA LISTA, DEJA SU POSICION EN
+      * WK-REC-OPCION PARA QUE SOLO SE RECORRAN LAS CASILLAS PREVIAS.
+      *
+       I-BUSCA-RECIENTE.
+           IF  REC-EMPRESA(WK-REC-IDX) = W-EMPRESA1
+           AND REC-ANO(WK-REC-IDX)     = W-ANO
+           AND REC-PERIODO(WK-REC-IDX) = W-PERIODO
+               MOVE WK-REC-IDX TO WK-REC-OPCION.
+       F-BUSCA-RECIENTE.
+      *
+       I-CORRE-RECIENTE.
+           COMPUTE WK-REC-IDX2 = WK-REC-IDX + 1.
+           MOVE REC-EMPRESA(WK-REC-IDX)  TO REC-EMPRESA(WK-REC-IDX2).
+           MOVE REC-ANO(WK-REC-IDX)      TO REC-ANO(WK-REC-IDX2).
+           MOVE REC-PERIODO(WK-REC-IDX)  TO REC-PERIODO(WK-REC-IDX2).
+       F-CORRE-RECIENTE.
+      *
        I-PANTALLA.
            MOVE "NO" TO SG-BLINK.
            MOVE "NO" TO SG-BEEP.
@@ -533,7 +772,7 @@
            DISPLAY "�������������������������������������������������ͻ"
                         LINE  2 POSITION 25 CONTROL SG-CONTROL-STRING
                                                        REVERSE.
-           DISPLAY "� COD. �    EMPRESA                               �"
+           DISPLAY "� COD. �    EMPRESA                    * INACTIVA �"
                         LINE  3 POSITION 25 REVERSE.
            DISPLAY "�������������������������������������������������͹"
                         LINE  4 POSITION 25 REVERSE.
@@ -561,6 +800,10 @@
            MOVE WIN-EMPRESA TO WK-EMPRESAS.
            DISPLAY   WIN-CODIGO-EMPRESA LINE I-LINEA POSITION 28.
            DISPLAY   WK-EMPRESAS        LINE I-LINEA POSITION 34.
+           IF WIN-INACTIVA-EMP = "S"
+              DISPLAY "*" LINE I-LINEA POSITION 64 REVERSE
+           ELSE
+              DISPLAY " " LINE I-LINEA POSITION 64.
            IF I = 2  MOVE WIN-CODIGO-EMPRESA TO W-EMPRESA1.
            ADD   1   TO  I.
            ADD   1   TO  I-LINEA.
@@ -791,6 +1034,14 @@
 
        I-FIN-MODE.
                CLOSE MENU.
+               OPEN I-O SESIONACT
+               MOVE CON-USERNAME TO SES-USERNAME
+               READ SESIONACT WITH NO LOCK INVALID KEY
+                    NEXT SENTENCE
+               NOT INVALID KEY
+                    DELETE SESIONACT INVALID KEY STOP " "
+               END-READ
+               CLOSE SESIONACT.
        I-FIN.
                MOVE "HIGH" TO SG-INTENSITY
                MOVE SG-COLOR-TABLE(8) TO SG-FCOLOR.
