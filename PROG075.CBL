@@ -31,6 +31,14 @@
        01 W-AUDI-CEDULA.
         03 W-AUDI-CEDULA-D PIC 9(09) VALUE ZEROS.
         03 W-AUDI-EMPRES-D PIC 9(03) VALUE ZEROS.
+      *
+       77  SIM-VENDEDO        PIC 9(12)      VALUE ZEROS.
+       77  SIM-EMPRESA        PIC 9(07)      VALUE ZEROS.
+       77  SIM-BASE           PIC 9(11)V99   VALUE ZEROS.
+       77  SIM-VLR-PAGO       PIC 9(11)V99   VALUE ZEROS.
+       77  SIM-VLR-ADMI       PIC 9(11)V99   VALUE ZEROS.
+       01  SIM-BASE-EDIT      PIC Z(10)9,99.
+       01  SIM-VLR-EDIT       PIC Z(6)9,99.
       *
            COPY "..\LBL\USER-ACT.LBL".
            COPY "..\LBL\EMPRESAS.LBL".
@@ -136,8 +144,16 @@
                       PERFORM  I-ELIMINA        THRU F-ELIMINA
                        UNTIL ESC
                       MOVE ZEROS TO WK-EXCEPTION
-                   IF W-OPCION = "L"
-                      PERFORM I-LISTA THRU F-LISTA.
+                   ELSE
+                     IF W-OPCION = "S" AND PROSS-CKK = "S"
+                        PERFORM  I-WINDOW-SIMULAR  THRU F-WINDOW-SIMULAR
+                        PERFORM  I-DISPLAY-OPCION  THRU F-DISPLAY-OPCION
+                        PERFORM  I-SIMULAR         THRU F-SIMULAR
+                         UNTIL ESC
+                        MOVE ZEROS TO WK-EXCEPTION
+                     ELSE
+                       IF W-OPCION = "L"
+                          PERFORM I-LISTA THRU F-LISTA.
        F-MENU-OPCIONES.
       *
        I-LISTA.
@@ -545,7 +561,112 @@
             DISPLAY "Consult " LINE  4 POSITION 37 BLINK.
            IF  W-OPCION = "R"
             DISPLAY "Delete  " LINE  4 POSITION 37 BLINK.
+           IF  W-OPCION = "S"
+            DISPLAY "Simulate" LINE  4 POSITION 37 BLINK.
        F-DISPLAY-OPCION. EXIT.
+      *
+      ***************************************************************
+      *  SIMULACION DE LIQUIDACION - CONSULTA EL % DE LA MODALIDAD    *
+      *  DE CONTRATO ASIGNADA AL VENDEDOR Y MUESTRA EN PANTALLA EL    *
+      *  VALOR DE LA COMISION SOBRE UNA BASE DIGITADA, SIN GRABAR     *
+      *  NADA EN VENDEMPR NI EN AUDICAMP.                             *
+      ***************************************************************
+       I-SIMULAR.
+           PERFORM I-SIM-VENDEDOR  THRU F-SIM-VENDEDOR.
+           IF ESC                  GO   F-SIMULAR.
+           PERFORM I-SIM-EMPRESA   THRU F-SIM-EMPRESA.
+           IF ESC                  GO   F-SIMULAR.
+           MOVE SIM-VENDEDO        TO   VENDEMPR-VENDEDO.
+           MOVE SIM-EMPRESA        TO   VENDEMPR-EMPRESA.
+           PERFORM I-LEE-VENDEMPR  THRU F-LEE-VENDEMPR.
+           IF FIN-ARCH-VENDEMPR = 1
+              PERFORM I-NEXISTE    THRU F-NEXISTE
+              GO F-SIMULAR.
+           MOVE VENDEMPR-CODMODA   TO   MODACONT-CODI.
+           PERFORM I-LEE-MODACONT  THRU F-LEE-MODACONT.
+           IF FIN-ARCH-MODACONT = 1
+              MOVE ZEROS           TO   MODACONT-PRC-PAGO
+                                        MODACONT-PRC-ADMI.
+           PERFORM I-SIM-BASE      THRU F-SIM-BASE.
+           IF ESC                  GO   F-SIMULAR.
+           COMPUTE SIM-VLR-PAGO = SIM-BASE * MODACONT-PRC-PAGO / 100.
+           COMPUTE SIM-VLR-ADMI = SIM-BASE * MODACONT-PRC-ADMI / 100.
+           PERFORM I-MUESTRA-SIMULAR THRU F-MUESTRA-SIMULAR.
+       F-SIMULAR. EXIT.
+      *
+       I-SIM-VENDEDOR.
+           MOVE ZEROS TO WK-EXCEPTION
+           MOVE ZEROS TO SIM-VENDEDO
+           DISPLAY SIM-VENDEDO     LINE 08 POSITION 40.
+           ACCEPT  SIM-VENDEDO     LINE 08 POSITION 40
+                                   UPDATE TAB NO BEEP PROMPT ECHO
+                                ON EXCEPTION WK-EX
+                                   PERFORM 999-EXCEPTION.
+           IF F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF ESC GO F-SIM-VENDEDOR.
+           IF SIM-VENDEDO = ZEROS
+              DISPLAY SPACES SIZE 80 LINE 25 POSITION 01
+              "Number ID is Equal of zeros..." LINE 25 POSITION 01
+              REVERSE BEEP
+              PERFORM ACEPTA-TRUCO
+              DISPLAY SPACES SIZE 80 LINE 25 POSITION 01
+              GO I-SIM-VENDEDOR.
+       F-SIM-VENDEDOR. EXIT.
+      *
+       I-SIM-EMPRESA.
+           MOVE ZEROS TO WK-EXCEPTION
+           MOVE ZEROS TO SIM-EMPRESA
+           DISPLAY SIM-EMPRESA     LINE 11 POSITION 40.
+           ACCEPT  SIM-EMPRESA     LINE 11 POSITION 40
+                                   UPDATE TAB NO BEEP PROMPT ECHO
+                                ON EXCEPTION WK-EX
+                                   PERFORM 999-EXCEPTION.
+           IF F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF ESC GO F-SIM-EMPRESA.
+           IF SIM-EMPRESA = ZEROS
+              DISPLAY SPACES SIZE 80 LINE 25 POSITION 01
+              "Company is equal to zeros" LINE 25 POSITION 01
+              REVERSE BEEP
+              PERFORM ACEPTA-TRUCO
+              DISPLAY SPACES SIZE 80 LINE 25 POSITION 01
+              GO I-SIM-EMPRESA.
+       F-SIM-EMPRESA. EXIT.
+      *
+       I-SIM-BASE.
+           MOVE ZEROS TO WK-EXCEPTION
+           MOVE ZEROS TO SIM-BASE
+           DISPLAY SIM-BASE        LINE 13 POSITION 40.
+           ACCEPT  SIM-BASE        LINE 13 POSITION 40
+                                   UPDATE TAB NO BEEP PROMPT ECHO
+                                ON EXCEPTION WK-EX
+                                   PERFORM 999-EXCEPTION.
+           IF F2  PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF ESC GO F-SIM-BASE.
+       F-SIM-BASE. EXIT.
+      *
+       I-MUESTRA-SIMULAR.
+           MOVE SIM-VLR-PAGO       TO   SIM-VLR-EDIT.
+           DISPLAY SIM-VLR-EDIT         LINE 14 POSITION 40.
+           MOVE SIM-VLR-ADMI       TO   SIM-VLR-EDIT.
+           DISPLAY SIM-VLR-EDIT         LINE 14 POSITION 62.
+           DISPLAY "[ ESC ] TERMINA SIMULACION" LINE 24 POSITION 01
+                                                 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+       F-MUESTRA-SIMULAR. EXIT.
+      *
+      *----------------------------------------------------------------*
+      * La simulacion reutiliza la misma ventana de I-WINDOW-DATOS,    *
+      * igual que los modos A/M/C/R, en vez de dibujar un cuadro nuevo,*
+      * rotulando de nuevo las lineas de Modo Contrato y porcentajes   *
+      * con los titulos propios de la simulacion.                     *
+      *----------------------------------------------------------------*
+       I-WINDOW-SIMULAR.
+           PERFORM I-WINDOW-DATOS THRU F-WINDOW-DATOS.
+           DISPLAY "Base Liquidacion.:                         "
+                                          LINE 13 POSITION 22.
+           DISPLAY "Vlr Pago:              Vlr Admon:           "
+                                          LINE 14 POSITION 22.
+       F-WINDOW-SIMULAR. EXIT.
       *
        I-LEE-C-VENDEMPR.
            MOVE ZEROS TO FIN-ARCH-VENDEMPR.
@@ -647,4 +768,4 @@
            COPY "..\STA\VENDEMPR.STA".
            COPY "..\STA\AUDICAMP.STA".
       ******************************************************************
-
\ No newline at end of file
+
\ No newline at end of file
