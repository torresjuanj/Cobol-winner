@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG151.
+      ******************************************************************
+      * CARGUE MASIVO DE CODIGOS ESTANDAR DE LABORES (NOMLABOR)        *
+      *                                                ABR-27-2002     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\EMPRESAS.DYC".
+           COPY "..\DYC\NOMLABOR.DYC".
+           COPY "..\DYC\NOMLABIMP.DYC".
+           COPY "..\SEL\INFORMES.SEL".
+       DATA DIVISION.
+       FILE SECTION.
+               COPY "..\FD\USER-ACT.FD".
+               COPY "..\FD\EMPRESAS.FD".
+               COPY "..\FD\NOMLABOR.FD".
+               COPY "..\FD\NOMLABIMP.FD".
+               COPY "..\FD\INFORMES.FD".
+       WORKING-STORAGE SECTION.
+       77  W-PROGRAMA          PIC X(7)  VALUE "PROG151".
+       77  ID-PRG              PIC X(7)  VALUE "PROG151".
+       77  SW-DUPLICADO        PIC 9     VALUE ZEROS.
+       77  WK-TOTAL-LEIDOS     PIC 9(05) VALUE ZEROS.
+       77  WK-TOTAL-CARGADOS   PIC 9(05) VALUE ZEROS.
+       77  WK-TOTAL-RECHAZADOS PIC 9(05) VALUE ZEROS.
+       77  WK-MOTIVO           PIC X(30) VALUE SPACES.
+      *
+       01  LINEA-TITULO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LT-MENSAJE     PIC X(78) VALUE SPACES.
+      *
+       01  LINEA-RECHAZO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LR-CODIGO      PIC 9(03) VALUE ZEROS.
+           03  FILLER         PIC X(03) VALUE SPACES.
+           03  LR-NOMBRE      PIC X(40) VALUE SPACES.
+           03  FILLER         PIC X(02) VALUE SPACES.
+           03  LR-MOTIVO      PIC X(30) VALUE SPACES.
+      *
+           COPY "..\WRK\USER-ACT.WRK".
+           COPY "..\WRK\EMPRESAS.WRK".
+           COPY "..\WRK\TECLADOS.WRK".
+           COPY "..\WRK\VARIABLE.WRK".
+           COPY "..\WRK\IO-ERROR.WRK".
+           COPY "..\WRK\NO-ERROR.WRK".
+      *
+           COPY "..\LBL\NOMLABOR.LBL".
+           COPY "..\LBL\NOMLABIMP.LBL".
+           COPY "..\LBL\EMPRESAS.LBL".
+           COPY "..\LBL\INFORMES.LBL".
+           COPY "..\LBL\USER-ACT.LBL".
+      *
+           COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+               COPY "..\DCL\EMPRESAS.DCL".
+               COPY "..\DCL\NOMLABOR.DCL".
+               COPY "..\DCL\NOMLABIMP.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+       I-MAIN-PROCESS.
+           COPY "..\PRO\CONTROLA.PRO".
+           INITIALIZE WK-EXCEPTION
+           PERFORM I-USUARIOS        THRU F-USUARIOS.
+           IF      SW-USER = 1      EXIT PROGRAM.
+           PERFORM I-LABEL-ARCHIVOS   THRU  F-LABEL-ARCHIVOS.
+           PERFORM I-PANTALLA         THRU  F-PANTALLA.
+           PERFORM I-ABRE-ARCHIVOS    THRU  F-ABRE-ARCHIVOS.
+           PERFORM I-ENCABEZADO       THRU  F-ENCABEZADO.
+           PERFORM I-PROCESO-CARGUE   THRU  F-PROCESO-CARGUE.
+           PERFORM I-RESUMEN          THRU  F-RESUMEN.
+           PERFORM I-FIN-MODE         THRU  F-FIN-MODE.
+       F-MAIN-PROCESS.
+      *
+       I-LABEL-ARCHIVOS.
+           MOVE  1  TO  IND-INFORMES.
+           MOVE  151    TO  LAB-INFORMES-IDENT.
+           MOVE  ZEROS  TO  LAB-INFORMES-ANO.
+           MOVE  CON-COD-EMPRESA       TO  LAB-INFORMES-CIA.
+           MOVE DIR-PAPEL(IND-INFORMES)  TO LAB-INFORMES-PAPEL.
+       F-LABEL-ARCHIVOS. EXIT.
+      *
+       I-PANTALLA.
+           DISPLAY " " LINE 01 POSITION 01 ERASE
+           "CARGUE MASIVO DE LABORES (NOMLABOR)" LINE 10 POSITION 22
+           "ARCHIVO DE IMPRESION ---->" LINE 23 POSITION 03 BLINK.
+           DISPLAY
+           LABEL-INFORMES               LINE 23 POSITION 30 REVERSE
+           NOM-PAPEL (IND-INFORMES)     LINE 23 POSITION 66 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+       F-PANTALLA. EXIT.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN I-O    NOMLABOR.
+           OPEN INPUT  NOMLABIMP.
+           OPEN OUTPUT INFORMES.
+           ACCEPT WK-FECHA-HOY  FROM  DATE.
+       F-ABRE-ARCHIVOS. EXIT.
+      *
+       I-ENCABEZADO.
+           MOVE SPACES                TO  LINEA-TITULO
+           MOVE "CARGUE MASIVO DE LABORES - CODIGOS RECHAZADOS"
+                                       TO  LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER PAGE
+           MOVE SPACES                 TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1.
+       F-ENCABEZADO. EXIT.
+      *
+      ***************************************************************
+      *  RECORRE EL ARCHIVO PLANO DE LABORES ESTANDAR Y, POR CADA     *
+      *  REGISTRO, VALIDA QUE TRAIGA CODIGO Y NOMBRE ANTES DE         *
+      *  GRABARLO EN NOMLABOR - SI EL CODIGO YA EXISTE LO ACTUALIZA,  *
+      *  DE MODO QUE LA LISTA OFICIAL SE PUEDA RECARGAR VARIAS VECES  *
+      *  SIN DEJAR DUPLICADOS, TAL COMO HACE EL PROG744 CON EL P.U.C. *
+      ***************************************************************
+       I-PROCESO-CARGUE.
+           MOVE ZEROS                  TO  SW-EOF
+           PERFORM I-LEE-NOMLABIMP     THRU F-LEE-NOMLABIMP
+                   UNTIL SW-EOF = 1.
+       F-PROCESO-CARGUE. EXIT.
+      *
+       I-LEE-NOMLABIMP.
+           READ NOMLABIMP NEXT RECORD WITH NO LOCK AT END
+                MOVE 1                 TO  SW-EOF.
+           IF  SW-EOF = 1              GO  F-LEE-NOMLABIMP.
+           ADD  1                      TO  WK-TOTAL-LEIDOS
+           IF  LI-CODIGO = ZEROS
+               MOVE "CODIGO EN CEROS"  TO  WK-MOTIVO
+               PERFORM I-RECHAZA-FILA  THRU F-RECHAZA-FILA
+               GO  I-LEE-NOMLABIMP.
+           IF  LI-NOMBRE = SPACES
+               MOVE "NOMBRE EN BLANCO" TO  WK-MOTIVO
+               PERFORM I-RECHAZA-FILA  THRU F-RECHAZA-FILA
+               GO  I-LEE-NOMLABIMP.
+           PERFORM I-CARGA-LABOR       THRU F-CARGA-LABOR.
+       F-LEE-NOMLABIMP. EXIT.
+      *
+       I-CARGA-LABOR.
+           MOVE  LI-CODIGO              TO  COD-LABOR
+           MOVE  ZEROS                  TO  SW-DUPLICADO
+           READ NOMLABOR WITH NO LOCK INVALID KEY
+                MOVE 1                  TO  SW-DUPLICADO.
+           MOVE  LI-CODIGO              TO  COD-LABOR
+           MOVE  LI-NOMBRE              TO  NOM-LABOR
+           IF  SW-DUPLICADO = 1
+               WRITE REG-NOMLABOR
+           ELSE
+               REWRITE REG-NOMLABOR.
+           ADD  1                       TO  WK-TOTAL-CARGADOS.
+       F-CARGA-LABOR. EXIT.
+      *
+       I-RECHAZA-FILA.
+           MOVE SPACES                  TO  LINEA-RECHAZO
+           MOVE LI-CODIGO               TO  LR-CODIGO
+           MOVE LI-NOMBRE               TO  LR-NOMBRE
+           MOVE WK-MOTIVO               TO  LR-MOTIVO
+           WRITE REG-INFORMES FROM LINEA-RECHAZO AFTER 1
+           ADD  1                       TO  WK-TOTAL-RECHAZADOS.
+       F-RECHAZA-FILA. EXIT.
+      *
+       I-RESUMEN.
+           MOVE SPACES                  TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           MOVE SPACES                  TO  LINEA-TITULO
+           STRING "REGISTROS LEIDOS: " DELIMITED BY SIZE
+                  WK-TOTAL-LEIDOS       DELIMITED BY SIZE
+                  "   CARGADOS: "       DELIMITED BY SIZE
+                  WK-TOTAL-CARGADOS     DELIMITED BY SIZE
+                  "   RECHAZADOS: "     DELIMITED BY SIZE
+                  WK-TOTAL-RECHAZADOS   DELIMITED BY SIZE
+                  INTO LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER 1.
+       F-RESUMEN. EXIT.
+      *
+       I-FIN-MODE.
+           MOVE SPACES TO REG-INFORMES.
+           WRITE REG-INFORMES AFTER PAGE.
+           CLOSE NOMLABOR NOMLABIMP INFORMES.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE. EXIT.
+      *
+               COPY "..\PRO\USUARIOS.PRO".
+               COPY "..\PRO\TRUQUITO.PRO".
+      ******************************************************************
