@@ -15,6 +15,7 @@
                COPY "..\DYC\FRIESGOS.DYC".
                COPY "..\DYC\EMPRESAS.DYC".
                COPY "..\DYC\TABLAEMP.DYC".
+               COPY "..\SEL\INFORMES.SEL".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\AUDITE.FD".
@@ -23,6 +24,7 @@
                COPY "..\FD\FRIESGOS.FD".
                COPY "..\FD\EMPRESAS.FD".
                COPY "..\FD\TABLAEMP.FD".
+               COPY "..\FD\INFORMES.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)    VALUE "PROG145".
        77      ID-PRG              PIC X(7)    VALUE "PROG145".
@@ -47,6 +49,7 @@
                COPY "..\LBL\FRIESGOS.LBL".
                COPY "..\LBL\USER-ACT.LBL".
                COPY "..\LBL\TABLAEMP.LBL".
+               COPY "..\LBL\INFORMES.LBL".
       *
        01  WK-RAYAS-ARRIBA1.
            03  FILLER                   PIC X VALUE "�".
@@ -61,7 +64,51 @@
            03  FILLER                   PIC X VALUE "�".
            03  FILLER                   PIC X(70) VALUE ALL "�".
            03  FILLER                   PIC X VALUE "�".
-
+      *
+       77      WK-TOTAL-CC         PIC 9(04)  VALUE ZEROS.
+       77      WK-TOTAL-CONFIG     PIC 9(04)  VALUE ZEROS.
+       77      WK-TOTAL-SINCONF    PIC 9(04)  VALUE ZEROS.
+      ***************************************************************
+      *  LISTADO  DE  UTILIZACION  DE  CENTROS  DE  COSTOS            *
+      ***************************************************************
+       01  LIN-CC-TITULO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  FILLER         PIC X(60) VALUE
+               "UTILIZACION DE CENTROS DE COSTOS".
+       01  LIN-CC-COLUMNAS.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  FILLER         PIC X(08) VALUE "CENTRO".
+           03  FILLER         PIC X(32) VALUE "NOMBRE".
+           03  FILLER         PIC X(20) VALUE "CLASE DE RIESGO".
+           03  FILLER         PIC X(18) VALUE "ACTIVIDAD CIIU".
+           03  FILLER         PIC X(14) VALUE "ESTADO".
+       01  LIN-CC-DETALLE.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LCC-CENTRO     PIC Z(05)9.
+           03  FILLER         PIC X(02) VALUE SPACES.
+           03  LCC-NOMBRE     PIC X(30).
+           03  FILLER         PIC X(02) VALUE SPACES.
+           03  LCC-RIESGO     PIC X(18).
+           03  FILLER         PIC X(02) VALUE SPACES.
+           03  LCC-ACTIVIDAD  PIC X(16).
+           03  FILLER         PIC X(02) VALUE SPACES.
+           03  LCC-ESTADO     PIC X(14).
+       01  LIN-CC-RESUMEN.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  FILLER         PIC X(30) VALUE
+               "TOTAL CENTROS DE COSTOS . . .".
+           03  LCC-R-TOTAL    PIC ZZZ9.
+       01  LIN-CC-RESUMEN2.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  FILLER         PIC X(30) VALUE
+               "CON CLASIFICACION COMPLETA . .".
+           03  LCC-R-CONFIG   PIC ZZZ9.
+       01  LIN-CC-RESUMEN3.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  FILLER         PIC X(30) VALUE
+               "SIN CLASIFICACION COMPLETA . .".
+           03  LCC-R-SINCONF  PIC ZZZ9.
+      *
                COPY "..\WRK\USER-ACT.WRK".
                COPY "..\WRK\TABLAMES.WRK".
                COPY "..\WRK\TECLADOS.WRK".
@@ -163,8 +210,74 @@
                     PERFORM I-VENTANA-CONCACTA THRU F-VENTANA-CONCACTA
                     PERFORM I-ELIMINA          THRU F-ELIMINA
                             UNTIL ESC
-                      MOVE ZEROS TO WK-EXCEPTION.
+                      MOVE ZEROS TO WK-EXCEPTION
+                   ELSE
+                     IF W-OPCION = "L" AND PROSS-CKK = "S"
+                        PERFORM I-LISTA      THRU F-LISTA
+                        MOVE ZEROS TO WK-EXCEPTION.
        F-MENU-OPCIONES.
+      *
+      ***************************************************************
+      *     L I S T A D O   D E   U T I L I Z A C I O N               *
+      *     DE  CENTROS  DE  COSTOS                                   *
+      ***************************************************************
+       I-LISTA.
+           MOVE ZEROS               TO  WK-TOTAL-CC WK-TOTAL-CONFIG
+                                         WK-TOTAL-SINCONF
+           MOVE    1                TO  IND-INFORMES
+           PERFORM I-LABEL-INFORMES THRU F-LABEL-INFORMES
+           OPEN OUTPUT INFORMES
+           MOVE SPACES              TO  REG-INFORMES
+           WRITE REG-INFORMES FROM LIN-CC-TITULO AFTER PAGE
+           MOVE SPACES              TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           WRITE REG-INFORMES FROM LIN-CC-COLUMNAS AFTER 1
+           MOVE SPACES              TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           MOVE     ZEROS           TO  TAB-EMP-CLAVE
+           MOVE WK-CODIGO-TABLA     TO  TAB-EMP-CODIGO-TABLA
+           MOVE CON-COD-EMPRESA     TO  TE021-CODIGO-EMPRESA
+           PERFORM I-START-TABLAEMP THRU F-START-TABLAEMP
+           PERFORM I-LEE-SIGUIENTE  THRU F-LEE-SIGUIENTE
+           PERFORM I-IMPRIME-CC     THRU F-IMPRIME-CC
+                   UNTIL SW-1 = 1
+           MOVE WK-TOTAL-CC         TO  LCC-R-TOTAL
+           MOVE WK-TOTAL-CONFIG     TO  LCC-R-CONFIG
+           MOVE WK-TOTAL-SINCONF    TO  LCC-R-SINCONF
+           MOVE SPACES              TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           WRITE REG-INFORMES FROM LIN-CC-RESUMEN  AFTER 1
+           WRITE REG-INFORMES FROM LIN-CC-RESUMEN2 AFTER 1
+           WRITE REG-INFORMES FROM LIN-CC-RESUMEN3 AFTER 1
+           CLOSE INFORMES
+           DISPLAY WK-ESPACIOS      LINE 24 POSITION 1.
+       F-LISTA.
+      *
+       I-IMPRIME-CC.
+           IF  TE021-CODIGO-EMPRESA  NOT =  CON-COD-EMPRESA
+               MOVE 1                TO  SW-1
+               GO  F-IMPRIME-CC.
+           ADD  1                    TO  WK-TOTAL-CC
+           MOVE TE021-CODIGO-CENTRO-COSTO  TO  LCC-CENTRO
+           MOVE TE021-NOMBRE-CENTRO-COSTO  TO  LCC-NOMBRE
+           MOVE TE021-TIPO-RIESGO    TO  TIPO-TARIESGO
+           READ TARIESGO WITH NO LOCK INVALID KEY
+                MOVE SPACE           TO  NOMBRE-TARIESGO.
+           MOVE NOMBRE-TARIESGO      TO  LCC-RIESGO
+           MOVE TE021-ACT-RIESGO     TO  COD-FRIESGOS
+           READ FRIESGOS WITH NO LOCK INVALID KEY
+                MOVE SPACE           TO  NOM-FRIESGOS.
+           MOVE NOM-FRIESGOS         TO  LCC-ACTIVIDAD
+           IF  TE021-TIPO-RIESGO NOT = ZEROS AND
+               TE021-ACT-RIESGO  NOT = ZEROS
+               MOVE "COMPLETO"       TO  LCC-ESTADO
+               ADD  1                TO  WK-TOTAL-CONFIG
+           ELSE
+               MOVE "SIN CLASIFICAR" TO  LCC-ESTADO
+               ADD  1                TO  WK-TOTAL-SINCONF.
+           WRITE REG-INFORMES FROM LIN-CC-DETALLE AFTER 1.
+           PERFORM I-LEE-SIGUIENTE  THRU F-LEE-SIGUIENTE.
+       F-IMPRIME-CC.
       *
        I-CREAR.
            PERFORM I-VENTANA-CONCACTA THRU F-VENTANA-CONCACTA
