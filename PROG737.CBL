@@ -24,6 +24,13 @@
        77      WK-RAYAS-P     PIC X(1) VALUE SPACES.
        77      WK-RAYA-U      PIC X(1) VALUE SPACES.
        77      WK-RAYA-P      PIC X(1) VALUE SPACES.
+      *----------------------------------------------------------------*
+      * DESTINO DE LA IMPRESION - IMPRESORA / ARCHIVO PDF / CORREO      *
+      *----------------------------------------------------------------*
+       77      WK-DESTINO     PIC X(1) VALUE "I".
+           88  WK-DEST-IMPRESORA          VALUE "I".
+           88  WK-DEST-PDF                VALUE "P".
+           88  WK-DEST-CORREO             VALUE "E".
       *
            COPY "..\LBL\EMPRESAS.LBL".
            COPY "..\LBL\USER-ACT.LBL".
@@ -77,12 +84,14 @@
                                            LINE 10 POSITION 20
            DISPLAY "�  DESEA IMPRIMIR <S/N> :                    �"
                                            LINE 11 POSITION 20
-           DISPLAY "�  NOMBRE IMPRESORA     :                    �"
+           DISPLAY "�  DESTINO <I>MPRESORA/<P>DF/<E>MAIL :       �"
                                            LINE 12 POSITION 20
-           DISPLAY "�     *** SERVICIO SOLO PARA REDES ***       �"
+           DISPLAY "�  NOMBRE IMPRESORA/ARCHIVO/CORREO   :       �"
                                            LINE 13 POSITION 20
-           DISPLAY "藩様様様様様様様様様様様様様様様様様様様様様夕"
+           DISPLAY "�     *** SERVICIO SOLO PARA REDES ***       �"
                                            LINE 14 POSITION 20
+           DISPLAY "藩様様様様様様様様様様様様様様様様様様様様様夕"
+                                           LINE 15 POSITION 20
            DISPLAY WK-ESPACIOS             LINE 24 POSITION 1.
            MOVE SG-COLOR-TABLE(8) TO SG-FCOLOR.
            MOVE SG-COLOR-TABLE(5) TO SG-BCOLOR.
@@ -235,7 +244,16 @@
        I-ACEPTA-DATOS.
             PERFORM I-CONFIRMA-IMP  THRU F-CONFIRMA-IMP.
             IF  W-OPCION = "N"        GO F-ACEPTA.
+            PERFORM I-ACEPTA-DESTINO THRU F-ACEPTA-DESTINO.
             PERFORM I-ACEPTA-IMP    THRU F-ACEPTA-IMP.
+            EVALUATE TRUE
+               WHEN WK-DEST-PDF
+                    MOVE "NPDF   "     TO  I-COMANDO
+               WHEN WK-DEST-CORREO
+                    MOVE "NMAIL  "     TO  I-COMANDO
+               WHEN OTHER
+                    MOVE "NPRINT "     TO  I-COMANDO
+            END-EVALUATE
             CALL "SYSTEM"          USING W-COMANDO-DOS.
             GO    F-ACEPTA-DATOS.
        F-ACEPTA.
@@ -267,10 +285,22 @@
                IF  W-OPCION   = "N" GO F-CONFIRMA-IMP.
                GO I-CONFIRMA-IMP.
        F-CONFIRMA-IMP.
+      *
+       I-ACEPTA-DESTINO.
+               MOVE "I"         TO  WK-DESTINO
+               MOVE ZEROS       TO  WK-EXCEPTION
+               ACCEPT WK-DESTINO    LINE 12 POSITION 50 REVERSE
+                                    TAB NO BEEP
+                                    ON EXCEPTION WK-EX
+                                    PERFORM 999-EXCEPTION.
+               IF  WK-DEST-IMPRESORA OR WK-DEST-PDF OR WK-DEST-CORREO
+                                     GO F-ACEPTA-DESTINO.
+               GO I-ACEPTA-DESTINO.
+       F-ACEPTA-DESTINO.
       *
        I-ACEPTA-IMP.
                MOVE ZEROS       TO  WK-EXCEPTION
-               ACCEPT I-IMPRESOR    LINE 12 POSITION 50 REVERSE
+               ACCEPT I-IMPRESOR    LINE 13 POSITION 50 REVERSE
                                     TAB NO BEEP
                                     ON EXCEPTION WK-EX
                                     PERFORM 999-EXCEPTION.
