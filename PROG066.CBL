@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG066.
+      ******************************************************************
+      * APORTES CAJA DE COMPENSACION FAMILIAR POR EMPRESA  ABR-27-2002 *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\EMPRESAS.DYC".
+           COPY "..\DYC\CJASUBSI.DYC".
+           COPY "..\DYC\NOMINOVE.DYC".
+           COPY "..\DYC\CONCPTOS.DYC".
+           COPY "..\SEL\INFORMES.SEL".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "..\FD\USER-ACT.FD".
+           COPY "..\FD\EMPRESAS.FD".
+           COPY "..\FD\CJASUBSI.FD".
+           COPY "..\FD\NOMINOVE.FD".
+           COPY "..\FD\CONCPTOS.FD".
+           COPY "..\FD\INFORMES.FD".
+       WORKING-STORAGE SECTION.
+       77  W-PROGRAMA          PIC X(7)  VALUE "PROG066".
+       77  ID-PRG              PIC X(7)  VALUE "PROG066".
+       77  TC-TOTAL            PIC 9(04) VALUE ZEROS.
+       77  TC-IND              PIC 9(04) VALUE ZEROS.
+       77  TC-FOUND-IDX        PIC 9(04) VALUE ZEROS.
+       77  TC-ENCONTRADO       PIC 9     VALUE ZEROS.
+      *
+      ***************************************************************
+      *  CADA EMPRESA ESTA AFILIADA A UNA SOLA CAJA DE COMPENSACION   *
+      *  (WIN-SUBSIDIO EN EMPRESAS.FD), ASI QUE BASTA ACUMULAR, POR   *
+      *  EMPRESA, EL VALOR DE LOS CONCEPTOS DE NOMINOVE QUE EN        *
+      *  CONCPTOS ESTAN MARCADOS COMO APORTE PARAFISCAL (CONCPTOS-    *
+      *  INDICE-OTROS-PF) Y LUEGO, AL IMPRIMIR, BUSCAR LA CAJA DE     *
+      *  COMPENSACION PROPIA DE CADA EMPRESA.                         *
+      ***************************************************************
+       01  TABLA-APORTES.
+           03  TC-ENTRADA              OCCURS 1000 TIMES.
+               05  TC-EMPRESA          PIC 9(07) VALUE ZEROS.
+               05  TC-VALOR            PIC S9(11)V99 VALUE ZEROS.
+      *
+       01  LINEA-TITULO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LT-MENSAJE     PIC X(78) VALUE SPACES.
+      *
+       01  LINEA-COLUMNAS.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  FILLER         PIC X(40) VALUE "EMPRESA".
+           03  FILLER         PIC X(25) VALUE "CAJA DE COMPENSACION".
+           03  FILLER         PIC X(20) VALUE "VALOR APORTE".
+      *
+       01  LINEA-DETALLE.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LD-NOMEMP      PIC X(40) VALUE SPACES.
+           03  LD-NOMCAJA     PIC X(25) VALUE SPACES.
+           03  LD-VALOR       PIC Z,ZZZ,ZZZ,ZZ9.99- VALUE ZEROS.
+      *
+           COPY "..\WRK\USER-ACT.WRK".
+           COPY "..\WRK\TECLADOS.WRK".
+           COPY "..\WRK\IO-ERROR.WRK".
+           COPY "..\WRK\NO-ERROR.WRK".
+      *
+           COPY "..\LBL\EMPRESAS.LBL".
+           COPY "..\LBL\CJASUBSI.LBL".
+           COPY "..\LBL\NOMINOVE.LBL".
+           COPY "..\LBL\CONCPTOS.LBL".
+           COPY "..\LBL\INFORMES.LBL".
+           COPY "..\LBL\USER-ACT.LBL".
+      *
+           COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+       I-PROGRAMA-PRINCIPAL.
+           PERFORM  I-USUARIOS          THRU  F-USUARIOS.
+           IF       SW-USER = 1         EXIT PROGRAM.
+           PERFORM  I-LABEL-ARCHIVOS    THRU  F-LABEL-ARCHIVOS.
+           PERFORM  I-PANTALLA          THRU  F-PANTALLA.
+           PERFORM  I-ABRE-ARCHIVOS     THRU  F-ABRE-ARCHIVOS.
+           PERFORM  I-ENCABEZADO        THRU  F-ENCABEZADO.
+           PERFORM  I-ACUMULA-APORTES   THRU  F-ACUMULA-APORTES.
+           PERFORM  I-IMPRIME-INFORME   THRU  F-IMPRIME-INFORME.
+           PERFORM  I-FIN-MODE          THRU  F-FIN-MODE.
+       F-PROGRAMA-PRINCIPAL.
+      *
+       I-LABEL-ARCHIVOS.
+           MOVE  1  TO  IND-INFORMES.
+           MOVE  66     TO  LAB-INFORMES-IDENT.
+           MOVE  ZEROS  TO  LAB-INFORMES-ANO.
+           MOVE  CON-COD-EMPRESA       TO  LAB-INFORMES-CIA.
+           MOVE DIR-PAPEL(IND-INFORMES)  TO LAB-INFORMES-PAPEL.
+       F-LABEL-ARCHIVOS. EXIT.
+      *
+       I-PANTALLA.
+           DISPLAY " " LINE 01 POSITION 01 ERASE
+           "APORTES CAJA DE COMPENSACION POR EMPRESA" LINE 10 POSITION 20
+           "ARCHIVO DE IMPRESION ---->" LINE 23 POSITION 03 BLINK.
+           DISPLAY
+           LABEL-INFORMES               LINE 23 POSITION 30 REVERSE
+           NOM-PAPEL (IND-INFORMES)     LINE 23 POSITION 66 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+       F-PANTALLA. EXIT.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPRESAS.
+           OPEN INPUT  CJASUBSI.
+           OPEN INPUT  NOMINOVE.
+           OPEN INPUT  CONCPTOS.
+           OPEN OUTPUT INFORMES.
+           ACCEPT WK-FECHA-HOY  FROM  DATE.
+       F-ABRE-ARCHIVOS. EXIT.
+      *
+       I-ENCABEZADO.
+           MOVE SPACES              TO  LINEA-TITULO
+           MOVE "APORTES CAJA DE COMPENSACION FAMILIAR POR EMPRESA"
+                                     TO  LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER PAGE
+           MOVE SPACES               TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           WRITE REG-INFORMES FROM LINEA-COLUMNAS AFTER 1
+           MOVE SPACES               TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1.
+       F-ENCABEZADO. EXIT.
+      *
+      ***************************************************************
+      *  RECORRE NOMINOVE (EL DETALLE DE CONCEPTOS LIQUIDADOS EN EL   *
+      *  PERIODO ACTUAL) UNA SOLA VEZ.  PARA CADA CONCEPTO QUE EN     *
+      *  CONCPTOS ESTA MARCADO COMO APORTE PARAFISCAL, SE ACUMULA EL  *
+      *  VALOR EN LA TABLA DE TRABAJO POR EMPRESA.                    *
+      ***************************************************************
+       I-ACUMULA-APORTES.
+           MOVE ZEROS                 TO  NOMINOVE-KEY00
+           MOVE ZEROS                 TO  SW-EOF
+           START NOMINOVE KEY NOT LESS NOMINOVE-KEY00 INVALID KEY
+                 MOVE 1                TO  SW-EOF.
+           PERFORM I-LEE-NOMINOVE     THRU F-LEE-NOMINOVE
+                   UNTIL SW-EOF = 1.
+       F-ACUMULA-APORTES. EXIT.
+      *
+       I-LEE-NOMINOVE.
+           READ NOMINOVE NEXT RECORD WITH NO LOCK AT END
+                MOVE 1                 TO  SW-EOF.
+           IF  SW-EOF = 1              GO  F-LEE-NOMINOVE.
+           IF  NOV-VLR = ZEROS         GO  I-LEE-NOMINOVE.
+           MOVE NOV-CONCEPTO          TO  CONCPTOS-CODIGO-CONCEPTO
+           READ CONCPTOS WITH NO LOCK INVALID KEY
+                GO  I-LEE-NOMINOVE.
+           IF  CONCPTOS-INDICE-OTROS-PF = ZEROS OR SPACES
+                                       GO  I-LEE-NOMINOVE.
+           PERFORM I-ACUMULA-EMPRESA  THRU F-ACUMULA-EMPRESA.
+       F-LEE-NOMINOVE. EXIT.
+      *
+       I-ACUMULA-EMPRESA.
+           MOVE ZEROS                  TO  TC-ENCONTRADO
+           MOVE ZEROS                  TO  TC-FOUND-IDX
+           PERFORM I-BUSCA-EMPRESA    THRU F-BUSCA-EMPRESA
+                   VARYING TC-IND FROM 1 BY 1
+                   UNTIL TC-IND > TC-TOTAL OR TC-ENCONTRADO = 1.
+           IF  TC-ENCONTRADO = 1
+               ADD  NOV-VLR            TO  TC-VALOR(TC-FOUND-IDX)
+           ELSE
+               IF  TC-TOTAL NOT < 1000
+                   DISPLAY " CUENTAS CONSOLIDADAS EXCEDEN 1000, "
+                           "PROCESO ABORTADO " LINE 20 POSITION 01
+                           ERASE STOP RUN
+               END-IF
+               ADD  1                  TO  TC-TOTAL
+               MOVE NOV-EMPRESA        TO  TC-EMPRESA(TC-TOTAL)
+               MOVE NOV-VLR            TO  TC-VALOR(TC-TOTAL).
+       F-ACUMULA-EMPRESA. EXIT.
+      *
+       I-BUSCA-EMPRESA.
+           IF  TC-EMPRESA(TC-IND) = NOV-EMPRESA
+               MOVE TC-IND             TO  TC-FOUND-IDX
+               MOVE 1                  TO  TC-ENCONTRADO.
+       F-BUSCA-EMPRESA. EXIT.
+      *
+      ***************************************************************
+      *  RECORRE EMPRESAS.  PARA CADA UNA QUE TENGA APORTES ACUMULA-  *
+      *  DOS EN LA TABLA, IMPRIME EL NOMBRE DE SU CAJA DE COMPENSA-   *
+      *  CION (WIN-SUBSIDIO) Y EL TOTAL APORTADO EN EL PERIODO.       *
+      ***************************************************************
+       I-IMPRIME-INFORME.
+           MOVE SPACES                 TO  WIN-CLAVE
+           START EMPRESAS    KEY NOT LESS  WIN-CLAVE.
+           MOVE ZEROS                  TO  SW-EOF
+           PERFORM I-LEE-EMPRESA      THRU F-LEE-EMPRESA
+                   UNTIL SW-EOF = 1.
+       F-IMPRIME-INFORME. EXIT.
+      *
+       I-LEE-EMPRESA.
+           READ EMPRESAS NEXT WITH NO LOCK AT END
+                MOVE 1                 TO  SW-EOF.
+           IF  SW-EOF = 1              GO  F-LEE-EMPRESA.
+           MOVE ZEROS                  TO  TC-ENCONTRADO
+           MOVE ZEROS                  TO  TC-FOUND-IDX
+           PERFORM I-BUSCA-EMPRESA2   THRU F-BUSCA-EMPRESA2
+                   VARYING TC-IND FROM 1 BY 1
+                   UNTIL TC-IND > TC-TOTAL OR TC-ENCONTRADO = 1.
+           IF  TC-ENCONTRADO = 1
+               PERFORM I-IMPRIME-EMPRESA THRU F-IMPRIME-EMPRESA.
+       F-LEE-EMPRESA. EXIT.
+      *
+       I-BUSCA-EMPRESA2.
+           IF  TC-EMPRESA(TC-IND) = WIN-CODIGO-EMPRESA
+               MOVE TC-IND             TO  TC-FOUND-IDX
+               MOVE 1                  TO  TC-ENCONTRADO.
+       F-BUSCA-EMPRESA2. EXIT.
+      *
+       I-IMPRIME-EMPRESA.
+           MOVE WIN-SUBSIDIO           TO  COD-CJASUBSI
+           READ CJASUBSI WITH NO LOCK INVALID KEY
+                MOVE "CAJA NO ASIGNADA"  TO  NOM-CJASUBSI.
+           MOVE SPACES                 TO  LINEA-DETALLE
+           MOVE WIN-EMPRESA            TO  LD-NOMEMP
+           MOVE NOM-CJASUBSI           TO  LD-NOMCAJA
+           MOVE TC-VALOR(TC-FOUND-IDX) TO  LD-VALOR
+           WRITE REG-INFORMES FROM LINEA-DETALLE AFTER 1.
+       F-IMPRIME-EMPRESA. EXIT.
+      *
+       I-FIN-MODE.
+           MOVE SPACES TO REG-INFORMES.
+           WRITE REG-INFORMES AFTER PAGE.
+           CLOSE EMPRESAS CJASUBSI NOMINOVE CONCPTOS INFORMES.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE. EXIT.
+      *
+           COPY "..\PRO\TRUQUITO.PRO".
+      ******************************************************************
