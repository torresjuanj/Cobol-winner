@@ -29,6 +29,10 @@
        77      W-PROGRAMA     PIC X(07)      VALUE "PROG761".
        77      ID-PRG         PIC X(7)       VALUE "PROG761".
        77  W-TIT-PANTALLA     PIC X(38)      VALUE SPACES.
+       77  W-FECHA-HOY-ALT    PIC 9(06)      VALUE ZEROS.
+       77  W-DIAS-VENCIDO     PIC S9(05)     VALUE ZEROS.
+       77  W-DIAS-ALERTA      PIC 9(03)      VALUE 060.
+       77  SW-VENCIDO         PIC 9          VALUE ZEROS.
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA           PIC 9(04)      OCCURS 25 TIMES.
                COPY "..\LBL\CNDTACUM.LBL".
@@ -276,7 +280,11 @@
            PERFORM I-MASC-NAC THRU F-MASC-NAC.
            DISPLAY WK-MASCARA-FECHA LINE K-LINEA POSITION 33 REVERSE.
            MOVE WTEMHISN-SALDO TO WI-Z9P
-           DISPLAY WI-Z9P LINE K-LINEA POSITION 46 REVERSE
+           PERFORM I-EVALUA-VENCIDO THRU F-EVALUA-VENCIDO.
+           IF SW-VENCIDO = 1
+              DISPLAY WI-Z9P LINE K-LINEA POSITION 46 REVERSE BLINK
+           ELSE
+              DISPLAY WI-Z9P LINE K-LINEA POSITION 46 REVERSE.
            PERFORM I-LEE-WTEMHISN THRU F-LEE-WTEMHISN.
            IF NULOS NOT = WTEMHISN-CIUDAD
             ADD 1 TO K-LINEA
@@ -320,6 +328,15 @@
            WRITE REC-WTEMHISN INVALID KEY
             STOP "Problemas con WTEMHISN NO GRABA OJO".
        F-ALIMENTAR-WTEMHISN. EXIT.
+      *
+       I-EVALUA-VENCIDO.
+           MOVE 0 TO SW-VENCIDO.
+           IF WTEMHISN-SALDO NOT = 0
+              COMPUTE W-DIAS-VENCIDO = W-FECHA-HOY-ALT -
+                                       WTEMHISN-FECHA-FRA
+              IF W-DIAS-VENCIDO > W-DIAS-ALERTA
+                 MOVE 1 TO SW-VENCIDO.
+       F-EVALUA-VENCIDO. EXIT.
 
        I-PROCESO-FRAS.
            DISPLAY SPACES LINE 24 POSITION 1 SIZE 80.
@@ -340,6 +357,7 @@
 
        I-BLOQUE-STANDARD-F7.
            OPEN OUTPUT WTEMHISN.
+           ACCEPT W-FECHA-HOY-ALT       FROM DATE.
            PERFORM I-PANTALLA-F7        THRU F-PANTALLA-F7
            PERFORM I-EMPRESA-CONS       THRU F-EMPRESA-CONS.
            MOVE 07 TO K-LINEA.
@@ -721,7 +739,8 @@
            W-TIT-PANTALLA LINE 02 POSITION 20
            "Codigo Empresa" LINE 03 POSITION 02 REVERSE
            "Nit" LINE 03 POSITION 21 REVERSE
-           "Saldo total" LINE 03 POSITION 41 REVERSE.
+           "Saldo total" LINE 03 POSITION 41 REVERSE
+           "Intermitente = Vencido" LINE 03 POSITION 55 REVERSE.
            ACCEPT WK-HORA-HOY        FROM  TIME
            MOVE WK-HORAS               TO  WK-MASCARA-HORAS
            MOVE WK-MINUTOS             TO  WK-MASCARA-MINUTOS
