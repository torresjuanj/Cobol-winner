@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG061.
+      ******************************************************************
+      * DETECTOR DE POSIBLES NITS DUPLICADOS EN CNNITCED   ABR-27-2002 *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\CNNITCED.DYC".
+           COPY "..\SEL\INFORMES.SEL".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "..\FD\USER-ACT.FD".
+           COPY "..\FD\CNNITCED.FD".
+           COPY "..\FD\INFORMES.FD".
+       WORKING-STORAGE SECTION.
+       77  W-PROGRAMA          PIC X(7)  VALUE "PROG061".
+       77  ID-PRG              PIC X(7)  VALUE "PROG061".
+       77  TD-TOTAL            PIC 9(04) VALUE ZEROS.
+       77  TD-IND              PIC 9(04) VALUE ZEROS.
+       77  TD-IND2             PIC 9(04) VALUE ZEROS.
+       77  WK-LARGO-COMP       PIC 9(02) VALUE 15.
+       77  WK-TOTAL-DUPLICADOS PIC 9(04) VALUE ZEROS.
+      *
+      ***************************************************************
+      *  TABLA DE TRABAJO CON UNA ENTRADA POR CADA NIT LEIDO DE       *
+      *  CNNITCED.  CODIM ES LA LLAVE FISICA DEL ARCHIVO Y POR LO     *
+      *  TANTO NO SE PUEDE REPETIR, PERO EL MISMO PROVEEDOR PUEDE     *
+      *  QUEDAR REGISTRADO DOS VECES BAJO NITS DIFERENTES CUANDO EL   *
+      *  NOMBRE SE DIGITO CASI IGUAL LA SEGUNDA VEZ (ERROR DE DIGITA- *
+      *  CION AL CREAR EL NIT) - ESO ES LO QUE ESTE PROGRAMA BUSCA.   *
+      ***************************************************************
+       01  TABLA-DUPLICA.
+           03  TD-ENTRADA              OCCURS 1000 TIMES.
+               05  TD-CODIM            PIC 9(09) VALUE ZEROS.
+               05  TD-NOMBRE           PIC X(43) VALUE SPACES.
+               05  TD-NOMBRE-COMP      PIC X(15) VALUE SPACES.
+               05  TD-IMPRESO          PIC 9     VALUE ZEROS.
+      *
+       01  LINEA-TITULO.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LT-MENSAJE     PIC X(78) VALUE SPACES.
+      *
+       01  LINEA-COLUMNAS.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  FILLER         PIC X(12) VALUE "NIT".
+           03  FILLER         PIC X(45) VALUE "NOMBRE EN CNNITCED".
+           03  FILLER         PIC X(12) VALUE "NIT".
+           03  FILLER         PIC X(45) VALUE "NOMBRE EN CNNITCED".
+      *
+       01  LINEA-DETALLE.
+           03  FILLER         PIC X(01) VALUE SPACES.
+           03  LD-NIT1        PIC ZZZZZZZZ9 VALUE ZEROS.
+           03  FILLER         PIC X(03) VALUE SPACES.
+           03  LD-NOMBRE1     PIC X(43) VALUE SPACES.
+           03  LD-NIT2        PIC ZZZZZZZZ9 VALUE ZEROS.
+           03  FILLER         PIC X(03) VALUE SPACES.
+           03  LD-NOMBRE2     PIC X(43) VALUE SPACES.
+      *
+           COPY "..\WRK\USER-ACT.WRK".
+           COPY "..\WRK\TECLADOS.WRK".
+           COPY "..\WRK\IO-ERROR.WRK".
+           COPY "..\WRK\NO-ERROR.WRK".
+      *
+           COPY "..\LBL\CNNITCED.LBL".
+           COPY "..\LBL\INFORMES.LBL".
+           COPY "..\LBL\USER-ACT.LBL".
+      *
+           COPY "..\LNK\CONTROLA.LNK".
+       PROCEDURE DIVISION               USING  AREA-LINK-NOMINA.
+       DECLARATIVES.
+               COPY "..\DCL\USER-ACT.DCL".
+       END DECLARATIVES.
+       PROGRAMA-PRINCIPAL SECTION.
+       I-PROGRAMA-PRINCIPAL.
+           PERFORM  I-USUARIOS          THRU  F-USUARIOS.
+           IF       SW-USER = 1         EXIT PROGRAM.
+           PERFORM  I-LABEL-ARCHIVOS    THRU  F-LABEL-ARCHIVOS.
+           PERFORM  I-PANTALLA          THRU  F-PANTALLA.
+           PERFORM  I-ABRE-ARCHIVOS     THRU  F-ABRE-ARCHIVOS.
+           PERFORM  I-ENCABEZADO        THRU  F-ENCABEZADO.
+           PERFORM  I-ACUMULA-NITS      THRU  F-ACUMULA-NITS.
+           PERFORM  I-DETECTA-DUPLICA   THRU  F-DETECTA-DUPLICA.
+           PERFORM  I-RESUMEN           THRU  F-RESUMEN.
+           PERFORM  I-FIN-MODE          THRU  F-FIN-MODE.
+       F-PROGRAMA-PRINCIPAL.
+      *
+       I-LABEL-ARCHIVOS.
+           MOVE  1  TO  IND-INFORMES.
+           MOVE  61     TO  LAB-INFORMES-IDENT.
+           MOVE  ZEROS  TO  LAB-INFORMES-ANO.
+           MOVE  CON-COD-EMPRESA       TO  LAB-INFORMES-CIA.
+           MOVE DIR-PAPEL(IND-INFORMES)  TO LAB-INFORMES-PAPEL.
+       F-LABEL-ARCHIVOS. EXIT.
+      *
+       I-PANTALLA.
+           DISPLAY " " LINE 01 POSITION 01 ERASE
+           "DETECTOR DE NITS DUPLICADOS EN CNNITCED" LINE 10 POSITION 20
+           "ARCHIVO DE IMPRESION ---->" LINE 23 POSITION 03 BLINK.
+           DISPLAY
+           LABEL-INFORMES               LINE 23 POSITION 30 REVERSE
+           NOM-PAPEL (IND-INFORMES)     LINE 23 POSITION 66 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+       F-PANTALLA. EXIT.
+      *
+       I-ABRE-ARCHIVOS.
+           OPEN INPUT  CNNITCED.
+           OPEN OUTPUT INFORMES.
+           ACCEPT WK-FECHA-HOY  FROM  DATE.
+       F-ABRE-ARCHIVOS. EXIT.
+      *
+       I-ENCABEZADO.
+           MOVE SPACES              TO  LINEA-TITULO
+           MOVE "POSIBLES NITS DUPLICADOS - MISMO PROVEEDOR REGISTRADO"
+                                     TO  LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER PAGE
+           MOVE "BAJO DOS NITS DIFERENTES EN CNNITCED" TO LT-MENSAJE
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER 1
+           MOVE SPACES               TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           WRITE REG-INFORMES FROM LINEA-COLUMNAS AFTER 1
+           MOVE SPACES               TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1.
+       F-ENCABEZADO. EXIT.
+      *
+      ***************************************************************
+      *  RECORRE CNNITCED UNA SOLA VEZ Y ACUMULA, EN LA TABLA DE      *
+      *  TRABAJO, EL NIT Y EL NOMBRE DE CADA REGISTRO JUNTO CON LOS   *
+      *  PRIMEROS WK-LARGO-COMP CARACTERES DEL NOMBRE, QUE SE USAN    *
+      *  COMO LLAVE DE COMPARACION PARA DETECTAR NOMBRES MUY          *
+      *  PARECIDOS (ABREVIATURAS, SUFIJOS, PEQUEÑOS ERRORES DE        *
+      *  DIGITACION AL FINAL DEL NOMBRE).                             *
+      ***************************************************************
+       I-ACUMULA-NITS.
+           MOVE ZEROS                 TO  KEY00-CNNITCED
+           MOVE ZEROS                 TO  SW-EOF
+           START CNNITCED  KEY NOT LESS  KEY00-CNNITCED INVALID KEY
+                 MOVE 1                TO  SW-EOF.
+           PERFORM I-LEE-CNNITCED     THRU F-LEE-CNNITCED
+                   UNTIL SW-EOF = 1.
+       F-ACUMULA-NITS. EXIT.
+      *
+       I-LEE-CNNITCED.
+           READ CNNITCED NEXT RECORD WITH NO LOCK AT END
+                MOVE 1                 TO  SW-EOF.
+           IF  SW-EOF = 1              GO  F-LEE-CNNITCED.
+           IF  TD-TOTAL NOT < 1000
+               DISPLAY " CUENTAS CONSOLIDADAS EXCEDEN 1000, "
+                       "PROCESO ABORTADO " LINE 20 POSITION 01
+                       ERASE STOP RUN
+           END-IF
+           ADD  1                      TO  TD-TOTAL
+           MOVE CODIM                  TO  TD-CODIM(TD-TOTAL)
+           MOVE NOMBM                  TO  TD-NOMBRE(TD-TOTAL)
+           MOVE NOMBM(1:WK-LARGO-COMP) TO  TD-NOMBRE-COMP(TD-TOTAL)
+           MOVE ZEROS                  TO  TD-IMPRESO(TD-TOTAL).
+       F-LEE-CNNITCED. EXIT.
+      *
+      ***************************************************************
+      *  COMPARA CADA ENTRADA DE LA TABLA CONTRA LAS DEMAS.  CUANDO   *
+      *  DOS NITS DIFERENTES COMPARTEN EL MISMO NOMBRE COMPLETO, O    *
+      *  LOS MISMOS PRIMEROS WK-LARGO-COMP CARACTERES DEL NOMBRE, SE  *
+      *  CONSIDERAN EL MISMO PROVEEDOR REGISTRADO DOS VECES Y SE      *
+      *  IMPRIMEN EN EL INFORME.  CADA PAREJA SE IMPRIME UNA SOLA VEZ.*
+      ***************************************************************
+       I-DETECTA-DUPLICA.
+           IF  TD-TOTAL < 2            GO  F-DETECTA-DUPLICA.
+           PERFORM I-COMPARA-ENTRADA  THRU F-COMPARA-ENTRADA
+                   VARYING TD-IND FROM 1 BY 1
+                   UNTIL TD-IND > TD-TOTAL.
+       F-DETECTA-DUPLICA. EXIT.
+      *
+       I-COMPARA-ENTRADA.
+           IF  TD-IND >= TD-TOTAL      GO  F-COMPARA-ENTRADA.
+           COMPUTE TD-IND2 = TD-IND + 1
+           PERFORM I-COMPARA-PAREJA  THRU F-COMPARA-PAREJA
+                   VARYING TD-IND2 FROM TD-IND2 BY 1
+                   UNTIL TD-IND2 > TD-TOTAL.
+       F-COMPARA-ENTRADA. EXIT.
+      *
+       I-COMPARA-PAREJA.
+           IF  TD-CODIM(TD-IND) = TD-CODIM(TD-IND2)
+                                       GO  F-COMPARA-PAREJA.
+           IF  TD-NOMBRE(TD-IND)      NOT =  TD-NOMBRE(TD-IND2)   AND
+               TD-NOMBRE-COMP(TD-IND) NOT =  TD-NOMBRE-COMP(TD-IND2)
+                                       GO  F-COMPARA-PAREJA.
+           PERFORM I-IMPRIME-PAREJA  THRU F-IMPRIME-PAREJA.
+       F-COMPARA-PAREJA. EXIT.
+      *
+       I-IMPRIME-PAREJA.
+           MOVE SPACES                 TO  LINEA-DETALLE
+           MOVE TD-CODIM(TD-IND)       TO  LD-NIT1
+           MOVE TD-NOMBRE(TD-IND)      TO  LD-NOMBRE1
+           MOVE TD-CODIM(TD-IND2)      TO  LD-NIT2
+           MOVE TD-NOMBRE(TD-IND2)     TO  LD-NOMBRE2
+           WRITE REG-INFORMES FROM LINEA-DETALLE AFTER 1
+           MOVE 1                      TO  TD-IMPRESO(TD-IND)
+           MOVE 1                      TO  TD-IMPRESO(TD-IND2)
+           ADD  1                      TO  WK-TOTAL-DUPLICADOS.
+       F-IMPRIME-PAREJA. EXIT.
+      *
+       I-RESUMEN.
+           MOVE SPACES                  TO  REG-INFORMES
+           WRITE REG-INFORMES AFTER 1
+           MOVE SPACES                  TO  LINEA-TITULO
+           IF  WK-TOTAL-DUPLICADOS = ZEROS
+               MOVE "NO SE ENCONTRARON POSIBLES NITS DUPLICADOS"
+                                        TO  LT-MENSAJE
+           ELSE
+               STRING "TOTAL PAREJAS DE POSIBLES NITS DUPLICADOS: "
+                      DELIMITED BY SIZE
+                      WK-TOTAL-DUPLICADOS DELIMITED BY SIZE
+                      INTO LT-MENSAJE.
+           WRITE REG-INFORMES FROM LINEA-TITULO AFTER 1.
+       F-RESUMEN. EXIT.
+      *
+       I-FIN-MODE.
+           MOVE SPACES TO REG-INFORMES.
+           WRITE REG-INFORMES AFTER PAGE.
+           CLOSE CNNITCED INFORMES.
+           EXIT PROGRAM.
+           STOP RUN.
+       F-FIN-MODE. EXIT.
+      *
+           COPY "..\PRO\TRUQUITO.PRO".
+      ******************************************************************
