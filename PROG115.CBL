@@ -12,11 +12,15 @@
            COPY "..\DYC\EMPRESAS.DYC".
            COPY "..\DYC\TBFOPRES.DYC".
            COPY "..\DYC\USER-ACT.DYC".
+           COPY "..\DYC\PRESTAMO.DYC".
+           COPY "..\SEL\INFORMES.SEL".
        DATA DIVISION.
        FILE SECTION.
            COPY "..\FD\EMPRESAS.FD".
            COPY "..\FD\TBFOPRES.FD".
            COPY "..\FD\USER-ACT.FD".
+           COPY "..\FD\PRESTAMO.FD".
+           COPY "..\FD\INFORMES.FD".
        WORKING-STORAGE SECTION.
        77  W-PROGRAMA          PIC X(07)   VALUE "PROG115".
        77  ID-PRG              PIC X(07)   VALUE "PROG115".
@@ -25,6 +29,8 @@
            COPY "..\LBL\EMPRESAS.LBL".
            COPY "..\LBL\TBFOPRES.LBL".
            COPY "..\LBL\USER-ACT.LBL".
+           COPY "..\LBL\PRESTAMO.LBL".
+           COPY "..\LBL\INFORMES.LBL".
       *
            COPY "..\WRK\VARIABLE.WRK".
            COPY "..\WRK\USER-ACT.WRK".
@@ -33,6 +39,50 @@
            COPY "..\WRK\WK-RAYAS.WRK".
            COPY "..\WRK\IO-ERROR.WRK".
            COPY "..\WRK\EMPRESAS.WRK".
+           COPY "..\WRK\LISTADOS.WRK".
+      *
+      * RESUMEN DE SALDOS DE CARTERA POR ENTIDAD (TBFOPRES), TOMADO DE
+      * PRESTAMO.  ESTE ARCHIVO SE ABRE EN OTROS PROGRAMAS PERO EN
+      * NINGUNO DE ELLOS SE LLEGA A GRABAR UN PRESTAMO TODAVIA, ASI
+      * QUE EL REPORTE SIEMPRE PARTE DE SALDOS EN CERO HASTA QUE EXISTA
+      * UN MODULO QUE LOS GENERE.
+      *
+       01  TABLA-SALDO-FOPRES.
+           03  TS-SALDO            OCCURS 99 TIMES
+                                    PIC S9(09)V99.
+       77  WK-IND-FOPRES           PIC 99      VALUE ZEROS.
+       77  WK-TOTAL-CARTERA        PIC S9(11)V99 VALUE ZEROS.
+      ******************************************************************
+      *         I N F O R M E   D E   S A L D O S   D E   C A R T E R A*
+      ******************************************************************
+       01      AREA-INFORME-SALDOS.
+        03     TIT-SALDO-0.
+         05    FILLER        PIC X(20)    VALUE SPACES.
+         05    FILLER        PIC X(50)    VALUE
+               "SALDOS DE CARTERA DE PRESTAMOS POR ENTIDAD".
+        03     TIT-SALDO-1.
+         05    FILLER        PIC X(100)   VALUE ALL "-".
+        03     TIT-SALDO-2.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    FILLER        PIC X(08)    VALUE "CODIGO".
+         05    FILLER        PIC X(32)    VALUE "ENTIDAD".
+         05    FILLER        PIC X(20)    VALUE "SALDO CARTERA".
+        03  LIN-SALDO.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    I-SAL-COD     PIC Z9.
+         05    FILLER        PIC X(06)    VALUE SPACES.
+         05    I-SAL-NOM     PIC X(30)    VALUE SPACES.
+         05    FILLER        PIC X(02)    VALUE SPACES.
+         05    I-SAL-VLR     PIC ---,---,---,--9.99.
+        03  LIN-SALDO-TOTAL.
+         05    FILLER        PIC X(09)    VALUE SPACES.
+         05    FILLER        PIC X(30)    VALUE "TOTAL CARTERA :".
+         05    FILLER        PIC X(01)    VALUE SPACES.
+         05    I-SAL-TOTAL   PIC ---,---,---,--9.99.
+        03  LIN-SALDO-NINGUNO.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    FILLER        PIC X(40)    VALUE
+               "NO HAY ENTIDADES DE FONDOS DE PRESTAMOS".
       *
            COPY "..\LNK\CONTROLA.LNK".
       *
@@ -41,6 +91,8 @@
            COPY "..\DCL\EMPRESAS.DCL".
            COPY "..\DCL\TBFOPRES.DCL".
            COPY "..\DCL\USER-ACT.DCL".
+           COPY "..\DCL\PRESTAMO.DCL".
+           COPY "..\DCL\INFORMES.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
       *
@@ -69,6 +121,7 @@
        I-ABRE-ARCHIVOS.
            PERFORM I-STATUS-TBFOPRES THRU F-STATUS-TBFOPRES.
            OPEN I-O TBFOPRES.
+           OPEN INPUT PRESTAMO.
        F-ABRE-ARCHIVOS.
       *
        I-MENU-OPCIONES.
@@ -118,13 +171,77 @@
                       PERFORM  I-ELIMINA        THRU F-ELIMINA
                                UNTIL ESC OR CUP
                       MOVE ZEROS TO WK-EXCEPTION
-                   IF W-OPCION = "L"
-                      PERFORM I-LISTA THRU F-LISTA.
+                   ELSE
+                     IF W-OPCION = "L"
+                        PERFORM I-LISTA THRU F-LISTA.
        F-MENU-OPCIONES. EXIT.
       *
+      ***************************************************************
+      *  L I S T A D O   D E   S A L D O S   D E   C A R T E R A     *
+      ***************************************************************
        I-LISTA.
-           DISPLAY " ".
+           INITIALIZE TABLA-SALDO-FOPRES.
+           MOVE ZEROS               TO  WK-TOTAL-CARTERA.
+           PERFORM I-CARGA-SALDOS   THRU F-CARGA-SALDOS.
+           MOVE    1                TO  IND-INFORMES.
+           PERFORM I-LABEL-INFORMES THRU F-LABEL-INFORMES.
+           OPEN OUTPUT INFORMES.
+           PERFORM I-TITULO-SALDOS  THRU F-TITULO-SALDOS.
+           MOVE ZEROS               TO  LLAVM1-TBFOPRES FIN-OK.
+           PERFORM I-START-TBFOPRES THRU F-START-TBFOPRES.
+           PERFORM I-LEE-SIGUIENTE  THRU F-LEE-SIGUIENTE.
+           IF  SW-1 = 1
+               WRITE REG-INFORMES FROM LIN-SALDO-NINGUNO AFTER 1
+           ELSE
+               PERFORM I-DETALLE-SALDOS THRU F-DETALLE-SALDOS
+                       UNTIL SW-1 = 1
+               MOVE WK-TOTAL-CARTERA TO I-SAL-TOTAL
+               WRITE REG-INFORMES FROM TIT-SALDO-1 AFTER 1
+               WRITE REG-INFORMES FROM LIN-SALDO-TOTAL AFTER 1.
+           MOVE SPACES               TO  REG-INFORMES.
+           WRITE REG-INFORMES BEFORE PAGE.
+           CLOSE INFORMES.
+           DISPLAY WK-ESPACIOS       LINE 24 POSITION 1.
        F-LISTA.
+      *
+      * ACUMULA, POR CODIGO DE ENTIDAD (TABLA-SALDO-FOPRES INDEXADA
+      * DIRECTAMENTE POR COD-TBFOPRES), EL SALDO DE TODOS LOS
+      * PRESTAMOS QUE LA TIENEN COMO FONDO.
+      *
+       I-CARGA-SALDOS.
+           MOVE ZEROS TO SW-1.
+           MOVE ZEROS TO LLAVE1-PRESTAMO.
+           START PRESTAMO KEY NOT LESS LLAVE1-PRESTAMO
+                 INVALID KEY MOVE 1 TO SW-1.
+           PERFORM I-CARGA-SALDOS-SIGUIENTE THRU F-CARGA-SALDOS-SIGUIENTE
+                   UNTIL SW-1 = 1.
+       F-CARGA-SALDOS.
+      *
+       I-CARGA-SALDOS-SIGUIENTE.
+           READ PRESTAMO NEXT RECORD WITH NO LOCK AT END
+                MOVE 1 TO SW-1.
+           IF  SW-1 NOT = 1
+               MOVE  COD-TBFOPRES  TO  WK-IND-FOPRES
+               ADD   SDO-PRESTAMO  TO  TS-SALDO (WK-IND-FOPRES).
+       F-CARGA-SALDOS-SIGUIENTE. EXIT.
+      *
+       I-TITULO-SALDOS.
+           MOVE SPACES               TO  REG-INFORMES
+           WRITE REG-INFORMES FROM TIT-SALDO-0  AFTER PAGE
+           WRITE REG-INFORMES FROM TIT-SALDO-1  AFTER 2
+           WRITE REG-INFORMES FROM TIT-SALDO-2  AFTER 1
+           WRITE REG-INFORMES FROM TIT-SALDO-1  AFTER 1.
+       F-TITULO-SALDOS.
+      *
+       I-DETALLE-SALDOS.
+           MOVE  COD-TBFOPRES        TO  WK-IND-FOPRES
+           MOVE  COD-TBFOPRES        TO  I-SAL-COD
+           MOVE  NOM-TBFOPRES        TO  I-SAL-NOM
+           MOVE  TS-SALDO (WK-IND-FOPRES) TO  I-SAL-VLR
+           ADD   TS-SALDO (WK-IND-FOPRES) TO  WK-TOTAL-CARTERA
+           WRITE REG-INFORMES FROM LIN-SALDO AFTER 1.
+           PERFORM I-LEE-SIGUIENTE THRU F-LEE-SIGUIENTE.
+       F-DETALLE-SALDOS. EXIT.
       *
        I-CREAR.
            PERFORM I-CODIGO        THRU F-CODIGO.
@@ -436,7 +553,7 @@
 
       *
        I-FIN-MODE.
-           CLOSE TBFOPRES.
+           CLOSE TBFOPRES PRESTAMO.
            EXIT PROGRAM.
            STOP RUN.
        F-FIN-MODE.
@@ -500,5 +617,6 @@
            COPY "..\PRO\USUARIOS.PRO".
       *
            COPY "..\STA\TBFOPRES.STA".
+           COPY "..\STA\PRESTAMO.STA".
       ******************************************************************
 
\ No newline at end of file
