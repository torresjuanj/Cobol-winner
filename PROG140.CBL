@@ -11,11 +11,13 @@
        FILE-CONTROL.
                COPY "..\DYC\EMPRESAS.DYC".
                COPY "..\DYC\FRIESGOS.DYC".
+               COPY "..\DYC\TARIESGO.DYC".
                COPY "..\DYC\USER-ACT.DYC".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\EMPRESAS.FD".
                COPY "..\FD\FRIESGOS.FD".
+               COPY "..\FD\TARIESGO.FD".
                COPY "..\FD\USER-ACT.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG140".
@@ -27,6 +29,7 @@
                COPY "..\WRK\VARIABLE.WRK".
                COPY "..\LBL\EMPRESAS.LBL".
                COPY "..\LBL\FRIESGOS.LBL".
+               COPY "..\LBL\TARIESGO.LBL".
                COPY "..\LBL\USER-ACT.LBL".
 
                COPY "..\WRK\USER-ACT.WRK".
@@ -41,6 +44,7 @@
        DECLARATIVES.
                COPY "..\DCL\EMPRESAS.DCL".
                COPY "..\DCL\FRIESGOS.DCL".
+               COPY "..\DCL\TARIESGO.DCL".
                COPY "..\DCL\USER-ACT.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
@@ -70,6 +74,7 @@
       *
        I-ABRE-ARCHIVOS.
                OPEN I-O   FRIESGOS.
+               OPEN INPUT TARIESGO.
        F-ABRE-ARCHIVOS.
       *
        I-MENU-OPCIONES.
@@ -137,6 +142,7 @@
                GO I-CREAR
            ELSE
                MOVE SPACE          TO   NOM-FRIESGOS NOM2-FRIESGOS
+               MOVE ZEROS          TO   RIESGO-FRIESGOS
                PERFORM I-DATOS     THRU F-DATOS
                IF CUP              GO   I-CREAR.
            MOVE SPACE TO REG-FRIESGOS.
@@ -177,6 +183,7 @@
            PERFORM I-LEE-SIGUIENTE THRU F-LEE-SIGUIENTE.
            IF  SW-1 = 1  MOVE  1 TO  COD-FRIESGOS.
            MOVE SPACE TO NOM-FRIESGOS NOM2-FRIESGOS
+           MOVE ZEROS TO RIESGO-FRIESGOS
            PERFORM I-MUESTRA-CAMPOS THRU F-MUESTRA-CAMPOS.
        F-MODIFY-MODE.
       *
@@ -278,6 +285,8 @@
        I-DAT.
            PERFORM I-NOMBRE2    THRU F-NOMBRE2.
            IF      CUP          GO   I-DATOS.
+           PERFORM I-TIPO-RIESGO THRU F-TIPO-RIESGO.
+           IF      CUP          GO   I-DAT.
            IF      SW-MODE = 1
                    MOVE ZEROS  TO WK-EXCEPTION
                    MOVE SPACES TO W-TRUCO
@@ -299,6 +308,11 @@
            DISPLAY WI-COD             LINE 11 POSITION 35.
            DISPLAY NOM-FRIESGOS       LINE 15 POSITION 02.
            DISPLAY NOM2-FRIESGOS      LINE 16 POSITION 02.
+           DISPLAY RIESGO-FRIESGOS    LINE 17 POSITION 02.
+           MOVE RIESGO-FRIESGOS  TO   TIPO-TARIESGO
+           READ TARIESGO WITH NO LOCK INVALID KEY
+                MOVE SPACE             TO  NOMBRE-TARIESGO.
+           DISPLAY NOMBRE-TARIESGO    LINE 17 POSITION 05 SIZE 20.
        F-MUESTRA-CAMPOS.
       *
        I-CODIGO.
@@ -344,6 +358,30 @@
            IF  CUP OR ESC GO F-NOMBRE2.
            DISPLAY WK-ESPACIOS       LINE 24 POSITION 1.
        F-NOMBRE2.
+      *
+      ***************************************************************
+      *  CLASE DE RIESGO (ARL) ASOCIADA A LA ACTIVIDAD ECONOMICA,     *
+      *  VALIDADA CONTRA LA TABLA DE PORCENTAJE DE RIESGOS            *
+      *  PROFESIONALES QUE MANTIENE PROG035 (TARIESGO).               *
+      ***************************************************************
+       I-TIPO-RIESGO.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           DISPLAY RIESGO-FRIESGOS LINE 17 POSITION 02
+           ACCEPT  RIESGO-FRIESGOS LINE 17 POSITION 02
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-TIPO-RIESGO.
+           MOVE RIESGO-FRIESGOS        TO  TIPO-TARIESGO
+           READ TARIESGO WITH NO LOCK INVALID KEY
+                DISPLAY
+                "ERROR CLASE DE RIESGO NO EXISTE EN TARIESGO"
+                LINE 24 POSITION 1 REVERSE BEEP
+                GO I-TIPO-RIESGO.
+           DISPLAY NOMBRE-TARIESGO   LINE 17 POSITION 05 SIZE 20.
+           DISPLAY WK-ESPACIOS       LINE 24 POSITION 1.
+       F-TIPO-RIESGO.
       *
        I-DISPLAY-OPCION.
            DISPLAY WK-ESPACIOS  LINE 24 POSITION  1.
@@ -414,7 +452,7 @@
                COPY "..\PRO\USUARIOS.PRO".
       *
        I-FIN-MODE.
-           CLOSE FRIESGOS.
+           CLOSE FRIESGOS TARIESGO.
            EXIT PROGRAM.
            STOP RUN.
        F-FIN-MODE.
