@@ -11,20 +11,29 @@
        FILE-CONTROL.
                COPY "..\DYC\EMPRESAS.DYC".
                COPY "..\DYC\CONTREXT.DYC".
+               COPY "..\DYC\NOMIBANK.DYC".
                COPY "..\DYC\USER-ACT.DYC".
+               COPY "..\SEL\INFORMES.SEL".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\EMPRESAS.FD".
                COPY "..\FD\CONTREXT.FD".
+               COPY "..\FD\NOMIBANK.FD".
                COPY "..\FD\USER-ACT.FD".
+               COPY "..\FD\INFORMES.FD".
        WORKING-STORAGE SECTION.
        77      ID-PRG              PIC X(7)  VALUE "PROG130".
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG130".
        77      W-VARIABLES-NOMINA  PIC X(8)  VALUE  SPACES.
+       77      W-DIAS-ABIERTO      PIC S9(05) VALUE ZEROS.
+       77      W-DIAS-TOPE         PIC 9(03) VALUE 030.
+       77      W-TOTAL-VENCIDOS    PIC 9(05) VALUE ZEROS.
       *
                COPY "..\LBL\EMPRESAS.LBL".
                COPY "..\LBL\CONTREXT.LBL".
+               COPY "..\LBL\NOMIBANK.LBL".
                COPY "..\LBL\USER-ACT.LBL".
+               COPY "..\LBL\INFORMES.LBL".
       *
                COPY "..\WRK\USER-ACT.WRK".
                COPY "..\WRK\TABLAMES.WRK".
@@ -33,6 +42,52 @@
                COPY "..\WRK\IO-ERROR.WRK".
                COPY "..\WRK\EMPRESAS.WRK".
                COPY "..\WRK\VARIABLE.WRK".
+               COPY "..\WRK\LISTADOS.WRK".
+      *
+      ******************************************************************
+      *         I N F O R M E   D E   A N T I G U E D A D              *
+      ******************************************************************
+       01      AREA-INFORME.
+        03     TIT-AGING-0.
+         05    FILLER        PIC X(20)    VALUE SPACES.
+         05    FILLER        PIC X(50)    VALUE
+               "PARTIDAS PENDIENTES DE CONCILIAR - ANTIGUEDAD".
+        03     TIT-AGING-1.
+         05    FILLER        PIC X(03)    VALUE "BAN".
+         05    FILLER        PIC X(02)    VALUE "CO".
+         05    FILLER        PIC X(03)    VALUE ": ".
+         05    I-BANCO-COD   PIC Z9.
+         05    FILLER        PIC X(02)    VALUE "  ".
+         05    I-BANCO-NOM   PIC X(30)    VALUE SPACES.
+        03     TIT-AGING-2.
+         05    FILLER        PIC X(100)   VALUE ALL "-".
+        03     TIT-AGING-3.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    FILLER        PIC X(10)    VALUE "CODIGO".
+         05    FILLER        PIC X(32)    VALUE "DESCRIPCION".
+         05    FILLER        PIC X(10)    VALUE "CONSEC.".
+         05    FILLER        PIC X(10)    VALUE "FECHA".
+         05    FILLER        PIC X(09)    VALUE "DIAS".
+         05    FILLER        PIC X(20)    VALUE "ESTADO".
+      *
+        03  LIN-AGING.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    I-LIN-CODIM   PIC ZZZZZZZZZ.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    I-LIN-NOMBM   PIC X(30)    VALUE SPACES.
+         05    FILLER        PIC X(02)    VALUE SPACES.
+         05    I-LIN-CONSEC  PIC ZZZZZZZ.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    I-LIN-FECHA   PIC 9(06).
+         05    FILLER        PIC X(04)    VALUE SPACES.
+         05    I-LIN-DIAS    PIC ----9.
+         05    FILLER        PIC X(04)    VALUE SPACES.
+         05    I-LIN-ALERTA  PIC X(20)    VALUE SPACES.
+      *
+        03  LIN-AGING-NINGUNA.
+         05    FILLER        PIC X(03)    VALUE SPACES.
+         05    FILLER        PIC X(40)    VALUE
+               "NO HAY PARTIDAS PENDIENTES PARA EL BANCO".
       *
                COPY "..\LNK\CONTROLA.LNK".
       ***************************************************************
@@ -40,7 +95,9 @@
        DECLARATIVES.
                COPY "..\DCL\EMPRESAS.DCL".
                COPY "..\DCL\CONTREXT.DCL".
+               COPY "..\DCL\NOMIBANK.DCL".
                COPY "..\DCL\USER-ACT.DCL".
+               COPY "..\DCL\INFORMES.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
       *
@@ -69,6 +126,7 @@
        I-ABRE-ARCHIVOS.
            PERFORM I-STATUS-CONTREXT THRU F-STATUS-CONTREXT.
            OPEN I-O   CONTREXT.
+           OPEN INPUT NOMIBANK.
        F-ABRE-ARCHIVOS.
       *
        I-MENU-OPCIONES.
@@ -118,13 +176,85 @@
                       PERFORM  I-ELIMINA        THRU F-ELIMINA
                                UNTIL ESC OR CUP
                       MOVE ZEROS TO WK-EXCEPTION
-                   IF W-OPCION = "L"
-                      PERFORM I-LISTA THRU F-LISTA.
+                   ELSE
+                     IF W-OPCION = "L"
+                        PERFORM I-LISTA THRU F-LISTA.
        F-MENU-OPCIONES.
       *
+      ***************************************************************
+      *     L I S T A D O   D E   A N T I G U E D A D                *
+      ***************************************************************
        I-LISTA.
-           DISPLAY " ".
+           MOVE ZEROS                  TO  SW-1
+           PERFORM I-ACEPTA-BANCO-AGING THRU F-ACEPTA-BANCO-AGING.
+           IF  SW-1 = 1             GO   F-LISTA.
+           ACCEPT WK-FECHA-HOY      FROM DATE.
+           PERFORM I-LABEL-AGING    THRU F-LABEL-AGING.
+           OPEN OUTPUT INFORMES.
+           MOVE ZEROS               TO  W-TOTAL-VENCIDOS.
+           PERFORM I-TITULO-AGING   THRU F-TITULO-AGING.
+           MOVE ZEROS               TO  LLAVE1-CONTREXT.
+           PERFORM I-START-CONTREXT THRU F-START-CONTREXT.
+           PERFORM I-LEE-SIGUIENTE  THRU F-LEE-SIGUIENTE.
+           PERFORM I-PROCESO-AGING  THRU F-PROCESO-AGING
+                   UNTIL SW-1 = 1.
+           IF  W-TOTAL-VENCIDOS = ZEROS
+               WRITE REG-INFORMES FROM LIN-AGING-NINGUNA AFTER 1.
+           CLOSE INFORMES.
+           DISPLAY WK-ESPACIOS      LINE 24 POSITION 1.
        F-LISTA.
+      *
+       I-ACEPTA-BANCO-AGING.
+           MOVE ZEROS                  TO  WK-EXCEPTION  SW-1
+           MOVE ZEROS                  TO  BANC-CODIGO
+           DISPLAY " CODIGO DEL BANCO A REPORTAR (F2=CANCELA) :  "
+                                                    LINE 13 POSITION 20
+           ACCEPT  BANC-CODIGO                      LINE 13 POSITION 64
+                                                    REVERSE
+           CONVERT TAB NO BEEP ON EXCEPTION WK-EX
+                   PERFORM 999-EXCEPTION.
+           IF  F2  MOVE 1 TO SW-1  GO F-ACEPTA-BANCO-AGING.
+           READ NOMIBANK WITH NO LOCK INVALID KEY
+                DISPLAY " BANCO INEXISTENTE...DIGITE NUEVAMENTE"
+                                                    LINE 24 POSITION 1
+                                                    REVERSE BLINK
+                GO I-ACEPTA-BANCO-AGING.
+           DISPLAY WK-ESPACIOS                      LINE 24 POSITION 1.
+       F-ACEPTA-BANCO-AGING.
+      *
+       I-LABEL-AGING.
+           MOVE    1                   TO  IND-INFORMES
+           PERFORM I-LABEL-INFORMES    THRU F-LABEL-INFORMES.
+       F-LABEL-AGING.
+      *
+       I-TITULO-AGING.
+           MOVE SPACES                 TO  REG-INFORMES
+           MOVE BANC-CODIGO            TO  I-BANCO-COD
+           MOVE BANC-NOMBRE            TO  I-BANCO-NOM
+           WRITE REG-INFORMES FROM TIT-AGING-0  AFTER PAGE
+           WRITE REG-INFORMES FROM TIT-AGING-1  AFTER 2
+           WRITE REG-INFORMES FROM TIT-AGING-2  AFTER 1
+           WRITE REG-INFORMES FROM TIT-AGING-3  AFTER 1
+           WRITE REG-INFORMES FROM TIT-AGING-2  AFTER 1.
+       F-TITULO-AGING.
+      *
+       I-PROCESO-AGING.
+           IF  BANCO-CONTREXT NOT = BANC-CODIGO
+               PERFORM I-LEE-SIGUIENTE THRU F-LEE-SIGUIENTE
+               GO F-PROCESO-AGING.
+           COMPUTE W-DIAS-ABIERTO = WK-FECHA-HOY - FECHA-CONTREXT.
+           MOVE CODIM-CONTREXT         TO  I-LIN-CODIM
+           MOVE NOMBM-CONTREXT         TO  I-LIN-NOMBM
+           MOVE CONSEC-CONTREXT        TO  I-LIN-CONSEC
+           MOVE FECHA-CONTREXT         TO  I-LIN-FECHA
+           MOVE W-DIAS-ABIERTO         TO  I-LIN-DIAS
+           MOVE SPACES                 TO  I-LIN-ALERTA
+           IF  W-DIAS-ABIERTO > W-DIAS-TOPE
+               MOVE "*** SIN CONCILIAR ***"  TO  I-LIN-ALERTA
+               ADD  1                  TO  W-TOTAL-VENCIDOS.
+           WRITE REG-INFORMES FROM LIN-AGING AFTER 1.
+           PERFORM I-LEE-SIGUIENTE THRU F-LEE-SIGUIENTE.
+       F-PROCESO-AGING.
       *
        I-CREAR.
            PERFORM I-CODIGO        THRU F-CODIGO.
@@ -275,11 +405,15 @@
        I-DATOS.
            PERFORM I-NOMBRE     THRU F-NOMBRE.
            IF      CUP          GO   F-DATOS.
+           PERFORM I-BANCO-CONTREXT  THRU F-BANCO-CONTREXT.
+           IF      CUP          GO   I-DATOS.
        I-DAT.
            PERFORM I-CONSEC-CONTREXT  THRU F-CONSEC-CONTREXT
            IF      CUP          GO   I-DATOS.
 
            IF      SW-MODE = 1
+                   ACCEPT  WK-FECHA-HOY      FROM DATE
+                   MOVE    WK-FECHA-HOY      TO   FECHA-CONTREXT
                    MOVE ZEROS  TO WK-EXCEPTION
                    MOVE SPACES TO W-TRUCO
                    PERFORM I-GRABAR THRU F-GRABAR
@@ -300,6 +434,7 @@
            DISPLAY   WI-Z2        LINE 11 POSITION 31.
            DISPLAY NOMBM-CONTREXT       LINE 13 POSITION 37.
            DISPLAY CONSEC-CONTREXT  LINE 14 POSITION 37.
+           DISPLAY BANCO-CONTREXT   LINE 15 POSITION 37.
        F-MUESTRA-CAMPOS.
       *
        I-CODIGO.
@@ -331,6 +466,24 @@
            IF  NOMBM-CONTREXT = SPACES GO I-NOMBRE.
            DISPLAY WK-ESPACIOS      LINE 24 POSITION 1.
        F-NOMBRE.
+      *
+       I-BANCO-CONTREXT.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           DISPLAY BANCO-CONTREXT LINE 15 POSITION 37
+           ACCEPT  BANCO-CONTREXT LINE 15 POSITION 37
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-BANCO-CONTREXT.
+           MOVE BANCO-CONTREXT         TO  BANC-CODIGO
+           READ NOMIBANK WITH NO LOCK INVALID KEY
+                DISPLAY " BANCO INEXISTENTE...DIGITE NUEVAMENTE"
+                                                    LINE 24 POSITION 1
+                                                    REVERSE BLINK
+                GO I-BANCO-CONTREXT.
+           DISPLAY WK-ESPACIOS      LINE 24 POSITION 1.
+       F-BANCO-CONTREXT.
       *
        I-CONSEC-CONTREXT.
            MOVE ZEROS                  TO  WK-EXCEPTION
@@ -416,7 +569,7 @@
       *        COPY "..\STA\CONTREXT.STA".
       *
        I-FIN-MODE.
-           CLOSE CONTREXT.
+           CLOSE CONTREXT NOMIBANK.
            EXIT PROGRAM.
            STOP RUN.
        F-FIN-MODE.
@@ -470,7 +623,7 @@
                                         LINE 13 POSITION 20.
            DISPLAY "บ  No.Consectvo:                           บ"
                                         LINE 14 POSITION 20.
-           DISPLAY "บ                                          บ"
+           DISPLAY "บ  BANCO       :                           บ"
                                         LINE 15 POSITION 20.
            DISPLAY "ศออออออออออออออออออออออออออออออออออออออออออผ"
                                         LINE 16 POSITION 20.
