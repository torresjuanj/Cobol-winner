@@ -11,19 +11,31 @@
        FILE-CONTROL.
            COPY "..\DYC\EMPRESAS.DYC".
            COPY "..\DYC\TBTIPRES.DYC".
+           COPY "..\DYC\TBLIMPRE.DYC".
            COPY "..\DYC\USER-ACT.DYC".
        DATA DIVISION.
        FILE SECTION.
            COPY "..\FD\EMPRESAS.FD".
            COPY "..\FD\TBTIPRES.FD".
+           COPY "..\FD\TBLIMPRE.FD".
            COPY "..\FD\USER-ACT.FD".
        WORKING-STORAGE SECTION.
        77  W-PROGRAMA         PIC X(07)   VALUE "PROG090".
        77  ID-PRG             PIC X(07)   VALUE "PROG090".
        77  W-VARIABLES-NOMINA PIC X(7)    VALUE SPACES.
+      *
+      * LIMITES DE PLAZO Y MONTO POR TIPO DE PRESTAMO (TBLIMPRE), YA QUE
+      * TBTIPRES NO TRAE ESTOS TOPES Y LOS PRESTAMOS SE VENIAN CREANDO
+      * SIN NINGUNA VALIDACION CONTRA LO PUBLICADO POR LA ENTIDAD.
+      *
+       77  WK-MINPLAZO         PIC 9(03)   VALUE ZEROS.
+       77  WK-MAXPLAZO         PIC 9(03)   VALUE ZEROS.
+       77  WK-MINMONTO         PIC 9(09)   VALUE ZEROS.
+       77  WK-MAXMONTO         PIC 9(09)   VALUE ZEROS.
       *
            COPY "..\LBL\EMPRESAS.LBL".
            COPY "..\LBL\TBTIPRES.LBL".
+           COPY "..\LBL\TBLIMPRE.LBL".
            COPY "..\LBL\USER-ACT.LBL".
       *
            COPY "..\WRK\VARIABLE.WRK".
@@ -40,6 +52,7 @@
        DECLARATIVES.
            COPY "..\DCL\EMPRESAS.DCL".
            COPY "..\DCL\TBTIPRES.DCL".
+           COPY "..\DCL\TBLIMPRE.DCL".
            COPY "..\DCL\USER-ACT.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
@@ -68,7 +81,9 @@
       *
        I-ABRE-ARCHIVOS.
            PERFORM I-STATUS-TBTIPRES THRU F-STATUS-TBTIPRES.
+           PERFORM I-STATUS-TBLIMPRE THRU F-STATUS-TBLIMPRE.
            OPEN I-O TBTIPRES.
+           OPEN I-O TBLIMPRE.
        F-ABRE-ARCHIVOS.
       *
        I-MENU-OPCIONES.
@@ -137,6 +152,8 @@
            ELSE
                MOVE SPACE          TO   NOM-TBTIPRES
                MOVE 0 TO PRC-TBTIPRES
+               MOVE ZEROS TO WK-MINPLAZO WK-MAXPLAZO
+               MOVE ZEROS TO WK-MINMONTO WK-MAXMONTO
                PERFORM I-DATOS     THRU F-DATOS
                IF CUP              GO   I-CREAR.
            MOVE SPACE TO REG-TBTIPRES.
@@ -247,7 +264,13 @@
                                             LINE 24 POSITION 10 REVERSE.
            PERFORM ACEPTA-TRUCO.
            IF W-TRUCO = "G"
-              WRITE REG-TBTIPRES INVALID KEY STOP " ".
+              WRITE REG-TBTIPRES INVALID KEY STOP " "
+              MOVE COD-TBTIPRES  TO COD-TBLIMPRE
+              MOVE WK-MINPLAZO   TO MINPLA-TBLIMPRE
+              MOVE WK-MAXPLAZO   TO MAXPLA-TBLIMPRE
+              MOVE WK-MINMONTO   TO MINMTO-TBLIMPRE
+              MOVE WK-MAXMONTO   TO MAXMTO-TBLIMPRE
+              WRITE REG-TBLIMPRE INVALID KEY STOP " ".
            DISPLAY SPACE LINE 24 POSITION 10 SIZE 60.
        F-GRABAR.
       *
@@ -257,7 +280,17 @@
                                             LINE 24 POSITION 10 REVERSE.
            PERFORM ACEPTA-TRUCO.
            IF W-TRUCO = "G"
-              REWRITE REG-TBTIPRES INVALID KEY STOP " ".
+              REWRITE REG-TBTIPRES INVALID KEY STOP " "
+              MOVE COD-TBTIPRES  TO COD-TBLIMPRE
+              MOVE WK-MINPLAZO   TO MINPLA-TBLIMPRE
+              MOVE WK-MAXPLAZO   TO MAXPLA-TBLIMPRE
+              MOVE WK-MINMONTO   TO MINMTO-TBLIMPRE
+              MOVE WK-MAXMONTO   TO MAXMTO-TBLIMPRE
+              READ TBLIMPRE WITH NO LOCK INVALID KEY
+                   WRITE REG-TBLIMPRE INVALID KEY STOP " "
+              NOT INVALID KEY
+                   REWRITE REG-TBLIMPRE INVALID KEY STOP " "
+              END-READ.
            DISPLAY SPACE LINE 24 POSITION 10 SIZE 60.
        F-REGRABAR.
       *
@@ -267,7 +300,13 @@
                                             LINE 24 POSITION 10 REVERSE.
            PERFORM ACEPTA-TRUCO.
            IF W-TRUCO = "E"
-              DELETE TBTIPRES INVALID KEY STOP " ".
+              DELETE TBTIPRES INVALID KEY STOP " "
+              MOVE COD-TBTIPRES  TO COD-TBLIMPRE
+              READ TBLIMPRE WITH NO LOCK INVALID KEY
+                   CONTINUE
+              NOT INVALID KEY
+                   DELETE TBLIMPRE INVALID KEY STOP " "
+              END-READ.
            DISPLAY SPACE LINE 24 POSITION 10 SIZE 60.
        F-ELIMINAR.
       *
@@ -284,6 +323,10 @@
            IF      CUP          GO   F-DATOS.
            PERFORM I-PRC        THRU F-PRC.
            IF      CUP          GO   F-DATOS.
+           PERFORM I-PLAZOS     THRU F-PLAZOS.
+           IF      CUP          GO   I-NOMBRE.
+           PERFORM I-MONTOS     THRU F-MONTOS.
+           IF      CUP          GO   I-PLAZOS.
            IF      SW-MODE = 1
                    MOVE ZEROS  TO WK-EXCEPTION
                    MOVE SPACES TO W-TRUCO
@@ -306,6 +349,14 @@
            DISPLAY NOM-TBTIPRES LINE 14 POSITION 24.
            MOVE PRC-TBTIPRES TO WI-Z3P3.
            DISPLAY WI-Z3P3 LINE 14 POSITION 40.
+           MOVE WK-MINPLAZO TO WI-Z3.
+           DISPLAY WI-Z3                  LINE 16 POSITION 46.
+           MOVE WK-MAXPLAZO TO WI-Z3.
+           DISPLAY WI-Z3                  LINE 16 POSITION 57.
+           MOVE WK-MINMONTO TO WI-Z9.
+           DISPLAY WI-Z9                  LINE 17 POSITION 40.
+           MOVE WK-MAXMONTO TO WI-Z9.
+           DISPLAY WI-Z9                  LINE 17 POSITION 56.
        F-MUESTRA-CAMPOS.
       *
        I-CODIGO.
@@ -351,6 +402,64 @@
            IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
            IF  CUP OR ESC GO F-PRC.
        F-PRC. EXIT.
+      *
+      * PLAZO Y MONTO MINIMO/MAXIMO PERMITIDOS PARA ESTE TIPO DE
+      * PRESTAMO (TBLIMPRE).  QUEDAN DISPONIBLES PARA QUE, CUANDO SE
+      * CREE UN PRESTAMO CONTRA ESTE TIPO, SE VALIDEN CONTRA ELLOS.
+      *
+       I-PLAZOS.
+           MOVE ZEROS TO WK-EXCEPTION
+           MOVE WK-MINPLAZO TO WI-Z3
+           DISPLAY WI-Z3                  LINE 16 POSITION 46
+           ACCEPT  WK-MINPLAZO LINE 16 POSITION 46
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-PLAZOS.
+           MOVE ZEROS TO WK-EXCEPTION
+           MOVE WK-MAXPLAZO TO WI-Z3
+           DISPLAY WI-Z3                  LINE 16 POSITION 57
+           ACCEPT  WK-MAXPLAZO LINE 16 POSITION 57
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP GO I-PLAZOS.
+           IF  ESC GO F-PLAZOS.
+           IF  WK-MAXPLAZO NOT = ZEROS AND WK-MINPLAZO > WK-MAXPLAZO
+               DISPLAY "PLAZO MINIMO NO PUEDE SER MAYOR AL MAXIMO"
+                                 LINE 24 POSITION 01 BEEP REVERSE
+               GO I-PLAZOS.
+           DISPLAY WK-ESPACIOS               LINE 24 POSITION 1.
+       F-PLAZOS. EXIT.
+      *
+       I-MONTOS.
+           MOVE ZEROS TO WK-EXCEPTION
+           MOVE WK-MINMONTO TO WI-Z9
+           DISPLAY WI-Z9                  LINE 17 POSITION 40
+           ACCEPT  WK-MINMONTO LINE 17 POSITION 40
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP OR ESC GO F-MONTOS.
+           MOVE ZEROS TO WK-EXCEPTION
+           MOVE WK-MAXMONTO TO WI-Z9
+           DISPLAY WI-Z9                  LINE 17 POSITION 56
+           ACCEPT  WK-MAXMONTO LINE 17 POSITION 56
+                   UPDATE TAB NO BEEP PROMPT ECHO
+                   ON EXCEPTION WK-EX
+                      PERFORM 999-EXCEPTION.
+           IF  F2 PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP GO I-MONTOS.
+           IF  ESC GO F-MONTOS.
+           IF  WK-MAXMONTO NOT = ZEROS AND WK-MINMONTO > WK-MAXMONTO
+               DISPLAY "MONTO MINIMO NO PUEDE SER MAYOR AL MAXIMO"
+                                 LINE 24 POSITION 01 BEEP REVERSE
+               GO I-MONTOS.
+           DISPLAY WK-ESPACIOS               LINE 24 POSITION 1.
+       F-MONTOS. EXIT.
       *
        I-DISPLAY-OPCION.
            DISPLAY WK-ESPACIOS  LINE 24 POSITION  1.
@@ -376,8 +485,24 @@
                MOVE 0  TO   SW-1.
                READ TBTIPRES WITH NO LOCK INVALID  KEY
                     MOVE 2   TO  SW-1.
+               IF  SW-1 NOT = 2
+                   PERFORM I-LEE-TBLIMPRE THRU F-LEE-TBLIMPRE.
        F-LEE-TBTIPRES.
 
+       I-LEE-TBLIMPRE.
+               MOVE ZEROS TO WK-MINPLAZO WK-MAXPLAZO
+               MOVE ZEROS TO WK-MINMONTO WK-MAXMONTO
+               MOVE COD-TBTIPRES TO COD-TBLIMPRE
+               READ TBLIMPRE WITH NO LOCK INVALID  KEY
+                    CONTINUE
+               NOT INVALID KEY
+                    MOVE MINPLA-TBLIMPRE TO WK-MINPLAZO
+                    MOVE MAXPLA-TBLIMPRE TO WK-MAXPLAZO
+                    MOVE MINMTO-TBLIMPRE TO WK-MINMONTO
+                    MOVE MAXMTO-TBLIMPRE TO WK-MAXMONTO
+               END-READ.
+       F-LEE-TBLIMPRE.
+
        I-ACTUALIZAR.
            DISPLAY " PRESIONE <M> MODIFICAR "
                    LINE 24 POSITION 1 REVERSE
@@ -471,10 +596,20 @@
                                         LINE 13 POSITION 20.
            DISPLAY "�                                          �"
                                         LINE 14 POSITION 20.
-           DISPLAY "������������������������������������������ͼ"
+           DISPLAY "������������������������������������������Ķ"
                                         LINE 15 POSITION 20.
+           DISPLAY "�                                          �"
+                                        LINE 16 POSITION 20.
+           DISPLAY "�                                          �"
+                                        LINE 17 POSITION 20.
+           DISPLAY "������������������������������������������ͼ"
+                                        LINE 18 POSITION 20.
            DISPLAY "DESCRIPCION" LINE 13 POSITION 24 LOW.
            DISPLAY " % "         LINE 13 POSITION 40 LOW.
+           DISPLAY "PLAZO MESES (MIN/MAX):" LINE 16 POSITION 22 LOW.
+           DISPLAY "/"                      LINE 16 POSITION 55.
+           DISPLAY "MONTO (MIN/MAX):"       LINE 17 POSITION 22 LOW.
+           DISPLAY "/"                      LINE 17 POSITION 55.
        F-WINDOW-DATOS. EXIT.
       *
            COPY "..\PRO\OPCIONES.PRO".
@@ -483,5 +618,6 @@
            COPY "..\PRO\USUARIOS.PRO".
       *
            COPY "..\STA\TBTIPRES.STA".
+           COPY "..\STA\TBLIMPRE.STA".
       ******************************************************************
 
\ No newline at end of file
