@@ -33,6 +33,33 @@
        77  W-VARIABLES-NOMINA  PIC X(7)  VALUE SPACES.
        77  W-TCNITEMP-NIT      PIC 9(12) VALUE ZEROS.
        77  W-TCNITEMP-DV       PIC 9(01) VALUE ZEROS.
+      *
+      * MATRIZ DE DERECHOS DE ACCESO POR USUARIO/PROGRAMA, TOMADA DE
+      * USER-ACT (COD-USR/COD-PRG), YA QUE TCNITEMP NO GUARDA NINGUNA
+      * RELACION USUARIO-PROGRAMA - SOLO EL DIRECTORIO DE NIT/RAZON
+      * SOCIAL MANEJADOS POR LA APLICACION.
+      *
+       77  W-TIPO-MATRIZ       PIC X     VALUE SPACE.
+           88  WM-DERECHOS               VALUE "D" "d".
+       77  SW-EOF-USR          PIC 9     VALUE ZEROS.
+       77  SW-FIN-GRUPO        PIC 9     VALUE ZEROS.
+       77  WK-NUM-PRG          PIC 99    VALUE ZEROS.
+       77  WK-IDX-PRG          PIC 99    VALUE ZEROS.
+       77  WK-I-PRG            PIC 99    VALUE ZEROS.
+       77  WK-USR-ACTUAL       PIC X(03) VALUE SPACES.
+       77  SW-PRG-OMITIDOS     PIC 9     VALUE ZEROS.
+       01  TABLA-PRG-MATRIZ.
+           03  TP-COD-PRG      OCCURS 12 TIMES PIC X(07).
+       01  LINEA-MATRIZ-ENC    PIC X(132) VALUE SPACES.
+       01  DET-MATRIZ-ENC REDEFINES LINEA-MATRIZ-ENC.
+           03  DE-USUARIO-TITULO PIC X(20).
+           03  DE-PRG          OCCURS 12 TIMES PIC X(08).
+       01  LINEA-MATRIZ-DET    PIC X(132) VALUE SPACES.
+       01  DET-MATRIZ-DET REDEFINES LINEA-MATRIZ-DET.
+           03  DD-COD-USR      PIC X(03).
+           03  FILLER          PIC X(01).
+           03  DD-NOM-USUARIO  PIC X(16).
+           03  DD-MARCA        OCCURS 12 TIMES PIC X(08).
       *
            COPY "..\LBL\USER-ACT.LBL".
            COPY "..\LBL\EMPRESAS.LBL".
@@ -271,6 +298,21 @@
        F-ELIMINA. EXIT.
       *
        I-LISTA.
+           MOVE SPACE TO W-TIPO-MATRIZ.
+           DISPLAY SPACES SIZE 80  LINE 24 POSITION 01.
+           DISPLAY "LISTADO DE NIT (ENTER) O MATRIZ DE DERECHOS (D) ? "
+                                    LINE 24 POSITION 01 REVERSE.
+           MOVE ZEROS TO WK-EXCEPTION.
+           ACCEPT  W-TIPO-MATRIZ    LINE 24 POSITION 52
+                                    UPDATE TAB NO BEEP
+                                 ON EXCEPTION WK-EX
+                                    PERFORM 999-EXCEPTION.
+           IF  F2   PERFORM I-FIN-MODE  THRU  F-FIN-MODE.
+           IF  ESC  GO F-LISTA.
+           IF  WM-DERECHOS
+               PERFORM I-INICIO-MATRIZ THRU F-INICIO-MATRIZ
+               GO F-LISTA.
+
            PERFORM I-WINDOW-DATOS THRU F-WINDOW-DATOS.
            MOVE ZEROS TO TCNITEMP-KEY00.
            PERFORM I-CONSULTA-TCNITEMP THRU F-CONSULTA-TCNITEMP.
@@ -330,6 +372,147 @@
            MOVE TCNITEMP-RAZON-SOCIAL TO I-TCNITEMP-RAZON-SOCIAL.
            MOVE TCNITEMP-DIREC-TRABAJ TO I-TCNITEMP-DIREC-TRABAJ.
        F-TCNITEMP-INFORMES. EXIT.
+      *
+      *----------------------------------------------------------------
+      * MATRIZ DE DERECHOS DE ACCESO POR USUARIO Y PROGRAMA.
+      * TCNITEMP NO GUARDA NINGUNA RELACION USUARIO-PROGRAMA (ES SOLO
+      * EL DIRECTORIO DE NIT/RAZON SOCIAL MANEJADOS POR LA APLICACION),
+      * ASI QUE LA MATRIZ SE ARMA A PARTIR DE USER-ACT (COD-USR/COD-PRG)
+      * QUE ES DONDE REALMENTE VIVEN LOS DERECHOS POR PROGRAMA - VER
+      * I-GENERA-USUARIO EN PROG000. PRIMERA PASADA ACUMULA LOS PROG###
+      * QUE APARECEN EN USER-ACT (MAXIMO 12 COLUMNAS), SEGUNDA PASADA
+      * IMPRIME UNA LINEA POR USUARIO MARCANDO LAS COLUMNAS A LAS QUE
+      * TIENE DERECHO.
+      *----------------------------------------------------------------
+       I-INICIO-MATRIZ.
+           OPEN OUTPUT INFORMES.
+           MOVE ZEROS  TO WK-NUM-PRG WK-LINEAS WK-PAGINA SW-EOF-USR
+                           SW-PRG-OMITIDOS.
+           MOVE SPACES TO TABLA-PRG-MATRIZ.
+
+           OPEN INPUT USUARIOS.
+           PERFORM I-CARGA-PRG THRU F-CARGA-PRG UNTIL SW-EOF-USR = 1.
+           CLOSE USUARIOS.
+
+           MOVE ZEROS TO SW-EOF-USR.
+           OPEN INPUT USUARIOS.
+           READ USUARIOS NEXT RECORD WITH NO LOCK
+                AT END MOVE 1 TO SW-EOF-USR.
+           IF SW-EOF-USR NOT = 1
+              PERFORM I-USUARIO-SIGUIENTE THRU F-USUARIO-SIGUIENTE
+                      UNTIL SW-EOF-USR = 1.
+           CLOSE USUARIOS.
+
+           IF WK-LINEAS = ZEROS
+              PERFORM I-TITULOS-MATRIZ THRU F-TITULOS-MATRIZ
+              MOVE SPACES               TO LINEA-MATRIZ-DET
+              MOVE "(SIN USUARIOS REGISTRADOS EN USER-ACT)"
+                                         TO DD-NOM-USUARIO
+              WRITE REG-INFORMES FROM LINEA-MATRIZ-DET AFTER 1.
+
+           MOVE SPACES TO REG-INFORMES.
+           WRITE REG-INFORMES BEFORE PAGE.
+           CLOSE INFORMES.
+       F-INICIO-MATRIZ. EXIT.
+      *
+       I-CARGA-PRG.
+           READ USUARIOS NEXT RECORD WITH NO LOCK
+                AT END MOVE 1 TO SW-EOF-USR
+                GO F-CARGA-PRG.
+           IF COD-PRG NOT = SPACES
+              IF WK-NUM-PRG < 12
+                 PERFORM I-BUSCA-PRG THRU F-BUSCA-PRG
+                 IF WK-IDX-PRG = ZEROS
+                    ADD 1 TO WK-NUM-PRG
+                    MOVE COD-PRG TO TP-COD-PRG(WK-NUM-PRG)
+                 END-IF
+              ELSE
+                 PERFORM I-BUSCA-PRG THRU F-BUSCA-PRG
+                 IF WK-IDX-PRG = ZEROS
+                    MOVE 1 TO SW-PRG-OMITIDOS
+                 END-IF
+              END-IF
+           END-IF.
+       F-CARGA-PRG. EXIT.
+      *
+       I-BUSCA-PRG.
+           MOVE ZEROS TO WK-IDX-PRG WK-I-PRG.
+       I-BUSCA-PRG-SIGUIENTE.
+           ADD 1 TO WK-I-PRG.
+           IF WK-I-PRG > WK-NUM-PRG GO F-BUSCA-PRG.
+           IF TP-COD-PRG(WK-I-PRG) = COD-PRG
+              MOVE WK-I-PRG TO WK-IDX-PRG
+              GO F-BUSCA-PRG.
+           GO I-BUSCA-PRG-SIGUIENTE.
+       F-BUSCA-PRG. EXIT.
+      *
+       I-TITULOS-MATRIZ.
+           ADD 1 TO WK-PAGINA.
+           MOVE SPACES TO LINEA-MATRIZ-ENC.
+           WRITE REG-INFORMES FROM LINEA-MATRIZ-ENC AFTER PAGE.
+           MOVE "MATRIZ DE DERECHOS DE ACCESO POR USUARIO Y PROGRAMA"
+                                TO DE-USUARIO-TITULO.
+           WRITE REG-INFORMES FROM LINEA-MATRIZ-ENC AFTER 1.
+           MOVE SPACES TO LINEA-MATRIZ-ENC.
+           WRITE REG-INFORMES FROM LINEA-MATRIZ-ENC AFTER 1.
+           MOVE SPACES  TO LINEA-MATRIZ-ENC.
+           MOVE "USUARIO"           TO DE-USUARIO-TITULO.
+           MOVE 1 TO WK-I-PRG.
+           PERFORM I-ENCABEZA-COLUMNA THRU F-ENCABEZA-COLUMNA
+                   UNTIL WK-I-PRG > WK-NUM-PRG.
+           WRITE REG-INFORMES FROM LINEA-MATRIZ-ENC AFTER 1.
+           MOVE SPACES TO LINEA-MATRIZ-ENC.
+           WRITE REG-INFORMES FROM LINEA-MATRIZ-ENC AFTER 1.
+           MOVE 4 TO WK-LINEAS.
+           IF SW-PRG-OMITIDOS = 1
+              MOVE SPACES TO LINEA-MATRIZ-ENC
+              MOVE "HAY MAS DE 12 PROGRAMAS CON DERECHOS ASIGNADOS"
+                                   TO LINEA-MATRIZ-ENC
+              WRITE REG-INFORMES FROM LINEA-MATRIZ-ENC AFTER 1
+              MOVE SPACES TO LINEA-MATRIZ-ENC
+              MOVE "HAY PROGRAMAS ADICIONALES NO MOSTRADOS"
+                                   TO LINEA-MATRIZ-ENC
+              WRITE REG-INFORMES FROM LINEA-MATRIZ-ENC AFTER 1
+              MOVE SPACES TO LINEA-MATRIZ-ENC
+              WRITE REG-INFORMES FROM LINEA-MATRIZ-ENC AFTER 1
+              ADD 3 TO WK-LINEAS
+           END-IF.
+       F-TITULOS-MATRIZ. EXIT.
+      *
+       I-ENCABEZA-COLUMNA.
+           MOVE TP-COD-PRG(WK-I-PRG) TO DE-PRG(WK-I-PRG).
+           ADD 1 TO WK-I-PRG.
+       F-ENCABEZA-COLUMNA. EXIT.
+      *
+       I-USUARIO-SIGUIENTE.
+           MOVE SPACES      TO LINEA-MATRIZ-DET.
+           MOVE COD-USR     TO DD-COD-USR.
+           MOVE COD-USR     TO WK-USR-ACTUAL.
+           MOVE NOM-USUARIO TO DD-NOM-USUARIO.
+           MOVE ZEROS       TO SW-FIN-GRUPO.
+           PERFORM I-MARCA-PRG-USUARIO THRU F-MARCA-PRG-USUARIO
+                   UNTIL SW-FIN-GRUPO = 1.
+           IF WK-LINEAS > 55 OR WK-LINEAS = 0
+              PERFORM I-TITULOS-MATRIZ THRU F-TITULOS-MATRIZ.
+           WRITE REG-INFORMES FROM LINEA-MATRIZ-DET AFTER 1.
+           ADD 1 TO WK-LINEAS.
+       F-USUARIO-SIGUIENTE. EXIT.
+      *
+       I-MARCA-PRG-USUARIO.
+           IF COD-PRG NOT = SPACES
+              PERFORM I-BUSCA-PRG THRU F-BUSCA-PRG
+              IF WK-IDX-PRG NOT = ZEROS
+                 MOVE "X" TO DD-MARCA(WK-IDX-PRG)
+              END-IF
+           END-IF.
+           READ USUARIOS NEXT RECORD WITH NO LOCK
+                AT END
+                   MOVE 1 TO SW-EOF-USR
+                   MOVE 1 TO SW-FIN-GRUPO
+                   GO F-MARCA-PRG-USUARIO.
+           IF COD-USR NOT = WK-USR-ACTUAL
+              MOVE 1 TO SW-FIN-GRUPO.
+       F-MARCA-PRG-USUARIO. EXIT.
       *
        I-DATOS-LLAVE.
          TCNITEMP-NIT.
