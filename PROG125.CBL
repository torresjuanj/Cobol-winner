@@ -40,6 +40,17 @@
         03     WK-CODIGO-TABLA           PIC X(3)       VALUE "053".
         03     WK-NOMBRE-TABLA           PIC X(30)      VALUE
                "  ** RETENCION EN LA FUENTE **".
+      *
+      * SIMULACION "QUE PASARIA SI" DE RETENCION EN LA FUENTE : PERMITE
+      * DIGITAR UNA BASE Y VER, CONTRA LOS RANGOS YA GRABADOS EN
+      * RETENFTE, LA CATEGORIA QUE LE CORRESPONDE Y EL VALOR RETENIDO,
+      * SIN GRABAR NI MODIFICAR NINGUN REGISTRO.
+      *
+       01      WK-AREA-SIMULACION.
+        03     W-SIM-BASE                PIC S9(09)V99  VALUE ZEROS.
+        03     W-SIM-EXCESO              PIC S9(09)V99  VALUE ZEROS.
+        03     W-SIM-RETENCION           PIC S9(09)V99  VALUE ZEROS.
+        03     SW-SIM-ENCONTRO           PIC 9          VALUE ZEROS.
                COPY "..\LNK\CONTROLA.LNK".
        PROCEDURE DIVISION               USING AREA-LINK-NOMINA.
        DECLARATIVES.
@@ -140,7 +151,11 @@
                                                     REVERSE
                DISPLAY "Retiro"                     LINE 22 POSITION 71
                DISPLAY "�"                          LINE 22 POSITION 80
-               DISPLAY WK-RAYA-ABAJO                LINE 23 POSITION  1.
+               DISPLAY WK-RAYA-ABAJO                LINE 23 POSITION  1
+               DISPLAY " S "                        LINE 21 POSITION 26
+                                                    REVERSE
+               DISPLAY "Simulacion Cambio Categoria" LINE 21 POSITION 30
+                                                    REVERSE.
        025-OPCION.
                DISPLAY W-ESPALF                     LINE  4 POSITION 37
                DISPLAY W-ESPALF                     LINE  4 POSITION 48
@@ -167,13 +182,14 @@
            OR  W-OPCION                     =  "C"
            OR  W-OPCION                     =  "M"
            OR  W-OPCION                     =  "R"
+           OR  W-OPCION                     =  "S"
                MOVE SPACES                 TO  SW-CONSULTA
                GO TO 025-SIGUE-OPCION
            ELSE
                DISPLAY WK-ESPACIOS                  LINE 24 POSITION 1
                DISPLAY " OPCION ERRADA "            LINE 24 POSITION 1
                                                     REVERSE
-               DISPLAY " TECLEE UNICAMENTE  A / C / M / R "
+               DISPLAY " TECLEE UNICAMENTE  A / C / M / R / S "
                                                     LINE 24 POSITION 18
                                                     REVERSE
                GO TO 025-OPCION.
@@ -193,10 +209,16 @@
            ELSE
            IF  W-OPCION                      =  "R"
                DISPLAY "  R E T I R O  "            LINE  4 POSITION 41
+                                                    REVERSE
+           ELSE
+           IF  W-OPCION                      =  "S"
+               DISPLAY "  SIMULACION   "            LINE  4 POSITION 41
                                                     REVERSE.
                MOVE 8                      TO  I-LINEA
                MOVE 8                      TO  K-LINEA
                DISPLAY WK-ESPACIOS                  LINE 24 POSITION  1.
+           IF  W-OPCION                      =  "S"
+               GO TO 200-SIMULAR-INICIO.
        030-CODIGO-CATEGORIA.
            IF  W-OPCION                     =  "M"
            IF  I-LINEA                  NOT >  K-LINEA
@@ -494,6 +516,91 @@
                                            W-RETENFTE-PORC-INCAP.
        140-SALE-BORRAR-PANTALLA.
            EXIT.
+      *
+      * SIMULACION "QUE PASARIA SI" DE RETENCION EN LA FUENTE.  NO
+      * GRABA NI MODIFICA NINGUN REGISTRO DE RETENFTE, SOLO CONSULTA
+      * LOS RANGOS YA EXISTENTES PARA MOSTRAR LA CATEGORIA Y EL VALOR
+      * QUE SE RETENDRIA SOBRE UNA BASE DIGITADA POR EL USUARIO.
+      *
+       200-SIMULAR-INICIO.
+           PERFORM 140-BORRAR-PANTALLA THRU 140-SALE-BORRAR-PANTALLA
+           MOVE ZEROS                  TO  W-SIM-BASE
+                                           W-SIM-EXCESO
+                                           W-SIM-RETENCION
+           MOVE ZEROS                  TO  SW-SIM-ENCONTRO
+           DISPLAY " SIMULACION CAMBIO DE CATEGORIA "
+                                                LINE  8 POSITION  1
+                                                REVERSE
+           DISPLAY " BASE A SIMULAR : "         LINE 10 POSITION  1.
+       200-SIMULAR-BASE.
+           MOVE ZEROS                  TO  WK-EXCEPTION
+           MOVE W-SIM-BASE                 TO  WI-Z8P2
+           DISPLAY WI-Z8P2                      LINE 10 POSITION 19
+           ACCEPT W-SIM-BASE                    LINE 10 POSITION 19
+                                                UPDATE CONVERT TAB NO BEEP
+                                                ON EXCEPTION WK-EX
+                                                PERFORM 999-EXCEPTION.
+           IF  F2
+               PERFORM I-FIN-MODE THRU F-FIN-MODE.
+           IF  CUP
+               DISPLAY WK-ESPACIOS               LINE 24 POSITION  1
+               GO TO 025-OPCION.
+           IF  W-SIM-BASE                   =  ZEROS
+               DISPLAY " DIGITE UNA BASE MAYOR QUE CERO "
+                                                    LINE 24 POSITION  1
+                                                    REVERSE
+               GO TO 200-SIMULAR-BASE.
+           MOVE ZEROS                  TO  SW-SIM-ENCONTRO
+           START RETENFTE KEY           >=  RETENFTE-KEY00
+                                  INVALID  KEY
+               MOVE 2                      TO  SW1
+               GO TO 200-SIMULAR-NO-HAY.
+           MOVE ZEROS                  TO  SW1.
+       200-SIMULAR-BUSCA.
+           READ RETENFTE               NEXT  RECORD
+                        WITH NO LOCK   AT  END
+               MOVE 2                      TO  SW1
+               GO TO 200-SIMULAR-FIN-BUSCA.
+           IF  W-SIM-BASE                NOT <  RETENFTE-VALOR-MINIMO
+           IF  RETENFTE-VALOR-MAXIMO        =  ZEROS
+           OR  W-SIM-BASE                NOT >  RETENFTE-VALOR-MAXIMO
+               MOVE 1                      TO  SW-SIM-ENCONTRO
+               GO TO 200-SIMULAR-FIN-BUSCA.
+           GO TO 200-SIMULAR-BUSCA.
+       200-SIMULAR-FIN-BUSCA.
+           IF  SW-SIM-ENCONTRO          NOT =  1
+               GO TO 200-SIMULAR-NO-HAY.
+           COMPUTE W-SIM-EXCESO = W-SIM-BASE - RETENFTE-VALOR-MINIMO
+           COMPUTE W-SIM-RETENCION ROUNDED =
+                   RETENFTE-VALOR-APORTE +
+                   (W-SIM-EXCESO * RETENFTE-PORCENTAJE / 100)
+           MOVE RETENFTE-CODIGO-CATEGORIA  TO  WI-Z6
+           DISPLAY " CATEGORIA QUE LE CORRESPONDE : "
+                                                LINE 13 POSITION  1
+           DISPLAY WI-Z6                        LINE 13 POSITION 33
+           MOVE RETENFTE-PORCENTAJE        TO  WI-Z2P4
+           DISPLAY " PORCENTAJE APLICADO          : "
+                                                LINE 14 POSITION  1
+           DISPLAY WI-Z2P4                      LINE 14 POSITION 33
+           MOVE W-SIM-RETENCION            TO  WI-Z8P2
+           DISPLAY " VALOR A RETENER              : "
+                                                LINE 15 POSITION  1
+           DISPLAY WI-Z8P2                      LINE 15 POSITION 33
+           GO TO 200-SIMULAR-TRUCO.
+       200-SIMULAR-NO-HAY.
+           DISPLAY " LA BASE DIGITADA NO TIENE CATEGORIA ASOCIADA "
+                                                LINE 13 POSITION  1
+                                                REVERSE.
+       200-SIMULAR-TRUCO.
+           DISPLAY " PRESIONE <> OTRA BASE  <F1> SALIR "
+                                                LINE 24 POSITION  1
+                                                REVERSE
+           PERFORM ACEPTA-TRUCO
+           PERFORM 140-BORRAR-PANTALLA THRU 140-SALE-BORRAR-PANTALLA
+           IF  F1
+               DISPLAY WK-ESPACIOS               LINE 24 POSITION  1
+               GO TO 025-OPCION.
+           GO TO 200-SIMULAR-INICIO.
 
            COPY "..\PRO\TRUQUITO.PRO".
            COPY "..\PRO\USUARIOS.PRO".
