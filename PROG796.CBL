@@ -12,6 +12,7 @@
            COPY "..\DYC\USER-ACT.DYC".
            COPY "..\DYC\EMPRESAS.DYC".
            COPY "..\DYC\CNDOCTOS.DYC".
+           COPY "..\DYC\CNDTACUM.DYC".
            COPY "..\DYC\CNCATCTA.DYC".
            COPY "..\DYC\CNNITCED.DYC".
            COPY "..\DYC\CNCOMPTE.DYC".
@@ -21,6 +22,7 @@
                COPY "..\FD\USER-ACT.FD".
                COPY "..\FD\CNCATCTA.FD".
                COPY "..\FD\CNDOCTOS.FD".
+               COPY "..\FD\CNDTACUM.FD".
                COPY "..\FD\CNCOMPTE.FD".
                COPY "..\FD\CNNITCED.FD".
                COPY "..\FD\EMPRESAS.FD".
@@ -32,10 +34,14 @@
        77      FEC-HAS        PIC 9(08)      VALUE ZEROS.
        77      WK-MAYOR       PIC 9(04)      VALUE ZEROS.
        77      W-FE           PIC ZZZZ/ZZ/ZZ   VALUE SPACES.
+       77      V-TOTAL-DEBACUM PIC S9(12)V99 VALUE ZEROS.
+       77      V-TOTAL-CREACUM PIC S9(12)V99 VALUE ZEROS.
+       77      V-DIFERENCIA    PIC S9(12)V99 VALUE ZEROS.
        01      CODIGO-PANTALLAS.
         03     CODIGO-PANTALLA  PIC 9(04)      OCCURS 25 TIMES.
                COPY "..\LBL\CNNITCED.LBL".
                COPY "..\LBL\CNDOCTOS.LBL".
+               COPY "..\LBL\CNDTACUM.LBL".
                COPY "..\LBL\CNCOMPTE.LBL".
                COPY "..\LBL\EMPRESAS.LBL".
                COPY "..\LBL\CNCATCTA.LBL".
@@ -228,6 +234,7 @@
                COPY "..\DCL\CNNITCED.DCL".
                COPY "..\DCL\USER-ACT.DCL".
                COPY "..\DCL\CNDOCTOS.DCL".
+               COPY "..\DCL\CNDTACUM.DCL".
                COPY "..\DCL\CNCOMPTE.DCL".
                COPY "..\DCL\CNCATCTA.DCL".
                COPY "..\DCL\EMPRESAS.DCL".
@@ -260,6 +267,7 @@
            PERFORM I-TOTAL-TIP THRU F-TOTAL-TIP
            PERFORM I-TITULO-INFORME THRU F-TITULO-INFORME
       *JJT PERFORM I-TOTAL-GEN THRU F-TOTAL-GEN
+           PERFORM I-CUADRA-CNDTACUM  THRU F-CUADRA-CNDTACUM
            PERFORM I-FIN-MODE         THRU  F-FIN-MODE.
        F-MAIN-PROCESS.
       *
@@ -267,8 +275,10 @@
            MOVE WEMPRESA               TO  TIT-CIA
            MOVE     1                  TO   IND-INFORMES
            PERFORM I-LABEL-CNDOCTOS    THRU F-LABEL-CNDOCTOS.
+           PERFORM I-LABEL-CNDTACUM    THRU F-LABEL-CNDTACUM.
            PERFORM I-LABEL-INFORMES    THRU F-LABEL-INFORMES.
            MOVE W-CODEMP               TO  LAB-CNDOCTOS-DIRCIA
+           MOVE W-CODEMP               TO  LAB-CNDTACUM-DIRCIA
            MOVE LABEL-INFORMES         TO  I-PROGRAMA
            MOVE "น"                    TO  WK-RAYAS-U
            MOVE "ฬ"                    TO  WK-RAYAS-P
@@ -280,6 +290,7 @@
       *
        I-ABRE-ARCHIVOS.
            OPEN INPUT  EMPRESAS CNDOCTOS CNCOMPTE CNNITCED CNCATCTA
+           OPEN INPUT  CNDTACUM
            OPEN OUTPUT INFORMES.
        F-ABRE-ARCHIVOS.
       *
@@ -712,6 +723,56 @@
                           T-TOTAL-DEBITOS T-TOTAL-CREDITOS
                           G-TOTAL-DEBITOS G-TOTAL-CREDITOS.
        F-TOTAL-GEN.
+      *
+      ***************************************************************
+      *  CUADRE CONTRA CNDTACUM - VERIFICA QUE EL TOTAL DEBITO Y      *
+      *  CREDITO DEL COMPROBANTE DE DIARIO DEL MES COINCIDA CON EL    *
+      *  ACUMULADO MENSUAL POR CUENTA MAYOR (EL MISMO QUE UTILIZA EL  *
+      *  ESTADO DE PERDIDAS Y GANANCIAS) - SI NO CUADRA SE IMPRIME    *
+      *  Y SE ADVIERTE EN PANTALLA LA DIFERENCIA ENCONTRADA.          *
+      ***************************************************************
+       I-CUADRA-CNDTACUM.
+           MOVE 0 TO V-TOTAL-DEBACUM V-TOTAL-CREACUM V-DIFERENCIA
+           MOVE ZEROS                  TO  CNDTACUM-CLAVE
+           START CNDTACUM  KEY >   CNDTACUM-CLAVE INVALID KEY
+                 MOVE "98"      TO  STATUS-NOMINA
+                 PERFORM RUTINA-ERROR-NOMINA
+                 GO F-CUADRA-CNDTACUM.
+           MOVE 0 TO SW-EOF
+           PERFORM I-LEE-CNDTACUM-CUA THRU F-LEE-CNDTACUM-CUA
+                   UNTIL SW-EOF = 1
+           COMPUTE V-DIFERENCIA = (V-TOTAL-DEBACUM - G-TOTAL-DEBITOS)
+                                 + (V-TOTAL-CREACUM - G-TOTAL-CREDITOS)
+           MOVE "TOTAL SEGUN CNDTACUM " TO T-CON
+           MOVE V-TOTAL-DEBACUM        TO T-VDEB.
+           MOVE V-TOTAL-CREACUM        TO T-VCRE.
+           IF CON-LIN > 73
+              PERFORM I-TITULO-INFORME  THRU F-TITULO-INFORME.
+           WRITE REG-INFORMES FROM TITULO-LS AFTER 1
+           WRITE REG-INFORMES FROM TITULO-4 AFTER 1
+           IF V-DIFERENCIA NOT = ZEROS
+              MOVE "** DIFERENCIA CUADRE **" TO T-CON
+           ELSE
+              MOVE "CUADRE CORRECTO      "   TO T-CON.
+           MOVE V-DIFERENCIA           TO T-VDEB.
+           MOVE 0                      TO T-VCRE.
+           WRITE REG-INFORMES FROM TITULO-4 AFTER 1
+           WRITE REG-INFORMES FROM TITULO-LD AFTER 1
+           ADD 4                       TO CON-LIN.
+           IF V-DIFERENCIA NOT = ZEROS
+              DISPLAY SPACES        LINE 24 POSITION 1 SIZE 80
+              DISPLAY " ADVERTENCIA: EL COMPROBANTE NO CUADRA CONTRA CN
+      -       "DTACUM" LINE 24 POSITION 1 BLINK.
+       F-CUADRA-CNDTACUM.
+      *
+       I-LEE-CNDTACUM-CUA.
+           READ CNDTACUM NEXT RECORD WITH NO LOCK AT END
+                MOVE 1 TO SW-EOF
+                GO F-LEE-CNDTACUM-CUA.
+           IF NIVEL = 1
+              ADD CNDTACUM-MOVDEB(W-LONG) TO V-TOTAL-DEBACUM
+              ADD CNDTACUM-MOVCRE(W-LONG) TO V-TOTAL-CREACUM.
+       F-LEE-CNDTACUM-CUA.
       ***************************************************************
       *          I M P R E S I O N    DE   T I T U L O S            *
       ***************************************************************
@@ -754,6 +815,7 @@
                  EMPRESAS
                  CNCATCTA
                  INFORMES
+                 CNDTACUM
                  CNDOCTOS.
            MOVE W-IDENT-PROGRAMA       TO  CON-PROGRAMA
            MOVE W-LONG                 TO  CON-PERIODO
@@ -772,6 +834,7 @@
                COPY "..\PRO\DISLABEL.PRO".
                COPY "..\PRO\PANTALLAS.PRO".
                COPY "..\PLB\CNDOCTOS.PLB".
+               COPY "..\PLB\CNDTACUM.PLB".
                COPY "..\PLB\INFORMES.PLB".
 
 
\ No newline at end of file
