@@ -13,16 +13,20 @@
                COPY "..\DYC\AUDITE.DYC".
                COPY "..\DYC\EMPRESAS.DYC".
                COPY "..\DYC\TARIESGO.DYC".
+               COPY "..\DYC\TARHIST.DYC".
        DATA DIVISION.
        FILE SECTION.
                COPY "..\FD\AUDITE.FD".
                COPY "..\FD\USER-ACT.FD".
                COPY "..\FD\EMPRESAS.FD".
                COPY "..\FD\TARIESGO.FD".
+               COPY "..\FD\TARHIST.FD".
        WORKING-STORAGE SECTION.
        77      W-PROGRAMA          PIC X(7)  VALUE "PROG035".
        77      ID-PRG              PIC X(7)  VALUE "PROG035".
        77      W-VARIABLES-NOMINA  PIC X(8)  VALUE  SPACES.
+       77      W-TAH-PORCEN-ANT    PIC 9(03)V99  VALUE ZEROS.
+       77      W-TAH-FECHA-ANT     PIC 9(06)     VALUE ZEROS.
                COPY "..\LBL\AUDITE.LBL".
                COPY "..\LBL\EMPRESAS.LBL".
                COPY "..\LBL\TARIESGO.LBL".
@@ -42,6 +46,7 @@
                COPY "..\DCL\USER-ACT.DCL".
                COPY "..\DCL\EMPRESAS.DCL".
                COPY "..\DCL\TARIESGO.DCL".
+               COPY "..\DCL\TARHIST.DCL".
        END DECLARATIVES.
        PROGRAMA-PRINCIPAL SECTION.
 
@@ -71,6 +76,7 @@
 
        I-ABRE-ARCHIVOS.
                OPEN I-O   TARIESGO.
+               OPEN I-O   TARHIST.
        F-ABRE-ARCHIVOS.
 
        I-MENU-OPCIONES.
@@ -123,13 +129,87 @@
                       PERFORM  I-ELIMINA        THRU F-ELIMINA
                                UNTIL ESC OR CUP
                       MOVE ZEROS TO WK-EXCEPTION
-                   IF W-OPCION = "L"
-                      PERFORM I-LISTA THRU F-LISTA.
+                   ELSE
+                     IF W-OPCION = "L"
+                        PERFORM I-LISTA THRU F-LISTA.
        F-MENU-OPCIONES.
       *
+      ******************************************************************
+      * LISTA EN PANTALLA EL HISTORICO DE PORCENTAJES VIGENTES PARA UN *
+      * TIPO DE RIESGO, TOMADO DE TARHIST (FECHA-DESDE / FECHA-HASTA). *
+      ******************************************************************
        I-LISTA.
-           DISPLAY " ".
+           MOVE ZEROS TO WK-EXCEPTION.
+           PERFORM   I-CODIGO   THRU   F-CODIGO.
+           IF   CUP OR ESC   GO   F-LISTA.
+           PERFORM   I-LEE-TARIESGO THRU   F-LEE-TARIESGO.
+           IF  SW-1  =  2
+               PERFORM I-NEXISTE THRU F-NEXISTE
+               GO I-LISTA.
+           PERFORM I-MUESTRA-CAMPOS THRU F-MUESTRA-CAMPOS.
+           PERFORM I-WINDOW-HIST    THRU F-WINDOW-HIST.
+           MOVE 01 TO I.
+           MOVE 16 TO I-LINEA.
+           MOVE TIPO-TARIESGO TO KEY00-TARHIST.
+           PERFORM I-START-TARHIST  THRU F-START-TARHIST.
+           PERFORM I-DISPLAY-TARHIST THRU F-DISPLAY-TARHIST
+                   UNTIL I > 4.
+           DISPLAY " <ENTER> CONTINUA " LINE 24 POSITION 30 REVERSE.
+           PERFORM ACEPTA-TRUCO.
+           DISPLAY WK-ESPACIOS LINE 24 POSITION 1.
        F-LISTA.
+      *
+       I-WINDOW-HIST.
+           DISPLAY
+           SPACES SIZE 80 LINE 25 POSITION 01 CONTROL SG-CONTROL-STRING.
+           DISPLAY
+           "ษออออออออออออออออออออออออออออออออออออออออออออป"
+           LINE 13 POSITION 16 REVERSE
+           "บ   VIGENTE DESDE    HASTA       % RIESGO     บ"
+           LINE 14 POSITION 16 REVERSE
+           "ฬออออออออออออออออออออออออออออออออออออออออออออน"
+           LINE 15 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 16 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 17 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 18 POSITION 16 REVERSE
+           "บ                                             บ"
+           LINE 19 POSITION 16 REVERSE
+           "ศออออออออออออออออออออออออออออออออออออออออออออผ"
+           LINE 20 POSITION 16 REVERSE.
+       F-WINDOW-HIST.
+      *
+       I-START-TARHIST.
+           START TARHIST KEY NOT LESS KEY00-TARHIST
+                 INVALID KEY MOVE 1 TO SW-1
+                 NOT INVALID KEY MOVE 0 TO SW-1.
+       F-START-TARHIST.
+      *
+       I-DISPLAY-TARHIST.
+           IF  SW-1 = 1
+               IF I = 1
+                  DISPLAY "SIN HISTORICO DE CAMBIOS"
+                          LINE I-LINEA POSITION 22 REVERSE
+               MOVE 5 TO I
+               GO F-DISPLAY-TARHIST.
+           READ TARHIST NEXT RECORD AT END MOVE 1 TO SW-1.
+           IF  SW-1 = 1 OR TAH-TIPO NOT = TIPO-TARIESGO
+               MOVE 1 TO SW-1
+               IF I = 1
+                  DISPLAY "SIN HISTORICO DE CAMBIOS"
+                          LINE I-LINEA POSITION 22 REVERSE
+               MOVE 5 TO I
+               GO F-DISPLAY-TARHIST.
+           DISPLAY TAH-FECHA-DESDE LINE I-LINEA POSITION 21.
+           DISPLAY TAH-FECHA-HASTA LINE I-LINEA POSITION 34.
+           MOVE TAH-PORCEN TO WI-Z3P3.
+           DISPLAY WI-Z3P3 LINE I-LINEA POSITION 47.
+           MOVE 0 TO SW-1.
+           ADD 1 TO I.
+           ADD 1 TO I-LINEA.
+       F-DISPLAY-TARHIST.
       *
        I-CREAR.
            PERFORM   I-CODIGO   THRU   F-CODIGO.
@@ -249,6 +329,8 @@
                                             LINE 24 POSITION 10 REVERSE.
            PERFORM ACEPTA-TRUCO.
            IF W-TRUCO = "G"
+              ACCEPT WK-FECHA-HOY      FROM DATE
+              MOVE   WK-FECHA-HOY      TO   FECHA-TARIESGO
               WRITE REG-TARIESGO INVALID KEY STOP " ".
            DISPLAY SPACE LINE 24 POSITION 10 SIZE 60.
        F-GRABAR.
@@ -263,9 +345,33 @@
                                             LINE 24 POSITION 10 REVERSE.
            PERFORM ACEPTA-TRUCO.
            IF W-TRUCO = "G"
-              REWRITE REG-TARIESGO INVALID KEY STOP " ".
+              REWRITE REG-TARIESGO INVALID KEY STOP " "
+              PERFORM I-AUDITA-TARIESGO THRU F-AUDITA-TARIESGO.
            DISPLAY SPACE LINE 24 POSITION 10 SIZE 60.
        F-REGRABAR.
+      *
+      ******************************************************************
+      * SI EL PORCENTAJE GRABADO DIFIERE DEL QUE TENIA EL REGISTRO AL  *
+      * LEERLO, DEJA CONSTANCIA EN TARHIST DE LA TARIFA QUE QUEDA      *
+      * SUPERADA (VIGENTE DESDE/HASTA) ANTES DE ACTUALIZAR LA FECHA    *
+      * DE VIGENCIA DE LA TARIFA NUEVA.                                *
+      ******************************************************************
+       I-AUDITA-TARIESGO.
+           IF  PORCEN-TARIESGO NOT = W-TAH-PORCEN-ANT
+               ACCEPT  WK-FECHA-HOY        FROM  DATE
+               ACCEPT  WK-HORA-HOY         FROM  TIME
+               MOVE TIPO-TARIESGO          TO  TAH-TIPO
+               MOVE W-TAH-PORCEN-ANT       TO  TAH-PORCEN
+               MOVE W-TAH-FECHA-ANT        TO  TAH-FECHA-DESDE
+               MOVE WK-FECHA-HOY           TO  TAH-FECHA-HASTA
+               MOVE CON-USERNAME           TO  TAH-USERNAME
+               MOVE WK-HORA-HOY            TO  TAH-HORA
+               WRITE REG-TARHIST
+               MOVE WK-FECHA-HOY           TO  FECHA-TARIESGO
+               REWRITE REG-TARIESGO
+               MOVE PORCEN-TARIESGO        TO  W-TAH-PORCEN-ANT
+               MOVE WK-FECHA-HOY           TO  W-TAH-FECHA-ANT.
+       F-AUDITA-TARIESGO.
       *
        I-ELIMINAR.
            MOVE SG-COLOR-TABLE(8) TO SG-FCOLOR
@@ -388,6 +494,9 @@
                MOVE 0  TO   SW-1.
                READ TARIESGO INVALID  KEY
                     MOVE 2   TO  SW-1.
+               IF  SW-1 = 0
+                   MOVE PORCEN-TARIESGO   TO  W-TAH-PORCEN-ANT
+                   MOVE FECHA-TARIESGO    TO  W-TAH-FECHA-ANT.
        F-LEE-TARIESGO.
 
        I-ACTUALIZAR.
@@ -399,9 +508,11 @@
            PERFORM ACEPTA-TRUCO
                DISPLAY WK-ESPACIOS                  LINE 24 POSITION 1
            IF W-TRUCO =  "M"
-              REWRITE REG-TARIESGO.
+              REWRITE REG-TARIESGO
+              PERFORM I-AUDITA-TARIESGO THRU F-AUDITA-TARIESGO.
            IF CDN
-              REWRITE REG-TARIESGO.
+              REWRITE REG-TARIESGO
+              PERFORM I-AUDITA-TARIESGO THRU F-AUDITA-TARIESGO.
            PERFORM I-LEE-SIGUIENTE  THRU F-LEE-SIGUIENTE.
            PERFORM I-MUESTRA-CAMPOS THRU F-MUESTRA-CAMPOS.
        F-ACTUALIZAR.
@@ -430,7 +541,7 @@
        120-FT.
       *
        I-FIN-MODE.
-           CLOSE TARIESGO.
+           CLOSE TARIESGO TARHIST.
            EXIT PROGRAM.
            STOP RUN.
        F-FIN-MODE.
